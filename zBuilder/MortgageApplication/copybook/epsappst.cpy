@@ -0,0 +1,28 @@
+      * EPSAPPST.cpy
+      * APPLICATION STATUS/WORKFLOW TRACKING RECORD. ONE RECORD PER
+      * LOAN APPLICATION, KEYED BY APPST-PAN THE SAME WAY MORTGAGE-
+      * COMPANY-INFO IS KEYED BY MORT-FILE-COMPANY. MAINTAINED BY
+      * EPSASMNT, THE BATCH WORKFLOW-TRANSITION PROGRAM.
+
+       01  APPLICATION-STATUS-RECORD.
+           03 APPST-PAN                  PIC X(10).
+           03 APPST-STATUS-CODE          PIC X(2).
+              88 APPST-RECEIVED             VALUE 'RC'.
+              88 APPST-UNDERWRITING         VALUE 'UW'.
+              88 APPST-APPROVED             VALUE 'AP'.
+              88 APPST-DENIED               VALUE 'DN'.
+              88 APPST-CLOSED               VALUE 'CL'.
+              88 APPST-WITHDRAWN             VALUE 'WD'.
+           03 APPST-LOAN-OFFICER         PIC X(8).
+           03 APPST-APPLICATION-DATE     PIC 9(8).
+           03 APPST-STATUS-DATE          PIC 9(8).
+           03 APPST-LAST-MAINT-DATE      PIC 9(8).
+      * RATE LOCK - OPTIONAL, ZERO/SPACE UNTIL THE BORROWER LOCKS.
+      * APPST-LOCK-EXPIRATION-DATE IS COMPARED AGAINST THE CURRENT
+      * DATE BY EPSRLEXP, THE RATE-LOCK EXPIRATION REPORT, TO FLAG
+      * LOCKS THAT HAVE RUN OUT BEFORE THE LOAN CLOSED.
+           03 APPST-RATE-LOCK-IND        PIC X.
+              88 APPST-RATE-LOCKED          VALUE 'Y'.
+           03 APPST-LOCKED-RATE          PIC S9(2)V9(3) COMP.
+           03 APPST-LOCK-DATE            PIC 9(8).
+           03 APPST-LOCK-EXPIRATION-DATE PIC 9(8).
