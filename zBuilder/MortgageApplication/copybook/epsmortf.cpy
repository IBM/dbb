@@ -8,4 +8,6 @@
 000501     03 MORT-FILE-LOAN-RDF    REDEFINES MORT-FILE-LOAN
 000503                                        PIC X(12).
 000600     03 MORT-FILE-YEARS                 PIC 9(2).
+000700     03 MORT-FILE-EFFECTIVE-DATE        PIC 9(8).
+000800     03 MORT-FILE-LAST-MAINT-DATE       PIC 9(8).
       * Comment 10
