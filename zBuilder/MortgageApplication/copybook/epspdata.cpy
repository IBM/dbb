@@ -0,0 +1,154 @@
+      *****************************************************************
+      *                                                               *
+      * EPSPDATA.cpy                                                  *
+      *                                                               *
+      * CALL LINKAGE RECORD FOR EPSMPMT/EPSAMSCH/EPSMRSHP. NOT CHECKED *
+      * INTO THIS REPOSITORY WITH THE PROGRAMS THAT COPY IT -         *
+      * RECREATED HERE, BY HAND, TO MATCH EVERY EPSPDATA- FIELD THOSE *
+      * PROGRAMS ALREADY REFERENCE. KEPT IN STEP WITH THE COPY UNDER  *
+      * Build/MortgageApplication - EPSMPMT ONLY EXISTS THERE, SO     *
+      * EVERY FIELD A CALLER HERE REFERENCES HAS TO LINE UP WITH WHAT *
+      * THAT PROGRAM ACTUALLY READS/SETS.                             *
+      *****************************************************************
+
+       01  EPSPDATA.
+      * INPUT
+           03 EPSPDATA-PRINCIPLE-DATA   PIC S9(9)V99 COMP.
+           03 EPSPDATA-NUMBER-OF-YEARS  PIC S9(4)    COMP.
+           03 EPSPDATA-NUMBER-OF-MONTHS PIC S9(4)    COMP.
+           03 EPSPDATA-QUOTED-INTEREST-RATE
+                                        PIC S9(2)v9(3) COMP.
+           03 EPSPDATA-YEAR-MONTH-IND   PIC X.
+      * LANGUAGE CODE - OPTIONAL. SPACES/'EN' DEFAULTS TO THE ORIGINAL
+      * COMPILED ENGLISH ERROR TEXT IN STATIC-ERROR-TABLE, SO EVERY
+      * EXISTING CALLER IS UNAFFECTED. ANY OTHER VALUE IS LOOKED UP
+      * THROUGH EPSMSGLK - SEE A999-RETURN-ERROR-TEXT.
+           03 EPSPDATA-LANGUAGE-CODE    PIC X(2).
+      * APPRAISED/PURCHASE PRICE - OPTIONAL. ZERO MEANS THE CALLER
+      * DIDN'T SUPPLY ONE, SO A200-CALULATE-MONTH-PAYMENT'S PMI CHECK
+      * IS SKIPPED AND NO SURCHARGE IS ADDED (KEEPS EXISTING CALLERS
+      * THAT PREDATE THE PMI SURCHARGE WORKING UNCHANGED).
+           03 EPSPDATA-APPRAISED-VALUE  PIC S9(9)V99 COMP.
+      * ANNUAL PROPERTY TAX AND HAZARD INSURANCE PREMIUM - OPTIONAL,
+      * BOTH DEFAULT TO ZERO FOR CALLERS THAT PREDATE THE ESCROW LINE
+      * ITEMS. SEE A260-CALCULATE-ESCROW. IF THE CALLER LEAVES BOTH AT
+      * ZERO AND SUPPLIES EPSPDATA-JURISDICTION-CODE BELOW,
+      * A255-LOOKUP-JURISDICTION-RATES ESTIMATES THEM FROM THE
+      * JURISDICTION'S COMPILED TAX/INSURANCE RATES INSTEAD - A CALLER
+      * THAT SUPPLIES EITHER AMOUNT DIRECTLY ALWAYS WINS.
+           03 EPSPDATA-ANNUAL-PROPERTY-TAX
+                                        PIC S9(7)V99 COMP.
+           03 EPSPDATA-ANNUAL-INSURANCE-PREMIUM
+                                        PIC S9(7)V99 COMP.
+      * TAXING JURISDICTION - OPTIONAL. SPACES (EVERY EXISTING CALLER)
+      * SKIPS THE LOOKUP ENTIRELY, LEAVING THE TAX/INSURANCE ESTIMATE
+      * ENTIRELY UP TO WHATEVER THE CALLER SUPPLIED ABOVE. SEE
+      * A255-LOOKUP-JURISDICTION-RATES.
+           03 EPSPDATA-JURISDICTION-CODE PIC X(4).
+      * ARM (ADJUSTABLE-RATE MORTGAGE) TERMS - ALL OPTIONAL. A LOAN
+      * TYPE OF SPACE OR 'F' IS TREATED AS FIXED-RATE, THE ORIGINAL
+      * BEHAVIOR, SO EXISTING CALLERS ARE UNAFFECTED. 'A' TURNS ON
+      * A280-CALCULATE-ARM-ADJUSTMENT, WHICH PROJECTS THE RATE/PAYMENT
+      * AFTER THE FIRST ADJUSTMENT (MARGIN ADDED TO THE START RATE,
+      * CAPPED BY WHICHEVER OF THE PERIODIC/LIFETIME CAPS IS TIGHTER).
+           03 EPSPDATA-LOAN-TYPE-IND    PIC X.
+              88 EPSPDATA-FIXED-RATE      VALUE SPACE, 'F'.
+              88 EPSPDATA-ARM-RATE        VALUE 'A'.
+           03 EPSPDATA-ARM-MARGIN-RATE  PIC S9(2)V9(3) COMP.
+           03 EPSPDATA-ARM-PERIODIC-CAP-RATE
+                                        PIC S9(2)V9(3) COMP.
+           03 EPSPDATA-ARM-LIFETIME-CAP-RATE
+                                        PIC S9(2)V9(3) COMP.
+      * EXTRA MONTHLY PRINCIPAL PAYMENT - OPTIONAL, DEFAULTS TO ZERO.
+      * WHEN SUPPLIED, A290-CALCULATE-EARLY-PAYOFF PROJECTS HOW MANY
+      * MONTHS IT ACTUALLY TAKES TO PAY THE LOAN OFF AT THE ORIGINAL
+      * PAYMENT PLUS THIS EXTRA AMOUNT EACH MONTH, AND HOW MUCH
+      * INTEREST THAT SAVES OVER THE ORIGINAL FULL TERM.
+           03 EPSPDATA-EXTRA-PRINCIPAL-PAYMENT
+                                        PIC S9(7)V99 COMP.
+      * MONTHLY GROSS INCOME AND OTHER (NON-MORTGAGE) MONTHLY DEBT
+      * OBLIGATIONS - BOTH OPTIONAL, ZERO INCOME SKIPS
+      * A295-VALIDATE-DTI ENTIRELY SO CALLERS THAT PREDATE IT ARE
+      * UNAFFECTED.
+           03 EPSPDATA-MONTHLY-GROSS-INCOME
+                                        PIC S9(7)V99 COMP.
+           03 EPSPDATA-OTHER-MONTHLY-DEBT
+                                        PIC S9(7)V99 COMP.
+      * INTEREST-RATE ROUNDING/PRECISION RULE - OPTIONAL. ZERO (EVERY
+      * EXISTING CALLER) KEEPS THE FULL THREE-DECIMAL RATE THE CALLER
+      * QUOTED, THE ORIGINAL BEHAVIOR. 1 OR 2 ROUNDS THE RATE TO THAT
+      * MANY DECIMAL PLACES BEFORE A200-CALULATE-MONTH-PAYMENT USES IT -
+      * SEE A150-APPLY-RATE-PRECISION AND EPSPDATA-EFFECTIVE-RATE BELOW.
+           03 EPSPDATA-RATE-PRECISION   PIC 9        COMP.
+              88 EPSPDATA-RATE-PRECISION-TENTHS     VALUE 1.
+              88 EPSPDATA-RATE-PRECISION-HUNDREDTHS VALUE 2.
+      * PAYMENT FREQUENCY - OPTIONAL. SPACE/'M' (EVERY EXISTING CALLER)
+      * IS MONTHLY, THE ORIGINAL BEHAVIOR. 'B' (BI-WEEKLY, EVERY TWO
+      * WEEKS) AND 'S' (SEMI-MONTHLY, TWICE A MONTH) EACH SPLIT THE
+      * MONTHLY PRINCIPAL-AND-INTEREST PAYMENT IN HALF - SEE
+      * A265-CALCULATE-FREQUENCY-PAYMENT. BI-WEEKLY'S EXTRA (26TH)
+      * PAYMENT EACH YEAR ALSO ACCELERATES THE PAYOFF PROJECTION IN
+      * A290-CALCULATE-EARLY-PAYOFF.
+           03 EPSPDATA-PAYMENT-FREQUENCY-IND PIC X.
+              88 EPSPDATA-FREQUENCY-MONTHLY      VALUE SPACE, 'M'.
+              88 EPSPDATA-FREQUENCY-BIWEEKLY     VALUE 'B'.
+              88 EPSPDATA-FREQUENCY-SEMIMONTHLY  VALUE 'S'.
+      * OUTPUT
+           03 EPSPDATA-RETURN-MONTH-PAYMENT
+                                        PIC S9(7)V99 COMP.
+           03 EPSPDATA-RETURN-ERROR     PIC X(80).
+      * MONTHLY PRIVATE MORTGAGE INSURANCE SURCHARGE - ZERO WHEN
+      * EPSPDATA-APPRAISED-VALUE ISN'T SUPPLIED OR THE RESULTING LTV
+      * IS AT OR BELOW THE PMI THRESHOLD. KEPT SEPARATE FROM
+      * EPSPDATA-RETURN-MONTH-PAYMENT, THE SAME WAY TAXES/INSURANCE
+      * ESCROW LINE ITEMS ARE BROKEN OUT RATHER THAN FOLDED INTO ONE
+      * PAYMENT FIGURE.
+           03 EPSPDATA-PMI-MONTHLY-AMOUNT
+                                        PIC S9(7)V99 COMP.
+      * MONTHLY ESCROW (1/12 OF ANNUAL TAX + INSURANCE) AND THE FULLY
+      * LOADED MONTHLY PAYMENT (PRINCIPAL+INTEREST+PMI+ESCROW) - SEE
+      * A260-CALCULATE-ESCROW/A270-CALCULATE-TOTAL-PAYMENT.
+           03 EPSPDATA-ESCROW-MONTHLY-AMOUNT
+                                        PIC S9(7)V99 COMP.
+           03 EPSPDATA-TOTAL-MONTHLY-PAYMENT
+                                        PIC S9(7)V99 COMP.
+      * 'Y' WHEN EPSPDATA-JURISDICTION-CODE WAS SUPPLIED AND MATCHED A
+      * COMPILED TABLE ENTRY - SPACE IF THE CODE WAS BLANK OR UNKNOWN.
+      * SEE A255-LOOKUP-JURISDICTION-RATES.
+           03 EPSPDATA-JURISDICTION-FOUND-IND PIC X.
+              88 EPSPDATA-JURISDICTION-FOUND     VALUE 'Y'.
+      * RATE/PAYMENT PROJECTED AFTER THE ARM'S FIRST ADJUSTMENT - ZERO
+      * FOR FIXED-RATE LOANS.
+           03 EPSPDATA-ARM-ADJUSTED-RATE
+                                        PIC S9(2)V9(3) COMP.
+           03 EPSPDATA-ARM-ADJUSTED-PAYMENT
+                                        PIC S9(7)V99 COMP.
+      * MONTHS TO PAY OFF AND TOTAL INTEREST SAVED WHEN AN EXTRA
+      * PRINCIPAL PAYMENT WAS SUPPLIED - BOTH ZERO OTHERWISE.
+           03 EPSPDATA-PAYOFF-MONTHS   PIC S9(4)    COMP.
+           03 EPSPDATA-INTEREST-SAVED  PIC S9(7)V99 COMP.
+      * DEBT-TO-INCOME RATIO - ZERO/SPACE WHEN
+      * EPSPDATA-MONTHLY-GROSS-INCOME WASN'T SUPPLIED. SEE
+      * A295-VALIDATE-DTI.
+           03 EPSPDATA-DTI-PERCENT     PIC S9(3)V99 COMP.
+           03 EPSPDATA-DTI-EXCEEDED-IND PIC X.
+              88 EPSPDATA-DTI-EXCEEDED    VALUE 'Y'.
+      * THE RATE A200-CALULATE-MONTH-PAYMENT ACTUALLY USED, AFTER
+      * EPSPDATA-RATE-PRECISION ROUNDING - SAME AS
+      * EPSPDATA-QUOTED-INTEREST-RATE WHEN PRECISION WASN'T SUPPLIED.
+           03 EPSPDATA-EFFECTIVE-RATE  PIC S9(2)V9(3) COMP.
+      * THE AMOUNT DUE EACH PAY PERIOD UNDER EPSPDATA-PAYMENT-
+      * FREQUENCY-IND, AND HOW MANY SUCH PAYMENTS ARE MADE A YEAR -
+      * SAME AS EPSPDATA-RETURN-MONTH-PAYMENT/12 FOR MONTHLY.
+           03 EPSPDATA-FREQUENCY-PAYMENT-AMOUNT
+                                        PIC S9(7)V99 COMP.
+           03 EPSPDATA-PAYMENTS-PER-YEAR PIC S9(4)   COMP.
+      * 'Y' WHEN A300-CROSSCHECK-PAYMENT'S INDEPENDENT FUNCTION ANNUITY
+      * FIGURE DISAGREED WITH EPSPDATA-RETURN-MONTH-PAYMENT BY MORE
+      * THAN STATIC-CROSSCHECK-TOLERANCE. SPACE OTHERWISE. CALLERS
+      * THAT WRITE THEIR OWN EXCEPTION OR CONTROL REPORT SHOULD TEST
+      * THIS AND LOG THE DISCREPANCY - EPSMPMT ITSELF ONLY DISPLAYS IT,
+      * SINCE IT IS CALLED FROM CICS AS WELL AS BATCH AND CAN'T OWN
+      * FILE I/O OF ITS OWN.
+           03 EPSPDATA-CROSSCHECK-VARIANCE-IND PIC X.
+              88 EPSPDATA-CROSSCHECK-VARIANCE-FOUND VALUE 'Y'.
