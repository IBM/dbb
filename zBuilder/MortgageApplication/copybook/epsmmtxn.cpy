@@ -0,0 +1,23 @@
+      * EPSMMTXN.cpy
+      * Add/Change/Delete transaction record for EPSMMAINT, the batch
+      * maintenance program that applies rate-sheet updates to EPSMORTF.
+      * Keyed by MORT-TXN-COMPANY, the same way EPSMLIST's STARTBR/
+      * READNEXT browse of MORTGAGE-COMPANY-INFO expects
+      * MORT-FILE-COMPANY to identify a participating lender.
+
+       01  MORT-TRANSACTION.
+           03 MORT-TXN-ACTION            PIC X.
+              88 MORT-TXN-ADD               VALUE 'A'.
+              88 MORT-TXN-CHANGE            VALUE 'C'.
+              88 MORT-TXN-DELETE            VALUE 'D'.
+           03 MORT-TXN-COMPANY           PIC X(24).
+           03 MORT-TXN-PHONE-NUM         PIC X(13).
+           03 MORT-TXN-RATE              PIC X(6).
+           03 MORT-TXN-LOAN              PIC X(12).
+           03 MORT-TXN-YEARS             PIC X(2).
+      * OPTIMISTIC-LOCK TOKEN FOR CHANGE/DELETE - THE
+      * MORT-FILE-LAST-MAINT-DATE THE TRANSACTION'S PRODUCER ACTUALLY
+      * READ EPSMORTF AS OF. ZERO (EVERY TRANSACTION BUILT BEFORE THIS
+      * FIELD EXISTED, AND EVERY ADD) SKIPS THE CHECK ENTIRELY - SEE
+      * EPSMMAINT'S A510-CHECK-CONCURRENT-UPDATE.
+           03 MORT-TXN-EXPECTED-MAINT-DATE PIC 9(8).
