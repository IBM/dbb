@@ -0,0 +1,123 @@
+      *****************************************************************
+      *                                                               *
+      * Licensed Materials - Property of IBM                          *
+      *                                                               *
+      * EPSMTCOM.cpy                                                  *
+      *                                                               *
+      * Â© Copyright IBM Corporation 2012                              *
+      * U.S. Government Users Restricted Rights:                      *
+      *      Use, duplication or disclosure                           *
+      *      restricted by GSA ADP Schedule Corp.                     *
+      *                                                               *
+      *****************************************************************
+      * COMMAREA PASSED BETWEEN EPSMLIST/EPSCMORT AND EPSCSMRT. NOT
+      * CHECKED INTO THIS REPOSITORY WITH THE PROGRAMS THAT COPY IT -
+      * RECREATED HERE, BY HAND, TO MATCH EVERY EPSPCOM- FIELD THOSE
+      * PROGRAMS ALREADY REFERENCE. NO 01-LEVEL OF ITS OWN, THE SAME
+      * WAY EPSMTOUT.cpy IS A BODY-ONLY FRAGMENT MEANT TO BE COPIED
+      * UNDER A CALLER-SUPPLIED 01 (SAVE-COMM-AREA, DFHCOMMAREA, ETC).
+
+      * INPUT
+          03 EPSPCOM-PRINCIPLE-DATA   PIC S9(9)V99 COMP.
+          03 EPSPCOM-NUMBER-OF-YEARS  PIC S9(4)    COMP.
+          03 EPSPCOM-NUMBER-OF-MONTHS PIC S9(4)    COMP.
+          03 EPSPCOM-QUOTED-INTEREST-RATE
+                                      PIC S9(2)v9(3) COMP.
+          03 EPSPCOM-YEAR-MONTH-IND   PIC X.
+      * LANGUAGE CODE - OPTIONAL. SPACES/'EN' DEFAULTS TO THE ORIGINAL
+      * COMPILED ENGLISH SCREEN/ERROR TEXT, SO EVERY EXISTING CALLER IS
+      * UNAFFECTED. ANY OTHER VALUE IS LOOKED UP THROUGH EPSMSGLK -
+      * SEE EPSCMORT'S A999-SEND-ERROR-MSG AND EPSMLIST'S EQUIVALENT.
+          03 EPSPCOM-LANGUAGE-CODE    PIC X(2).
+          03 EPSPCOM-PAN              PIC X(10).
+      * CO-BORROWER - OPTIONAL. SPACE/'N' MEANS SINGLE-BORROWER, THE
+      * ORIGINAL BEHAVIOR. SEE EPSPDATA-CO-BORROWER-IND, WHICH THIS
+      * FEEDS ON THE EPSCSMRT SIDE OF THE CALL.
+          03 EPSPCOM-CO-BORROWER-IND  PIC X.
+             88 EPSPCOM-HAS-CO-BORROWER VALUE 'Y'.
+          03 EPSPCOM-CO-PAN           PIC X(10).
+      * OUTPUT
+          03 EPSPCOM-RETURN-MONTH-PAYMENT
+                                      PIC S9(7)V99 COMP.
+          03 EPSPCOM-ERRMSG           PIC X(80).
+          03 EPSPCOM-PROGRAM-RETCODE  PIC 9(4).
+             88 EPS02-REQUEST-SUCCESS VALUE 0.
+          03 EPSPCOM-PROGRAM-RETCODE-RDF
+                  REDEFINES EPSPCOM-PROGRAM-RETCODE
+                                      PIC X(4).
+      * PAGING STATE FOR EPSMLIST'S EPSMORTF BROWSE - SEE A150-
+      * PROCESS-FILE. CARRIED ACROSS PSEUDO-CONVERSATIONS IN THE
+      * COMMAREA SO A PF8/PF7 KEY CAN RESUME THE BROWSE INSTEAD OF
+      * STARTING OVER FROM THE TOP OF EPSMORTF.
+          03 EPSPCOM-LAST-RBA         PIC S9(9) COMP.
+          03 EPSPCOM-PAGE-DIRECTION   PIC X.
+             88 EPSPCOM-PAGE-FORWARD     VALUE 'F'.
+             88 EPSPCOM-PAGE-BACKWARD    VALUE 'B'.
+          03 EPSPCOM-MORE-FORWARD     PIC X.
+             88 EPSPCOM-MORE-FORWARD-YES VALUE 'Y'.
+          03 EPSPCOM-MORE-BACKWARD    PIC X.
+             88 EPSPCOM-MORE-BACKWARD-YES VALUE 'Y'.
+      * SET WHEN A150-PROCESS-FILE'S READNEXT COMES BACK WITH A
+      * RESPONSE OTHER THAN NORMAL/ENDFILE (E.G. THE CICS REGION
+      * HICCUPPED MID-BROWSE). THE NEXT ENTER RESUMES THE BROWSE FROM
+      * EPSPCOM-LAST-RBA INSTEAD OF MAKING THE USER RE-KEY THE
+      * TRANSACTION AND START OVER FROM THE TOP OF EPSMORTF.
+          03 EPSPCOM-RETRY-PENDING    PIC X.
+             88 EPSPCOM-RETRY-PENDING-YES VALUE 'Y'.
+      * PSEUDO-CONVERSATION STATE, EPSCMORT'S A000-MAINLINE EVALUATE -
+      * '3' ONCE THE MENU SCREEN HAS BEEN SENT (ENTER/F3 ARE VALID),
+      * '9' WHILE A COMPARE-RATES (PF9/EPSMLIST) ROUND TRIP IS IN
+      * PROGRESS. NOT PREFIXED EPSPCOM- BECAUSE EPSCMORT REFERENCES IT
+      * UNQUALIFIED AS A BARE NAME UNDER W-COMMUNICATION-AREA.
+          03 PROCESS-INDICATOR        PIC X.
+      * DUPLICATE-SUBMIT DETECTION FOR A600-CALCULATE-MORTGAGE. STAMPED
+      * WITH THE INPUT VALUES A CALCULATION WAS ACTUALLY RUN AGAINST SO
+      * A RESUBMITTED ENTER CARRYING THE IDENTICAL TRANSACTION (A SLOW
+      * LINK RETRANSMIT OR A DOUBLE KEY-PRESS) CAN BE RECOGNIZED AND
+      * IGNORED INSTEAD OF RE-CALCULATING AND RE-LINKING TO EPSCSMRT.
+          03 EPSPCOM-LAST-CALC-SEQ-NUM  PIC 9(9) COMP.
+          03 EPSPCOM-LAST-CALC-IND      PIC X.
+             88 EPSPCOM-LAST-CALC-DONE    VALUE 'Y'.
+          03 EPSPCOM-LAST-CALC-PRINCIPLE PIC S9(9)V99 COMP.
+          03 EPSPCOM-LAST-CALC-RATE      PIC S9(2)V9(3) COMP.
+          03 EPSPCOM-LAST-CALC-YEARS     PIC S9(4) COMP.
+          03 EPSPCOM-LAST-CALC-PAN       PIC X(10).
+          03 EPSPCOM-LAST-CALC-PAYMENT   PIC S9(7)V99 COMP.
+          03 EPSPCOM-LAST-CALC-ERRMSG    PIC X(80).
+      * TWO-FACTOR CONFIRMATION FOR LARGE LOANS - SEE EPSCMORT'S
+      * A100-PROCESS-MAP. THE FIRST FACTOR IS THE ENTER KEY THAT
+      * SUBMITTED THE LOAN DATA; THIS FLAG STAYS 'Y' ACROSS THE NEXT
+      * PSEUDO-CONVERSATION UNTIL THE SECOND FACTOR - A DISTINCT PF10
+      * KEYSTROKE - IS SEEN, BEFORE EPSCSMRT IS EVER LINKED TO FOR A
+      * LOAN OVER STATIC-LARGE-LOAN-THRESHOLD.
+          03 EPSPCOM-CONFIRM-PENDING-IND PIC X.
+             88 EPSPCOM-CONFIRM-PENDING     VALUE 'Y'.
+      * SORT/FILTER OPTIONS FOR EPSMLIST'S QUALIFYING-LENDER PAGE - SEE
+      * A150-PROCESS-FILE (FILTER) AND A160-SORT-PAGE-ROWS (SORT).
+      * OPTIONAL - SPACES/ZERO (EVERY EXISTING CALLER) REPRODUCE THE
+      * ORIGINAL UNSORTED, UNFILTERED BROWSE.
+          03 EPSPCOM-SORT-OPTION      PIC X.
+             88 EPSPCOM-SORT-BY-RATE      VALUE 'R'.
+             88 EPSPCOM-SORT-BY-PAYMENT   VALUE 'P'.
+             88 EPSPCOM-SORT-BY-YEARS     VALUE 'Y'.
+          03 EPSPCOM-MAX-YEARS-FILTER PIC S9(4) COMP.
+      * LOAN-APPLICATION INTAKE FIELDS FOR EPSCLNTK. EPSPCOM-LOAN-
+      * OFFICER FEEDS ASTXN-LOAN-OFFICER WHEN THE APPLICATION IS
+      * QUEUED - SEE A800-QUEUE-APPLICATION.
+          03 EPSPCOM-LOAN-OFFICER     PIC X(8).
+      * REG Z (TRUTH-IN-LENDING) DISCLOSURE FIGURES EPSCLNTK DISPLAYS
+      * BACK TO THE APPLICANT BEFORE THE APPLICATION IS QUEUED - SEE
+      * A700-CALCULATE-TILA-DISCLOSURES. NO PREPAID FINANCE CHARGES
+      * ARE CAPTURED ON THAT SCREEN, SO EPSPCOM-ANNUAL-PCT-RATE IS
+      * SIMPLY THE NOTE RATE THE BORROWER QUOTED.
+          03 EPSPCOM-AMOUNT-FINANCED    PIC S9(9)V99 COMP.
+          03 EPSPCOM-FINANCE-CHARGE     PIC S9(9)V99 COMP.
+          03 EPSPCOM-TOTAL-OF-PAYMENTS  PIC S9(9)V99 COMP.
+          03 EPSPCOM-ANNUAL-PCT-RATE    PIC S9(2)V9(3) COMP.
+      * TWO-FACTOR CONFIRMATION BEFORE EPSCLNTK QUEUES THE APPLICATION
+      * TRANSACTION - SAME PATTERN AS EPSPCOM-CONFIRM-PENDING-IND
+      * ABOVE. THE FIRST FACTOR IS THE ENTER KEY THAT CALCULATED THE
+      * DISCLOSURES; THE SECOND IS A DISTINCT PF5 KEYSTROKE ONCE THE
+      * APPLICANT HAS REVIEWED THEM.
+          03 EPSPCOM-TILA-CONFIRM-IND PIC X.
+             88 EPSPCOM-TILA-CONFIRM-PENDING VALUE 'Y'.
