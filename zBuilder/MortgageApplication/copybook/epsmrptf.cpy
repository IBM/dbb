@@ -0,0 +1,19 @@
+      * EPSMRPTF.cpy
+      * Portfolio loan record for EPSMREQT, the nightly bulk re-quote
+      * batch job. One record per loan on the books - carries the same
+      * terms EPSPDATA takes as CALL input, so EPSMREQT can move each
+      * field straight across and let EPSMPMT do the math.
+
+       01  PORTFOLIO-LOAN.
+           03 PORT-PAN                       PIC X(10).
+           03 PORT-PRINCIPLE-BALANCE         PIC 9(9)V99.
+           03 PORT-REMAINING-YEARS           PIC 9(2).
+           03 PORT-CURRENT-RATE              PIC 9(3)V99.
+           03 PORT-APPRAISED-VALUE           PIC 9(9)V99.
+           03 PORT-ANNUAL-PROPERTY-TAX       PIC 9(7)V99.
+           03 PORT-ANNUAL-INSURANCE-PREMIUM  PIC 9(7)V99.
+           03 PORT-LOAN-TYPE-IND             PIC X.
+           03 PORT-ARM-MARGIN-RATE           PIC 9(2)V9(3).
+           03 PORT-ARM-PERIODIC-CAP-RATE     PIC 9(2)V9(3).
+           03 PORT-ARM-LIFETIME-CAP-RATE     PIC 9(2)V9(3).
+           03 PORT-EXTRA-PRINCIPAL-PAYMENT   PIC 9(7)V99.
