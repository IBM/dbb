@@ -0,0 +1,34 @@
+      *****************************************************************
+      *                                                               *
+      * Licensed Materials - Property of IBM                          *
+      *                                                               *
+      * EPSMSGTB.cpy                                                  *
+      *                                                               *
+      * (C) Copyright IBM Corporation 2012                            *
+      * U.S. Government Users Restricted Rights:                      *
+      *      Use, duplication or disclosure                           *
+      *      restricted by GSA ADP Schedule Corp.                     *
+      *                                                               *
+      *****************************************************************
+      * PARAMETER RECORD FOR THE SHARED MESSAGE-TABLE LOOKUP INTERFACE
+      * (EPSMSGLK), CALLABLE BY EPSCMORT, EPSMLIST, EPSMPMT/EPSMPMV AND
+      * EPSNBRVL IN PLACE OF THEIR OWN COMPILED-LITERAL MESSAGE TEXT
+      * WHENEVER A NON-ENGLISH EPSMSGLK-LANG-CODE IS REQUESTED. SPACES
+      * OR 'EN' IS UNCHANGED BEHAVIOR - CALLERS KEEP USING THEIR OWN
+      * COMPILED ENGLISH TEXT AND DO NOT NEED TO CALL THIS AT ALL.
+      *
+      * EPSMSGLK-MSG-ID IS A PROGRAM PREFIX (NBR/PMT/CMT/LST) PLUS A
+      * ONE-DIGIT SEQUENCE, E.G. 'PMT1' FOR EPSMPMT/EPSMPMV'S
+      * VALIDATION-INDICATOR 1, SO EACH PROGRAM'S EXISTING NUMERIC
+      * ERROR/VALIDATION INDICATOR MAPS DIRECTLY ONTO A MESSAGE ID.
+
+       01  EPSMSGLK-PARMS.
+      * INPUT
+           03 EPSMSGLK-MSG-ID           PIC X(04).
+           03 EPSMSGLK-LANG-CODE        PIC X(02).
+      * OUTPUT
+           03 EPSMSGLK-MSG-TEXT         PIC X(80).
+           03 EPSMSGLK-RETURN-CODE      PIC 9(02).
+              88 EPSMSGLK-FOUND-EXACT       VALUE 0.
+              88 EPSMSGLK-FOUND-ENGLISH     VALUE 1.
+              88 EPSMSGLK-NOT-FOUND         VALUE 2.
