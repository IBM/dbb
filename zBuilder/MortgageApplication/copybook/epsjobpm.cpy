@@ -0,0 +1,28 @@
+      *****************************************************************
+      *                                                               *
+      * EPSJOBPM.cpy                                                  *
+      *                                                               *
+      * CALL LINKAGE RECORD FOR EPSJOBTM - SHARED BATCH-WINDOW SLA     *
+      * TIMING INSTRUMENTATION FOR THE NIGHTLY JOBS. A JOB CALLS ONCE  *
+      * AT A100-INITIALIZE WITH EPSJOBTM-START SET, AND ONCE AT        *
+      * A900-FINALIZE WITH EPSJOBTM-END SET - THE SAME TWO-CALL SHAPE  *
+      * AS EVERY OTHER SHARED UTILITY IN THIS SYSTEM (EPSNBRVL,        *
+      * EPSMSGLK). EPSJOBTM KEEPS THE START TIME IN ITS OWN WORKING-   *
+      * STORAGE BETWEEN THE TWO CALLS, LOGS BOTH EVENTS TO EPSJOBLG,   *
+      * AND FLAGS WHEN THE ELAPSED TIME EXCEEDED THE CALLER'S SLA.     *
+      *****************************************************************
+
+       01  EPSJOBTM-PARMS.
+      * INPUT
+           03 EPSJOBTM-JOB-NAME        PIC X(8).
+           03 EPSJOBTM-ACTION          PIC X.
+              88 EPSJOBTM-START            VALUE 'S'.
+              88 EPSJOBTM-END              VALUE 'E'.
+      * SLA THRESHOLD, IN SECONDS - OPTIONAL. ZERO SKIPS THE SLA CHECK
+      * ENTIRELY (THE ELAPSED TIME IS STILL LOGGED). ONLY EXAMINED ON
+      * AN EPSJOBTM-END CALL.
+           03 EPSJOBTM-SLA-SECONDS     PIC 9(6) COMP.
+      * OUTPUT - SET ON AN EPSJOBTM-END CALL ONLY.
+           03 EPSJOBTM-ELAPSED-SECONDS PIC 9(6) COMP.
+           03 EPSJOBTM-SLA-EXCEEDED-IND PIC X.
+              88 EPSJOBTM-SLA-EXCEEDED     VALUE 'Y'.
