@@ -0,0 +1,13 @@
+      * EPSREFRQ.cpy
+      * Refinance break-even request record for EPSREFIN, the nightly
+      * batch report that compares a borrower's existing loan against
+      * today's best EPSMORTF lender rate. One record per loan under
+      * review - keyed by REFI-PAN the same way EPSPCOM-PAN identifies
+      * a borrower on the online side.
+
+       01  REFINANCE-REQUEST.
+           03 REFI-PAN                   PIC X(10).
+           03 REFI-CURRENT-BALANCE       PIC 9(9)V99.
+           03 REFI-CURRENT-RATE          PIC 9(3)V99.
+           03 REFI-REMAINING-YEARS       PIC 9(2).
+           03 REFI-CLOSING-COSTS         PIC 9(7)V99.
