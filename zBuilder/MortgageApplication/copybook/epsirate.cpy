@@ -0,0 +1,12 @@
+      * EPSIRATE.cpy
+      * Investor rate-feed record - one per participating lender on
+      * the investor's daily rate sheet. Read by EPSRRECN, the nightly
+      * batch job that reconciles this feed against EPSMORTF and
+      * queues an EPSMMTXN CHANGE transaction for EPSMMAINT's next run
+      * wherever the two disagree. EPSRRECN never rewrites EPSMORTF
+      * itself - EPSMMAINT stays the only program that does that.
+
+       01  INVESTOR-RATE-FEED-RECORD.
+           03 IRATE-COMPANY              PIC X(24).
+           03 IRATE-RATE                 PIC 9(3)V99.
+           03 IRATE-EFFECTIVE-DATE       PIC 9(8).
