@@ -0,0 +1,58 @@
+      *****************************************************************
+      *                                                               *
+      * EPSQCCOM.cpy                                                  *
+      *                                                               *
+      * COMMAREA PASSED TO EPSQCMPR - THE SELF-SERVICE MULTI-LENDER   *
+      * COMPARISON QUOTE ENTRY POINT. ONE REQUEST/ONE ANSWER, THE SAME *
+      * AS EPSQTCOM.cpy (NO PAGING, NO PSEUDO-CONVERSATION STATE) -    *
+      * THE ANSWER JUST HOLDS A TABLE OF LENDERS INSTEAD OF A SINGLE   *
+      * PAYMENT. NO 01-LEVEL OF ITS OWN, MEANT TO BE COPIED UNDER A    *
+      * CALLER-SUPPLIED 01 (DFHCOMMAREA, ETC).                        *
+      *****************************************************************
+
+      * INPUT
+          03 EPSQCCOM-PRINCIPLE-DATA   PIC S9(9)V99 COMP.
+      * OPTIONAL CEILING FILTERS - ZERO/SPACE (EVERY EXISTING CALLER)
+      * MEANS NO FILTER, THE SAME AS EPSPCOM-MAX-YEARS-FILTER AND
+      * EPSMLIST'S RATE COMPARISON AGAINST EPSPCOM-QUOTED-INTEREST-
+      * RATE. A LENDER'S OWN LISTED RATE/YEARS (NOT THESE CEILINGS)
+      * ARE WHAT THE COMPARISON PAYMENT IS ACTUALLY COMPUTED FROM.
+          03 EPSQCCOM-MAX-ACCEPTABLE-RATE
+                                      PIC S9(3)V99 COMP.
+          03 EPSQCCOM-MAX-YEARS-FILTER PIC S9(4)  COMP.
+      * LANGUAGE CODE - OPTIONAL. SPACES/'EN' DEFAULTS TO THE ORIGINAL
+      * COMPILED ENGLISH TEXT - SEE EPSQCMPR'S A990-TRANSLATE-MSG.
+          03 EPSQCCOM-LANGUAGE-CODE    PIC X(2).
+      * OUTPUT
+      * UP TO EIGHT QUALIFYING LENDERS, ASCENDING BY TOTAL COST TO THE
+      * BORROWER (EPSQCCOM-TOTAL-INTEREST, NOT JUST THE MONTHLY
+      * PAYMENT) - THE SAME PAGE SIZE EPSMLIST OFFERS ON THE 3270
+      * SIDE. EPSQCCOM-MORE-MATCHES-IND IS SET WHEN MORE QUALIFYING
+      * LENDERS EXIST THAN THE TABLE CAN HOLD.
+      * EPSMORTF CARRIES NO PER-LENDER CLOSING-COST FIGURE (ITS 72-
+      * BYTE RECORD, SHARED BY EVERY PROGRAM THAT READS THE MASTER
+      * FILE, HAS NO ROOM LEFT AND NO SUCH FIELD) SO THE COMPARISON
+      * IS TOTAL INTEREST AND APR ONLY - SEE A220-EVALUATE-LENDER.
+          03 EPSQCCOM-MATCH-COUNT     PIC 9(3) COMP.
+          03 EPSQCCOM-MORE-MATCHES-IND PIC X.
+             88 EPSQCCOM-MORE-MATCHES     VALUE 'Y'.
+          03 EPSQCCOM-LENDER-TBL OCCURS 8 TIMES.
+             05 EPSQCCOM-COMPANY        PIC X(24).
+             05 EPSQCCOM-PHONE-NUM      PIC X(13).
+             05 EPSQCCOM-RATE           PIC 9(3)V99.
+             05 EPSQCCOM-YEARS          PIC 9(2).
+             05 EPSQCCOM-MONTH-PAYMENT  PIC S9(7)V99 COMP.
+      * TOTAL OF ALL PAYMENTS OVER THE FULL TERM LESS THE PRINCIPLE -
+      * THE PART OF THE TOTAL COST THE MONTHLY PAYMENT ALONE HIDES
+      * WHEN TWO LENDERS QUOTE DIFFERENT TERMS FOR A SIMILAR PAYMENT.
+             05 EPSQCCOM-TOTAL-INTEREST PIC S9(7)V99 COMP.
+      * EFFECTIVE ANNUAL RATE (MONTHLY COMPOUNDING OF
+      * EPSQCCOM-RATE) - THE TRUE ANNUAL COST OF THE MONEY, AS
+      * OPPOSED TO THE NOMINAL QUOTED RATE.
+             05 EPSQCCOM-APR            PIC S9(2)V9(3) COMP.
+          03 EPSQCCOM-ERRMSG           PIC X(80).
+          03 EPSQCCOM-PROGRAM-RETCODE  PIC 9(4).
+             88 EPS03-REQUEST-SUCCESS  VALUE 0.
+          03 EPSQCCOM-PROGRAM-RETCODE-RDF
+                  REDEFINES EPSQCCOM-PROGRAM-RETCODE
+                                      PIC X(4).
