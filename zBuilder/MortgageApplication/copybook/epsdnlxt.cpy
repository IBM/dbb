@@ -0,0 +1,13 @@
+      * EPSDNLXT.cpy
+      * Denial extract record - one per declined application, listing
+      * up to four ECOA/Regulation B adverse-action reason codes
+      * (see STATIC-DENIAL-REASONS in EPSDENLT). Fed to EPSDENLT, the
+      * batch adverse-action letter generator, alongside EPSAPPST
+      * (keyed by the same PAN) for the application/officer data.
+
+       01  DENIAL-EXTRACT-RECORD.
+           03 DNLXT-PAN                  PIC X(10).
+           03 DNLXT-REASON-CODE-1        PIC 99.
+           03 DNLXT-REASON-CODE-2        PIC 99.
+           03 DNLXT-REASON-CODE-3        PIC 99.
+           03 DNLXT-REASON-CODE-4        PIC 99.
