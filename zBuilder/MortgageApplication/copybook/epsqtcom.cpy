@@ -0,0 +1,50 @@
+      *****************************************************************
+      *                                                               *
+      * EPSQTCOM.cpy                                                  *
+      *                                                               *
+      * COMMAREA PASSED TO EPSQUOTE - THE SELF-SERVICE RATE-QUOTE     *
+      * ENTRY POINT. UNLIKE EPSMTCOM (EPSMLIST/EPSCMORT/EPSCSMRT'S    *
+      * SCREEN-DRIVEN COMMAREA), THIS ONE CARRIES NOTHING BUT A       *
+      * SINGLE QUOTE REQUEST AND ITS ANSWER - NO PAGING, NO PSEUDO-   *
+      * CONVERSATION STATE, NO SEND/RECEIVE MAP FIELDS - SINCE        *
+      * EPSQUOTE IS LINKED TO ONCE PER QUOTE BY A CALLER OUTSIDE THE  *
+      * 3270 SESSION AND RETURNS IMMEDIATELY. NO 01-LEVEL OF ITS OWN,  *
+      * THE SAME WAY EPSMTCOM.cpy IS A BODY-ONLY FRAGMENT MEANT TO BE  *
+      * COPIED UNDER A CALLER-SUPPLIED 01 (DFHCOMMAREA, ETC).         *
+      *****************************************************************
+
+      * INPUT
+          03 EPSQCOM-PRINCIPLE-DATA   PIC S9(9)V99 COMP.
+          03 EPSQCOM-NUMBER-OF-YEARS  PIC S9(4)    COMP.
+          03 EPSQCOM-NUMBER-OF-MONTHS PIC S9(4)    COMP.
+          03 EPSQCOM-QUOTED-INTEREST-RATE
+                                      PIC S9(2)V9(3) COMP.
+          03 EPSQCOM-YEAR-MONTH-IND   PIC X.
+      * LANGUAGE CODE - OPTIONAL. SPACES/'EN' DEFAULTS TO THE ORIGINAL
+      * COMPILED ENGLISH ERROR TEXT - SEE EPSQUOTE'S A990-TRANSLATE-MSG.
+          03 EPSQCOM-LANGUAGE-CODE    PIC X(2).
+      * ESCROW INPUTS - ALL OPTIONAL, THE SAME AS THEIR EPSPDATA-
+      * COUNTERPARTS EPSQUOTE MOVES THEM INTO. SEE EPSPDATA.cpy.
+          03 EPSQCOM-APPRAISED-VALUE  PIC S9(9)V99 COMP.
+          03 EPSQCOM-ANNUAL-PROPERTY-TAX
+                                      PIC S9(7)V99 COMP.
+          03 EPSQCOM-ANNUAL-INSURANCE-PREMIUM
+                                      PIC S9(7)V99 COMP.
+          03 EPSQCOM-JURISDICTION-CODE PIC X(4).
+      * OUTPUT
+          03 EPSQCOM-RETURN-MONTH-PAYMENT
+                                      PIC S9(7)V99 COMP.
+          03 EPSQCOM-PMI-MONTHLY-AMOUNT
+                                      PIC S9(7)V99 COMP.
+          03 EPSQCOM-ESCROW-MONTHLY-AMOUNT
+                                      PIC S9(7)V99 COMP.
+          03 EPSQCOM-TOTAL-MONTHLY-PAYMENT
+                                      PIC S9(7)V99 COMP.
+          03 EPSQCOM-JURISDICTION-FOUND-IND PIC X.
+             88 EPSQCOM-JURISDICTION-FOUND     VALUE 'Y'.
+          03 EPSQCOM-ERRMSG           PIC X(80).
+          03 EPSQCOM-PROGRAM-RETCODE  PIC 9(4).
+             88 EPS02-REQUEST-SUCCESS VALUE 0.
+          03 EPSQCOM-PROGRAM-RETCODE-RDF
+                  REDEFINES EPSQCOM-PROGRAM-RETCODE
+                                      PIC X(4).
