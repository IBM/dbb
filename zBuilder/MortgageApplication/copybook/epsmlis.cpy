@@ -0,0 +1,45 @@
+      *****************************************************************
+      *                                                               *
+      * EPSMLIS.cpy                                                   *
+      *                                                               *
+      * BMS SYMBOLIC MAP FOR THE EPSMLIS MAPSET (EPSMLIST'S QUALIFY-  *
+      * ING-LENDER LIST SCREEN). NOT CHECKED INTO THIS REPOSITORY     *
+      * WITH THE PROGRAM THAT COPIES IT - RECREATED HERE, BY HAND,    *
+      * TO MATCH THE FIELD LAYOUT EPSMLIST'S "01 OUTMAP REDEFINES     *
+      * EPSMLISI" ALREADY DEPENDS ON: A 110-BYTE HEADER (ERROR        *
+      * MESSAGE LINE 1 / RESPONSE CODE), 8 REPEATING 81-BYTE COMPANY  *
+      * LINES, AND A 40-BYTE TRAILING MESSAGE LINE.                   *
+      *****************************************************************
+
+       01  EPSMLISI.
+           02  EPCMP1L      PIC S9(4) COMP.
+           02  EPCMP1F      PIC X.
+           02  FILLER REDEFINES EPCMP1F PIC X.
+           02  EPCMP1A      PIC X.
+           02  EPCMP1I      PIC X(40).
+           02  EPLOAN1L     PIC S9(4) COMP.
+           02  EPLOAN1F     PIC X.
+           02  FILLER REDEFINES EPLOAN1F PIC X.
+           02  EPLOAN1A     PIC X.
+           02  EPLOAN1I     PIC X(8).
+           02  FILLER       PIC X(54).
+           02  EPLIN OCCURS 8 TIMES.
+               03  FILLER       PIC X(5).
+               03  EPCOMPI      PIC X(24).
+               03  FILLER       PIC X(5).
+               03  EPPHONI      PIC X(13).
+               03  FILLER       PIC X(5).
+               03  EPRATEI      PIC X(5).
+               03  FILLER       PIC X(5).
+               03  EPLOANLI     PIC X(12).
+               03  FILLER       PIC X(5).
+               03  EPYEARI      PIC X(2).
+           02  FILLER       PIC X(5).
+           02  EPMSGI       PIC X(40).
+
+       01  EPSMLISO REDEFINES EPSMLISI.
+           02  FILLER       PIC X(4).
+           02  EPCMP1O      PIC X(40).
+           02  FILLER       PIC X(4).
+           02  EPLOAN1O     PIC -(7)9.
+           02  FILLER       PIC X(747).
