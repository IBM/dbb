@@ -0,0 +1,20 @@
+      * EPSRNOTE.cpy
+      * Rate-change notification extract record - one per EPSLRAUD
+      * audit record that could be matched to a participating lender
+      * on EPSMORTF, enriched with the lender's phone number and the
+      * direction of the change. Produced by EPSLRNOT, the nightly
+      * job that turns EPSMMAINT's EPSLRAUD audit trail into the feed
+      * the outside notification/mailing process consumes - the same
+      * EPSDNLXT/EPSDENLT extract-then-notify split this system
+      * already uses for adverse-action letters.
+
+       01  RATE-CHANGE-NOTIFICATION-RECORD.
+           03 RNOTE-COMPANY              PIC X(24).
+           03 RNOTE-PHONE-NUM            PIC X(13).
+           03 RNOTE-OLD-RATE             PIC 9(3)V99.
+           03 RNOTE-NEW-RATE             PIC 9(3)V99.
+           03 RNOTE-RATE-DIRECTION       PIC X.
+              88 RNOTE-RATE-INCREASED       VALUE 'I'.
+              88 RNOTE-RATE-DECREASED       VALUE 'D'.
+           03 RNOTE-CHANGE-DATE          PIC 9(8).
+           03 RNOTE-EXTRACT-DATE         PIC 9(8).
