@@ -6,5 +6,14 @@
            03 EPSPARM-NUMBER            PIC 9(13).
            03 EPSPARM-DECIMAL           PIC V9(13).
            03 EPSPARM-BINARY-NUMBER     PIC 9(9)V99 COMP.
-           03 EPSPARM-RETURN-ERROR      PIC X(80).
+      * STRUCTURED RETURN CODE - SAME OVERALL WIDTH AS THE ORIGINAL
+      * PLAIN PIC X(80) FIELD, SO AN EXISTING "EPSPARM-RETURN-ERROR
+      * NOT = SPACES"/"= SPACES" CHECK AGAINST THE WHOLE GROUP STILL
+      * WORKS UNCHANGED - BUT A CALLER THAT WANTS TO KNOW WHICH ERROR
+      * FIRED CAN NOW TEST EPSPARM-RETURN-ERROR-RC DIRECTLY INSTEAD OF
+      * PARSING THE TEXT. ZERO/SPACES MEANS NO ERROR, THE ORIGINAL
+      * BEHAVIOR.
+           03 EPSPARM-RETURN-ERROR.
+              05 EPSPARM-RETURN-ERROR-RC   PIC 99.
+              05 EPSPARM-RETURN-ERROR-TEXT PIC X(78).
 
