@@ -0,0 +1,18 @@
+      * EPSASTXN.cpy
+      * Add/status-change transaction record for EPSASMNT, the batch
+      * program that drives the loan-application workflow tracked in
+      * EPSAPPST. Keyed by ASTXN-PAN, the same PAN EPSMTCOM/EPSPDATA
+      * already use to identify a borrower's application.
+
+       01  APP-STATUS-TRANSACTION.
+           03 ASTXN-ACTION                PIC X.
+              88 ASTXN-ADD                   VALUE 'A'.
+              88 ASTXN-STATUS-CHANGE         VALUE 'S'.
+              88 ASTXN-RATE-LOCK             VALUE 'L'.
+           03 ASTXN-PAN                   PIC X(10).
+           03 ASTXN-NEW-STATUS-CODE       PIC X(2).
+           03 ASTXN-LOAN-OFFICER          PIC X(8).
+      * USED ONLY WHEN ASTXN-RATE-LOCK - THE RATE THE BORROWER LOCKED
+      * AND HOW MANY DAYS THE LOCK HOLDS.
+           03 ASTXN-LOCK-RATE             PIC S9(2)V9(3) COMP.
+           03 ASTXN-LOCK-DAYS             PIC 9(3).
