@@ -0,0 +1,94 @@
+      *****************************************************************
+      *                                                               *
+      * EPSLNTK.cpy                                                   *
+      *                                                               *
+      * BMS SYMBOLIC MAP FOR THE EPSLNTK MAPSET (EPSCLNTK'S LOAN-     *
+      * APPLICATION INTAKE SCREEN). NOT CHECKED INTO THIS REPOSITORY  *
+      * WITH THE PROGRAM THAT COPIES IT - RECREATED HERE, BY HAND,    *
+      * TO MATCH THE FIELD LAYOUT EPSCLNTK'S "01 EPSLNTKO REDEFINES   *
+      * EPSLNTKI" ALREADY DEPENDS ON: THE APPLICATION-INTAKE INPUT    *
+      * FIELDS (LOAN AMOUNT, RATE, YEARS, BORROWER PAN, LOAN OFFICER) *
+      * AND THE REG Z (TRUTH-IN-LENDING) DISCLOSURE FIELDS EPSCLNTK   *
+      * DISPLAYS BACK ONCE A100-PROCESS-MAP HAS CALCULATED THEM.      *
+      *****************************************************************
+
+       01  EPSLNTKI.
+           02  EPLOANL      PIC S9(4) COMP.
+           02  EPLOANF      PIC X.
+           02  FILLER REDEFINES EPLOANF PIC X.
+           02  EPLOANA      PIC X.
+           02  EPLOANI      PIC X(12).
+           02  EPRATEL      PIC S9(4) COMP.
+           02  EPRATEF      PIC X.
+           02  FILLER REDEFINES EPRATEF PIC X.
+           02  EPRATEA      PIC X.
+           02  EPRATEI      PIC X(5).
+           02  EPYEARSL     PIC S9(4) COMP.
+           02  EPYEARSF     PIC X.
+           02  FILLER REDEFINES EPYEARSF PIC X.
+           02  EPYEARSA     PIC X.
+           02  EPYEARSI     PIC X(2).
+           02  EPPANVL      PIC S9(4) COMP.
+           02  EPPANVF      PIC X.
+           02  FILLER REDEFINES EPPANVF PIC X.
+           02  EPPANVA      PIC X.
+           02  EPPANVI      PIC X(10).
+           02  EPOFFCRL     PIC S9(4) COMP.
+           02  EPOFFCRF     PIC X.
+           02  FILLER REDEFINES EPOFFCRF PIC X.
+           02  EPOFFCRA     PIC X.
+           02  EPOFFCRI     PIC X(8).
+           02  EPAMFINL     PIC S9(4) COMP.
+           02  EPAMFINF     PIC X.
+           02  FILLER REDEFINES EPAMFINF PIC X.
+           02  EPAMFINA     PIC X.
+           02  EPAMFINI     PIC X(12).
+           02  EPFCHGL      PIC S9(4) COMP.
+           02  EPFCHGF      PIC X.
+           02  FILLER REDEFINES EPFCHGF PIC X.
+           02  EPFCHGA      PIC X.
+           02  EPFCHGI      PIC X(12).
+           02  EPTOTPL      PIC S9(4) COMP.
+           02  EPTOTPF      PIC X.
+           02  FILLER REDEFINES EPTOTPF PIC X.
+           02  EPTOTPA      PIC X.
+           02  EPTOTPI      PIC X(14).
+           02  EPAPRL       PIC S9(4) COMP.
+           02  EPAPRF       PIC X.
+           02  FILLER REDEFINES EPAPRF PIC X.
+           02  EPAPRA       PIC X.
+           02  EPAPRI       PIC X(6).
+           02  EPPAYMNTL    PIC S9(4) COMP.
+           02  EPPAYMNTF    PIC X.
+           02  FILLER REDEFINES EPPAYMNTF PIC X.
+           02  EPPAYMNTA    PIC X.
+           02  EPPAYMNTI    PIC X(12).
+           02  MSGERRL      PIC S9(4) COMP.
+           02  MSGERRF      PIC X.
+           02  FILLER REDEFINES MSGERRF PIC X.
+           02  MSGERRA      PIC X.
+           02  MSGERRI      PIC X(79).
+
+       01  EPSLNTKO REDEFINES EPSLNTKI.
+           02  FILLER       PIC X(4).
+           02  FILLER       PIC X(12).
+           02  FILLER       PIC X(4).
+           02  FILLER       PIC X(5).
+           02  FILLER       PIC X(4).
+           02  FILLER       PIC X(2).
+           02  FILLER       PIC X(4).
+           02  FILLER       PIC X(10).
+           02  FILLER       PIC X(4).
+           02  FILLER       PIC X(8).
+           02  FILLER       PIC X(4).
+           02  EPAMFINO     PIC Z,ZZZ,ZZ9.99.
+           02  FILLER       PIC X(4).
+           02  EPFCHGO      PIC Z,ZZZ,ZZ9.99.
+           02  FILLER       PIC X(4).
+           02  EPTOTPO      PIC ZZZ,ZZZ,ZZ9.99.
+           02  FILLER       PIC X(4).
+           02  EPAPRO       PIC Z9.999.
+           02  FILLER       PIC X(4).
+           02  EPPAYMNTO    PIC Z,ZZZ,ZZ9.99.
+           02  FILLER       PIC X(4).
+           02  MSGERRO      PIC X(79).
