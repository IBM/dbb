@@ -0,0 +1,181 @@
+       ID DIVISION.
+       PROGRAM-ID. EPSRLEXP.
+      *    RATE-LOCK EXPIRATION REPORT.
+      *
+      *    BROWSES EPSAPPST IN PAN ORDER AND LISTS EVERY LOCKED
+      *    APPLICATION (APPST-RATE-LOCK-IND = 'Y') WHOSE
+      *    APPST-LOCK-EXPIRATION-DATE HAS ALREADY PASSED AND WHICH
+      *    HASN'T YET REACHED A TERMINAL STATUS (APPROVED LOANS STILL
+      *    WAITING TO CLOSE ARE THE ONES A STALE LOCK ACTUALLY PUTS AT
+      *    RISK). THIS IS A READ-ONLY REPORT - RE-LOCKING OR
+      *    EXTENDING IS DONE THROUGH EPSASMNT.
+      *
+      *    (C) 2026 IBM.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-FLEX-ES.
+       OBJECT-COMPUTER. IBM-FLEX-ES.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT APPLICATION-STATUS-FILE ASSIGN TO EPSAPPST
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS APPST-PAN
+                  FILE STATUS IS WS-APPST-STATUS.
+
+           SELECT CONTROL-REPORT ASSIGN TO RLEXPRPT
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  APPLICATION-STATUS-FILE
+           RECORD CONTAINS 65 CHARACTERS.
+           COPY EPSAPPST.
+
+       FD  CONTROL-REPORT
+           RECORD CONTAINS 132 CHARACTERS.
+       01  RPT-LINE                       PIC X(132).
+
+       WORKING-STORAGE SECTION.
+      *
+       01 WS-FILE-STATUSES.
+           03 WS-APPST-STATUS             PIC XX.
+              88 APPST-FILE-OK               VALUE '00'.
+              88 APPST-FILE-EOF               VALUE '10'.
+           03 WS-RPT-STATUS                PIC XX.
+
+       01 WS-INDICATORS-AND-FLAGS.
+           03 WS-END-OF-FILE              PIC X VALUE 'N'.
+              88 END-OF-FILE                  VALUE 'Y'.
+
+       01 WS-COUNTERS.
+           03 WS-EXPIRED-COUNT            PIC 9(5) VALUE 0.
+           03 WS-SCANNED-COUNT            PIC 9(5) VALUE 0.
+
+       01 WS-CURRENT-DATE.
+           03 WS-CURR-YYYY                PIC 9(4).
+           03 WS-CURR-MM                  PIC 9(2).
+           03 WS-CURR-DD                  PIC 9(2).
+       01 WS-CURRENT-DATE-8               PIC 9(8).
+
+       01 WS-REPORT-LINES.
+           03 WS-HEADING-1.
+              05 FILLER                   PIC X(48) VALUE
+                 'EPSRLEXP - EXPIRED RATE LOCK REPORT'.
+              05 FILLER                   PIC X(10) VALUE SPACES.
+              05 HDG-YYYY                 PIC 9(4).
+              05 FILLER                   PIC X VALUE '-'.
+              05 HDG-MM                   PIC 9(2).
+              05 FILLER                   PIC X VALUE '-'.
+              05 HDG-DD                   PIC 9(2).
+           03 WS-HEADING-2.
+              05 FILLER                   PIC X(10) VALUE 'PAN'.
+              05 FILLER                   PIC X(10) VALUE 'STATUS'.
+              05 FILLER                   PIC X(12) VALUE 'OFFICER'.
+              05 FILLER                   PIC X(14) VALUE 'LOCKED RATE'.
+              05 FILLER                   PIC X(12) VALUE 'LOCK DATE'.
+              05 FILLER                   PIC X(12) VALUE 'EXPIRED'.
+           03 WS-DETAIL-LINE.
+              05 DTL-PAN                  PIC X(10).
+              05 DTL-STATUS               PIC X(10).
+              05 DTL-OFFICER               PIC X(12).
+              05 DTL-RATE                  PIC ZZ9.999.
+              05 FILLER                    PIC X(7) VALUE SPACES.
+              05 DTL-LOCK-DATE             PIC 9(8).
+              05 FILLER                    PIC X(4) VALUE SPACES.
+              05 DTL-EXPIRE-DATE            PIC 9(8).
+           03 WS-SUMMARY-LINE.
+              05 FILLER                   PIC X(16) VALUE 'SCANNED:'.
+              05 SUM-SCANNED               PIC ZZZZ9.
+              05 FILLER                   PIC X(4)  VALUE SPACES.
+              05 FILLER                   PIC X(16) VALUE
+                 'EXPIRED LOCKS:'.
+              05 SUM-EXPIRED               PIC ZZZZ9.
+
+       LINKAGE SECTION.
+      *
+       COPY EPSJOBPM.
+
+       PROCEDURE DIVISION.
+      *
+       A000-MAINLINE.
+           PERFORM A100-INITIALIZE.
+           PERFORM A200-SCAN-APPLICATIONS UNTIL END-OF-FILE.
+           PERFORM A900-FINALIZE.
+           STOP RUN
+           .
+
+       A100-INITIALIZE.
+           MOVE 'EPSRLEXP' TO EPSJOBTM-JOB-NAME.
+           MOVE 1800       TO EPSJOBTM-SLA-SECONDS.
+           SET EPSJOBTM-START TO TRUE.
+           CALL 'EPSJOBTM' USING EPSJOBTM-PARMS.
+
+           OPEN INPUT  APPLICATION-STATUS-FILE.
+           OPEN OUTPUT CONTROL-REPORT.
+
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           MOVE WS-CURRENT-DATE TO WS-CURRENT-DATE-8.
+           MOVE WS-CURR-YYYY TO HDG-YYYY.
+           MOVE WS-CURR-MM   TO HDG-MM.
+           MOVE WS-CURR-DD   TO HDG-DD.
+           MOVE WS-HEADING-1 TO RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE WS-HEADING-2 TO RPT-LINE.
+           WRITE RPT-LINE.
+
+           MOVE LOW-VALUES TO APPST-PAN.
+           START APPLICATION-STATUS-FILE KEY IS NOT LESS THAN APPST-PAN
+              INVALID KEY
+                 MOVE 'Y' TO WS-END-OF-FILE
+           END-START
+           .
+           IF NOT END-OF-FILE
+              PERFORM A150-READ-APPLICATION
+           END-IF
+           .
+
+       A150-READ-APPLICATION.
+           READ APPLICATION-STATUS-FILE NEXT RECORD
+              AT END
+                 MOVE 'Y' TO WS-END-OF-FILE
+           END-READ
+           .
+
+       A200-SCAN-APPLICATIONS.
+           ADD 1 TO WS-SCANNED-COUNT.
+           IF APPST-RATE-LOCKED
+              AND NOT APPST-CLOSED
+              AND NOT APPST-WITHDRAWN
+              AND NOT APPST-DENIED
+              AND APPST-LOCK-EXPIRATION-DATE < WS-CURRENT-DATE-8
+              PERFORM A300-WRITE-DETAIL
+              ADD 1 TO WS-EXPIRED-COUNT
+           END-IF
+           .
+           PERFORM A150-READ-APPLICATION.
+
+       A300-WRITE-DETAIL.
+           MOVE APPST-PAN               TO DTL-PAN.
+           MOVE APPST-STATUS-CODE       TO DTL-STATUS.
+           MOVE APPST-LOAN-OFFICER      TO DTL-OFFICER.
+           MOVE APPST-LOCKED-RATE       TO DTL-RATE.
+           MOVE APPST-LOCK-DATE         TO DTL-LOCK-DATE.
+           MOVE APPST-LOCK-EXPIRATION-DATE TO DTL-EXPIRE-DATE.
+           MOVE WS-DETAIL-LINE          TO RPT-LINE.
+           WRITE RPT-LINE
+           .
+
+       A900-FINALIZE.
+           MOVE WS-SCANNED-COUNT TO SUM-SCANNED.
+           MOVE WS-EXPIRED-COUNT TO SUM-EXPIRED.
+           MOVE WS-SUMMARY-LINE  TO RPT-LINE.
+           WRITE RPT-LINE.
+
+           CLOSE APPLICATION-STATUS-FILE.
+           CLOSE CONTROL-REPORT.
+
+           SET EPSJOBTM-END TO TRUE.
+           CALL 'EPSJOBTM' USING EPSJOBTM-PARMS
+           .
