@@ -0,0 +1,220 @@
+       ID DIVISION.
+       PROGRAM-ID. EPSQTRPT.
+      *    CONSOLIDATED END-OF-DAY QUOTE TRANSACTION LOG.
+      *
+      *    READS EVERY ROW EPSAUDIT PICKED UP TODAY - EPSCMORT'S 3270
+      *    SCREEN AND EPSQUOTE'S API BOTH LOG ONE ROW PER QUOTE THERE,
+      *    SUCCESSFUL OR NOT (SEE EPSCMORT'S A900-LOG-AUDIT-TRANSACTION
+      *    AND EPSQUOTE'S SECTION OF THE SAME NAME) - AND LISTS THEM IN
+      *    SEQUENCE-NUMBER ORDER SO THE BUSINESS HAS ONE REPORT THAT
+      *    COVERS EVERY QUOTE WRITTEN TODAY REGARDLESS OF WHICH FRONT
+      *    END PRODUCED IT. BULK RE-PRICING RUNS (EPSMRSHP, EPSMREQT)
+      *    AREN'T CUSTOMER OR OFFICER QUOTE REQUESTS AND ALREADY HAVE
+      *    THEIR OWN REPORTS, SO THEY DON'T WRITE TO EPSAUDIT AND DON'T
+      *    APPEAR HERE.
+      *
+      *    (C) 2026 IBM.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-FLEX-ES.
+       OBJECT-COMPUTER. IBM-FLEX-ES.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROL-REPORT ASSIGN TO QTRPT
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTROL-REPORT
+           RECORD CONTAINS 132 CHARACTERS.
+       01  RPT-LINE                       PIC X(132).
+
+       WORKING-STORAGE SECTION.
+      *
+       01 WS-FILE-STATUSES.
+           03 WS-RPT-STATUS                PIC XX.
+
+       01 WS-INDICATORS-AND-FLAGS.
+           03 WS-END-OF-CURSOR             PIC X VALUE 'N'.
+              88 END-OF-CURSOR                 VALUE 'Y'.
+
+       01 WS-COUNTERS.
+           03 WS-ROW-COUNT                 PIC 9(7) VALUE 0.
+           03 WS-SUCCESS-COUNT              PIC 9(7) VALUE 0.
+           03 WS-FAILURE-COUNT              PIC 9(7) VALUE 0.
+
+       01 WS-CURRENT-DATE.
+           03 WS-CURR-YYYY                 PIC 9(4).
+           03 WS-CURR-MM                   PIC 9(2).
+           03 WS-CURR-DD                   PIC 9(2).
+
+       01  SQL-ERROR-MSG.
+           03  FILLER              PIC X(11)      VALUE 'SQL ERROR: '.
+           03  SQL-ERROR-CODE      PIC 9(5) DISPLAY.
+
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
+      *    SEE EPSQUOTE'S COPY OF THIS SAME COPYBOOK FOR THE TABLE
+      *    DECLARATION AND HOST-VARIABLE LAYOUT - EPSAUDIT-ROW IS THE
+      *    FETCH TARGET FOR A200-CURSOR BELOW.
+           COPY EPSAUDIT.
+
+       01 WS-REPORT-LINES.
+           03 WS-HEADING-1.
+              05 FILLER                   PIC X(48) VALUE
+                 'EPSQTRPT - CONSOLIDATED QUOTE TRANSACTION LOG'.
+              05 FILLER                   PIC X(10) VALUE SPACES.
+              05 HDG-YYYY                 PIC 9(4).
+              05 FILLER                   PIC X VALUE '-'.
+              05 HDG-MM                   PIC 9(2).
+              05 FILLER                   PIC X VALUE '-'.
+              05 HDG-DD                   PIC 9(2).
+           03 WS-HEADING-2.
+              05 FILLER                   PIC X(10) VALUE 'SEQ NUM'.
+              05 FILLER                   PIC X(8)  VALUE 'TRAN'.
+              05 FILLER                   PIC X(12) VALUE 'PAN'.
+              05 FILLER                   PIC X(15) VALUE 'PRINCIPAL'.
+              05 FILLER                   PIC X(10) VALUE 'RATE'.
+              05 FILLER                   PIC X(8)  VALUE 'YEARS'.
+              05 FILLER                   PIC X(13) VALUE 'PAYMENT'.
+              05 FILLER                   PIC X(8)  VALUE 'RC'.
+              05 FILLER                   PIC X(20) VALUE 'ERROR TEXT'.
+           03 WS-DETAIL-LINE.
+              05 DTL-SEQ-NUM               PIC Z(8)9.
+              05 FILLER                    PIC X(1)  VALUE SPACES.
+              05 DTL-TRANCODE              PIC X(7).
+              05 DTL-PAN                   PIC X(11).
+              05 DTL-PRINCIPAL             PIC Z,ZZZ,ZZ9.99.
+              05 FILLER                    PIC X(2)  VALUE SPACES.
+              05 DTL-RATE                  PIC Z9.999.
+              05 FILLER                    PIC X(3)  VALUE SPACES.
+              05 DTL-YEARS                 PIC ZZ9.
+              05 FILLER                    PIC X(5)  VALUE SPACES.
+              05 DTL-PAYMENT               PIC Z,ZZZ,ZZ9.99.
+              05 FILLER                    PIC X(3)  VALUE SPACES.
+              05 DTL-RETURN-CODE           PIC ZZZ9.
+              05 FILLER                    PIC X(4)  VALUE SPACES.
+              05 DTL-ERROR-TEXT            PIC X(40).
+           03 WS-SUMMARY-LINE.
+              05 FILLER                   PIC X(16) VALUE
+                 'TOTAL QUOTES:'.
+              05 SUM-TOTAL                 PIC ZZZZZZ9.
+              05 FILLER                   PIC X(4)  VALUE SPACES.
+              05 FILLER                   PIC X(18) VALUE
+                 'SUCCESSFUL:'.
+              05 SUM-SUCCESS                PIC ZZZZZZ9.
+              05 FILLER                   PIC X(4)  VALUE SPACES.
+              05 FILLER                   PIC X(10) VALUE 'FAILED:'.
+              05 SUM-FAILURE                PIC ZZZZZZ9.
+
+           EXEC SQL
+               DECLARE AUDIT-CURSOR CURSOR FOR
+                   SELECT AUDIT-SEQ-NUM, AUDIT-TRANCODE, AUDIT-PAN,
+                          AUDIT-PRINCIPAL, AUDIT-RATE, AUDIT-YEARS,
+                          AUDIT-PAYMENT, AUDIT-RETURN-CODE,
+                          AUDIT-ERROR-TEXT
+                     FROM EPSAUDIT
+                    WHERE AUDIT-TIMESTAMP >= CURRENT DATE
+                    ORDER BY AUDIT-SEQ-NUM
+           END-EXEC.
+
+       LINKAGE SECTION.
+      *
+       COPY EPSJOBPM.
+
+       PROCEDURE DIVISION.
+      *
+       A000-MAINLINE.
+           PERFORM A100-INITIALIZE.
+           PERFORM A200-FETCH-ROW.
+           PERFORM A300-PROCESS-ROW UNTIL END-OF-CURSOR.
+           PERFORM A900-FINALIZE.
+           STOP RUN
+           .
+
+       A100-INITIALIZE.
+           MOVE 'EPSQTRPT' TO EPSJOBTM-JOB-NAME.
+           MOVE 1800       TO EPSJOBTM-SLA-SECONDS.
+           SET EPSJOBTM-START TO TRUE.
+           CALL 'EPSJOBTM' USING EPSJOBTM-PARMS.
+
+           OPEN OUTPUT CONTROL-REPORT.
+
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           MOVE WS-CURR-YYYY TO HDG-YYYY.
+           MOVE WS-CURR-MM   TO HDG-MM.
+           MOVE WS-CURR-DD   TO HDG-DD.
+           MOVE WS-HEADING-1 TO RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE WS-HEADING-2 TO RPT-LINE.
+           WRITE RPT-LINE.
+
+           EXEC SQL
+               OPEN AUDIT-CURSOR
+           END-EXEC.
+
+       A200-FETCH-ROW.
+           EXEC SQL
+               FETCH AUDIT-CURSOR
+                   INTO :EPSAUDIT-SEQ-NUM, :EPSAUDIT-TRANCODE,
+                        :EPSAUDIT-PAN, :EPSAUDIT-PRINCIPAL,
+                        :EPSAUDIT-RATE, :EPSAUDIT-YEARS,
+                        :EPSAUDIT-PAYMENT, :EPSAUDIT-RETURN-CODE,
+                        :EPSAUDIT-ERROR-TEXT
+           END-EXEC.
+           IF SQLCODE = 0
+              CONTINUE
+           ELSE
+              IF SQLCODE = 100
+                 MOVE 'Y' TO WS-END-OF-CURSOR
+              ELSE
+                 MOVE SQLCODE TO SQL-ERROR-CODE
+                 DISPLAY SQL-ERROR-MSG
+                 MOVE 'Y' TO WS-END-OF-CURSOR
+              END-IF
+           END-IF
+           .
+
+       A300-PROCESS-ROW.
+           ADD 1 TO WS-ROW-COUNT.
+           IF EPSAUDIT-RETURN-CODE = ZERO
+              ADD 1 TO WS-SUCCESS-COUNT
+           ELSE
+              ADD 1 TO WS-FAILURE-COUNT
+           END-IF.
+           PERFORM A350-WRITE-DETAIL.
+           PERFORM A200-FETCH-ROW.
+
+       A350-WRITE-DETAIL.
+           MOVE EPSAUDIT-SEQ-NUM        TO DTL-SEQ-NUM.
+           MOVE EPSAUDIT-TRANCODE       TO DTL-TRANCODE.
+           MOVE EPSAUDIT-PAN            TO DTL-PAN.
+           MOVE EPSAUDIT-PRINCIPAL      TO DTL-PRINCIPAL.
+           MOVE EPSAUDIT-RATE           TO DTL-RATE.
+           MOVE EPSAUDIT-YEARS          TO DTL-YEARS.
+           MOVE EPSAUDIT-PAYMENT        TO DTL-PAYMENT.
+           MOVE EPSAUDIT-RETURN-CODE    TO DTL-RETURN-CODE.
+           MOVE EPSAUDIT-ERROR-TEXT     TO DTL-ERROR-TEXT.
+           MOVE WS-DETAIL-LINE          TO RPT-LINE.
+           WRITE RPT-LINE
+           .
+
+       A900-FINALIZE.
+           EXEC SQL
+               CLOSE AUDIT-CURSOR
+           END-EXEC.
+
+           MOVE WS-ROW-COUNT     TO SUM-TOTAL.
+           MOVE WS-SUCCESS-COUNT TO SUM-SUCCESS.
+           MOVE WS-FAILURE-COUNT TO SUM-FAILURE.
+           MOVE WS-SUMMARY-LINE  TO RPT-LINE.
+           WRITE RPT-LINE.
+
+           CLOSE CONTROL-REPORT.
+
+           SET EPSJOBTM-END TO TRUE.
+           CALL 'EPSJOBTM' USING EPSJOBTM-PARMS
+           .
