@@ -0,0 +1,199 @@
+   CBL NUMPROC(MIG),FLAG(I,W),RENT
+       ID DIVISION.
+       PROGRAM-ID. EPSMSGLK.
+      *    SHARED, MULTI-LANGUAGE MESSAGE-TABLE LOOKUP
+      *
+      *    CALLED BY EPSCMORT, EPSMLIST, EPSMPMT/EPSMPMV AND EPSNBRVL
+      *    WHEN W-COMMUNICATION-AREA/EPSPDATA CARRIES A LANGUAGE CODE
+      *    OTHER THAN SPACES/'EN', SO A BRANCH CAN OFFER A TRANSLATED
+      *    QUOTE SCREEN WITHOUT ANY CHANGE TO THE CALCULATION OR
+      *    VALIDATION LOGIC ITSELF. THE OPTIONAL MESSAGE FILE (EPSMSGF)
+      *    HOLDS ONE RECORD PER MESSAGE ID/LANGUAGE PAIR - IF IT ISN'T
+      *    THERE, OR THE REQUESTED LANGUAGE HAS NO ENTRY FOR A GIVEN
+      *    MESSAGE ID, WE FALL BACK TO THE COMPILED ENGLISH DEFAULT SO
+      *    A CALLER NEVER GETS BACK BLANK TEXT.
+      *
+      *    (C) 2012 IBM
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. FLEX-ES.
+       OBJECT-COMPUTER. FLEX-ES.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MESSAGE-FILE ASSIGN TO EPSMSGF
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS WS-MESSAGE-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MESSAGE-FILE
+           RECORD CONTAINS 86 CHARACTERS.
+       01  MESSAGE-FILE-RECORD.
+           03 MSGF-ID                   PIC X(04).
+           03 MSGF-LANG-CODE            PIC X(02).
+           03 MSGF-TEXT                 PIC X(80).
+
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-MESSAGE-FILE-STATUS       PIC XX.
+       01  WS-MESSAGE-FILE-OPEN-OK      PIC X VALUE 'N'.
+           88 MESSAGE-FILE-OPEN-OK         VALUE 'Y'.
+       01  WS-MESSAGE-FOUND              PIC X VALUE 'N'.
+           88 MESSAGE-FOUND-IN-FILE         VALUE 'Y'.
+       01  WS-ENGLISH-CODE                PIC X(02) VALUE 'EN'.
+
+      *    COMPILED ENGLISH DEFAULTS - THE ULTIMATE FALLBACK WHEN
+      *    EPSMSGF IS MISSING OR HAS NO ENTRY AT ALL FOR A MESSAGE ID.
+      *    THE SAME ENGLISH TEXT EACH CALLER USED TO CARRY AS ITS OWN
+      *    COMPILED LITERAL BEFORE THIS REQUEST.
+       01  WS-DEFAULT-MESSAGES.
+           03 FILLER PIC X(04) VALUE 'NBR1'.
+           03 FILLER PIC X(80) VALUE 'NO NUMBER PRESENT'.
+           03 FILLER PIC X(04) VALUE 'NBR2'.
+           03 FILLER PIC X(80) VALUE 'INVALID CHARACTERS IN NUMBER'.
+           03 FILLER PIC X(04) VALUE 'NBR3'.
+           03 FILLER PIC X(80) VALUE 'TOO MANY DECIMAL POINTS'.
+           03 FILLER PIC X(04) VALUE 'NBR4'.
+           03 FILLER PIC X(80)
+              VALUE 'YEARS INDICATED, BUT YEARS ZERO OR LESS'.
+           03 FILLER PIC X(04) VALUE 'NBR5'.
+           03 FILLER PIC X(80) VALUE 'ZERO OR LESS MONTHS'.
+           03 FILLER PIC X(04) VALUE 'NBR6'.
+           03 FILLER PIC X(80)
+              VALUE 'LOAN TERM MUST BE BETWEEN 1 AND 40 YEARS'.
+           03 FILLER PIC X(04) VALUE 'NBR7'.
+           03 FILLER PIC X(80)
+              VALUE 'LOAN AMOUNT IS OUTSIDE ITS REGION LIMITS'.
+           03 FILLER PIC X(04) VALUE 'PMT1'.
+           03 FILLER PIC X(80) VALUE 'PRINCIPLE AMOUNT IS NEGATIVE'.
+           03 FILLER PIC X(04) VALUE 'PMT2'.
+           03 FILLER PIC X(80)
+              VALUE 'PRINCIPLE EXCEEDED MAXIMUM AMOUNT'.
+           03 FILLER PIC X(04) VALUE 'PMT3'.
+           03 FILLER PIC X(80) VALUE 'NEGATIVE INTEREST RATE'.
+           03 FILLER PIC X(04) VALUE 'PMT4'.
+           03 FILLER PIC X(80)
+              VALUE 'YEARS INDICATED, BUT YEARS ZERO OR LESS'.
+           03 FILLER PIC X(04) VALUE 'PMT5'.
+           03 FILLER PIC X(80) VALUE 'ZERO OR LESS MONTHS'.
+           03 FILLER PIC X(04) VALUE 'PMT6'.
+           03 FILLER PIC X(80)
+              VALUE 'LOAN TERM MUST BE BETWEEN 1 AND 40 YEARS'.
+           03 FILLER PIC X(04) VALUE 'PMT7'.
+           03 FILLER PIC X(80)
+              VALUE 'LOAN AMOUNT MUST BE BETWEEN $500 AND $500,000'.
+           03 FILLER PIC X(04) VALUE 'PMT8'.
+           03 FILLER PIC X(80)
+              VALUE 'LOAN TERM MUST BE BETWEEN 10,20,30 or 40 YEARS'.
+           03 FILLER PIC X(04) VALUE 'CMT1'.
+           03 FILLER PIC X(80) VALUE 'PRESS ENTER FIRST, THEN F9.'.
+           03 FILLER PIC X(04) VALUE 'CMT2'.
+           03 FILLER PIC X(80) VALUE 'INVALID KEY PRESSED.'.
+           03 FILLER PIC X(04) VALUE 'CMT3'.
+           03 FILLER PIC X(80)
+              VALUE 'END OF TRANSACTION - THANK YOU'.
+           03 FILLER PIC X(04) VALUE 'CMT4'.
+           03 FILLER PIC X(80)
+              VALUE 'DOWN PAYMENT MUST BE LESS THAN APPRAISED VALUE'.
+           03 FILLER PIC X(04) VALUE 'CMT5'.
+           03 FILLER PIC X(80)
+              VALUE 'LARGE LOAN - PRESS PF10 TO CONFIRM AND CALCULATE'.
+           03 FILLER PIC X(04) VALUE 'LST1'.
+           03 FILLER PIC X(80) VALUE 'ERROR WITH START'.
+           03 FILLER PIC X(04) VALUE 'LST2'.
+           03 FILLER PIC X(80) VALUE 'ERROR WITH READ NEXT'.
+           03 FILLER PIC X(04) VALUE 'LST3'.
+           03 FILLER PIC X(80)
+              VALUE 'END OF TRANSACTION - THANK YOU'.
+           03 FILLER PIC X(04) VALUE 'LNT1'.
+           03 FILLER PIC X(80)
+              VALUE 'REVIEW DISCLOSURES - PF5 TO SUBMIT'.
+           03 FILLER PIC X(04) VALUE 'LNT2'.
+           03 FILLER PIC X(80)
+              VALUE 'APPLICATION SUBMITTED - THANK YOU'.
+           03 FILLER PIC X(04) VALUE 'LNT3'.
+           03 FILLER PIC X(80)
+              VALUE 'PRESS ENTER TO CALCULATE DISCLOSURES FIRST'.
+           03 FILLER PIC X(04) VALUE 'LNT4'.
+           03 FILLER PIC X(80)
+              VALUE 'PAN AND LOAN OFFICER ARE REQUIRED'.
+           03 FILLER PIC X(04) VALUE 'QUO1'.
+           03 FILLER PIC X(80)
+              VALUE 'NO REQUEST DATA RECEIVED'.
+           03 FILLER PIC X(04) VALUE 'QUO2'.
+           03 FILLER PIC X(80)
+              VALUE 'PRINCIPLE AMOUNT AND INTEREST RATE ARE REQUIRED'.
+           03 FILLER PIC X(04) VALUE 'QUO3'.
+           03 FILLER PIC X(80)
+              VALUE 'YEARS AND MONTHS CANNOT BOTH BE ZERO'.
+           03 FILLER PIC X(04) VALUE 'CMP1'.
+           03 FILLER PIC X(80)
+              VALUE 'PRINCIPLE AMOUNT IS REQUIRED'.
+       01  WS-DEFAULT-MESSAGE-TABLE REDEFINES WS-DEFAULT-MESSAGES.
+           03 WS-DEFAULT-ENTRY OCCURS 31 TIMES
+                                INDEXED BY WS-DFLT-IDX.
+              05 WS-DEFAULT-ID            PIC X(04).
+              05 WS-DEFAULT-TEXT          PIC X(80).
+
+       LINKAGE SECTION.
+      *
+       COPY EPSMSGTB.
+
+       PROCEDURE DIVISION USING EPSMSGLK-PARMS.
+      *
+       A000-MAINLINE.
+           MOVE SPACES TO EPSMSGLK-MSG-TEXT.
+           MOVE 'N' TO WS-MESSAGE-FOUND.
+           PERFORM A100-LOOKUP-IN-FILE.
+           IF MESSAGE-FOUND-IN-FILE
+              SET EPSMSGLK-FOUND-EXACT TO TRUE
+           ELSE
+              PERFORM A200-LOOKUP-DEFAULT
+           END-IF
+           GOBACK
+           .
+
+       A100-LOOKUP-IN-FILE.
+      *    A SPACE/'EN' REQUEST NEVER NEEDS THE FILE - THE CALLER'S OWN
+      *    COMPILED ENGLISH TEXT IS WHAT A200 BELOW WOULD RETURN ANYWAY.
+           IF EPSMSGLK-LANG-CODE = SPACES
+              OR EPSMSGLK-LANG-CODE = WS-ENGLISH-CODE
+              EXIT PARAGRAPH
+           END-IF.
+           OPEN INPUT MESSAGE-FILE.
+           IF WS-MESSAGE-FILE-STATUS NOT = '00'
+              EXIT PARAGRAPH
+           END-IF.
+           SET MESSAGE-FILE-OPEN-OK TO TRUE.
+           PERFORM UNTIL WS-MESSAGE-FILE-STATUS = '10'
+                      OR MESSAGE-FOUND-IN-FILE
+              READ MESSAGE-FILE
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    IF MSGF-ID = EPSMSGLK-MSG-ID
+                       AND MSGF-LANG-CODE = EPSMSGLK-LANG-CODE
+                       MOVE MSGF-TEXT TO EPSMSGLK-MSG-TEXT
+                       SET MESSAGE-FOUND-IN-FILE TO TRUE
+                    END-IF
+              END-READ
+           END-PERFORM.
+           CLOSE MESSAGE-FILE.
+
+       A200-LOOKUP-DEFAULT.
+           SET WS-DFLT-IDX TO 1.
+           SEARCH WS-DEFAULT-ENTRY
+              AT END
+                 SET EPSMSGLK-NOT-FOUND TO TRUE
+                 MOVE 'MESSAGE NOT AVAILABLE' TO EPSMSGLK-MSG-TEXT
+              WHEN WS-DEFAULT-ID(WS-DFLT-IDX) = EPSMSGLK-MSG-ID
+                 MOVE WS-DEFAULT-TEXT(WS-DFLT-IDX) TO
+                                           EPSMSGLK-MSG-TEXT
+                 IF EPSMSGLK-LANG-CODE = SPACES
+                    OR EPSMSGLK-LANG-CODE = WS-ENGLISH-CODE
+                    SET EPSMSGLK-FOUND-EXACT TO TRUE
+                 ELSE
+                    SET EPSMSGLK-FOUND-ENGLISH TO TRUE
+                 END-IF
+           END-SEARCH
+           .
