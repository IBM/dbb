@@ -0,0 +1,353 @@
+       ID DIVISION.
+       PROGRAM-ID. EPSCLNTK.
+      *    LOAN-APPLICATION INTAKE SCREEN. CAPTURES A BORROWER'S LOAN
+      *    REQUEST, CALCULATES THE PAYMENT (VIA EPSCSMRT, THE SAME WAY
+      *    EPSCMORT/EPSMLIST DO), COMPUTES AND DISPLAYS THE REG Z
+      *    (TRUTH-IN-LENDING) DISCLOSURES THE BORROWER MUST SEE BEFORE
+      *    APPLYING, AND - ONCE THE BORROWER CONFIRMS - QUEUES AN
+      *    EPSASTXN ADD TRANSACTION FOR EPSASMNT'S NEXT BATCH RUN TO
+      *    PLACE THE APPLICATION ON EPSAPPST IN RECEIVED STATUS.
+      *
+      *    ON INITIAL ENTRY DISPLAY MAP.
+      *    ON SUBSEQUENT ENTRY:
+      *       F3   - QUIT.
+      *       ENTER - VALIDATE/CONVERT DATA, CALCULATE PAYMENT AND
+      *               DISCLOSURES (FIRST FACTOR).
+      *       PF5  - SECOND FACTOR - SUBMIT THE APPLICATION ONCE THE
+      *               DISCLOSURES HAVE BEEN REVIEWED.
+      *
+      *    (C) 2026 IBM.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-FLEX-ES.
+       OBJECT-COMPUTER. IBM-FLEX-ES.
+      *
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *
+       01  W-FLAGS.
+           10  W-SEND-FLAG                    PIC X.
+               88  SEND-ERASE                   VALUE '1'.
+               88  SEND-DATAONLY                VALUE '2'.
+               88  SEND-MAPONLY                 VALUE '3'.
+               88  SEND-ALL                     VALUE '4'.
+
+       01 W-CONVERSIONS.
+           05  WS-FORMAT-NUMBER    PIC Z,ZZZ,ZZ9.99.
+           05  WS-FORMAT-RATE      PIC ZZ9.999.
+
+       01 W-CALL-PROGRAM                      PIC X(8).
+       01 W-COMAREA-LENGTH                    PIC 9(4) COMP.
+
+      *    NUMBER OF MONTHS THE APPLICATION RUNS - DRIVES THE TOTAL-
+      *    OF-PAYMENTS DISCLOSURE IN A700-CALCULATE-TILA-DISCLOSURES.
+       01 WS-NUMBER-OF-MONTHS                 PIC S9(4) COMP.
+
+       01  END-OF-TRANS-MSG                 PIC X(30)
+             VALUE 'END OF TRANSACTION - THANK YOU'.
+       01  BLANK-MSG                        PIC X(1) VALUE ' '.
+      *    PARAMETER AREA FOR THE SHARED EPSMSGLK MESSAGE-TABLE CALL -
+      *    SEE A990-TRANSLATE-MSG.
+           COPY EPSMSGTB.
+           COPY DFHAID.
+           COPY EPSLNTK.
+
+      *    APPLICATION-INTAKE TRANSACTION QUEUED FOR EPSASMNT - SEE
+      *    A800-QUEUE-APPLICATION.
+           COPY EPSASTXN.
+
+       01  W-COMMUNICATION-AREA.
+           COPY EPSMTCOM.
+
+       COPY EPSNBRPM.
+
+       LINKAGE SECTION.
+
+       01 DFHCOMMAREA.
+       COPY EPSMTCOM.
+
+       PROCEDURE DIVISION USING DFHCOMMAREA.
+
+       A000-MAINLINE SECTION.
+       A000-10.
+           INITIALIZE W-COMMUNICATION-AREA.
+           MOVE LOW-VALUES TO W-COMMUNICATION-AREA.
+           MOVE LENGTH OF DFHCOMMAREA TO W-COMAREA-LENGTH.
+           MOVE DFHCOMMAREA TO W-COMMUNICATION-AREA.
+           EVALUATE TRUE
+               WHEN EIBCALEN = ZERO
+      * FIRST TIME IN - SHOW SCREEN
+                   MOVE LOW-VALUES TO EPSLNTKO
+                   SET SEND-ERASE TO TRUE
+                   PERFORM A300-SEND-MAP
+                   MOVE 'N' TO EPSPCOM-TILA-CONFIRM-IND
+                                  OF W-COMMUNICATION-AREA
+               WHEN EIBAID = DFHCLEAR
+                   MOVE LOW-VALUES TO EPSLNTKO
+                   SET SEND-ERASE TO TRUE
+                   PERFORM A300-SEND-MAP
+               WHEN EIBAID = DFHPF3
+                   MOVE 'CMT3' TO EPSMSGLK-MSG-ID
+                   PERFORM A990-TRANSLATE-MSG
+                   MOVE EPSMSGLK-MSG-TEXT(1:30) TO END-OF-TRANS-MSG
+                   EXEC CICS
+                      SEND TEXT FROM (END-OF-TRANS-MSG)
+                      ERASE
+                      FREEKB
+                   END-EXEC
+                   EXEC CICS
+                        RETURN
+                   END-EXEC
+               WHEN EIBAID = DFHENTER
+                   PERFORM A100-PROCESS-MAP
+               WHEN EIBAID = DFHPF5
+      * PF5 - SECOND FACTOR, SUBMITTING THE APPLICATION ONCE ITS
+      * DISCLOSURES HAVE BEEN DISPLAYED. IF NONE ARE PENDING THIS IS
+      * TREATED AS ANY OTHER UNEXPECTED KEY.
+                 IF EPSPCOM-TILA-CONFIRM-PENDING
+                                  OF W-COMMUNICATION-AREA
+                    PERFORM A800-QUEUE-APPLICATION
+                 ELSE
+                    MOVE 'LNT3' TO EPSMSGLK-MSG-ID
+                    PERFORM A990-TRANSLATE-MSG
+                    MOVE EPSMSGLK-MSG-TEXT TO MSGERRO
+                    SET SEND-DATAONLY TO TRUE
+                    PERFORM A300-SEND-MAP
+                 END-IF
+               WHEN OTHER
+                    MOVE 'CMT2' TO EPSMSGLK-MSG-ID
+                    PERFORM A990-TRANSLATE-MSG
+                    MOVE EPSMSGLK-MSG-TEXT TO MSGERRO
+                    SET SEND-DATAONLY TO TRUE
+                    PERFORM A300-SEND-MAP
+           END-EVALUATE
+           EXEC CICS
+               RETURN TRANSID(EIBTRNID)
+               COMMAREA(W-COMMUNICATION-AREA)
+               LENGTH(W-COMAREA-LENGTH)
+           END-EXEC.
+
+      * NEVER EXECUTED BECAUSE OF ABOVE EXEC CICS RETURN
+       A000-EXIT.
+           GOBACK.
+
+       A100-PROCESS-MAP SECTION.
+       A100-10.
+           MOVE SPACES TO EPSPARM-RETURN-ERROR.
+           PERFORM A400-RECEIVE-MAP.
+           IF EPSPARM-RETURN-ERROR NOT = SPACES
+              MOVE EPSPARM-RETURN-ERROR TO MSGERRO
+              SET SEND-DATAONLY TO TRUE
+              PERFORM A300-SEND-MAP
+              GO TO A100-EXIT
+           END-IF.
+      * PAN AND LOAN OFFICER ARE REQUIRED TO TAKE AN APPLICATION - THE
+      * QUOTE-ONLY SCREENS (EPSCMORT) LEAVE THESE OPTIONAL, BUT AN
+      * APPLICATION ISN'T USABLE WITHOUT THEM.
+           IF EPSPCOM-PAN OF W-COMMUNICATION-AREA = SPACES
+              OR EPSPCOM-LOAN-OFFICER OF W-COMMUNICATION-AREA = SPACES
+              MOVE 'LNT4' TO EPSMSGLK-MSG-ID
+              PERFORM A990-TRANSLATE-MSG
+              MOVE EPSMSGLK-MSG-TEXT TO MSGERRO
+              SET SEND-DATAONLY TO TRUE
+              PERFORM A300-SEND-MAP
+              GO TO A100-EXIT
+           END-IF.
+           MOVE 'N' TO EPSPCOM-TILA-CONFIRM-IND OF W-COMMUNICATION-AREA.
+           PERFORM A600-CALCULATE-MORTGAGE.
+           IF EPSPCOM-ERRMSG OF W-COMMUNICATION-AREA NOT = SPACES
+              SET SEND-DATAONLY TO TRUE
+              PERFORM A300-SEND-MAP
+              GO TO A100-EXIT
+           END-IF.
+           PERFORM A700-CALCULATE-TILA-DISCLOSURES.
+           MOVE 'Y' TO EPSPCOM-TILA-CONFIRM-IND OF W-COMMUNICATION-AREA.
+           MOVE 'LNT1' TO EPSMSGLK-MSG-ID.
+           PERFORM A990-TRANSLATE-MSG.
+           MOVE EPSMSGLK-MSG-TEXT TO MSGERRO.
+           SET SEND-DATAONLY TO TRUE.
+           PERFORM A300-SEND-MAP.
+       A100-EXIT.
+           EXIT.
+
+       A300-SEND-MAP SECTION.
+       A300-10.
+           EVALUATE TRUE
+              WHEN SEND-MAPONLY
+                   EXEC CICS
+                     SEND MAP ('EPSLNTK')
+                       MAPSET('EPSLNTK')
+                       MAPONLY
+                       FREEKB
+                       CURSOR
+                   END-EXEC
+              WHEN SEND-ERASE
+                   EXEC CICS
+                     SEND MAP ('EPSLNTK')
+                         MAPSET('EPSLNTK')
+                         FROM(EPSLNTKO)
+                         ERASE
+                         FREEKB
+                         CURSOR
+                   END-EXEC
+              WHEN SEND-DATAONLY
+                   EXEC CICS
+                     SEND MAP ('EPSLNTK')
+                         MAPSET('EPSLNTK')
+                         FROM(EPSLNTKO)
+                         DATAONLY
+                         CURSOR
+                         FREEKB
+                   END-EXEC
+              WHEN SEND-ALL
+                   EXEC CICS
+                     SEND MAP ('EPSLNTK')
+                         MAPSET('EPSLNTK')
+                         FROM(EPSLNTKO)
+                         FREEKB
+                     END-EXEC
+           END-EVALUATE
+           .
+       A300-EXIT.
+           EXIT.
+
+       A400-RECEIVE-MAP SECTION.
+       A400-10.
+           EXEC CICS
+                RECEIVE MAP('EPSLNTK')
+                   MAPSET('EPSLNTK')
+                   INTO (EPSLNTKI)
+           END-EXEC.
+
+      * VALIDATE LOAN AMOUNT
+           MOVE EPLOANI         TO EPSPARM-VALIDATE-DATA.
+           MOVE LENGTH OF EPLOANI TO EPSPARM-MAX-LENGTH.
+           CALL 'EPSNBRVL' USING EPS-NUMBER-VALIDATION.
+           IF EPSPARM-RETURN-ERROR NOT = SPACES
+              GO TO A400-EXIT
+           END-IF.
+           COMPUTE EPSPCOM-PRINCIPLE-DATA OF W-COMMUNICATION-AREA
+                = EPSPARM-NUMBER + EPSPARM-DECIMAL.
+
+      * VALIDATE INTEREST RATE
+           MOVE EPRATEI         TO EPSPARM-VALIDATE-DATA.
+           MOVE LENGTH OF EPRATEI TO EPSPARM-MAX-LENGTH.
+           CALL 'EPSNBRVL' USING EPS-NUMBER-VALIDATION.
+           IF EPSPARM-RETURN-ERROR NOT = SPACES
+              GO TO A400-EXIT
+           END-IF.
+           COMPUTE EPSPCOM-QUOTED-INTEREST-RATE
+                               OF W-COMMUNICATION-AREA
+                = EPSPARM-NUMBER + EPSPARM-DECIMAL.
+
+      * VALIDATE NUMBER OF YEARS
+           MOVE EPYEARSI         TO EPSPARM-VALIDATE-DATA.
+           MOVE LENGTH OF EPYEARSI TO EPSPARM-MAX-LENGTH.
+           CALL 'EPSNBRVL' USING EPS-NUMBER-VALIDATION.
+           IF EPSPARM-RETURN-ERROR NOT = SPACES
+              GO TO A400-EXIT
+           END-IF.
+           MOVE EPSPARM-BINARY-NUMBER
+                TO EPSPCOM-NUMBER-OF-YEARS OF W-COMMUNICATION-AREA.
+
+           MOVE EPPANVI    TO EPSPCOM-PAN OF W-COMMUNICATION-AREA.
+           MOVE EPOFFCRI   TO EPSPCOM-LOAN-OFFICER
+                               OF W-COMMUNICATION-AREA.
+       A400-EXIT.
+           EXIT.
+
+       A600-CALCULATE-MORTGAGE SECTION.
+       A600-10.
+           MOVE 'Y' TO EPSPCOM-YEAR-MONTH-IND OF W-COMMUNICATION-AREA.
+           MOVE 'EPSCSMRT' TO W-CALL-PROGRAM.
+           EXEC CICS LINK PROGRAM( W-CALL-PROGRAM )
+                          COMMAREA( W-COMMUNICATION-AREA )
+           END-EXEC
+           .
+           MOVE EPSPCOM-RETURN-MONTH-PAYMENT OF W-COMMUNICATION-AREA
+                             TO WS-FORMAT-NUMBER.
+           MOVE WS-FORMAT-NUMBER TO EPPAYMNTO.
+           MOVE EPSPCOM-ERRMSG OF W-COMMUNICATION-AREA TO MSGERRO.
+       A600-EXIT.
+           EXIT.
+
+       A700-CALCULATE-TILA-DISCLOSURES SECTION.
+       A700-10.
+      *    REG Z (TRUTH-IN-LENDING) DISCLOSURES. NO PREPAID FINANCE
+      *    CHARGES (POINTS, ORIGINATION FEES) ARE CAPTURED ON THIS
+      *    SCREEN, SO THE AMOUNT FINANCED IS THE FULL LOAN PRINCIPAL
+      *    AND THE DISCLOSED ANNUAL PERCENTAGE RATE IS THE NOTE RATE
+      *    ITSELF - A COMMON SIMPLIFICATION WHEN THERE ARE NO SUCH
+      *    CHARGES TO SPREAD OVER THE LOAN'S LIFE.
+           COMPUTE WS-NUMBER-OF-MONTHS =
+                EPSPCOM-NUMBER-OF-YEARS OF W-COMMUNICATION-AREA * 12.
+           MOVE EPSPCOM-PRINCIPLE-DATA OF W-COMMUNICATION-AREA
+                             TO EPSPCOM-AMOUNT-FINANCED
+                                OF W-COMMUNICATION-AREA.
+           COMPUTE EPSPCOM-TOTAL-OF-PAYMENTS OF W-COMMUNICATION-AREA =
+                EPSPCOM-RETURN-MONTH-PAYMENT OF W-COMMUNICATION-AREA
+                * WS-NUMBER-OF-MONTHS
+           .
+           COMPUTE EPSPCOM-FINANCE-CHARGE OF W-COMMUNICATION-AREA =
+                EPSPCOM-TOTAL-OF-PAYMENTS OF W-COMMUNICATION-AREA
+                - EPSPCOM-AMOUNT-FINANCED OF W-COMMUNICATION-AREA
+           .
+           MOVE EPSPCOM-QUOTED-INTEREST-RATE OF W-COMMUNICATION-AREA
+                             TO EPSPCOM-ANNUAL-PCT-RATE
+                                OF W-COMMUNICATION-AREA.
+
+           MOVE EPSPCOM-AMOUNT-FINANCED OF W-COMMUNICATION-AREA
+                             TO WS-FORMAT-NUMBER.
+           MOVE WS-FORMAT-NUMBER TO EPAMFINO.
+           MOVE EPSPCOM-FINANCE-CHARGE OF W-COMMUNICATION-AREA
+                             TO WS-FORMAT-NUMBER.
+           MOVE WS-FORMAT-NUMBER TO EPFCHGO.
+           MOVE EPSPCOM-TOTAL-OF-PAYMENTS OF W-COMMUNICATION-AREA
+                             TO EPTOTPO.
+           MOVE EPSPCOM-ANNUAL-PCT-RATE OF W-COMMUNICATION-AREA
+                             TO WS-FORMAT-RATE.
+           MOVE WS-FORMAT-RATE TO EPAPRO.
+       A700-EXIT.
+           EXIT.
+
+       A800-QUEUE-APPLICATION SECTION.
+       A800-10.
+      *    QUEUE AN ADD TRANSACTION FOR EPSASMNT'S NEXT BATCH RUN
+      *    RATHER THAN WRITE EPSAPPST DIRECTLY FROM THIS ONLINE
+      *    SCREEN - THE SAME QUEUE-DON'T-WRITE APPROACH EPSRRECN
+      *    USES AGAINST EPSMORTF, SO EPSASMNT STAYS THE ONLY PROGRAM
+      *    THAT MAINTAINS EPSAPPST.
+           MOVE 'A'                         TO ASTXN-ACTION.
+           MOVE EPSPCOM-PAN OF W-COMMUNICATION-AREA TO ASTXN-PAN.
+           MOVE SPACES                      TO ASTXN-NEW-STATUS-CODE.
+           MOVE EPSPCOM-LOAN-OFFICER OF W-COMMUNICATION-AREA
+                                             TO ASTXN-LOAN-OFFICER.
+           MOVE 0                           TO ASTXN-LOCK-RATE.
+           MOVE 0                           TO ASTXN-LOCK-DAYS.
+           EXEC CICS
+                WRITEQ TD QUEUE('APSQ')
+                     FROM(APP-STATUS-TRANSACTION)
+                     LENGTH(LENGTH OF APP-STATUS-TRANSACTION)
+           END-EXEC.
+
+           MOVE 'N' TO EPSPCOM-TILA-CONFIRM-IND OF W-COMMUNICATION-AREA.
+           MOVE LOW-VALUES TO EPSLNTKO.
+           MOVE 'LNT2' TO EPSMSGLK-MSG-ID.
+           PERFORM A990-TRANSLATE-MSG.
+           MOVE EPSMSGLK-MSG-TEXT TO MSGERRO.
+           SET SEND-ERASE TO TRUE.
+           PERFORM A300-SEND-MAP.
+       A800-EXIT.
+           EXIT.
+
+       A990-TRANSLATE-MSG SECTION.
+       A990-10.
+      *    SPACES/'EN' (EVERY EXISTING TERMINAL) IS UNCHANGED BEHAVIOR -
+      *    EPSMSGLK-MSG-ID IS LOADED WITH THE ENGLISH TEXT REGARDLESS,
+      *    SO THE MOVE AFTER THIS PERFORM ALWAYS HAS SOMETHING TO MOVE.
+           MOVE EPSPCOM-LANGUAGE-CODE OF W-COMMUNICATION-AREA
+             TO EPSMSGLK-LANG-CODE
+           CALL 'EPSMSGLK' USING EPSMSGLK-PARMS
+           .
+       A990-EXIT.
+           EXIT.
