@@ -0,0 +1,365 @@
+       ID DIVISION.
+       PROGRAM-ID. EPSARCPG.
+      *    ARCHIVE/PURGE UTILITY FOR AGED EPSMORTF AND EPSAPPST
+      *    RECORDS.
+      *
+      *    EPSMORTF: A LENDER ENTRY WHOSE MORT-FILE-LAST-MAINT-DATE IS
+      *    OLDER THAN WS-MORTF-RETENTION-DAYS IS TREATED AS A STALE
+      *    RATE QUOTE NO ONE HAS MAINTAINED IN YEARS - ARCHIVED TO
+      *    EPSMORTA, THEN DELETED.
+      *
+      *    EPSAPPST: AN APPLICATION THAT HAS REACHED A TERMINAL STATUS
+      *    (APPROVED-AND-CLOSED, DENIED, OR WITHDRAWN) AND WHOSE
+      *    APPST-STATUS-DATE IS OLDER THAN WS-APPST-RETENTION-DAYS IS
+      *    ARCHIVED TO EPSAPPSA, THEN DELETED. AN APPLICATION STILL
+      *    MOVING THROUGH THE WORKFLOW (RC/UW/AP-NOT-YET-CLOSED) IS
+      *    NEVER PURGED REGARDLESS OF AGE.
+      *
+      *    BOTH ARCHIVE FILES ARE APPENDED TO ACROSS RUNS, THE SAME
+      *    OPEN-EXTEND/FALL-BACK-TO-OUTPUT-ON-05-OR-35 IDIOM EPSMMAINT
+      *    ALREADY USES FOR EPSLRAUD, SO A MONTH OF NIGHTLY ARCHIVE
+      *    RUNS BUILD UP ONE CONTINUOUS HISTORY FILE RATHER THAN
+      *    OVERWRITING EACH OTHER.
+      *
+      *    (C) 2026 IBM.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-FLEX-ES.
+       OBJECT-COMPUTER. IBM-FLEX-ES.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MORTGAGE-FILE ASSIGN TO EPSMORTF
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS MORT-FILE-COMPANY
+                  FILE STATUS IS WS-MORTF-STATUS.
+
+           SELECT APPLICATION-STATUS-FILE ASSIGN TO EPSAPPST
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS APPST-PAN
+                  FILE STATUS IS WS-APPST-STATUS.
+
+           SELECT MORTGAGE-ARCHIVE-FILE ASSIGN TO EPSMORTA
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS WS-MARC-STATUS.
+
+           SELECT APPLICATION-ARCHIVE-FILE ASSIGN TO EPSAPPSA
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS WS-AARC-STATUS.
+
+           SELECT CONTROL-REPORT ASSIGN TO ARCPGRPT
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MORTGAGE-FILE
+           RECORD CONTAINS 72 CHARACTERS.
+           COPY EPSMORTF.
+
+       FD  APPLICATION-STATUS-FILE
+           RECORD CONTAINS 65 CHARACTERS.
+           COPY EPSAPPST.
+
+       FD  MORTGAGE-ARCHIVE-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  MORTGAGE-ARCHIVE-RECORD.
+           03 MARC-COMPANY             PIC X(24).
+           03 MARC-PHONE-NUM           PIC X(13).
+           03 MARC-RATE                PIC 9(3)V99.
+           03 MARC-LOAN                PIC 9(10)V99.
+           03 MARC-YEARS               PIC 9(2).
+           03 MARC-EFFECTIVE-DATE      PIC 9(8).
+           03 MARC-LAST-MAINT-DATE     PIC 9(8).
+           03 MARC-PURGE-DATE          PIC 9(8).
+           03 FILLER                   PIC X(10).
+
+       FD  APPLICATION-ARCHIVE-FILE
+           RECORD CONTAINS 60 CHARACTERS.
+       01  APPLICATION-ARCHIVE-RECORD.
+           03 AARC-PAN                 PIC X(10).
+           03 AARC-STATUS-CODE         PIC X(2).
+           03 AARC-LOAN-OFFICER        PIC X(8).
+           03 AARC-APPLICATION-DATE    PIC 9(8).
+           03 AARC-STATUS-DATE         PIC 9(8).
+           03 AARC-LAST-MAINT-DATE     PIC 9(8).
+           03 AARC-PURGE-DATE          PIC 9(8).
+           03 FILLER                   PIC X(16).
+
+       FD  CONTROL-REPORT
+           RECORD CONTAINS 132 CHARACTERS.
+       01  RPT-LINE                    PIC X(132).
+
+       WORKING-STORAGE SECTION.
+      *
+       01 WS-FILE-STATUSES.
+           03 WS-MORTF-STATUS             PIC XX.
+              88 MORTF-OK                     VALUE '00'.
+              88 MORTF-EOF                    VALUE '10'.
+           03 WS-APPST-STATUS             PIC XX.
+              88 APPST-FILE-OK                VALUE '00'.
+              88 APPST-FILE-EOF               VALUE '10'.
+           03 WS-MARC-STATUS              PIC XX.
+           03 WS-AARC-STATUS              PIC XX.
+           03 WS-RPT-STATUS                PIC XX.
+
+       01 WS-INDICATORS-AND-FLAGS.
+           03 WS-MORTF-EOF-IND            PIC X VALUE 'N'.
+              88 MORTF-END-OF-FILE            VALUE 'Y'.
+           03 WS-APPST-EOF-IND            PIC X VALUE 'N'.
+              88 APPST-END-OF-FILE            VALUE 'Y'.
+           03 WS-MARC-FIRST-CALL          PIC X VALUE 'Y'.
+              88 MARC-FIRST-CALL              VALUE 'Y'.
+           03 WS-AARC-FIRST-CALL          PIC X VALUE 'Y'.
+              88 AARC-FIRST-CALL              VALUE 'Y'.
+
+      *    HOW FAR BACK A RECORD HAS TO BE BEFORE IT IS AGED ENOUGH TO
+      *    ARCHIVE - COMPILED DEFAULTS, NOT AN OVERRIDE FILE, THE SAME
+      *    AS EPSMPMT'S COMPILED PMI/DTI THRESHOLDS.
+       01 WS-RETENTION-PERIODS.
+           03 WS-MORTF-RETENTION-DAYS     PIC 9(5) COMP VALUE 730.
+           03 WS-APPST-RETENTION-DAYS     PIC 9(5) COMP VALUE 365.
+
+       01 WS-COUNTERS.
+           03 WS-MORTF-SCANNED-COUNT      PIC 9(5) VALUE 0.
+           03 WS-MORTF-PURGED-COUNT       PIC 9(5) VALUE 0.
+           03 WS-APPST-SCANNED-COUNT      PIC 9(5) VALUE 0.
+           03 WS-APPST-PURGED-COUNT       PIC 9(5) VALUE 0.
+
+       01 WS-CURRENT-DATE.
+           03 WS-CURR-YYYY                PIC 9(4).
+           03 WS-CURR-MM                  PIC 9(2).
+           03 WS-CURR-DD                  PIC 9(2).
+       01 WS-CURRENT-DATE-8                PIC 9(8).
+       01 WS-CURRENT-DATE-INT              PIC S9(7) COMP.
+
+       01 WS-MORTF-CUTOFF-INT              PIC S9(7) COMP.
+       01 WS-MORTF-CUTOFF-DATE-8           PIC 9(8).
+       01 WS-APPST-CUTOFF-INT              PIC S9(7) COMP.
+       01 WS-APPST-CUTOFF-DATE-8           PIC 9(8).
+
+       01 WS-REPORT-LINES.
+           03 WS-HEADING-1.
+              05 FILLER                   PIC X(48) VALUE
+                 'EPSARCPG - EPSMORTF/EPSAPPST ARCHIVE/PURGE'.
+              05 FILLER                   PIC X(10) VALUE SPACES.
+              05 HDG-YYYY                 PIC 9(4).
+              05 FILLER                   PIC X VALUE '-'.
+              05 HDG-MM                   PIC 9(2).
+              05 FILLER                   PIC X VALUE '-'.
+              05 HDG-DD                   PIC 9(2).
+           03 WS-HEADING-2.
+              05 FILLER                   PIC X(12) VALUE 'FILE'.
+              05 FILLER                   PIC X(24) VALUE 'KEY'.
+              05 FILLER                   PIC X(14) VALUE 'AGE DATE'.
+              05 FILLER                   PIC X(16) VALUE 'ACTION'.
+           03 WS-DETAIL-LINE.
+              05 DTL-FILE-ID              PIC X(12).
+              05 DTL-KEY                  PIC X(24).
+              05 DTL-AGE-DATE             PIC 9(8).
+              05 FILLER                   PIC X(6)  VALUE SPACES.
+              05 DTL-ACTION               PIC X(16).
+           03 WS-SUMMARY-LINE.
+              05 FILLER                   PIC X(18) VALUE
+                 'EPSMORTF SCANNED:'.
+              05 SUM-MORTF-SCANNED        PIC ZZZZ9.
+              05 FILLER                   PIC X(4)  VALUE SPACES.
+              05 FILLER                   PIC X(16) VALUE
+                 'ARCHIVED:'.
+              05 SUM-MORTF-PURGED         PIC ZZZZ9.
+           03 WS-SUMMARY-LINE-2.
+              05 FILLER                   PIC X(18) VALUE
+                 'EPSAPPST SCANNED:'.
+              05 SUM-APPST-SCANNED        PIC ZZZZ9.
+              05 FILLER                   PIC X(4)  VALUE SPACES.
+              05 FILLER                   PIC X(16) VALUE
+                 'ARCHIVED:'.
+              05 SUM-APPST-PURGED         PIC ZZZZ9.
+
+       LINKAGE SECTION.
+      *
+       COPY EPSJOBPM.
+
+       PROCEDURE DIVISION.
+      *
+       A000-MAINLINE.
+           PERFORM A100-INITIALIZE.
+           PERFORM A200-PURGE-MORTGAGES UNTIL MORTF-END-OF-FILE.
+           PERFORM A300-PURGE-APPLICATIONS UNTIL APPST-END-OF-FILE.
+           PERFORM A900-FINALIZE.
+           STOP RUN
+           .
+
+       A100-INITIALIZE.
+           MOVE 'EPSARCPG' TO EPSJOBTM-JOB-NAME.
+           MOVE 1800       TO EPSJOBTM-SLA-SECONDS.
+           SET EPSJOBTM-START TO TRUE.
+           CALL 'EPSJOBTM' USING EPSJOBTM-PARMS.
+
+           OPEN I-O MORTGAGE-FILE.
+           OPEN I-O APPLICATION-STATUS-FILE.
+           OPEN OUTPUT CONTROL-REPORT.
+
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           MOVE WS-CURRENT-DATE TO WS-CURRENT-DATE-8.
+           MOVE WS-CURR-YYYY TO HDG-YYYY.
+           MOVE WS-CURR-MM   TO HDG-MM.
+           MOVE WS-CURR-DD   TO HDG-DD.
+           MOVE WS-HEADING-1 TO RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE WS-HEADING-2 TO RPT-LINE.
+           WRITE RPT-LINE.
+
+           COMPUTE WS-CURRENT-DATE-INT =
+              FUNCTION INTEGER-OF-DATE(WS-CURRENT-DATE-8).
+           COMPUTE WS-MORTF-CUTOFF-INT =
+              WS-CURRENT-DATE-INT - WS-MORTF-RETENTION-DAYS.
+           MOVE FUNCTION DATE-OF-INTEGER(WS-MORTF-CUTOFF-INT)
+                                    TO WS-MORTF-CUTOFF-DATE-8.
+           COMPUTE WS-APPST-CUTOFF-INT =
+              WS-CURRENT-DATE-INT - WS-APPST-RETENTION-DAYS.
+           MOVE FUNCTION DATE-OF-INTEGER(WS-APPST-CUTOFF-INT)
+                                    TO WS-APPST-CUTOFF-DATE-8.
+
+           MOVE LOW-VALUES TO MORT-FILE-COMPANY.
+           START MORTGAGE-FILE KEY IS NOT LESS THAN MORT-FILE-COMPANY
+              INVALID KEY
+                 MOVE 'Y' TO WS-MORTF-EOF-IND
+           END-START
+           .
+           IF NOT MORTF-END-OF-FILE
+              PERFORM A150-READ-MORTGAGE
+           END-IF
+           .
+
+           MOVE LOW-VALUES TO APPST-PAN.
+           START APPLICATION-STATUS-FILE KEY IS NOT LESS THAN APPST-PAN
+              INVALID KEY
+                 MOVE 'Y' TO WS-APPST-EOF-IND
+           END-START
+           .
+           IF NOT APPST-END-OF-FILE
+              PERFORM A350-READ-APPLICATION
+           END-IF
+           .
+
+       A150-READ-MORTGAGE.
+           READ MORTGAGE-FILE NEXT RECORD
+              AT END
+                 MOVE 'Y' TO WS-MORTF-EOF-IND
+           END-READ
+           .
+
+       A200-PURGE-MORTGAGES.
+           ADD 1 TO WS-MORTF-SCANNED-COUNT.
+           IF MORT-FILE-LAST-MAINT-DATE < WS-MORTF-CUTOFF-DATE-8
+              PERFORM A250-ARCHIVE-MORTGAGE
+              DELETE MORTGAGE-FILE
+                 INVALID KEY
+                    CONTINUE
+                 NOT INVALID KEY
+                    ADD 1 TO WS-MORTF-PURGED-COUNT
+              END-DELETE
+           END-IF
+           .
+           PERFORM A150-READ-MORTGAGE.
+
+       A250-ARCHIVE-MORTGAGE.
+           IF MARC-FIRST-CALL
+              OPEN EXTEND MORTGAGE-ARCHIVE-FILE
+              IF WS-MARC-STATUS = '05' OR '35'
+                 OPEN OUTPUT MORTGAGE-ARCHIVE-FILE
+              END-IF
+              MOVE 'N' TO WS-MARC-FIRST-CALL
+           END-IF
+           .
+           MOVE MORT-FILE-COMPANY          TO MARC-COMPANY.
+           MOVE MORT-FILE-PHONE-NUM        TO MARC-PHONE-NUM.
+           MOVE MORT-FILE-RATE             TO MARC-RATE.
+           MOVE MORT-FILE-LOAN             TO MARC-LOAN.
+           MOVE MORT-FILE-YEARS            TO MARC-YEARS.
+           MOVE MORT-FILE-EFFECTIVE-DATE   TO MARC-EFFECTIVE-DATE.
+           MOVE MORT-FILE-LAST-MAINT-DATE  TO MARC-LAST-MAINT-DATE.
+           MOVE WS-CURRENT-DATE-8          TO MARC-PURGE-DATE.
+           WRITE MORTGAGE-ARCHIVE-RECORD.
+
+           MOVE 'EPSMORTF'                 TO DTL-FILE-ID.
+           MOVE MORT-FILE-COMPANY          TO DTL-KEY.
+           MOVE MORT-FILE-LAST-MAINT-DATE  TO DTL-AGE-DATE.
+           MOVE 'ARCHIVED/PURGED'          TO DTL-ACTION.
+           MOVE WS-DETAIL-LINE             TO RPT-LINE.
+           WRITE RPT-LINE
+           .
+
+       A350-READ-APPLICATION.
+           READ APPLICATION-STATUS-FILE NEXT RECORD
+              AT END
+                 MOVE 'Y' TO WS-APPST-EOF-IND
+           END-READ
+           .
+
+       A300-PURGE-APPLICATIONS.
+           ADD 1 TO WS-APPST-SCANNED-COUNT.
+           IF (APPST-CLOSED OR APPST-DENIED OR APPST-WITHDRAWN)
+              AND APPST-STATUS-DATE < WS-APPST-CUTOFF-DATE-8
+              PERFORM A380-ARCHIVE-APPLICATION
+              DELETE APPLICATION-STATUS-FILE
+                 INVALID KEY
+                    CONTINUE
+                 NOT INVALID KEY
+                    ADD 1 TO WS-APPST-PURGED-COUNT
+              END-DELETE
+           END-IF
+           .
+           PERFORM A350-READ-APPLICATION.
+
+       A380-ARCHIVE-APPLICATION.
+           IF AARC-FIRST-CALL
+              OPEN EXTEND APPLICATION-ARCHIVE-FILE
+              IF WS-AARC-STATUS = '05' OR '35'
+                 OPEN OUTPUT APPLICATION-ARCHIVE-FILE
+              END-IF
+              MOVE 'N' TO WS-AARC-FIRST-CALL
+           END-IF
+           .
+           MOVE APPST-PAN                  TO AARC-PAN.
+           MOVE APPST-STATUS-CODE          TO AARC-STATUS-CODE.
+           MOVE APPST-LOAN-OFFICER         TO AARC-LOAN-OFFICER.
+           MOVE APPST-APPLICATION-DATE     TO AARC-APPLICATION-DATE.
+           MOVE APPST-STATUS-DATE          TO AARC-STATUS-DATE.
+           MOVE APPST-LAST-MAINT-DATE      TO AARC-LAST-MAINT-DATE.
+           MOVE WS-CURRENT-DATE-8          TO AARC-PURGE-DATE.
+           WRITE APPLICATION-ARCHIVE-RECORD.
+
+           MOVE 'EPSAPPST'                 TO DTL-FILE-ID.
+           MOVE APPST-PAN                  TO DTL-KEY.
+           MOVE APPST-STATUS-DATE          TO DTL-AGE-DATE.
+           MOVE 'ARCHIVED/PURGED'          TO DTL-ACTION.
+           MOVE WS-DETAIL-LINE             TO RPT-LINE.
+           WRITE RPT-LINE
+           .
+
+       A900-FINALIZE.
+           MOVE WS-MORTF-SCANNED-COUNT TO SUM-MORTF-SCANNED.
+           MOVE WS-MORTF-PURGED-COUNT  TO SUM-MORTF-PURGED.
+           MOVE WS-SUMMARY-LINE        TO RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE WS-APPST-SCANNED-COUNT TO SUM-APPST-SCANNED.
+           MOVE WS-APPST-PURGED-COUNT  TO SUM-APPST-PURGED.
+           MOVE WS-SUMMARY-LINE-2      TO RPT-LINE.
+           WRITE RPT-LINE.
+
+           CLOSE MORTGAGE-FILE.
+           CLOSE APPLICATION-STATUS-FILE.
+           IF NOT MARC-FIRST-CALL
+              CLOSE MORTGAGE-ARCHIVE-FILE
+           END-IF
+           IF NOT AARC-FIRST-CALL
+              CLOSE APPLICATION-ARCHIVE-FILE
+           END-IF.
+           CLOSE CONTROL-REPORT.
+
+           SET EPSJOBTM-END TO TRUE.
+           CALL 'EPSJOBTM' USING EPSJOBTM-PARMS
+           .
