@@ -0,0 +1,243 @@
+       ID DIVISION.
+       PROGRAM-ID. EPSLRNOT.
+      *    BATCH INTEREST-RATE-CHANGE NOTIFICATION EXTRACT.
+      *
+      *    READS THE LENDER-RATE-AUDIT-FILE (EPSLRAUD) THAT EPSMMAINT
+      *    APPENDS TO EACH NIGHT A RATE ACTUALLY CHANGES ON EPSMORTF,
+      *    LOOKS UP THE LENDER'S CURRENT EPSMORTF RECORD FOR ITS PHONE
+      *    NUMBER, AND WRITES ONE EPSRNOTE EXTRACT RECORD PER CHANGE
+      *    FOR THE OUTSIDE NOTIFICATION/MAILING PROCESS TO CONSUME -
+      *    THE SAME EXTRACT-THEN-NOTIFY SPLIT THIS SYSTEM ALREADY USES
+      *    FOR EPSDNLXT/EPSDENLT ADVERSE-ACTION LETTERS. A COMPANY ON
+      *    THE AUDIT TRAIL THAT HAS SINCE BEEN DELETED FROM EPSMORTF
+      *    IS SKIPPED - THERE IS NO PHONE NUMBER LEFT TO NOTIFY.
+      *
+      *    (C) 2026 IBM.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-FLEX-ES.
+       OBJECT-COMPUTER. IBM-FLEX-ES.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MORTGAGE-FILE ASSIGN TO EPSMORTF
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS MORT-FILE-COMPANY
+                  FILE STATUS IS WS-MORTF-STATUS.
+
+           SELECT LENDER-RATE-AUDIT-FILE ASSIGN TO EPSLRAUD
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS WS-LRA-STATUS.
+
+           SELECT NOTIFICATION-EXTRACT-FILE ASSIGN TO EPSRNOTE
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS WS-RNOTE-STATUS.
+
+           SELECT CONTROL-REPORT ASSIGN TO LRNRPT
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MORTGAGE-FILE
+           RECORD CONTAINS 72 CHARACTERS.
+           COPY EPSMORTF.
+
+      *    SAME INLINE LAYOUT EPSMMAINT USES TO WRITE THIS FILE - THERE
+      *    IS NO SHARED COPYBOOK FOR IT.
+       FD  LENDER-RATE-AUDIT-FILE
+           RECORD CONTAINS 85 CHARACTERS.
+       01  LENDER-RATE-AUDIT-RECORD.
+           03 LRA-COMPANY              PIC X(24).
+           03 FILLER                   PIC X.
+           03 LRA-OLD-RATE             PIC ZZ9.99.
+           03 FILLER                   PIC X.
+           03 LRA-NEW-RATE             PIC ZZ9.99.
+           03 FILLER                   PIC X.
+           03 LRA-CHANGE-DATE          PIC 9(8).
+           03 FILLER                   PIC X(38).
+
+       FD  NOTIFICATION-EXTRACT-FILE
+           RECORD CONTAINS 64 CHARACTERS.
+           COPY EPSRNOTE.
+
+       FD  CONTROL-REPORT
+           RECORD CONTAINS 132 CHARACTERS.
+       01  RPT-LINE                       PIC X(132).
+
+       WORKING-STORAGE SECTION.
+      *
+       01 WS-FILE-STATUSES.
+           03 WS-MORTF-STATUS             PIC XX.
+              88 MORTF-OK                    VALUE '00'.
+              88 MORTF-NOT-FOUND             VALUE '23'.
+           03 WS-LRA-STATUS                PIC XX.
+              88 LRA-OK                      VALUE '00'.
+              88 LRA-EOF                     VALUE '10'.
+           03 WS-RNOTE-STATUS              PIC XX.
+           03 WS-RPT-STATUS                 PIC XX.
+
+       01 WS-INDICATORS-AND-FLAGS.
+           03 WS-END-OF-AUDIT              PIC X VALUE 'N'.
+              88 END-OF-AUDIT                  VALUE 'Y'.
+           03 WS-COMPANY-FOUND             PIC X VALUE 'N'.
+              88 WS-COMPANY-ON-FILE            VALUE 'Y'.
+
+       01 WS-COUNTERS.
+           03 WS-EXTRACT-COUNT             PIC 9(5) VALUE 0.
+           03 WS-SKIPPED-COUNT             PIC 9(5) VALUE 0.
+
+       01 WS-NUMERIC-RATES.
+           03 WS-LRA-OLD-RATE-N            PIC 9(3)V99.
+           03 WS-LRA-NEW-RATE-N            PIC 9(3)V99.
+
+       01 WS-CURRENT-DATE.
+           03 WS-CURR-YYYY                 PIC 9(4).
+           03 WS-CURR-MM                   PIC 9(2).
+           03 WS-CURR-DD                   PIC 9(2).
+       01 WS-CURRENT-DATE-8                PIC 9(8).
+
+       01 WS-REPORT-LINES.
+           03 WS-HEADING-1.
+              05 FILLER                   PIC X(51) VALUE
+                 'EPSLRNOT - RATE-CHANGE NOTIFICATION EXTRACT REPORT'.
+              05 FILLER                   PIC X(7)  VALUE SPACES.
+              05 HDG-YYYY                 PIC 9(4).
+              05 FILLER                   PIC X VALUE '-'.
+              05 HDG-MM                   PIC 9(2).
+              05 FILLER                   PIC X VALUE '-'.
+              05 HDG-DD                   PIC 9(2).
+           03 WS-HEADING-2.
+              05 FILLER                   PIC X(24) VALUE 'COMPANY'.
+              05 FILLER                   PIC X(2)  VALUE SPACES.
+              05 FILLER                   PIC X(10) VALUE 'OLD RATE'.
+              05 FILLER                   PIC X(10) VALUE 'NEW RATE'.
+              05 FILLER                   PIC X(10) VALUE 'DIRECTION'.
+              05 FILLER                   PIC X(10) VALUE 'RESULT'.
+           03 WS-DETAIL-LINE.
+              05 DTL-COMPANY              PIC X(24).
+              05 FILLER                   PIC X(2)  VALUE SPACES.
+              05 DTL-OLD-RATE             PIC ZZ9.99.
+              05 FILLER                   PIC X(5)  VALUE SPACES.
+              05 DTL-NEW-RATE             PIC ZZ9.99.
+              05 FILLER                   PIC X(5)  VALUE SPACES.
+              05 DTL-DIRECTION            PIC X(10).
+              05 DTL-RESULT               PIC X(30).
+           03 WS-SUMMARY-LINE.
+              05 FILLER                   PIC X(16) VALUE 'EXTRACTED:'.
+              05 SUM-EXTRACTED            PIC ZZZZ9.
+              05 FILLER                   PIC X(4)  VALUE SPACES.
+              05 FILLER                   PIC X(16) VALUE 'SKIPPED:'.
+              05 SUM-SKIPPED              PIC ZZZZ9.
+
+       LINKAGE SECTION.
+      *
+       COPY EPSJOBPM.
+
+       PROCEDURE DIVISION.
+      *
+       A000-MAINLINE.
+           PERFORM A100-INITIALIZE.
+           PERFORM A200-PROCESS-AUDIT-RECORD UNTIL END-OF-AUDIT.
+           PERFORM A900-FINALIZE.
+           STOP RUN
+           .
+
+       A100-INITIALIZE.
+           MOVE 'EPSLRNOT' TO EPSJOBTM-JOB-NAME.
+           MOVE 1800       TO EPSJOBTM-SLA-SECONDS.
+           SET EPSJOBTM-START TO TRUE.
+           CALL 'EPSJOBTM' USING EPSJOBTM-PARMS.
+
+           OPEN INPUT  MORTGAGE-FILE.
+           OPEN INPUT  LENDER-RATE-AUDIT-FILE.
+           OPEN OUTPUT NOTIFICATION-EXTRACT-FILE.
+           OPEN OUTPUT CONTROL-REPORT.
+
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           MOVE WS-CURRENT-DATE TO WS-CURRENT-DATE-8.
+           MOVE WS-CURR-YYYY TO HDG-YYYY.
+           MOVE WS-CURR-MM   TO HDG-MM.
+           MOVE WS-CURR-DD   TO HDG-DD.
+           MOVE WS-HEADING-1 TO RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE WS-HEADING-2 TO RPT-LINE.
+           WRITE RPT-LINE.
+
+           PERFORM A150-READ-AUDIT.
+
+       A150-READ-AUDIT.
+           READ LENDER-RATE-AUDIT-FILE
+              AT END
+                 MOVE 'Y' TO WS-END-OF-AUDIT
+           END-READ
+           .
+
+       A200-PROCESS-AUDIT-RECORD.
+           MOVE 'N'    TO WS-COMPANY-FOUND.
+           MOVE SPACES TO WS-DETAIL-LINE.
+           MOVE LRA-COMPANY  TO DTL-COMPANY.
+           MOVE LRA-OLD-RATE TO DTL-OLD-RATE.
+           MOVE LRA-NEW-RATE TO DTL-NEW-RATE.
+
+           MOVE LRA-COMPANY TO MORT-FILE-COMPANY.
+           READ MORTGAGE-FILE
+              INVALID KEY
+                 CONTINUE
+              NOT INVALID KEY
+                 MOVE 'Y' TO WS-COMPANY-FOUND
+           END-READ
+           .
+
+           IF WS-COMPANY-ON-FILE
+              PERFORM A300-WRITE-EXTRACT
+              ADD 1 TO WS-EXTRACT-COUNT
+              MOVE 'EXTRACTED' TO DTL-RESULT
+           ELSE
+              ADD 1 TO WS-SKIPPED-COUNT
+              MOVE 'SKIPPED - NOT ON FILE' TO DTL-RESULT
+           END-IF
+           .
+
+           MOVE WS-DETAIL-LINE TO RPT-LINE.
+           WRITE RPT-LINE.
+
+           PERFORM A150-READ-AUDIT.
+
+       A300-WRITE-EXTRACT.
+           MOVE LRA-COMPANY       TO RNOTE-COMPANY.
+           MOVE MORT-FILE-PHONE-NUM TO RNOTE-PHONE-NUM.
+           MOVE LRA-CHANGE-DATE   TO RNOTE-CHANGE-DATE.
+           MOVE WS-CURRENT-DATE-8 TO RNOTE-EXTRACT-DATE.
+
+           MOVE LRA-OLD-RATE TO WS-LRA-OLD-RATE-N.
+           MOVE LRA-NEW-RATE TO WS-LRA-NEW-RATE-N.
+           MOVE WS-LRA-OLD-RATE-N TO RNOTE-OLD-RATE.
+           MOVE WS-LRA-NEW-RATE-N TO RNOTE-NEW-RATE.
+
+           IF WS-LRA-NEW-RATE-N > WS-LRA-OLD-RATE-N
+              MOVE 'I' TO RNOTE-RATE-DIRECTION
+              MOVE 'INCREASED' TO DTL-DIRECTION
+           ELSE
+              MOVE 'D' TO RNOTE-RATE-DIRECTION
+              MOVE 'DECREASED' TO DTL-DIRECTION
+           END-IF
+           .
+
+           WRITE RATE-CHANGE-NOTIFICATION-RECORD
+           .
+
+       A900-FINALIZE.
+           MOVE WS-EXTRACT-COUNT TO SUM-EXTRACTED.
+           MOVE WS-SKIPPED-COUNT TO SUM-SKIPPED.
+           MOVE WS-SUMMARY-LINE  TO RPT-LINE.
+           WRITE RPT-LINE.
+
+           CLOSE MORTGAGE-FILE.
+           CLOSE LENDER-RATE-AUDIT-FILE.
+           CLOSE NOTIFICATION-EXTRACT-FILE.
+           CLOSE CONTROL-REPORT.
+
+           SET EPSJOBTM-END TO TRUE.
+           CALL 'EPSJOBTM' USING EPSJOBTM-PARMS
+           .
