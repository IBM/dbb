@@ -0,0 +1,257 @@
+       ID DIVISION.
+       PROGRAM-ID. EPSDENLT.
+      *    ADVERSE ACTION (DENIAL-REASON) LETTER GENERATOR.
+      *
+      *    READS THE DENIAL EXTRACT PRODUCED FOR EACH APPLICATION
+      *    EPSASMNT MOVED TO STATUS 'DN', LOOKS UP THE APPLICATION'S
+      *    EPSAPPST RECORD FOR THE OFFICER/DATE INFORMATION, AND
+      *    WRITES A REGULATION B / ECOA-STYLE ADVERSE ACTION NOTICE
+      *    FOR EACH APPLICANT LISTING UP TO FOUR PRINCIPAL REASONS.
+      *
+      *    THIS SYSTEM DOES NOT CARRY BORROWER NAME/ADDRESS ANYWHERE
+      *    (EPSPDATA/EPSMTCOM/EPSAPPST ARE ALL KEYED BY PAN ALONE), SO
+      *    THE LETTER BODY IS KEYED BY PAN. THE PRINT/MAIL PROCESS
+      *    THAT MERGES THESE WITH A NAME-AND-ADDRESS FILE IS OUTSIDE
+      *    THIS PROGRAM.
+      *
+      *    (C) 2026 IBM.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-FLEX-ES.
+       OBJECT-COMPUTER. IBM-FLEX-ES.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT APPLICATION-STATUS-FILE ASSIGN TO EPSAPPST
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS APPST-PAN
+                  FILE STATUS IS WS-APPST-STATUS.
+
+           SELECT DENIAL-EXTRACT-FILE ASSIGN TO DNLXTRCT
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS WS-DNLXT-STATUS.
+
+           SELECT LETTER-FILE ASSIGN TO DNLLETR
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS WS-LETTER-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  APPLICATION-STATUS-FILE
+           RECORD CONTAINS 65 CHARACTERS.
+           COPY EPSAPPST.
+
+       FD  DENIAL-EXTRACT-FILE
+           RECORD CONTAINS 18 CHARACTERS.
+           COPY EPSDNLXT.
+
+       FD  LETTER-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  LETTER-LINE                   PIC X(80).
+
+       WORKING-STORAGE SECTION.
+      *
+       01 WS-STATIC-DATA.
+      *    REGULATION B / ECOA MODEL-FORM PRINCIPAL REASONS.
+           03 STATIC-DENIAL-REASONS.
+              05 FILLER                  PIC 99 VALUE 1.
+              05 FILLER                  PIC X(60)
+              VALUE 'INCOME INSUFFICIENT FOR CREDIT REQUESTED'.
+              05 FILLER                  PIC 99 VALUE 2.
+              05 FILLER                  PIC X(60)
+              VALUE 'EXCESSIVE OBLIGATIONS RELATIVE TO INCOME'.
+              05 FILLER                  PIC 99 VALUE 3.
+              05 FILLER                  PIC X(60)
+              VALUE 'UNABLE TO VERIFY INCOME'.
+              05 FILLER                  PIC 99 VALUE 4.
+              05 FILLER                  PIC X(60)
+              VALUE 'LENGTH OF EMPLOYMENT'.
+              05 FILLER                  PIC 99 VALUE 5.
+              05 FILLER                  PIC X(60)
+              VALUE 'TEMPORARY OR IRREGULAR EMPLOYMENT'.
+              05 FILLER                  PIC 99 VALUE 6.
+              05 FILLER                  PIC X(60)
+              VALUE 'INSUFFICIENT CREDIT REFERENCES'.
+              05 FILLER                  PIC 99 VALUE 7.
+              05 FILLER                  PIC X(60)
+              VALUE 'UNACCEPTABLE CREDIT HISTORY'.
+              05 FILLER                  PIC 99 VALUE 8.
+              05 FILLER                  PIC X(60)
+              VALUE 'INSUFFICIENT COLLATERAL'.
+              05 FILLER                  PIC 99 VALUE 9.
+              05 FILLER                  PIC X(60)
+              VALUE 'INCOMPLETE APPLICATION'.
+           03 STATIC-REASON-TBL REDEFINES STATIC-DENIAL-REASONS.
+              05 STATIC-REASON-TABLE OCCURS 9 TIMES.
+                07 REASON-CODE             PIC 99.
+                07 REASON-TEXT             PIC X(60).
+
+       01 WS-FILE-STATUSES.
+           03 WS-APPST-STATUS             PIC XX.
+              88 APPST-FILE-OK               VALUE '00'.
+              88 APPST-FILE-NOT-FOUND        VALUE '23'.
+           03 WS-DNLXT-STATUS             PIC XX.
+              88 DNLXT-OK                    VALUE '00'.
+              88 DNLXT-EOF                   VALUE '10'.
+           03 WS-LETTER-STATUS             PIC XX.
+
+       01 WS-INDICATORS-AND-FLAGS.
+           03 WS-END-OF-EXTRACT           PIC X VALUE 'N'.
+              88 END-OF-EXTRACT               VALUE 'Y'.
+           03 WS-PAN-FOUND                PIC X VALUE 'N'.
+              88 WS-PAN-ON-FILE               VALUE 'Y'.
+
+       01 WS-COUNTERS.
+           03 WS-LETTER-COUNT             PIC 9(5) VALUE 0.
+           03 WS-SKIPPED-COUNT            PIC 9(5) VALUE 0.
+
+       01 WS-REASON-IDX                   PIC 9(2) COMP.
+       01 WS-LOOKUP-IDX                   PIC 9(2) COMP.
+       01 WS-CURRENT-REASON-CODE          PIC 99.
+
+       01 WS-CURRENT-DATE.
+           03 WS-CURR-YYYY                PIC 9(4).
+           03 WS-CURR-MM                  PIC 9(2).
+           03 WS-CURR-DD                  PIC 9(2).
+
+       01 WS-LETTER-TEXT-LINES.
+           03 WS-DATE-LINE.
+              05 FILLER                   PIC X(10) VALUE SPACES.
+              05 DATE-YYYY                PIC 9(4).
+              05 FILLER                   PIC X VALUE '-'.
+              05 DATE-MM                  PIC 9(2).
+              05 FILLER                   PIC X VALUE '-'.
+              05 DATE-DD                  PIC 9(2).
+           03 WS-SALUTATION-LINE.
+              05 FILLER                   PIC X(18) VALUE
+                 'RE: APPLICATION - '.
+              05 SAL-PAN                  PIC X(10).
+           03 WS-BLANK-LINE                PIC X(80) VALUE SPACES.
+           03 WS-NOTICE-LINE-1             PIC X(80) VALUE
+              'WE ARE UNABLE TO APPROVE YOUR APPLICATION FOR CREDIT'.
+           03 WS-NOTICE-LINE-2             PIC X(80) VALUE
+              'FOR THE FOLLOWING PRINCIPAL REASON(S):'.
+           03 WS-REASON-LINE.
+              05 FILLER                   PIC X(4)  VALUE SPACES.
+              05 FILLER                   PIC X(2)  VALUE '- '.
+              05 RSN-TEXT                 PIC X(60).
+           03 WS-CLOSING-LINE-1            PIC X(80) VALUE
+              'IF YOU HAVE QUESTIONS ABOUT THIS DECISION, CONTACT'.
+           03 WS-CLOSING-LINE-2.
+              05 FILLER                   PIC X(26) VALUE
+                 'YOUR LOAN OFFICER, CODE: '.
+              05 CLS-LOAN-OFFICER          PIC X(8).
+
+       LINKAGE SECTION.
+      *
+       COPY EPSJOBPM.
+
+       PROCEDURE DIVISION.
+      *
+       A000-MAINLINE.
+           PERFORM A100-INITIALIZE.
+           PERFORM A200-PROCESS-EXTRACT UNTIL END-OF-EXTRACT.
+           PERFORM A900-FINALIZE.
+           STOP RUN
+           .
+
+       A100-INITIALIZE.
+           MOVE 'EPSDENLT' TO EPSJOBTM-JOB-NAME.
+           MOVE 1800       TO EPSJOBTM-SLA-SECONDS.
+           SET EPSJOBTM-START TO TRUE.
+           CALL 'EPSJOBTM' USING EPSJOBTM-PARMS.
+
+           OPEN INPUT  APPLICATION-STATUS-FILE.
+           OPEN INPUT  DENIAL-EXTRACT-FILE.
+           OPEN OUTPUT LETTER-FILE.
+
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           MOVE WS-CURR-YYYY TO DATE-YYYY.
+           MOVE WS-CURR-MM   TO DATE-MM.
+           MOVE WS-CURR-DD   TO DATE-DD.
+
+           PERFORM A150-READ-EXTRACT.
+
+       A150-READ-EXTRACT.
+           READ DENIAL-EXTRACT-FILE
+              AT END
+                 MOVE 'Y' TO WS-END-OF-EXTRACT
+           END-READ
+           .
+
+       A200-PROCESS-EXTRACT.
+           MOVE 'N' TO WS-PAN-FOUND.
+           MOVE DNLXT-PAN TO APPST-PAN.
+           READ APPLICATION-STATUS-FILE
+              INVALID KEY
+                 CONTINUE
+              NOT INVALID KEY
+                 MOVE 'Y' TO WS-PAN-FOUND
+           END-READ
+           .
+
+           IF WS-PAN-ON-FILE
+              PERFORM A300-WRITE-LETTER
+              ADD 1 TO WS-LETTER-COUNT
+           ELSE
+              ADD 1 TO WS-SKIPPED-COUNT
+           END-IF
+           .
+
+           PERFORM A150-READ-EXTRACT.
+
+       A300-WRITE-LETTER.
+           MOVE WS-DATE-LINE       TO LETTER-LINE.
+           WRITE LETTER-LINE.
+           MOVE DNLXT-PAN          TO SAL-PAN.
+           MOVE WS-SALUTATION-LINE TO LETTER-LINE.
+           WRITE LETTER-LINE.
+           MOVE WS-BLANK-LINE      TO LETTER-LINE.
+           WRITE LETTER-LINE.
+           MOVE WS-NOTICE-LINE-1   TO LETTER-LINE.
+           WRITE LETTER-LINE.
+           MOVE WS-NOTICE-LINE-2   TO LETTER-LINE.
+           WRITE LETTER-LINE.
+
+           PERFORM A310-WRITE-REASON VARYING WS-REASON-IDX
+                   FROM 1 BY 1 UNTIL WS-REASON-IDX > 4.
+
+           MOVE WS-BLANK-LINE        TO LETTER-LINE.
+           WRITE LETTER-LINE.
+           MOVE WS-CLOSING-LINE-1    TO LETTER-LINE.
+           WRITE LETTER-LINE.
+           MOVE APPST-LOAN-OFFICER   TO CLS-LOAN-OFFICER.
+           MOVE WS-CLOSING-LINE-2    TO LETTER-LINE.
+           WRITE LETTER-LINE.
+           MOVE WS-BLANK-LINE        TO LETTER-LINE.
+           WRITE LETTER-LINE
+           .
+
+       A310-WRITE-REASON.
+           EVALUATE WS-REASON-IDX
+              WHEN 1 MOVE DNLXT-REASON-CODE-1 TO WS-CURRENT-REASON-CODE
+              WHEN 2 MOVE DNLXT-REASON-CODE-2 TO WS-CURRENT-REASON-CODE
+              WHEN 3 MOVE DNLXT-REASON-CODE-3 TO WS-CURRENT-REASON-CODE
+              WHEN 4 MOVE DNLXT-REASON-CODE-4 TO WS-CURRENT-REASON-CODE
+           END-EVALUATE
+           .
+           IF WS-CURRENT-REASON-CODE > 0
+              PERFORM VARYING WS-LOOKUP-IDX FROM 1 BY 1
+                      UNTIL WS-LOOKUP-IDX > 9
+                 IF REASON-CODE(WS-LOOKUP-IDX) = WS-CURRENT-REASON-CODE
+                    MOVE REASON-TEXT(WS-LOOKUP-IDX) TO RSN-TEXT
+                    MOVE WS-REASON-LINE TO LETTER-LINE
+                    WRITE LETTER-LINE
+                 END-IF
+              END-PERFORM
+           END-IF
+           .
+
+       A900-FINALIZE.
+           CLOSE APPLICATION-STATUS-FILE.
+           CLOSE DENIAL-EXTRACT-FILE.
+           CLOSE LETTER-FILE.
+
+           SET EPSJOBTM-END TO TRUE.
+           CALL 'EPSJOBTM' USING EPSJOBTM-PARMS
+           .
