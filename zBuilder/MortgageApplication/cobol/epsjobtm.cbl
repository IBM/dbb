@@ -0,0 +1,157 @@
+       ID DIVISION.
+       PROGRAM-ID. EPSJOBTM.
+      *    SHARED BATCH-WINDOW SLA TIMING INSTRUMENTATION, CALLABLE BY
+      *    ANY NIGHTLY BATCH JOB.
+      *
+      *    CALLED ONCE AT A100-INITIALIZE (EPSJOBTM-START) AND ONCE AT
+      *    A900-FINALIZE (EPSJOBTM-END). BETWEEN THE TWO CALLS IT KEEPS
+      *    THE JOB'S START TIME IN ITS OWN WORKING-STORAGE - THE SAME
+      *    WAY A CALLED SUBPROGRAM'S WORKING-STORAGE PERSISTS FOR THE
+      *    LIFE OF THE RUN - SO IT NEEDS NOTHING BACK FROM THE CALLER
+      *    BUT THE SECOND CALL. EACH CALL APPENDS ONE LINE TO THE
+      *    SHARED EPSJOBLG BATCH-TIMING LOG, AND THE END CALL ALSO
+      *    RETURNS THE ELAPSED SECONDS AND WHETHER THE CALLER'S SLA (IF
+      *    ANY) WAS EXCEEDED, SO THE CALLING JOB CAN FLAG IT ON ITS OWN
+      *    CONTROL REPORT TOO.
+      *
+      *    (C) 2026 IBM.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-FLEX-ES.
+       OBJECT-COMPUTER. IBM-FLEX-ES.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    ONE LINE PER START/END CALL, ACROSS EVERY NIGHTLY JOB THAT
+      *    CALLS THIS PROGRAM - APPENDED ACROSS RUNS SO OPERATIONS CAN
+      *    SEE THE BATCH WINDOW'S TIMING HISTORY, NOT JUST TONIGHT'S.
+           SELECT JOB-TIMING-LOG ASSIGN TO EPSJOBLG
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS WS-JOBLG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  JOB-TIMING-LOG
+           RECORD CONTAINS 80 CHARACTERS.
+       01  JOB-TIMING-LOG-RECORD.
+           03 JTL-JOB-NAME              PIC X(8).
+           03 FILLER                    PIC X.
+           03 JTL-ACTION                PIC X(5).
+           03 FILLER                    PIC X.
+           03 JTL-DATE                  PIC 9(8).
+           03 FILLER                    PIC X.
+           03 JTL-TIME                  PIC 9(8).
+           03 FILLER                    PIC X.
+           03 JTL-ELAPSED-SECONDS       PIC ZZZZZ9.
+           03 FILLER                    PIC X.
+           03 JTL-SLA-RESULT            PIC X(18).
+           03 FILLER                    PIC X(25).
+
+       WORKING-STORAGE SECTION.
+      *
+       01 WS-FILE-STATUSES.
+           03 WS-JOBLG-STATUS          PIC XX.
+
+       01 WS-INDICATORS-AND-FLAGS.
+           03 WS-JOBLG-FIRST-CALL      PIC X VALUE 'Y'.
+              88 JOBLG-FIRST-CALL         VALUE 'Y'.
+
+      *    THE JOB'S START TIME, CAPTURED ON THE EPSJOBTM-START CALL AND
+      *    STILL HERE WHEN THE SAME RUN MAKES ITS EPSJOBTM-END CALL.
+       01 WS-JOB-START-DATE            PIC 9(8).
+       01 WS-JOB-START-TIME            PIC 9(8).
+
+       01 WS-CURRENT-DATE              PIC 9(8).
+       01 WS-CURRENT-TIME              PIC 9(8).
+
+       01 WS-TIME-BREAKDOWN.
+           03 WS-TB-HH                 PIC 9(2).
+           03 WS-TB-MM                 PIC 9(2).
+           03 WS-TB-SS                 PIC 9(2).
+           03 WS-TB-HS                 PIC 9(2).
+
+       01 WS-ELAPSED-WORK.
+           03 WS-START-TOTAL-SECONDS   PIC S9(7).
+           03 WS-END-TOTAL-SECONDS     PIC S9(7).
+           03 WS-ELAPSED-SECONDS       PIC S9(7).
+
+       LINKAGE SECTION.
+      *
+       COPY EPSJOBPM.
+
+       PROCEDURE DIVISION USING EPSJOBTM-PARMS.
+      *
+       A000-MAINLINE.
+           EVALUATE TRUE
+              WHEN EPSJOBTM-START
+                 PERFORM A100-RECORD-START
+              WHEN EPSJOBTM-END
+                 PERFORM A200-RECORD-END
+           END-EVALUATE
+           GOBACK
+           .
+
+       A100-RECORD-START.
+           ACCEPT WS-JOB-START-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-JOB-START-TIME FROM TIME.
+           PERFORM A900-WRITE-LOG-LINE.
+
+       A200-RECORD-END.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-CURRENT-TIME FROM TIME.
+           PERFORM A210-CALCULATE-ELAPSED.
+           MOVE WS-ELAPSED-SECONDS TO EPSJOBTM-ELAPSED-SECONDS.
+           MOVE 'N' TO EPSJOBTM-SLA-EXCEEDED-IND.
+           IF EPSJOBTM-SLA-SECONDS > 0
+              AND WS-ELAPSED-SECONDS > EPSJOBTM-SLA-SECONDS
+              MOVE 'Y' TO EPSJOBTM-SLA-EXCEEDED-IND
+           END-IF.
+           PERFORM A900-WRITE-LOG-LINE.
+
+      *    TOTAL SECONDS SINCE MIDNIGHT FOR THE SAVED START TIME AND THE
+      *    CURRENT TIME, SUBTRACTED - A JOB THAT RUNS PAST MIDNIGHT
+      *    ADDS A DAY'S WORTH OF SECONDS BACK IN RATHER THAN GOING
+      *    NEGATIVE.
+       A210-CALCULATE-ELAPSED.
+           MOVE WS-JOB-START-TIME TO WS-TIME-BREAKDOWN.
+           COMPUTE WS-START-TOTAL-SECONDS =
+                   WS-TB-HH * 3600 + WS-TB-MM * 60 + WS-TB-SS.
+           MOVE WS-CURRENT-TIME TO WS-TIME-BREAKDOWN.
+           COMPUTE WS-END-TOTAL-SECONDS =
+                   WS-TB-HH * 3600 + WS-TB-MM * 60 + WS-TB-SS.
+           COMPUTE WS-ELAPSED-SECONDS =
+                   WS-END-TOTAL-SECONDS - WS-START-TOTAL-SECONDS.
+           IF WS-ELAPSED-SECONDS < 0
+              COMPUTE WS-ELAPSED-SECONDS = WS-ELAPSED-SECONDS + 86400
+           END-IF.
+
+       A900-WRITE-LOG-LINE.
+           IF JOBLG-FIRST-CALL
+              OPEN EXTEND JOB-TIMING-LOG
+              IF WS-JOBLG-STATUS = '05' OR '35'
+                 OPEN OUTPUT JOB-TIMING-LOG
+              END-IF
+              MOVE 'N' TO WS-JOBLG-FIRST-CALL
+           END-IF.
+           MOVE SPACES TO JOB-TIMING-LOG-RECORD.
+           MOVE EPSJOBTM-JOB-NAME TO JTL-JOB-NAME.
+           EVALUATE TRUE
+              WHEN EPSJOBTM-START
+                 MOVE 'START' TO JTL-ACTION
+                 MOVE WS-JOB-START-DATE TO JTL-DATE
+                 MOVE WS-JOB-START-TIME TO JTL-TIME
+                 MOVE SPACES TO JTL-SLA-RESULT
+              WHEN EPSJOBTM-END
+                 MOVE 'END  ' TO JTL-ACTION
+                 MOVE WS-CURRENT-DATE TO JTL-DATE
+                 MOVE WS-CURRENT-TIME TO JTL-TIME
+                 MOVE WS-ELAPSED-SECONDS TO JTL-ELAPSED-SECONDS
+                 IF EPSJOBTM-SLA-EXCEEDED
+                    MOVE 'SLA EXCEEDED' TO JTL-SLA-RESULT
+                 ELSE
+                    IF EPSJOBTM-SLA-SECONDS > 0
+                       MOVE 'WITHIN SLA' TO JTL-SLA-RESULT
+                    END-IF
+                 END-IF
+           END-EVALUATE.
+           WRITE JOB-TIMING-LOG-RECORD
+           .
