@@ -0,0 +1,218 @@
+   CBL NUMPROC(MIG),FLAG(I,W),RENT
+       ID DIVISION.
+       PROGRAM-ID. EPSQCMPR.
+      *    SELF-SERVICE MULTI-LENDER COMPARISON QUOTE API ENTRY POINT.
+      *    LINKED TO ONCE PER REQUEST BY A CALLER OUTSIDE THE 3270
+      *    SESSION, THE SAME WAY EPSQUOTE IS - NO BMS MAP, NO PSEUDO-
+      *    CONVERSATION, NO SEND/RECEIVE. BROWSES EPSMORTF FOR EVERY
+      *    LENDER WHOSE LISTED LOAN CEILING COVERS THE REQUESTED
+      *    PRINCIPLE, COMPUTES EACH ONE'S MONTHLY PAYMENT VIA EPSMPMT
+      *    AT THAT LENDER'S OWN RATE AND TERM, AND RETURNS THEM ALL
+      *    SIDE BY SIDE IN ONE ANSWER, ASCENDING BY PAYMENT - THE SAME
+      *    COMPARISON EPSMLIST OFFERS ON THE 3270 SIDE, ONE SHOT, FOR
+      *    A CALLER THAT ISN'T SITTING AT A GREEN-SCREEN.
+      *
+      *    (C) 2026 IBM.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-FLEX-ES.
+       OBJECT-COMPUTER. IBM-FLEX-ES.
+      *
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *
+      *    PARAMETER AREA FOR THE SHARED EPSMSGLK MESSAGE-TABLE CALL -
+      *    SEE A990-TRANSLATE-MSG.
+           COPY EPSMSGTB.
+
+      *    CALL LINKAGE RECORD FOR EPSMPMT - SEE A220-EVALUATE-LENDER.
+           COPY EPSPDATA.
+
+           COPY EPSMORTF.
+
+       01 WS-INDICATORS-AND-FLAGS.
+           03 WS-END-OF-MORTF          PIC X VALUE 'N'.
+              88 END-OF-MORTF             VALUE 'Y'.
+
+       01 WS-M-IDX                     PIC 9(3) COMP.
+       01 WS-M-IDX2                    PIC 9(3) COMP.
+       01 RESPONSE                     PIC S9(8) COMP.
+       01 RID-LENGTH                   PIC S9(9) COMP.
+       01 WS-TOTAL-MONTHS              PIC S9(4) COMP.
+
+      *    SWAP WORK AREA FOR A255-SWAP-ENTRIES - SAME SHAPE AS ONE
+      *    EPSQCCOM-LENDER-TBL ENTRY.
+       01 WS-HOLD-ENTRY.
+           03 HOLD-COMPANY              PIC X(24).
+           03 HOLD-PHONE-NUM            PIC X(13).
+           03 HOLD-RATE                 PIC 9(3)V99.
+           03 HOLD-YEARS                PIC 9(2).
+           03 HOLD-MONTH-PAYMENT        PIC S9(7)V99 COMP.
+           03 HOLD-TOTAL-INTEREST       PIC S9(7)V99 COMP.
+           03 HOLD-APR                  PIC S9(2)V9(3) COMP.
+
+       LINKAGE SECTION.
+      *
+       01 DFHCOMMAREA.
+       COPY EPSQCCOM.
+
+       PROCEDURE DIVISION USING DFHCOMMAREA.
+
+       A000-MAINLINE SECTION.
+       A000-10.
+           IF EIBCALEN = ZERO
+      * LINKED WITHOUT A COMMAREA - NOTHING TO VALIDATE AND NOWHERE TO
+      * RETURN AN ANSWER, SO THERE IS NOTHING FURTHER TO DO.
+              GOBACK
+           END-IF.
+           MOVE SPACES TO EPSQCCOM-ERRMSG.
+           MOVE ZERO   TO EPSQCCOM-PROGRAM-RETCODE.
+           MOVE ZERO   TO EPSQCCOM-MATCH-COUNT.
+           MOVE SPACE  TO EPSQCCOM-MORE-MATCHES-IND.
+           PERFORM A100-VALIDATE-REQUEST.
+           IF EPS03-REQUEST-SUCCESS
+              PERFORM A200-SCAN-MORTF
+              PERFORM A250-SORT-MATCHES
+           END-IF.
+       A000-EXIT.
+           GOBACK.
+
+       A100-VALIDATE-REQUEST SECTION.
+       A100-10.
+           IF EPSQCCOM-PRINCIPLE-DATA = ZERO
+              MOVE 1 TO EPSQCCOM-PROGRAM-RETCODE
+              MOVE 'CMP1' TO EPSMSGLK-MSG-ID
+              PERFORM A990-TRANSLATE-MSG
+              MOVE EPSMSGLK-MSG-TEXT TO EPSQCCOM-ERRMSG
+           END-IF.
+       A100-EXIT.
+           EXIT.
+
+       A200-SCAN-MORTF SECTION.
+       A200-10.
+      *    BROWSES FROM THE TOP OF EPSMORTF EVERY TIME - THE SAME RBA
+      *    ADDRESSING EPSMLIST USES, BUT WITH NO RESUME STATE SINCE
+      *    THIS IS A ONE-SHOT REQUEST/ANSWER CALL, NOT A PSEUDO-
+      *    CONVERSATION.
+           MOVE 'N' TO WS-END-OF-MORTF.
+           MOVE 0 TO RID-LENGTH.
+           EXEC CICS STARTBR DATASET('EPSMORTF')
+                     RIDFLD(RID-LENGTH) RBA
+                     EQUAL
+                     RESP(RESPONSE)
+           END-EXEC.
+           IF RESPONSE NOT = DFHRESP(NORMAL)
+              MOVE 'Y' TO WS-END-OF-MORTF
+              GO TO A200-EXIT
+           END-IF.
+           PERFORM A210-READ-NEXT-LENDER.
+           PERFORM A220-EVALUATE-LENDER UNTIL END-OF-MORTF.
+           EXEC CICS ENDBR DATASET('EPSMORTF') END-EXEC.
+       A200-EXIT.
+           EXIT.
+
+       A210-READ-NEXT-LENDER SECTION.
+       A210-10.
+           EXEC CICS READNEXT FILE('EPSMORTF')
+                     INTO(MORTGAGE-COMPANY-INFO)
+                     RIDFLD(RID-LENGTH) RBA
+                     RESP(RESPONSE)
+           END-EXEC.
+           IF RESPONSE NOT = DFHRESP(NORMAL)
+              MOVE 'Y' TO WS-END-OF-MORTF
+           END-IF.
+       A210-EXIT.
+           EXIT.
+
+       A220-EVALUATE-LENDER SECTION.
+       A220-10.
+      *    A ZERO FILTER (EVERY EXISTING CALLER WOULD HAVE NO WAY TO
+      *    SET ONE YET) MEANS NO CEILING - EVERY LENDER THAT COVERS
+      *    THE PRINCIPLE QUALIFIES, THE SAME AS EPSPCOM-MAX-YEARS-
+      *    FILTER = 0 ON THE 3270 SIDE.
+           IF MORT-FILE-LOAN >= EPSQCCOM-PRINCIPLE-DATA
+              AND (EPSQCCOM-MAX-ACCEPTABLE-RATE = 0
+                OR MORT-FILE-RATE <= EPSQCCOM-MAX-ACCEPTABLE-RATE)
+              AND (EPSQCCOM-MAX-YEARS-FILTER = 0
+                OR MORT-FILE-YEARS <= EPSQCCOM-MAX-YEARS-FILTER)
+              IF EPSQCCOM-MATCH-COUNT < 8
+                 ADD 1 TO EPSQCCOM-MATCH-COUNT
+                 MOVE MORT-FILE-COMPANY    TO
+                           EPSQCCOM-COMPANY(EPSQCCOM-MATCH-COUNT)
+                 MOVE MORT-FILE-PHONE-NUM  TO
+                           EPSQCCOM-PHONE-NUM(EPSQCCOM-MATCH-COUNT)
+                 MOVE MORT-FILE-RATE       TO
+                           EPSQCCOM-RATE(EPSQCCOM-MATCH-COUNT)
+                 MOVE MORT-FILE-YEARS      TO
+                           EPSQCCOM-YEARS(EPSQCCOM-MATCH-COUNT)
+                 INITIALIZE EPSPDATA
+                 MOVE EPSQCCOM-PRINCIPLE-DATA TO
+                           EPSPDATA-PRINCIPLE-DATA
+                 MOVE 'Y'                     TO
+                           EPSPDATA-YEAR-MONTH-IND
+                 MOVE MORT-FILE-YEARS         TO
+                           EPSPDATA-NUMBER-OF-YEARS
+                 MOVE MORT-FILE-RATE          TO
+                           EPSPDATA-QUOTED-INTEREST-RATE
+                 CALL 'EPSMPMT' USING EPSPDATA
+                 MOVE EPSPDATA-RETURN-MONTH-PAYMENT TO
+                           EPSQCCOM-MONTH-PAYMENT(EPSQCCOM-MATCH-COUNT)
+      *          TOTAL INTEREST AND APR - SEE EPSQCCOM'S OWN COMMENTS
+      *          ON WHY CLOSING COSTS AREN'T PART OF THIS COMPARISON.
+                 COMPUTE WS-TOTAL-MONTHS = MORT-FILE-YEARS * 12
+                 COMPUTE
+                    EPSQCCOM-TOTAL-INTEREST(EPSQCCOM-MATCH-COUNT) =
+                       (EPSPDATA-RETURN-MONTH-PAYMENT * WS-TOTAL-MONTHS)
+                       - EPSQCCOM-PRINCIPLE-DATA
+                 COMPUTE
+                    EPSQCCOM-APR(EPSQCCOM-MATCH-COUNT) ROUNDED =
+                       (((1 + (MORT-FILE-RATE / 1200)) ** 12) - 1)
+                       * 100
+              ELSE
+                 SET EPSQCCOM-MORE-MATCHES TO TRUE
+                 MOVE 'Y' TO WS-END-OF-MORTF
+                 GO TO A220-EXIT
+              END-IF
+           END-IF.
+           PERFORM A210-READ-NEXT-LENDER.
+       A220-EXIT.
+           EXIT.
+
+       A250-SORT-MATCHES SECTION.
+       A250-10.
+      *    SIMPLE ASCENDING BUBBLE SORT BY TOTAL INTEREST - THE TOTAL
+      *    COST TO THE BORROWER OVER THE FULL TERM, NOT JUST THE
+      *    MONTHLY PAYMENT - THE SAME BUBBLE-SORT APPROACH EPSMRSHP
+      *    USES FOR ITS OWN LENDER MATCH TABLE.
+           PERFORM VARYING WS-M-IDX FROM 1 BY 1
+                   UNTIL WS-M-IDX >= EPSQCCOM-MATCH-COUNT
+              PERFORM VARYING WS-M-IDX2 FROM 1 BY 1
+                      UNTIL WS-M-IDX2 >
+                            (EPSQCCOM-MATCH-COUNT - WS-M-IDX)
+                 IF EPSQCCOM-TOTAL-INTEREST(WS-M-IDX2) >
+                    EPSQCCOM-TOTAL-INTEREST(WS-M-IDX2 + 1)
+                    PERFORM A255-SWAP-ENTRIES
+                 END-IF
+              END-PERFORM
+           END-PERFORM.
+       A250-EXIT.
+           EXIT.
+
+       A255-SWAP-ENTRIES SECTION.
+       A255-10.
+           MOVE EPSQCCOM-LENDER-TBL(WS-M-IDX2)     TO WS-HOLD-ENTRY.
+           MOVE EPSQCCOM-LENDER-TBL(WS-M-IDX2 + 1)  TO
+                      EPSQCCOM-LENDER-TBL(WS-M-IDX2).
+           MOVE WS-HOLD-ENTRY                       TO
+                      EPSQCCOM-LENDER-TBL(WS-M-IDX2 + 1).
+       A255-EXIT.
+           EXIT.
+
+       A990-TRANSLATE-MSG SECTION.
+       A990-10.
+      *    SPACES/'EN' (EVERY EXISTING CALLER) IS UNCHANGED BEHAVIOR -
+      *    EPSMSGLK-MSG-TEXT IS LOADED WITH THE ENGLISH TEXT REGARDLESS.
+           MOVE EPSQCCOM-LANGUAGE-CODE TO EPSMSGLK-LANG-CODE.
+           CALL 'EPSMSGLK' USING EPSMSGLK-PARMS.
+       A990-EXIT.
+           EXIT.
