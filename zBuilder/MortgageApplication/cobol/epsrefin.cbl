@@ -0,0 +1,286 @@
+       ID DIVISION.
+       PROGRAM-ID. EPSREFIN.
+      *    REFINANCE BREAK-EVEN COMPARISON REPORT
+      *
+      *    RUNS NIGHTLY AGAINST A REQUEST FILE OF LOANS UNDER REVIEW
+      *    (EPSREFRQ). FOR EACH REQUEST IT RECOMPUTES THE BORROWER'S
+      *    CURRENT PAYMENT AT THEIR EXISTING RATE VIA EPSMPMT, SCANS
+      *    EPSMORTF FOR THE LOWEST RATE ANY PARTICIPATING LENDER OFFERS
+      *    ON A LOAN OF THAT SIZE, RECOMPUTES THE PAYMENT AT THAT RATE,
+      *    AND REPORTS THE MONTHLY SAVINGS AND HOW MANY MONTHS IT TAKES
+      *    THE SAVINGS TO RECOVER THE CLOSING COSTS.
+      *
+      *    (C) 2026 IBM.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-FLEX-ES.
+       OBJECT-COMPUTER. IBM-FLEX-ES.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REQUEST-FILE ASSIGN TO EPSREFRQ
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS WS-REQ-STATUS.
+
+           SELECT MORTGAGE-FILE ASSIGN TO EPSMORTF
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS SEQUENTIAL
+                  RECORD KEY IS MORT-FILE-COMPANY
+                  FILE STATUS IS WS-MORTF-STATUS.
+
+           SELECT REFI-REPORT ASSIGN TO MORTREFI
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  REQUEST-FILE
+           RECORD CONTAINS 37 CHARACTERS.
+           COPY EPSREFRQ.
+
+       FD  MORTGAGE-FILE
+           RECORD CONTAINS 72 CHARACTERS.
+           COPY EPSMORTF.
+
+       FD  REFI-REPORT
+           RECORD CONTAINS 132 CHARACTERS.
+       01  RPT-LINE                       PIC X(132).
+
+       WORKING-STORAGE SECTION.
+      *
+       01 WS-FILE-STATUSES.
+           03 WS-REQ-STATUS           PIC XX.
+           03 WS-MORTF-STATUS         PIC XX.
+           03 WS-RPT-STATUS           PIC XX.
+       01 WS-INDICATORS-AND-FLAGS.
+           03 WS-END-OF-REQ           PIC X VALUE 'N'.
+              88 END-OF-REQ              VALUE 'Y'.
+           03 WS-END-OF-MORTF         PIC X VALUE 'N'.
+              88 END-OF-MORTF            VALUE 'Y'.
+
+       01 WS-BEST-RATE-FOUND.
+           03 WS-BEST-RATE            PIC 9(3)V99.
+           03 WS-BEST-COMPANY         PIC X(24).
+           03 WS-BEST-RATE-IND        PIC X VALUE 'N'.
+              88 WS-BEST-RATE-EXISTS     VALUE 'Y'.
+
+       01 WS-CURRENT-DATE.
+           03 WS-CURR-YYYY            PIC 9(4).
+           03 WS-CURR-MM              PIC 9(2).
+           03 WS-CURR-DD              PIC 9(2).
+
+       01 WS-WORK-AMOUNTS.
+           03 WS-CURRENT-PAYMENT      PIC S9(7)V99 COMP.
+           03 WS-NEW-PAYMENT          PIC S9(7)V99 COMP.
+           03 WS-MONTHLY-SAVINGS      PIC S9(7)V99 COMP.
+           03 WS-BREAKEVEN-MONTHS     PIC S9(5)    COMP.
+
+       01 WS-EDIT-FIELDS.
+           03 WS-EDIT-RATE            PIC ZZ9.99.
+           03 WS-EDIT-PAYMENT         PIC Z,ZZZ,ZZ9.99.
+           03 WS-EDIT-SAVINGS         PIC Z,ZZZ,ZZ9.99.
+           03 WS-EDIT-MONTHS          PIC ZZZZ9.
+
+       01 WS-REPORT-LINES.
+           03 WS-HEADING-1.
+              05 FILLER               PIC X(43) VALUE
+                 'EPSREFIN - REFINANCE BREAK-EVEN COMPARISON'.
+              05 FILLER               PIC X(5)  VALUE SPACES.
+              05 HDG-YYYY             PIC 9(4).
+              05 FILLER               PIC X VALUE '-'.
+              05 HDG-MM               PIC 9(2).
+              05 FILLER               PIC X VALUE '-'.
+              05 HDG-DD               PIC 9(2).
+           03 WS-HEADING-2.
+              05 FILLER               PIC X(10) VALUE 'PAN'.
+              05 FILLER               PIC X(2)  VALUE SPACES.
+              05 FILLER               PIC X(10) VALUE 'CUR RATE'.
+              05 FILLER               PIC X(2)  VALUE SPACES.
+              05 FILLER               PIC X(14) VALUE 'CUR PAYMENT'.
+              05 FILLER               PIC X(2)  VALUE SPACES.
+              05 FILLER               PIC X(10) VALUE 'NEW RATE'.
+              05 FILLER               PIC X(2)  VALUE SPACES.
+              05 FILLER               PIC X(14) VALUE 'NEW PAYMENT'.
+              05 FILLER               PIC X(2)  VALUE SPACES.
+              05 FILLER               PIC X(14) VALUE 'MO. SAVINGS'.
+              05 FILLER               PIC X(2)  VALUE SPACES.
+              05 FILLER               PIC X(14) VALUE 'BREAK-EVEN'.
+           03 WS-DETAIL-LINE.
+              05 DTL-PAN              PIC X(10).
+              05 FILLER               PIC X(2)  VALUE SPACES.
+              05 DTL-CUR-RATE         PIC X(10).
+              05 FILLER               PIC X(2)  VALUE SPACES.
+              05 DTL-CUR-PAYMENT      PIC X(14).
+              05 FILLER               PIC X(2)  VALUE SPACES.
+              05 DTL-NEW-RATE         PIC X(10).
+              05 FILLER               PIC X(2)  VALUE SPACES.
+              05 DTL-NEW-PAYMENT      PIC X(14).
+              05 FILLER               PIC X(2)  VALUE SPACES.
+              05 DTL-SAVINGS          PIC X(14).
+              05 FILLER               PIC X(2)  VALUE SPACES.
+              05 DTL-BREAKEVEN        PIC X(14).
+           03 WS-NO-OFFER-LINE         PIC X(60)
+              VALUE 'NO LENDER CURRENTLY OFFERS A LOAN OF THIS SIZE'.
+           03 WS-NO-SAVINGS-LINE      PIC X(14) VALUE 'NO SAVINGS'.
+           03 WS-CROSSCHECK-LINE.
+              05 FILLER               PIC X(49) VALUE
+                 '*** EPSMPMT PAYMENT CROSSCHECK VARIANCE ON PAN '.
+              05 XCK-PAN               PIC X(10).
+
+       LINKAGE SECTION.
+      *
+       COPY EPSPDATA.
+       COPY EPSJOBPM.
+
+       PROCEDURE DIVISION.
+      *
+       A000-MAINLINE.
+           PERFORM A100-INITIALIZE.
+           PERFORM A200-PROCESS-REQUESTS
+                   UNTIL END-OF-REQ.
+           PERFORM A900-FINALIZE.
+           STOP RUN
+           .
+
+       A100-INITIALIZE.
+           MOVE 'EPSREFIN' TO EPSJOBTM-JOB-NAME.
+           MOVE 1800       TO EPSJOBTM-SLA-SECONDS.
+           SET EPSJOBTM-START TO TRUE.
+           CALL 'EPSJOBTM' USING EPSJOBTM-PARMS.
+
+           OPEN INPUT REQUEST-FILE.
+           OPEN OUTPUT REFI-REPORT.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           MOVE WS-CURR-YYYY TO HDG-YYYY.
+           MOVE WS-CURR-MM   TO HDG-MM.
+           MOVE WS-CURR-DD   TO HDG-DD.
+           MOVE WS-HEADING-1 TO RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE WS-HEADING-2 TO RPT-LINE.
+           WRITE RPT-LINE.
+           PERFORM A110-READ-REQUEST
+           .
+
+       A110-READ-REQUEST.
+           READ REQUEST-FILE
+              AT END
+                 MOVE 'Y' TO WS-END-OF-REQ
+           END-READ
+           .
+
+       A200-PROCESS-REQUESTS.
+           PERFORM A210-CALCULATE-CURRENT-PAYMENT.
+           PERFORM A220-FIND-BEST-RATE.
+           PERFORM A280-WRITE-DETAIL-LINE.
+           PERFORM A110-READ-REQUEST
+           .
+
+       A210-CALCULATE-CURRENT-PAYMENT.
+           INITIALIZE EPSPDATA.
+           MOVE REFI-CURRENT-BALANCE     TO EPSPDATA-PRINCIPLE-DATA.
+           MOVE REFI-REMAINING-YEARS     TO EPSPDATA-NUMBER-OF-YEARS.
+           MOVE REFI-CURRENT-RATE        TO
+                                     EPSPDATA-QUOTED-INTEREST-RATE.
+           MOVE 'Y'                      TO EPSPDATA-YEAR-MONTH-IND.
+           CALL 'EPSMPMT' USING EPSPDATA.
+           MOVE EPSPDATA-RETURN-MONTH-PAYMENT TO WS-CURRENT-PAYMENT.
+           IF EPSPDATA-CROSSCHECK-VARIANCE-FOUND
+              MOVE REFI-PAN        TO XCK-PAN
+              MOVE WS-CROSSCHECK-LINE TO RPT-LINE
+              WRITE RPT-LINE
+           END-IF
+           .
+
+       A220-FIND-BEST-RATE.
+           MOVE 'N' TO WS-BEST-RATE-IND.
+           MOVE 'N' TO WS-END-OF-MORTF.
+           OPEN INPUT MORTGAGE-FILE.
+           PERFORM UNTIL END-OF-MORTF
+              READ MORTGAGE-FILE
+                 AT END
+                    MOVE 'Y' TO WS-END-OF-MORTF
+                 NOT AT END
+                    PERFORM A230-EVALUATE-LENDER
+              END-READ
+           END-PERFORM.
+           CLOSE MORTGAGE-FILE.
+
+           IF WS-BEST-RATE-EXISTS
+              PERFORM A240-CALCULATE-NEW-PAYMENT
+           END-IF
+           .
+
+       A230-EVALUATE-LENDER.
+           IF MORT-FILE-LOAN >= REFI-CURRENT-BALANCE
+              AND (NOT WS-BEST-RATE-EXISTS
+                   OR MORT-FILE-RATE < WS-BEST-RATE)
+              MOVE MORT-FILE-RATE    TO WS-BEST-RATE
+              MOVE MORT-FILE-COMPANY TO WS-BEST-COMPANY
+              MOVE 'Y'               TO WS-BEST-RATE-IND
+           END-IF
+           .
+
+       A240-CALCULATE-NEW-PAYMENT.
+           INITIALIZE EPSPDATA.
+           MOVE REFI-CURRENT-BALANCE     TO EPSPDATA-PRINCIPLE-DATA.
+           MOVE REFI-REMAINING-YEARS     TO EPSPDATA-NUMBER-OF-YEARS.
+           MOVE WS-BEST-RATE             TO
+                                     EPSPDATA-QUOTED-INTEREST-RATE.
+           MOVE 'Y'                      TO EPSPDATA-YEAR-MONTH-IND.
+           CALL 'EPSMPMT' USING EPSPDATA.
+           MOVE EPSPDATA-RETURN-MONTH-PAYMENT TO WS-NEW-PAYMENT.
+           IF EPSPDATA-CROSSCHECK-VARIANCE-FOUND
+              MOVE REFI-PAN        TO XCK-PAN
+              MOVE WS-CROSSCHECK-LINE TO RPT-LINE
+              WRITE RPT-LINE
+           END-IF.
+
+           COMPUTE WS-MONTHLY-SAVINGS =
+                WS-CURRENT-PAYMENT - WS-NEW-PAYMENT.
+           IF WS-MONTHLY-SAVINGS > 0
+              COMPUTE WS-BREAKEVEN-MONTHS ROUNDED =
+                   REFI-CLOSING-COSTS / WS-MONTHLY-SAVINGS
+           ELSE
+              MOVE 0 TO WS-BREAKEVEN-MONTHS
+           END-IF
+           .
+
+       A280-WRITE-DETAIL-LINE.
+           MOVE SPACES               TO WS-DETAIL-LINE.
+           MOVE REFI-PAN              TO DTL-PAN.
+           MOVE REFI-CURRENT-RATE     TO WS-EDIT-RATE.
+           MOVE WS-EDIT-RATE          TO DTL-CUR-RATE.
+           MOVE WS-CURRENT-PAYMENT    TO WS-EDIT-PAYMENT.
+           MOVE WS-EDIT-PAYMENT       TO DTL-CUR-PAYMENT.
+
+           IF NOT WS-BEST-RATE-EXISTS
+              MOVE WS-DETAIL-LINE     TO RPT-LINE
+              WRITE RPT-LINE
+              MOVE WS-NO-OFFER-LINE   TO RPT-LINE
+              WRITE RPT-LINE
+           ELSE
+              MOVE WS-BEST-RATE       TO WS-EDIT-RATE
+              MOVE WS-EDIT-RATE       TO DTL-NEW-RATE
+              MOVE WS-NEW-PAYMENT     TO WS-EDIT-PAYMENT
+              MOVE WS-EDIT-PAYMENT    TO DTL-NEW-PAYMENT
+              MOVE WS-MONTHLY-SAVINGS TO WS-EDIT-SAVINGS
+              MOVE WS-EDIT-SAVINGS    TO DTL-SAVINGS
+
+              IF WS-MONTHLY-SAVINGS > 0
+                 MOVE WS-BREAKEVEN-MONTHS TO WS-EDIT-MONTHS
+                 MOVE WS-EDIT-MONTHS      TO DTL-BREAKEVEN
+              ELSE
+                 MOVE WS-NO-SAVINGS-LINE  TO DTL-BREAKEVEN
+              END-IF
+
+              MOVE WS-DETAIL-LINE     TO RPT-LINE
+              WRITE RPT-LINE
+           END-IF
+           .
+
+       A900-FINALIZE.
+           CLOSE REQUEST-FILE.
+           CLOSE REFI-REPORT.
+
+           SET EPSJOBTM-END TO TRUE.
+           CALL 'EPSJOBTM' USING EPSJOBTM-PARMS
+           .
