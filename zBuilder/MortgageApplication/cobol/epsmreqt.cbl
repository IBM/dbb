@@ -0,0 +1,225 @@
+       ID DIVISION.
+       PROGRAM-ID. EPSMREQT.
+      *    BULK LOAN-PORTFOLIO RE-QUOTE BATCH JOB
+      *
+      *    RUNS NIGHTLY (OR WHENEVER RATE TABLES/PMI OR ARM RULES
+      *    CHANGE) AGAINST A PORTFOLIO EXTRACT OF LOANS ON THE BOOKS
+      *    (EPSMRPTF). EACH LOAN'S TERMS ARE MOVED STRAIGHT INTO
+      *    EPSPDATA AND RE-PRICED THROUGH EPSMPMT SO THE WHOLE
+      *    PORTFOLIO'S PAYMENT/PMI/ESCROW/ARM/PAYOFF FIGURES STAY
+      *    CURRENT WITHOUT RE-KEYING EACH LOAN ONE AT A TIME.
+      *
+      *    (C) 2026 IBM.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-FLEX-ES.
+       OBJECT-COMPUTER. IBM-FLEX-ES.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PORTFOLIO-FILE ASSIGN TO EPSMRPTF
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS WS-PORTF-STATUS.
+
+           SELECT REQUOTE-REPORT ASSIGN TO MORTREQT
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PORTFOLIO-FILE
+           RECORD CONTAINS 82 CHARACTERS.
+           COPY EPSMRPTF.
+
+       FD  REQUOTE-REPORT
+           RECORD CONTAINS 132 CHARACTERS.
+       01  RPT-LINE                       PIC X(132).
+
+       WORKING-STORAGE SECTION.
+      *
+       01 WS-FILE-STATUSES.
+           03 WS-PORTF-STATUS         PIC XX.
+           03 WS-RPT-STATUS           PIC XX.
+       01 WS-INDICATORS-AND-FLAGS.
+           03 WS-END-OF-PORTF         PIC X VALUE 'N'.
+              88 END-OF-PORTF            VALUE 'Y'.
+
+       01 WS-CURRENT-DATE.
+           03 WS-CURR-YYYY            PIC 9(4).
+           03 WS-CURR-MM              PIC 9(2).
+           03 WS-CURR-DD              PIC 9(2).
+
+       01 WS-COUNTERS.
+           03 WS-REQUOTE-COUNT        PIC 9(7) VALUE 0.
+           03 WS-ERROR-COUNT          PIC 9(7) VALUE 0.
+
+       01 WS-EDIT-FIELDS.
+           03 WS-EDIT-RATE            PIC ZZ9.99.
+           03 WS-EDIT-PAYMENT         PIC Z,ZZZ,ZZ9.99.
+           03 WS-EDIT-MONTHS          PIC ZZZZ9.
+
+       01 WS-REPORT-LINES.
+           03 WS-HEADING-1.
+              05 FILLER               PIC X(40) VALUE
+                 'EPSMREQT - BULK LOAN-PORTFOLIO RE-QUOTE'.
+              05 FILLER               PIC X(8)  VALUE SPACES.
+              05 HDG-YYYY             PIC 9(4).
+              05 FILLER               PIC X VALUE '-'.
+              05 HDG-MM               PIC 9(2).
+              05 FILLER               PIC X VALUE '-'.
+              05 HDG-DD               PIC 9(2).
+           03 WS-HEADING-2.
+              05 FILLER               PIC X(10) VALUE 'PAN'.
+              05 FILLER               PIC X(2)  VALUE SPACES.
+              05 FILLER               PIC X(10) VALUE 'RATE'.
+              05 FILLER               PIC X(2)  VALUE SPACES.
+              05 FILLER               PIC X(14) VALUE 'P&I PAYMENT'.
+              05 FILLER               PIC X(2)  VALUE SPACES.
+              05 FILLER               PIC X(14) VALUE 'TOTAL PAYMENT'.
+              05 FILLER               PIC X(2)  VALUE SPACES.
+              05 FILLER               PIC X(14) VALUE 'ARM ADJ PMT'.
+              05 FILLER               PIC X(2)  VALUE SPACES.
+              05 FILLER               PIC X(14) VALUE 'PAYOFF MOS'.
+              05 FILLER               PIC X(2)  VALUE SPACES.
+              05 FILLER               PIC X(30) VALUE 'RESULT'.
+           03 WS-DETAIL-LINE.
+              05 DTL-PAN              PIC X(10).
+              05 FILLER               PIC X(2)  VALUE SPACES.
+              05 DTL-RATE             PIC X(10).
+              05 FILLER               PIC X(2)  VALUE SPACES.
+              05 DTL-PAYMENT          PIC X(14).
+              05 FILLER               PIC X(2)  VALUE SPACES.
+              05 DTL-TOTAL            PIC X(14).
+              05 FILLER               PIC X(2)  VALUE SPACES.
+              05 DTL-ARM-PAYMENT      PIC X(14).
+              05 FILLER               PIC X(2)  VALUE SPACES.
+              05 DTL-PAYOFF-MOS       PIC X(14).
+              05 FILLER               PIC X(2)  VALUE SPACES.
+              05 DTL-RESULT           PIC X(30).
+           03 WS-SUMMARY-LINE.
+              05 FILLER               PIC X(16) VALUE 'RE-QUOTED:'.
+              05 SUM-REQUOTED         PIC ZZZZZZ9.
+              05 FILLER               PIC X(4)  VALUE SPACES.
+              05 FILLER               PIC X(16) VALUE 'REJECTED:'.
+              05 SUM-ERRORS           PIC ZZZZZZ9.
+
+       LINKAGE SECTION.
+      *
+       COPY EPSPDATA.
+       COPY EPSJOBPM.
+
+       PROCEDURE DIVISION.
+      *
+       A000-MAINLINE.
+           PERFORM A100-INITIALIZE.
+           PERFORM A200-RE-QUOTE-LOAN UNTIL END-OF-PORTF.
+           PERFORM A900-FINALIZE.
+           STOP RUN
+           .
+
+       A100-INITIALIZE.
+           MOVE 'EPSMREQT' TO EPSJOBTM-JOB-NAME.
+           MOVE 1800       TO EPSJOBTM-SLA-SECONDS.
+           SET EPSJOBTM-START TO TRUE.
+           CALL 'EPSJOBTM' USING EPSJOBTM-PARMS.
+
+           OPEN INPUT  PORTFOLIO-FILE.
+           OPEN OUTPUT REQUOTE-REPORT.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           MOVE WS-CURR-YYYY TO HDG-YYYY.
+           MOVE WS-CURR-MM   TO HDG-MM.
+           MOVE WS-CURR-DD   TO HDG-DD.
+           MOVE WS-HEADING-1 TO RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE WS-HEADING-2 TO RPT-LINE.
+           WRITE RPT-LINE.
+           PERFORM A110-READ-PORTFOLIO
+           .
+
+       A110-READ-PORTFOLIO.
+           READ PORTFOLIO-FILE
+              AT END
+                 MOVE 'Y' TO WS-END-OF-PORTF
+           END-READ
+           .
+
+       A200-RE-QUOTE-LOAN.
+           PERFORM A210-BUILD-EPSPDATA.
+           CALL 'EPSMPMT' USING EPSPDATA.
+           PERFORM A280-WRITE-DETAIL-LINE.
+           PERFORM A110-READ-PORTFOLIO
+           .
+
+       A210-BUILD-EPSPDATA.
+           INITIALIZE EPSPDATA.
+           MOVE PORT-PRINCIPLE-BALANCE        TO
+                                     EPSPDATA-PRINCIPLE-DATA.
+           MOVE PORT-REMAINING-YEARS          TO
+                                     EPSPDATA-NUMBER-OF-YEARS.
+           MOVE PORT-CURRENT-RATE             TO
+                                     EPSPDATA-QUOTED-INTEREST-RATE.
+           MOVE 'Y'                           TO
+                                     EPSPDATA-YEAR-MONTH-IND.
+           MOVE PORT-APPRAISED-VALUE          TO
+                                     EPSPDATA-APPRAISED-VALUE.
+           MOVE PORT-ANNUAL-PROPERTY-TAX      TO
+                                     EPSPDATA-ANNUAL-PROPERTY-TAX.
+           MOVE PORT-ANNUAL-INSURANCE-PREMIUM TO
+                                     EPSPDATA-ANNUAL-INSURANCE-PREMIUM.
+           MOVE PORT-LOAN-TYPE-IND            TO
+                                     EPSPDATA-LOAN-TYPE-IND.
+           MOVE PORT-ARM-MARGIN-RATE          TO
+                                     EPSPDATA-ARM-MARGIN-RATE.
+           MOVE PORT-ARM-PERIODIC-CAP-RATE    TO
+                                     EPSPDATA-ARM-PERIODIC-CAP-RATE.
+           MOVE PORT-ARM-LIFETIME-CAP-RATE    TO
+                                     EPSPDATA-ARM-LIFETIME-CAP-RATE.
+           MOVE PORT-EXTRA-PRINCIPAL-PAYMENT  TO
+                                     EPSPDATA-EXTRA-PRINCIPAL-PAYMENT
+           .
+
+       A280-WRITE-DETAIL-LINE.
+           MOVE SPACES              TO WS-DETAIL-LINE.
+           MOVE PORT-PAN             TO DTL-PAN.
+           MOVE PORT-CURRENT-RATE    TO WS-EDIT-RATE.
+           MOVE WS-EDIT-RATE         TO DTL-RATE.
+
+           IF EPSPDATA-RETURN-ERROR NOT = SPACES
+              ADD 1 TO WS-ERROR-COUNT
+              MOVE EPSPDATA-RETURN-ERROR TO DTL-RESULT
+           ELSE
+              ADD 1 TO WS-REQUOTE-COUNT
+              MOVE EPSPDATA-RETURN-MONTH-PAYMENT TO WS-EDIT-PAYMENT
+              MOVE WS-EDIT-PAYMENT                TO DTL-PAYMENT
+              MOVE EPSPDATA-TOTAL-MONTHLY-PAYMENT TO WS-EDIT-PAYMENT
+              MOVE WS-EDIT-PAYMENT                TO DTL-TOTAL
+              IF EPSPDATA-ARM-RATE
+                 MOVE EPSPDATA-ARM-ADJUSTED-PAYMENT TO WS-EDIT-PAYMENT
+                 MOVE WS-EDIT-PAYMENT                TO DTL-ARM-PAYMENT
+              END-IF
+              IF EPSPDATA-PAYOFF-MONTHS > 0
+                 MOVE EPSPDATA-PAYOFF-MONTHS TO WS-EDIT-MONTHS
+                 MOVE WS-EDIT-MONTHS         TO DTL-PAYOFF-MOS
+              END-IF
+              IF EPSPDATA-CROSSCHECK-VARIANCE-FOUND
+                 MOVE 'RE-QUOTED - XCHECK VARIANCE' TO DTL-RESULT
+              ELSE
+                 MOVE 'RE-QUOTED'        TO DTL-RESULT
+              END-IF
+           END-IF.
+
+           MOVE WS-DETAIL-LINE TO RPT-LINE.
+           WRITE RPT-LINE
+           .
+
+       A900-FINALIZE.
+           MOVE WS-REQUOTE-COUNT TO SUM-REQUOTED.
+           MOVE WS-ERROR-COUNT   TO SUM-ERRORS.
+           MOVE WS-SUMMARY-LINE  TO RPT-LINE.
+           WRITE RPT-LINE.
+
+           CLOSE PORTFOLIO-FILE.
+           CLOSE REQUOTE-REPORT.
+
+           SET EPSJOBTM-END TO TRUE.
+           CALL 'EPSJOBTM' USING EPSJOBTM-PARMS
+           .
