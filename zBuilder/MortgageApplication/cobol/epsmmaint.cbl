@@ -0,0 +1,446 @@
+       ID DIVISION.
+       PROGRAM-ID. EPSMMAINT.
+      *    THIS IS A BATCH MAINTENANCE PROGRAM FOR EPSMORTF -
+      *    MORTGAGE-COMPANY-INFO.  IT APPLIES ADD/CHANGE/DELETE
+      *    TRANSACTIONS AGAINST EPSMORTF, VALIDATES THE RATE AND
+      *    YEARS FIELDS THE SAME WAY EPSNBRVL DOES, AND PRODUCES A
+      *    CONTROL REPORT OF WHAT CHANGED.
+      *
+      *    (C) 2026 IBM.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-FLEX-ES.
+       OBJECT-COMPUTER. IBM-FLEX-ES.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MORTGAGE-FILE ASSIGN TO EPSMORTF
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS MORT-FILE-COMPANY
+                  FILE STATUS IS WS-MORTF-STATUS.
+
+           SELECT TRANSACTION-FILE ASSIGN TO MORTTRAN
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS WS-TRANF-STATUS.
+
+           SELECT CONTROL-REPORT ASSIGN TO MORTRPT
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS WS-RPT-STATUS.
+
+      *    NIGHTLY RATE-CHANGE AUDIT TRAIL - ONE RECORD PER COMPANY
+      *    WHOSE EPSMORTF RATE ACTUALLY CHANGED, APPENDED ACROSS RUNS
+      *    SO UNDERWRITING CAN SEE THE RATE HISTORY FOR A LENDER, NOT
+      *    JUST TONIGHT'S CHANGE.
+           SELECT LENDER-RATE-AUDIT-FILE ASSIGN TO EPSLRAUD
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS WS-LRA-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MORTGAGE-FILE
+           RECORD CONTAINS 72 CHARACTERS.
+           COPY EPSMORTF.
+
+       FD  TRANSACTION-FILE
+           RECORD CONTAINS 66 CHARACTERS.
+           COPY EPSMMTXN.
+
+       FD  CONTROL-REPORT
+           RECORD CONTAINS 132 CHARACTERS.
+       01  RPT-LINE                       PIC X(132).
+
+       FD  LENDER-RATE-AUDIT-FILE
+           RECORD CONTAINS 85 CHARACTERS.
+       01  LENDER-RATE-AUDIT-RECORD.
+           03 LRA-COMPANY              PIC X(24).
+           03 FILLER                   PIC X.
+           03 LRA-OLD-RATE             PIC ZZ9.99.
+           03 FILLER                   PIC X.
+           03 LRA-NEW-RATE             PIC ZZ9.99.
+           03 FILLER                   PIC X.
+           03 LRA-CHANGE-DATE          PIC 9(8).
+           03 FILLER                   PIC X(38).
+
+       WORKING-STORAGE SECTION.
+      *
+       01 WS-STATIC-DATA.
+           03 STATIC-ERRORS.
+              05 FILLER                  PIC 99 VALUE 1.
+              05 FILLER                  PIC X(80)
+              VALUE 'INVALID RATE - MUST BE NUMERIC 0 < RATE <= 25.00'.
+              05 FILLER                  PIC 99 VALUE 2.
+              05 FILLER                  PIC X(80)
+              VALUE 'INVALID YEARS - MUST BE NUMERIC 1 TO 40'.
+              05 FILLER                  PIC 99 VALUE 3.
+              05 FILLER                  PIC X(80)
+              VALUE 'ADD FAILED - COMPANY ALREADY ON FILE'.
+              05 FILLER                  PIC 99 VALUE 4.
+              05 FILLER                  PIC X(80)
+              VALUE 'CHANGE/DELETE FAILED - COMPANY NOT ON FILE'.
+              05 FILLER                  PIC 99 VALUE 5.
+              05 FILLER                  PIC X(80)
+              VALUE 'INVALID TRANSACTION ACTION CODE'.
+              05 FILLER                  PIC 99 VALUE 6.
+              05 FILLER                  PIC X(80)
+              VALUE 'CHANGE/DELETE FAILED - RECORD CHANGED SINCE TRANS
+      -       'ACTION WAS PREPARED'.
+           03 STATIC-ERROR-TBL REDEFINES STATIC-ERRORS.
+              05 STATIC-ERROR-TABLE OCCURS 6 TIMES.
+                07 ERROR-INDICATOR         PIC 99.
+                07 ERROR-TEXT              PIC X(80).
+
+       01 WS-FILE-STATUSES.
+           03 WS-MORTF-STATUS             PIC XX.
+              88 MORTF-OK                    VALUE '00'.
+              88 MORTF-NOT-FOUND             VALUE '23'.
+              88 MORTF-DUPLICATE             VALUE '22'.
+           03 WS-TRANF-STATUS             PIC XX.
+              88 TRANF-OK                    VALUE '00'.
+              88 TRANF-EOF                   VALUE '10'.
+           03 WS-RPT-STATUS                PIC XX.
+           03 WS-LRA-STATUS                PIC XX.
+
+       01 WS-INDICATORS-AND-FLAGS.
+           03 WS-END-OF-TRANS             PIC X VALUE 'N'.
+              88 END-OF-TRANS                VALUE 'Y'.
+           03 WS-VALIDATION-INDICATOR     PIC 9 VALUE 0.
+              88 WS-TRANSACTION-VALID        VALUE 0.
+           03 WS-LRA-FIRST-CALL           PIC X VALUE 'Y'.
+              88 LRA-FIRST-CALL              VALUE 'Y'.
+
+       01 WS-COUNTERS.
+           03 WS-ADD-COUNT                PIC 9(5) VALUE 0.
+           03 WS-CHANGE-COUNT             PIC 9(5) VALUE 0.
+           03 WS-DELETE-COUNT             PIC 9(5) VALUE 0.
+           03 WS-ERROR-COUNT              PIC 9(5) VALUE 0.
+
+       01 WS-OLD-VALUES.
+           03 WS-OLD-RATE                 PIC 9(3)V99.
+           03 WS-OLD-LOAN                 PIC 9(10)V99.
+           03 WS-OLD-YEARS                PIC 9(2).
+
+      *    VALIDATED RATE, CAPTURED OUT OF EPSPARM-BINARY-NUMBER BY
+      *    A300-VALIDATE-RATE BEFORE A310-VALIDATE-YEARS REUSES THE
+      *    SAME SHARED EPSNBRVL PARAMETER AREA FOR THE YEARS FIELD -
+      *    SEE A400-ADD-COMPANY/A500-CHANGE-COMPANY.
+       01 WS-NEW-RATE-BINARY              PIC 9(3)V99.
+
+       01 WS-EDIT-FIELDS.
+           03 WS-EDIT-RATE                PIC ZZ9.99.
+           03 WS-EDIT-LOAN                PIC Z,ZZZ,ZZZ,ZZ9.99.
+           03 WS-EDIT-YEARS               PIC Z9.
+
+       01 WS-CURRENT-DATE.
+           03 WS-CURR-YYYY                PIC 9(4).
+           03 WS-CURR-MM                  PIC 9(2).
+           03 WS-CURR-DD                  PIC 9(2).
+       01 WS-CURRENT-DATE-8               PIC 9(8).
+
+       01 WS-REPORT-LINES.
+           03 WS-HEADING-1.
+              05 FILLER                   PIC X(48) VALUE
+                 'EPSMMAINT - EPSMORTF MAINTENANCE CONTROL REPORT'.
+              05 FILLER                   PIC X(10) VALUE SPACES.
+              05 HDG-YYYY                 PIC 9(4).
+              05 FILLER                   PIC X VALUE '-'.
+              05 HDG-MM                   PIC 9(2).
+              05 FILLER                   PIC X VALUE '-'.
+              05 HDG-DD                   PIC 9(2).
+           03 WS-HEADING-2.
+              05 FILLER                   PIC X(6)  VALUE 'ACTION'.
+              05 FILLER                   PIC X(2)  VALUE SPACES.
+              05 FILLER                   PIC X(24) VALUE 'COMPANY'.
+              05 FILLER                   PIC X(2)  VALUE SPACES.
+              05 FILLER              PIC X(10) VALUE 'OLD RATE'.
+              05 FILLER              PIC X(10) VALUE 'NEW RATE'.
+              05 FILLER              PIC X(14) VALUE 'OLD LOAN LIMIT'.
+              05 FILLER              PIC X(14) VALUE 'NEW LOAN LIMIT'.
+              05 FILLER              PIC X(10) VALUE 'RESULT'.
+           03 WS-DETAIL-LINE.
+              05 DTL-ACTION               PIC X(6).
+              05 FILLER                   PIC X(2)  VALUE SPACES.
+              05 DTL-COMPANY              PIC X(24).
+              05 FILLER                   PIC X(2)  VALUE SPACES.
+              05 DTL-OLD-RATE             PIC X(10).
+              05 DTL-NEW-RATE             PIC X(10).
+              05 DTL-OLD-LOAN             PIC X(14).
+              05 DTL-NEW-LOAN             PIC X(14).
+              05 DTL-RESULT               PIC X(41).
+           03 WS-SUMMARY-LINE.
+              05 FILLER                   PIC X(12) VALUE 'ADDS:'.
+              05 SUM-ADDS                 PIC ZZZZ9.
+              05 FILLER                   PIC X(4)  VALUE SPACES.
+              05 FILLER                   PIC X(12) VALUE 'CHANGES:'.
+              05 SUM-CHANGES              PIC ZZZZ9.
+              05 FILLER                   PIC X(4)  VALUE SPACES.
+              05 FILLER                   PIC X(12) VALUE 'DELETES:'.
+              05 SUM-DELETES              PIC ZZZZ9.
+              05 FILLER                   PIC X(4)  VALUE SPACES.
+              05 FILLER                   PIC X(12) VALUE 'REJECTED:'.
+              05 SUM-ERRORS               PIC ZZZZ9.
+
+       LINKAGE SECTION.
+      *
+       COPY EPSNBRPM.
+       COPY EPSJOBPM.
+
+       PROCEDURE DIVISION.
+      *
+       A000-MAINLINE.
+           PERFORM A100-INITIALIZE.
+           PERFORM A200-PROCESS-TRANSACTIONS UNTIL END-OF-TRANS.
+           PERFORM A900-FINALIZE.
+           STOP RUN
+           .
+
+       A100-INITIALIZE.
+           MOVE 'EPSMMAINT' TO EPSJOBTM-JOB-NAME.
+           MOVE 1800        TO EPSJOBTM-SLA-SECONDS.
+           SET EPSJOBTM-START TO TRUE.
+           CALL 'EPSJOBTM' USING EPSJOBTM-PARMS.
+
+           OPEN I-O    MORTGAGE-FILE.
+           OPEN INPUT  TRANSACTION-FILE.
+           OPEN OUTPUT CONTROL-REPORT.
+
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           MOVE WS-CURRENT-DATE TO WS-CURRENT-DATE-8.
+           MOVE WS-CURR-YYYY TO HDG-YYYY.
+           MOVE WS-CURR-MM   TO HDG-MM.
+           MOVE WS-CURR-DD   TO HDG-DD.
+           MOVE WS-HEADING-1 TO RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE WS-HEADING-2 TO RPT-LINE.
+           WRITE RPT-LINE.
+
+           PERFORM A150-READ-TRANSACTION.
+
+       A150-READ-TRANSACTION.
+           READ TRANSACTION-FILE
+              AT END
+                 MOVE 'Y' TO WS-END-OF-TRANS
+           END-READ
+           .
+
+       A200-PROCESS-TRANSACTIONS.
+           MOVE 0      TO WS-VALIDATION-INDICATOR.
+           MOVE SPACES TO WS-DETAIL-LINE.
+           MOVE MORT-TXN-ACTION  TO DTL-ACTION.
+           MOVE MORT-TXN-COMPANY TO DTL-COMPANY.
+
+           PERFORM A300-VALIDATE-RATE.
+           PERFORM A310-VALIDATE-YEARS.
+
+           IF WS-TRANSACTION-VALID
+              EVALUATE TRUE
+                 WHEN MORT-TXN-ADD
+                    PERFORM A400-ADD-COMPANY
+                 WHEN MORT-TXN-CHANGE
+                    PERFORM A500-CHANGE-COMPANY
+                 WHEN MORT-TXN-DELETE
+                    PERFORM A600-DELETE-COMPANY
+                 WHEN OTHER
+                    MOVE 5 TO WS-VALIDATION-INDICATOR
+              END-EVALUATE
+           END-IF
+           .
+
+           IF NOT WS-TRANSACTION-VALID
+              ADD 1 TO WS-ERROR-COUNT
+              MOVE ERROR-TEXT(WS-VALIDATION-INDICATOR) TO DTL-RESULT
+              MOVE WS-DETAIL-LINE TO RPT-LINE
+              WRITE RPT-LINE
+           END-IF
+           .
+
+           PERFORM A150-READ-TRANSACTION.
+
+       A300-VALIDATE-RATE.
+           MOVE MORT-TXN-RATE      TO EPSPARM-VALIDATE-DATA.
+           MOVE LENGTH OF MORT-TXN-RATE
+                                    TO EPSPARM-MAX-LENGTH.
+           CALL 'EPSNBRVL' USING EPS-NUMBER-VALIDATION.
+
+           IF EPSPARM-RETURN-ERROR NOT = SPACES
+              MOVE 1 TO WS-VALIDATION-INDICATOR
+           ELSE
+              COMPUTE WS-EDIT-RATE =
+                      EPSPARM-NUMBER + EPSPARM-DECIMAL
+              IF EPSPARM-BINARY-NUMBER <= 0 OR
+                 EPSPARM-BINARY-NUMBER > 25
+                 MOVE 1 TO WS-VALIDATION-INDICATOR
+              ELSE
+                 MOVE EPSPARM-BINARY-NUMBER TO WS-NEW-RATE-BINARY
+                 MOVE WS-EDIT-RATE TO DTL-NEW-RATE
+              END-IF
+           END-IF
+           .
+
+       A310-VALIDATE-YEARS.
+           IF WS-TRANSACTION-VALID
+              MOVE MORT-TXN-YEARS  TO EPSPARM-VALIDATE-DATA
+              MOVE LENGTH OF MORT-TXN-YEARS
+                                    TO EPSPARM-MAX-LENGTH
+              CALL 'EPSNBRVL' USING EPS-NUMBER-VALIDATION
+
+              IF EPSPARM-RETURN-ERROR NOT = SPACES
+                 MOVE 2 TO WS-VALIDATION-INDICATOR
+              ELSE
+                 IF EPSPARM-BINARY-NUMBER < 1 OR
+                    EPSPARM-BINARY-NUMBER > 40
+                    MOVE 2 TO WS-VALIDATION-INDICATOR
+                 END-IF
+              END-IF
+           END-IF
+           .
+
+       A400-ADD-COMPANY.
+           MOVE MORT-TXN-COMPANY    TO MORT-FILE-COMPANY.
+           MOVE MORT-TXN-PHONE-NUM  TO MORT-FILE-PHONE-NUM.
+           MOVE WS-NEW-RATE-BINARY  TO MORT-FILE-RATE.
+           MOVE MORT-TXN-LOAN       TO MORT-FILE-LOAN.
+           MOVE MORT-TXN-YEARS      TO MORT-FILE-YEARS.
+           MOVE WS-CURRENT-DATE-8   TO MORT-FILE-EFFECTIVE-DATE.
+           MOVE WS-CURRENT-DATE-8   TO MORT-FILE-LAST-MAINT-DATE.
+
+           WRITE MORTGAGE-COMPANY-INFO
+              INVALID KEY
+                 MOVE 3 TO WS-VALIDATION-INDICATOR
+              NOT INVALID KEY
+                 ADD 1 TO WS-ADD-COUNT
+                 MOVE MORT-FILE-LOAN TO WS-EDIT-LOAN
+                 MOVE WS-EDIT-LOAN   TO DTL-NEW-LOAN
+                 MOVE 'ADDED'        TO DTL-RESULT
+                 MOVE WS-DETAIL-LINE TO RPT-LINE
+                 WRITE RPT-LINE
+           END-WRITE
+           .
+
+       A500-CHANGE-COMPANY.
+           MOVE MORT-TXN-COMPANY TO MORT-FILE-COMPANY.
+           READ MORTGAGE-FILE
+              INVALID KEY
+                 MOVE 4 TO WS-VALIDATION-INDICATOR
+           END-READ
+           .
+           IF WS-TRANSACTION-VALID
+              PERFORM A510-CHECK-CONCURRENT-UPDATE
+           END-IF
+           .
+           IF WS-TRANSACTION-VALID
+              MOVE MORT-FILE-RATE  TO WS-OLD-RATE
+              MOVE MORT-FILE-LOAN  TO WS-OLD-LOAN
+              MOVE WS-OLD-RATE     TO WS-EDIT-RATE
+              MOVE WS-EDIT-RATE    TO DTL-OLD-RATE
+              MOVE WS-OLD-LOAN     TO WS-EDIT-LOAN
+              MOVE WS-EDIT-LOAN    TO DTL-OLD-LOAN
+
+              IF MORT-TXN-PHONE-NUM NOT = SPACES
+                 MOVE MORT-TXN-PHONE-NUM TO MORT-FILE-PHONE-NUM
+              END-IF
+              MOVE WS-NEW-RATE-BINARY    TO MORT-FILE-RATE
+              MOVE MORT-TXN-LOAN   TO MORT-FILE-LOAN
+              MOVE MORT-TXN-YEARS  TO MORT-FILE-YEARS
+              IF MORT-FILE-RATE NOT = WS-OLD-RATE
+                 MOVE WS-CURRENT-DATE-8 TO MORT-FILE-EFFECTIVE-DATE
+              END-IF
+              MOVE WS-CURRENT-DATE-8 TO MORT-FILE-LAST-MAINT-DATE
+
+              REWRITE MORTGAGE-COMPANY-INFO
+                 INVALID KEY
+                    MOVE 4 TO WS-VALIDATION-INDICATOR
+                 NOT INVALID KEY
+                    ADD 1 TO WS-CHANGE-COUNT
+                    MOVE MORT-FILE-LOAN TO WS-EDIT-LOAN
+                    MOVE WS-EDIT-LOAN   TO DTL-NEW-LOAN
+                    MOVE 'CHANGED'      TO DTL-RESULT
+                    MOVE WS-DETAIL-LINE TO RPT-LINE
+                    WRITE RPT-LINE
+                    IF MORT-FILE-RATE NOT = WS-OLD-RATE
+                       PERFORM A520-WRITE-RATE-AUDIT
+                    END-IF
+              END-REWRITE
+           END-IF
+           .
+
+      *    OPTIMISTIC-LOCK CHECK - IF THE TRANSACTION CARRIES AN
+      *    EXPECTED LAST-MAINTENANCE DATE (E.G. EPSRRECN'S A300-QUEUE-
+      *    CHANGE-TXN, STAMPED WITH THE MORT-FILE-LAST-MAINT-DATE IT
+      *    ACTUALLY READ EPSMORTF AS OF), THE RECORD ON FILE RIGHT NOW
+      *    MUST STILL CARRY THAT SAME DATE, OR SOMEONE ELSE HAS
+      *    MAINTAINED IT SINCE THE TRANSACTION WAS PREPARED - REJECT
+      *    RATHER THAN BLINDLY OVERWRITE THEIR CHANGE. ZERO (EVERY
+      *    TRANSACTION BUILT BEFORE THIS FIELD EXISTED, AND EVERY
+      *    MORTTRAN TRANSACTION KEYED DIRECTLY FROM A RATE SHEET)
+      *    SKIPS THE CHECK ENTIRELY.
+       A510-CHECK-CONCURRENT-UPDATE.
+           IF MORT-TXN-EXPECTED-MAINT-DATE NOT = ZERO
+              AND MORT-TXN-EXPECTED-MAINT-DATE
+                          NOT = MORT-FILE-LAST-MAINT-DATE
+              MOVE 6 TO WS-VALIDATION-INDICATOR
+           END-IF
+           .
+
+       A520-WRITE-RATE-AUDIT.
+           IF LRA-FIRST-CALL
+              OPEN EXTEND LENDER-RATE-AUDIT-FILE
+              IF WS-LRA-STATUS = '05' OR '35'
+                 OPEN OUTPUT LENDER-RATE-AUDIT-FILE
+              END-IF
+              MOVE 'N' TO WS-LRA-FIRST-CALL
+           END-IF
+           .
+           MOVE MORT-FILE-COMPANY TO LRA-COMPANY.
+           MOVE WS-OLD-RATE       TO LRA-OLD-RATE.
+           MOVE MORT-FILE-RATE    TO LRA-NEW-RATE.
+           MOVE WS-CURRENT-DATE-8 TO LRA-CHANGE-DATE.
+           WRITE LENDER-RATE-AUDIT-RECORD
+           .
+
+       A600-DELETE-COMPANY.
+           MOVE MORT-TXN-COMPANY TO MORT-FILE-COMPANY.
+           READ MORTGAGE-FILE
+              INVALID KEY
+                 MOVE 4 TO WS-VALIDATION-INDICATOR
+           END-READ
+           .
+           IF WS-TRANSACTION-VALID
+              PERFORM A510-CHECK-CONCURRENT-UPDATE
+           END-IF
+           .
+           IF WS-TRANSACTION-VALID
+              MOVE MORT-FILE-RATE TO WS-EDIT-RATE
+              MOVE WS-EDIT-RATE   TO DTL-OLD-RATE
+              MOVE MORT-FILE-LOAN TO WS-EDIT-LOAN
+              MOVE WS-EDIT-LOAN   TO DTL-OLD-LOAN
+
+              DELETE MORTGAGE-FILE
+                 INVALID KEY
+                    MOVE 4 TO WS-VALIDATION-INDICATOR
+                 NOT INVALID KEY
+                    ADD 1 TO WS-DELETE-COUNT
+                    MOVE 'DEACTIVATED (DELETED)' TO DTL-RESULT
+                    MOVE WS-DETAIL-LINE TO RPT-LINE
+                    WRITE RPT-LINE
+              END-DELETE
+           END-IF
+           .
+
+       A900-FINALIZE.
+           MOVE WS-ADD-COUNT    TO SUM-ADDS.
+           MOVE WS-CHANGE-COUNT TO SUM-CHANGES.
+           MOVE WS-DELETE-COUNT TO SUM-DELETES.
+           MOVE WS-ERROR-COUNT  TO SUM-ERRORS.
+           MOVE WS-SUMMARY-LINE TO RPT-LINE.
+           WRITE RPT-LINE.
+
+           CLOSE MORTGAGE-FILE.
+           CLOSE TRANSACTION-FILE.
+           CLOSE CONTROL-REPORT.
+           IF NOT LRA-FIRST-CALL
+              CLOSE LENDER-RATE-AUDIT-FILE
+           END-IF.
+
+           SET EPSJOBTM-END TO TRUE.
+           CALL 'EPSJOBTM' USING EPSJOBTM-PARMS
+           .
