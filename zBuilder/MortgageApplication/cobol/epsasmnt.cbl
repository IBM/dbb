@@ -0,0 +1,367 @@
+       ID DIVISION.
+       PROGRAM-ID. EPSASMNT.
+      *    THIS IS A BATCH MAINTENANCE PROGRAM FOR EPSAPPST - THE
+      *    LOAN-APPLICATION STATUS/WORKFLOW TRACKING FILE. IT APPLIES
+      *    ADD/STATUS-CHANGE TRANSACTIONS AGAINST EPSAPPST, VALIDATES
+      *    THAT A STATUS CHANGE FOLLOWS AN ALLOWED WORKFLOW
+      *    TRANSITION, AND PRODUCES A CONTROL REPORT OF WHAT CHANGED -
+      *    THE SAME SHAPE AS EPSMMAINT'S MAINTENANCE OF EPSMORTF.
+      *
+      *    (C) 2026 IBM.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-FLEX-ES.
+       OBJECT-COMPUTER. IBM-FLEX-ES.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT APPLICATION-STATUS-FILE ASSIGN TO EPSAPPST
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS APPST-PAN
+                  FILE STATUS IS WS-APPST-STATUS.
+
+           SELECT TRANSACTION-FILE ASSIGN TO APSTTRAN
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS WS-TRANF-STATUS.
+
+           SELECT CONTROL-REPORT ASSIGN TO APSTRPT
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  APPLICATION-STATUS-FILE
+           RECORD CONTAINS 65 CHARACTERS.
+           COPY EPSAPPST.
+
+       FD  TRANSACTION-FILE
+           RECORD CONTAINS 28 CHARACTERS.
+           COPY EPSASTXN.
+
+       FD  CONTROL-REPORT
+           RECORD CONTAINS 132 CHARACTERS.
+       01  RPT-LINE                       PIC X(132).
+
+       WORKING-STORAGE SECTION.
+      *
+       01 WS-STATIC-DATA.
+           03 STATIC-ERRORS.
+              05 FILLER                  PIC 99 VALUE 1.
+              05 FILLER                  PIC X(80)
+              VALUE 'ADD FAILED - APPLICATION ALREADY ON FILE'.
+              05 FILLER                  PIC 99 VALUE 2.
+              05 FILLER                  PIC X(80)
+              VALUE 'STATUS CHANGE FAILED - APPLICATION NOT ON FILE'.
+              05 FILLER                  PIC 99 VALUE 3.
+              05 FILLER                  PIC X(80)
+              VALUE 'INVALID NEW STATUS CODE'.
+              05 FILLER                  PIC 99 VALUE 4.
+              05 FILLER                  PIC X(80)
+              VALUE 'STATUS CHANGE NOT ALLOWED FROM CURRENT STATUS'.
+              05 FILLER                  PIC 99 VALUE 5.
+              05 FILLER                  PIC X(80)
+              VALUE 'INVALID TRANSACTION ACTION CODE'.
+              05 FILLER                  PIC 99 VALUE 6.
+              05 FILLER                  PIC X(80)
+              VALUE 'RATE LOCK FAILED - APPLICATION NOT ON FILE'.
+              05 FILLER                  PIC 99 VALUE 7.
+              05 FILLER                  PIC X(80)
+              VALUE 'RATE LOCK FAILED - LOCK RATE/DAYS MUST BE > ZERO'.
+           03 STATIC-ERROR-TBL REDEFINES STATIC-ERRORS.
+              05 STATIC-ERROR-TABLE OCCURS 7 TIMES.
+                07 ERROR-INDICATOR         PIC 99.
+                07 ERROR-TEXT              PIC X(80).
+
+      *    ALLOWED WORKFLOW TRANSITIONS - A STATUS CHANGE IS ONLY
+      *    APPLIED WHEN THE CURRENT/NEW STATUS PAIR APPEARS HERE.
+      *    RC (RECEIVED) -> UW OR WD
+      *    UW (UNDERWRITING) -> AP, DN OR WD
+      *    AP (APPROVED) -> CL OR WD
+      *    DN/CL/WD ARE TERMINAL - NO FURTHER TRANSITIONS ALLOWED.
+           03 STATIC-TRANSITIONS.
+              05 FILLER PIC X(2) VALUE 'RC'.
+              05 FILLER PIC X(2) VALUE 'UW'.
+              05 FILLER PIC X(2) VALUE 'RC'.
+              05 FILLER PIC X(2) VALUE 'WD'.
+              05 FILLER PIC X(2) VALUE 'UW'.
+              05 FILLER PIC X(2) VALUE 'AP'.
+              05 FILLER PIC X(2) VALUE 'UW'.
+              05 FILLER PIC X(2) VALUE 'DN'.
+              05 FILLER PIC X(2) VALUE 'UW'.
+              05 FILLER PIC X(2) VALUE 'WD'.
+              05 FILLER PIC X(2) VALUE 'AP'.
+              05 FILLER PIC X(2) VALUE 'CL'.
+              05 FILLER PIC X(2) VALUE 'AP'.
+              05 FILLER PIC X(2) VALUE 'WD'.
+           03 STATIC-TRANSITION-TBL REDEFINES STATIC-TRANSITIONS.
+              05 STATIC-TRANSITION OCCURS 7 TIMES.
+                07 TRANS-FROM-STATUS       PIC X(2).
+                07 TRANS-TO-STATUS         PIC X(2).
+
+       01 WS-FILE-STATUSES.
+           03 WS-APPST-STATUS             PIC XX.
+              88 APPST-FILE-OK               VALUE '00'.
+              88 APPST-FILE-NOT-FOUND        VALUE '23'.
+              88 APPST-FILE-DUPLICATE        VALUE '22'.
+           03 WS-TRANF-STATUS             PIC XX.
+              88 TRANF-OK                    VALUE '00'.
+              88 TRANF-EOF                   VALUE '10'.
+           03 WS-RPT-STATUS                PIC XX.
+
+       01 WS-INDICATORS-AND-FLAGS.
+           03 WS-END-OF-TRANS             PIC X VALUE 'N'.
+              88 END-OF-TRANS                VALUE 'Y'.
+           03 WS-VALIDATION-INDICATOR     PIC 9 VALUE 0.
+              88 WS-TRANSACTION-VALID        VALUE 0.
+           03 WS-TRANSITION-FOUND         PIC X VALUE 'N'.
+              88 WS-TRANSITION-OK            VALUE 'Y'.
+
+       01 WS-COUNTERS.
+           03 WS-ADD-COUNT                PIC 9(5) VALUE 0.
+           03 WS-STATUS-CHANGE-COUNT      PIC 9(5) VALUE 0.
+           03 WS-RATE-LOCK-COUNT          PIC 9(5) VALUE 0.
+           03 WS-ERROR-COUNT              PIC 9(5) VALUE 0.
+
+       01 WS-TRANS-IDX                    PIC 9(2) COMP.
+       01 WS-OLD-STATUS-CODE              PIC X(2).
+       01 WS-LOCK-EXPIRE-INT              PIC S9(7) COMP.
+
+       01 WS-CURRENT-DATE.
+           03 WS-CURR-YYYY                PIC 9(4).
+           03 WS-CURR-MM                  PIC 9(2).
+           03 WS-CURR-DD                  PIC 9(2).
+       01 WS-CURRENT-DATE-8               PIC 9(8).
+
+       01 WS-REPORT-LINES.
+           03 WS-HEADING-1.
+              05 FILLER                   PIC X(48) VALUE
+                 'EPSASMNT - EPSAPPST WORKFLOW CONTROL REPORT'.
+              05 FILLER                   PIC X(10) VALUE SPACES.
+              05 HDG-YYYY                 PIC 9(4).
+              05 FILLER                   PIC X VALUE '-'.
+              05 HDG-MM                   PIC 9(2).
+              05 FILLER                   PIC X VALUE '-'.
+              05 HDG-DD                   PIC 9(2).
+           03 WS-HEADING-2.
+              05 FILLER                   PIC X(6)  VALUE 'ACTION'.
+              05 FILLER                   PIC X(2)  VALUE SPACES.
+              05 FILLER                   PIC X(10) VALUE 'PAN'.
+              05 FILLER                   PIC X(2)  VALUE SPACES.
+              05 FILLER                   PIC X(10) VALUE 'OLD STAT'.
+              05 FILLER                   PIC X(10) VALUE 'NEW STAT'.
+              05 FILLER                   PIC X(41) VALUE 'RESULT'.
+           03 WS-DETAIL-LINE.
+              05 DTL-ACTION               PIC X(6).
+              05 FILLER                   PIC X(2)  VALUE SPACES.
+              05 DTL-PAN                  PIC X(10).
+              05 FILLER                   PIC X(2)  VALUE SPACES.
+              05 DTL-OLD-STATUS           PIC X(10).
+              05 DTL-NEW-STATUS           PIC X(10).
+              05 DTL-RESULT               PIC X(41).
+           03 WS-SUMMARY-LINE.
+              05 FILLER                   PIC X(12) VALUE 'ADDS:'.
+              05 SUM-ADDS                 PIC ZZZZ9.
+              05 FILLER                   PIC X(4)  VALUE SPACES.
+              05 FILLER                   PIC X(16) VALUE
+                 'STATUS CHANGES:'.
+              05 SUM-STATUS-CHANGES       PIC ZZZZ9.
+              05 FILLER                   PIC X(4)  VALUE SPACES.
+              05 FILLER                   PIC X(12) VALUE 'RATE LOCKS:'.
+              05 SUM-RATE-LOCKS           PIC ZZZZ9.
+              05 FILLER                   PIC X(4)  VALUE SPACES.
+              05 FILLER                   PIC X(12) VALUE 'REJECTED:'.
+              05 SUM-ERRORS                PIC ZZZZ9.
+
+       LINKAGE SECTION.
+      *
+       COPY EPSJOBPM.
+
+       PROCEDURE DIVISION.
+      *
+       A000-MAINLINE.
+           PERFORM A100-INITIALIZE.
+           PERFORM A200-PROCESS-TRANSACTIONS UNTIL END-OF-TRANS.
+           PERFORM A900-FINALIZE.
+           STOP RUN
+           .
+
+       A100-INITIALIZE.
+           MOVE 'EPSASMNT' TO EPSJOBTM-JOB-NAME.
+           MOVE 1800       TO EPSJOBTM-SLA-SECONDS.
+           SET EPSJOBTM-START TO TRUE.
+           CALL 'EPSJOBTM' USING EPSJOBTM-PARMS.
+
+           OPEN I-O    APPLICATION-STATUS-FILE.
+           OPEN INPUT  TRANSACTION-FILE.
+           OPEN OUTPUT CONTROL-REPORT.
+
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           MOVE WS-CURRENT-DATE TO WS-CURRENT-DATE-8.
+           MOVE WS-CURR-YYYY TO HDG-YYYY.
+           MOVE WS-CURR-MM   TO HDG-MM.
+           MOVE WS-CURR-DD   TO HDG-DD.
+           MOVE WS-HEADING-1 TO RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE WS-HEADING-2 TO RPT-LINE.
+           WRITE RPT-LINE.
+
+           PERFORM A150-READ-TRANSACTION.
+
+       A150-READ-TRANSACTION.
+           READ TRANSACTION-FILE
+              AT END
+                 MOVE 'Y' TO WS-END-OF-TRANS
+           END-READ
+           .
+
+       A200-PROCESS-TRANSACTIONS.
+           MOVE 0      TO WS-VALIDATION-INDICATOR.
+           MOVE SPACES TO WS-DETAIL-LINE.
+           MOVE ASTXN-PAN              TO DTL-PAN.
+           MOVE ASTXN-NEW-STATUS-CODE  TO DTL-NEW-STATUS.
+
+           EVALUATE TRUE
+              WHEN ASTXN-ADD
+                 MOVE 'ADD'    TO DTL-ACTION
+                 PERFORM A400-ADD-APPLICATION
+              WHEN ASTXN-STATUS-CHANGE
+                 MOVE 'STATUS' TO DTL-ACTION
+                 PERFORM A500-CHANGE-STATUS
+              WHEN ASTXN-RATE-LOCK
+                 MOVE 'LOCK'   TO DTL-ACTION
+                 PERFORM A600-RATE-LOCK
+              WHEN OTHER
+                 MOVE 5 TO WS-VALIDATION-INDICATOR
+           END-EVALUATE
+           .
+
+           IF NOT WS-TRANSACTION-VALID
+              ADD 1 TO WS-ERROR-COUNT
+              MOVE ERROR-TEXT(WS-VALIDATION-INDICATOR) TO DTL-RESULT
+              MOVE WS-DETAIL-LINE TO RPT-LINE
+              WRITE RPT-LINE
+           END-IF
+           .
+
+           PERFORM A150-READ-TRANSACTION.
+
+       A400-ADD-APPLICATION.
+           MOVE ASTXN-PAN            TO APPST-PAN.
+           MOVE 'RC'                 TO APPST-STATUS-CODE.
+           MOVE ASTXN-LOAN-OFFICER   TO APPST-LOAN-OFFICER.
+           MOVE WS-CURRENT-DATE-8    TO APPST-APPLICATION-DATE.
+           MOVE WS-CURRENT-DATE-8    TO APPST-STATUS-DATE.
+           MOVE WS-CURRENT-DATE-8    TO APPST-LAST-MAINT-DATE.
+
+           WRITE APPLICATION-STATUS-RECORD
+              INVALID KEY
+                 MOVE 1 TO WS-VALIDATION-INDICATOR
+              NOT INVALID KEY
+                 ADD 1 TO WS-ADD-COUNT
+                 MOVE 'RC'           TO DTL-NEW-STATUS
+                 MOVE 'RECEIVED'     TO DTL-RESULT
+                 MOVE WS-DETAIL-LINE TO RPT-LINE
+                 WRITE RPT-LINE
+           END-WRITE
+           .
+
+       A500-CHANGE-STATUS.
+           MOVE ASTXN-PAN TO APPST-PAN.
+           READ APPLICATION-STATUS-FILE
+              INVALID KEY
+                 MOVE 2 TO WS-VALIDATION-INDICATOR
+           END-READ
+           .
+           IF WS-TRANSACTION-VALID
+              MOVE APPST-STATUS-CODE TO WS-OLD-STATUS-CODE
+              MOVE WS-OLD-STATUS-CODE TO DTL-OLD-STATUS
+              PERFORM A550-VALIDATE-TRANSITION
+           END-IF
+           .
+           IF WS-TRANSACTION-VALID
+              MOVE ASTXN-NEW-STATUS-CODE TO APPST-STATUS-CODE
+              IF ASTXN-LOAN-OFFICER NOT = SPACES
+                 MOVE ASTXN-LOAN-OFFICER TO APPST-LOAN-OFFICER
+              END-IF
+              MOVE WS-CURRENT-DATE-8 TO APPST-STATUS-DATE
+              MOVE WS-CURRENT-DATE-8 TO APPST-LAST-MAINT-DATE
+
+              REWRITE APPLICATION-STATUS-RECORD
+                 INVALID KEY
+                    MOVE 2 TO WS-VALIDATION-INDICATOR
+                 NOT INVALID KEY
+                    ADD 1 TO WS-STATUS-CHANGE-COUNT
+                    MOVE 'STATUS CHANGED' TO DTL-RESULT
+                    MOVE WS-DETAIL-LINE    TO RPT-LINE
+                    WRITE RPT-LINE
+              END-REWRITE
+           END-IF
+           .
+
+       A550-VALIDATE-TRANSITION.
+           MOVE 'N' TO WS-TRANSITION-FOUND.
+           PERFORM VARYING WS-TRANS-IDX FROM 1 BY 1
+                   UNTIL WS-TRANS-IDX > 7
+              IF TRANS-FROM-STATUS(WS-TRANS-IDX) = WS-OLD-STATUS-CODE
+                 AND TRANS-TO-STATUS(WS-TRANS-IDX) =
+                                          ASTXN-NEW-STATUS-CODE
+                 MOVE 'Y' TO WS-TRANSITION-FOUND
+              END-IF
+           END-PERFORM
+           .
+           IF NOT WS-TRANSITION-OK
+              MOVE 4 TO WS-VALIDATION-INDICATOR
+           END-IF
+           .
+
+       A600-RATE-LOCK.
+           IF ASTXN-LOCK-RATE NOT > 0 OR ASTXN-LOCK-DAYS NOT > 0
+              MOVE 7 TO WS-VALIDATION-INDICATOR
+           END-IF
+           .
+           IF WS-TRANSACTION-VALID
+              MOVE ASTXN-PAN TO APPST-PAN
+              READ APPLICATION-STATUS-FILE
+                 INVALID KEY
+                    MOVE 6 TO WS-VALIDATION-INDICATOR
+              END-READ
+           END-IF
+           .
+           IF WS-TRANSACTION-VALID
+              MOVE 'Y'               TO APPST-RATE-LOCK-IND
+              MOVE ASTXN-LOCK-RATE   TO APPST-LOCKED-RATE
+              MOVE WS-CURRENT-DATE-8 TO APPST-LOCK-DATE
+              COMPUTE WS-LOCK-EXPIRE-INT =
+                 FUNCTION INTEGER-OF-DATE(WS-CURRENT-DATE-8)
+                 + ASTXN-LOCK-DAYS
+              MOVE FUNCTION DATE-OF-INTEGER(WS-LOCK-EXPIRE-INT)
+                                       TO APPST-LOCK-EXPIRATION-DATE
+              MOVE WS-CURRENT-DATE-8 TO APPST-LAST-MAINT-DATE
+
+              REWRITE APPLICATION-STATUS-RECORD
+                 INVALID KEY
+                    MOVE 6 TO WS-VALIDATION-INDICATOR
+                 NOT INVALID KEY
+                    ADD 1 TO WS-RATE-LOCK-COUNT
+                    MOVE 'RATE LOCKED' TO DTL-RESULT
+                    MOVE WS-DETAIL-LINE TO RPT-LINE
+                    WRITE RPT-LINE
+              END-REWRITE
+           END-IF
+           .
+
+       A900-FINALIZE.
+           MOVE WS-ADD-COUNT           TO SUM-ADDS.
+           MOVE WS-STATUS-CHANGE-COUNT TO SUM-STATUS-CHANGES.
+           MOVE WS-RATE-LOCK-COUNT     TO SUM-RATE-LOCKS.
+           MOVE WS-ERROR-COUNT         TO SUM-ERRORS.
+           MOVE WS-SUMMARY-LINE        TO RPT-LINE.
+           WRITE RPT-LINE.
+
+           CLOSE APPLICATION-STATUS-FILE.
+           CLOSE TRANSACTION-FILE.
+           CLOSE CONTROL-REPORT.
+
+           SET EPSJOBTM-END TO TRUE.
+           CALL 'EPSJOBTM' USING EPSJOBTM-PARMS
+           .
