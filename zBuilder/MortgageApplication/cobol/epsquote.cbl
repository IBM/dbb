@@ -0,0 +1,218 @@
+   CBL NUMPROC(MIG),FLAG(I,W),RENT
+       ID DIVISION.
+       PROGRAM-ID. EPSQUOTE.
+      *    SELF-SERVICE RATE-QUOTE API ENTRY POINT. LINKED TO ONCE PER
+      *    QUOTE REQUEST BY A CALLER OUTSIDE THE 3270 SESSION (A WEB/
+      *    MOBILE GATEWAY TRANSACTION, FOR EXAMPLE) - NO BMS MAP, NO
+      *    PSEUDO-CONVERSATION, NO SEND/RECEIVE. VALIDATES THE REQUEST,
+      *    CALLS EPSMPMT THE SAME WAY EVERY OTHER QUOTE SCREEN IN THIS
+      *    SYSTEM DOES, AND RETURNS THE ANSWER IN THE SAME COMMAREA IT
+      *    WAS LINKED WITH.
+      *
+      *    (C) 2026 IBM.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-FLEX-ES.
+       OBJECT-COMPUTER. IBM-FLEX-ES.
+      *
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *
+      *    PARAMETER AREA FOR THE SHARED EPSMSGLK MESSAGE-TABLE CALL -
+      *    SEE A990-TRANSLATE-MSG. EPSMPMT TRANSLATES ITS OWN ERROR
+      *    TEXT INTERNALLY FROM EPSPDATA-LANGUAGE-CODE, SO THIS COPY OF
+      *    EPSMSGLK-PARMS IS ONLY NEEDED FOR EPSQUOTE'S OWN REQUEST-
+      *    VALIDATION MESSAGES (QUO1/QUO2/QUO3).
+           COPY EPSMSGTB.
+
+      *    CALL LINKAGE RECORD FOR EPSMPMT - SEE A200-CALCULATE-QUOTE.
+           COPY EPSPDATA.
+
+       01  SQL-ERROR-MSG.
+           03  FILLER              PIC X(11)      VALUE 'SQL ERROR: '.
+           03  SQL-ERROR-CODE      PIC 9(5) DISPLAY.
+
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
+      *    AUDIT-LOG TABLE DECLARATION/HOST VARIABLES - SEE
+      *    A900-LOG-AUDIT-TRANSACTION/A910-CHECK-SQLCODE. THE SAME
+      *    END-OF-DAY AUDIT TRAIL EPSCMORT'S 3270 TRANSACTION WRITES TO
+      *    - EVERY QUOTE, SCREEN-DRIVEN OR API, CONSOLIDATES INTO ONE
+      *    TABLE.
+           COPY EPSAUDIT.
+
+      *    TOTAL TERM IN MONTHS, NORMALIZED FROM EPSQCOM-YEAR-MONTH-IND
+      *    THE SAME WAY EPSMPMT'S OWN A200 NORMALIZES IT - SEE
+      *    A900-LOG-AUDIT-TRANSACTION. EPSAUDIT-YEARS HAS NO MONTHS
+      *    COLUMN OF ITS OWN, SO A MONTHS-ONLY OR YEARS-PLUS-MONTHS
+      *    QUOTE IS LOGGED AS ITS EQUIVALENT WHOLE NUMBER OF YEARS
+      *    RATHER THAN AS ZERO.
+       01  WS-AUDIT-TOTAL-MONTHS        PIC S9(5)   COMP.
+
+       LINKAGE SECTION.
+      *
+       01 DFHCOMMAREA.
+       COPY EPSQTCOM.
+
+       PROCEDURE DIVISION USING DFHCOMMAREA.
+
+       A000-MAINLINE SECTION.
+       A000-10.
+           IF EIBCALEN = ZERO
+      * LINKED WITHOUT A COMMAREA - NOTHING TO VALIDATE AND NOWHERE TO
+      * RETURN AN ANSWER, SO THERE IS NOTHING FURTHER TO DO.
+              GOBACK
+           END-IF.
+           MOVE SPACES TO EPSQCOM-ERRMSG.
+           MOVE ZERO   TO EPSQCOM-PROGRAM-RETCODE.
+           MOVE ZERO   TO EPSQCOM-RETURN-MONTH-PAYMENT
+                          EPSQCOM-PMI-MONTHLY-AMOUNT
+                          EPSQCOM-ESCROW-MONTHLY-AMOUNT
+                          EPSQCOM-TOTAL-MONTHLY-PAYMENT.
+           MOVE SPACE  TO EPSQCOM-JURISDICTION-FOUND-IND.
+           PERFORM A100-VALIDATE-REQUEST.
+           IF EPS02-REQUEST-SUCCESS
+              PERFORM A200-CALCULATE-QUOTE
+           END-IF.
+           PERFORM A900-LOG-AUDIT-TRANSACTION.
+       A000-EXIT.
+           GOBACK.
+
+       A100-VALIDATE-REQUEST SECTION.
+       A100-10.
+      *    EPSMPMT RE-VALIDATES ALL OF THESE ITSELF, BUT A GATEWAY
+      *    CALLER IS BETTER SERVED BY A RETCODE/ERRMSG THAN BY HAVING
+      *    TO CALL EPSMPMT TO FIND OUT ITS REQUEST WAS INCOMPLETE.
+           IF EPSQCOM-PRINCIPLE-DATA = ZERO
+              OR EPSQCOM-QUOTED-INTEREST-RATE = ZERO
+              MOVE 2 TO EPSQCOM-PROGRAM-RETCODE
+              MOVE 'QUO2' TO EPSMSGLK-MSG-ID
+              PERFORM A990-TRANSLATE-MSG
+              MOVE EPSMSGLK-MSG-TEXT TO EPSQCOM-ERRMSG
+              GO TO A100-EXIT
+           END-IF.
+           IF EPSQCOM-NUMBER-OF-YEARS = ZERO
+              AND EPSQCOM-NUMBER-OF-MONTHS = ZERO
+              MOVE 3 TO EPSQCOM-PROGRAM-RETCODE
+              MOVE 'QUO3' TO EPSMSGLK-MSG-ID
+              PERFORM A990-TRANSLATE-MSG
+              MOVE EPSMSGLK-MSG-TEXT TO EPSQCOM-ERRMSG
+           END-IF.
+       A100-EXIT.
+           EXIT.
+
+       A200-CALCULATE-QUOTE SECTION.
+       A200-10.
+           INITIALIZE EPSPDATA.
+           MOVE EPSQCOM-PRINCIPLE-DATA         TO
+                                         EPSPDATA-PRINCIPLE-DATA.
+           MOVE EPSQCOM-NUMBER-OF-YEARS        TO
+                                         EPSPDATA-NUMBER-OF-YEARS.
+           MOVE EPSQCOM-NUMBER-OF-MONTHS       TO
+                                         EPSPDATA-NUMBER-OF-MONTHS.
+           MOVE EPSQCOM-QUOTED-INTEREST-RATE   TO
+                                         EPSPDATA-QUOTED-INTEREST-RATE.
+           MOVE EPSQCOM-YEAR-MONTH-IND         TO
+                                         EPSPDATA-YEAR-MONTH-IND.
+           MOVE EPSQCOM-LANGUAGE-CODE          TO
+                                         EPSPDATA-LANGUAGE-CODE.
+           MOVE EPSQCOM-APPRAISED-VALUE        TO
+                                         EPSPDATA-APPRAISED-VALUE.
+           MOVE EPSQCOM-ANNUAL-PROPERTY-TAX    TO
+                                         EPSPDATA-ANNUAL-PROPERTY-TAX.
+           MOVE EPSQCOM-ANNUAL-INSURANCE-PREMIUM TO
+                                   EPSPDATA-ANNUAL-INSURANCE-PREMIUM.
+           MOVE EPSQCOM-JURISDICTION-CODE      TO
+                                         EPSPDATA-JURISDICTION-CODE.
+           CALL 'EPSMPMT' USING EPSPDATA.
+           IF EPSPDATA-RETURN-ERROR NOT = SPACES
+              MOVE 1 TO EPSQCOM-PROGRAM-RETCODE
+              MOVE EPSPDATA-RETURN-ERROR TO EPSQCOM-ERRMSG
+              GO TO A200-EXIT
+           END-IF.
+           MOVE EPSPDATA-RETURN-MONTH-PAYMENT  TO
+                                   EPSQCOM-RETURN-MONTH-PAYMENT.
+           MOVE EPSPDATA-PMI-MONTHLY-AMOUNT    TO
+                                   EPSQCOM-PMI-MONTHLY-AMOUNT.
+           MOVE EPSPDATA-ESCROW-MONTHLY-AMOUNT TO
+                                   EPSQCOM-ESCROW-MONTHLY-AMOUNT.
+           MOVE EPSPDATA-TOTAL-MONTHLY-PAYMENT TO
+                                   EPSQCOM-TOTAL-MONTHLY-PAYMENT.
+           MOVE EPSPDATA-JURISDICTION-FOUND-IND TO
+                                   EPSQCOM-JURISDICTION-FOUND-IND.
+       A200-EXIT.
+           EXIT.
+
+       A900-LOG-AUDIT-TRANSACTION SECTION.
+       A900-10.
+      *    ONE EPSAUDIT ROW PER REQUEST, SUCCESSFUL OR NOT - SAME
+      *    PATTERN EPSCMORT USES FOR ITS OWN 3270 TRANSACTION, SO THE
+      *    END-OF-DAY CONSOLIDATED REPORT SEES EVERY QUOTE REGARDLESS
+      *    OF WHICH FRONT END PRODUCED IT.
+           MOVE EIBTASKN               TO EPSAUDIT-SEQ-NUM.
+           MOVE 'QUOT'                  TO EPSAUDIT-TRANCODE.
+           MOVE SPACES                  TO EPSAUDIT-PAN.
+           MOVE EPSQCOM-PRINCIPLE-DATA       TO EPSAUDIT-PRINCIPAL.
+           MOVE EPSQCOM-QUOTED-INTEREST-RATE TO EPSAUDIT-RATE.
+           EVALUATE EPSQCOM-YEAR-MONTH-IND
+              WHEN 'Y'
+                 COMPUTE WS-AUDIT-TOTAL-MONTHS =
+                            EPSQCOM-NUMBER-OF-YEARS * 12
+              WHEN 'B'
+      *          'B' = BOTH YEARS AND MONTHS QUOTED TOGETHER, THE
+      *          SAME CONVENTION EPSMPMT'S A200 USES.
+                 COMPUTE WS-AUDIT-TOTAL-MONTHS =
+                            (EPSQCOM-NUMBER-OF-YEARS * 12)
+                            + EPSQCOM-NUMBER-OF-MONTHS
+              WHEN OTHER
+                 MOVE EPSQCOM-NUMBER-OF-MONTHS TO
+                         WS-AUDIT-TOTAL-MONTHS
+           END-EVALUATE.
+           COMPUTE EPSAUDIT-YEARS = WS-AUDIT-TOTAL-MONTHS / 12.
+           MOVE EPSQCOM-RETURN-MONTH-PAYMENT  TO EPSAUDIT-PAYMENT.
+           MOVE EPSQCOM-PROGRAM-RETCODE       TO EPSAUDIT-RETURN-CODE.
+           MOVE EPSQCOM-ERRMSG                TO EPSAUDIT-ERROR-TEXT.
+           EXEC SQL
+               INSERT INTO EPSAUDIT
+                   ( AUDIT-SEQ-NUM, AUDIT-TIMESTAMP, AUDIT-TRANCODE,
+                     AUDIT-PAN, AUDIT-PRINCIPAL, AUDIT-RATE,
+                     AUDIT-YEARS, AUDIT-PAYMENT, AUDIT-RETURN-CODE,
+                     AUDIT-ERROR-TEXT )
+                   VALUES
+                   ( :EPSAUDIT-SEQ-NUM, CURRENT TIMESTAMP,
+                     :EPSAUDIT-TRANCODE, :EPSAUDIT-PAN,
+                     :EPSAUDIT-PRINCIPAL, :EPSAUDIT-RATE,
+                     :EPSAUDIT-YEARS, :EPSAUDIT-PAYMENT,
+                     :EPSAUDIT-RETURN-CODE, :EPSAUDIT-ERROR-TEXT )
+           END-EXEC.
+           PERFORM A910-CHECK-SQLCODE.
+       A900-EXIT.
+           EXIT.
+
+       A910-CHECK-SQLCODE SECTION.
+       A910-10.
+      *    THE AUDIT ROW IS A BY-PRODUCT OF THE TRANSACTION, NOT THE
+      *    REASON FOR IT - A LOGGING FAILURE IS DISPLAYED FOR THE
+      *    CONSOLE BUT NEVER TURNS A GOOD QUOTE INTO A FAILED ONE.
+           EVALUATE TRUE
+              WHEN SQLCODE = 0
+                 CONTINUE
+              WHEN SQLCODE > 0
+                 DISPLAY 'EPSAUDIT INSERT WARNING, SQLCODE=' SQLCODE
+              WHEN OTHER
+                 MOVE SQLCODE TO SQL-ERROR-CODE
+                 DISPLAY SQL-ERROR-MSG
+           END-EVALUATE.
+       A910-EXIT.
+           EXIT.
+
+       A990-TRANSLATE-MSG SECTION.
+       A990-10.
+      *    SPACES/'EN' (EVERY EXISTING CALLER) IS UNCHANGED BEHAVIOR -
+      *    EPSMSGLK-MSG-TEXT IS LOADED WITH THE ENGLISH TEXT REGARDLESS.
+           MOVE EPSQCOM-LANGUAGE-CODE TO EPSMSGLK-LANG-CODE.
+           CALL 'EPSMSGLK' USING EPSMSGLK-PARMS.
+       A990-EXIT.
+           EXIT.
