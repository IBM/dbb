@@ -0,0 +1,242 @@
+       ID DIVISION.
+       PROGRAM-ID. EPSRRECN.
+      *    BATCH RECONCILIATION OF EPSMORTF AGAINST THE INVESTOR'S
+      *    DAILY RATE FEED.
+      *
+      *    READS THE INVESTOR-RATE-FEED-FILE (EPSIRATE) AND LOOKS UP
+      *    EACH COMPANY ON EPSMORTF. WHERE THE INVESTOR'S RATE AND
+      *    EPSMORTF'S RATE DISAGREE, A CHANGE TRANSACTION IS QUEUED TO
+      *    THE RECONCILE-TRANSACTION-FILE IN THE SAME EPSMMTXN FORMAT
+      *    EPSMMAINT ALREADY READS FROM MORTTRAN - EPSMMAINT'S NEXT
+      *    RUN APPLIES IT, VALIDATES IT, AND WRITES ITS OWN EPSLRAUD
+      *    AUDIT RECORD AND CONTROL REPORT LINE THE SAME AS ANY OTHER
+      *    RATE CHANGE. THIS PROGRAM NEVER REWRITES EPSMORTF ITSELF -
+      *    EPSMMAINT STAYS THE ONLY PROGRAM THAT DOES. A COMPANY ON
+      *    THE FEED THAT ISN'T ON EPSMORTF IS REPORTED AND SKIPPED,
+      *    NOT ADDED - ADDING A NEW PARTICIPATING LENDER STAYS A
+      *    DELIBERATE EPSMMAINT ADD TRANSACTION, NOT SOMETHING THIS
+      *    RECONCILIATION INFERS ON ITS OWN.
+      *
+      *    (C) 2026 IBM.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-FLEX-ES.
+       OBJECT-COMPUTER. IBM-FLEX-ES.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MORTGAGE-FILE ASSIGN TO EPSMORTF
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS MORT-FILE-COMPANY
+                  FILE STATUS IS WS-MORTF-STATUS.
+
+           SELECT INVESTOR-RATE-FEED-FILE ASSIGN TO EPSIRATE
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS WS-IRATE-STATUS.
+
+           SELECT RECONCILE-TRANSACTION-FILE ASSIGN TO EPSRCTRN
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS WS-RCTRN-STATUS.
+
+           SELECT CONTROL-REPORT ASSIGN TO RECNRPT
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MORTGAGE-FILE
+           RECORD CONTAINS 72 CHARACTERS.
+           COPY EPSMORTF.
+
+       FD  INVESTOR-RATE-FEED-FILE
+           RECORD CONTAINS 37 CHARACTERS.
+           COPY EPSIRATE.
+
+      *    SAME MORT-TRANSACTION LAYOUT EPSMMAINT READS FROM MORTTRAN -
+      *    SEE EPSMMTXN.cpy.
+       FD  RECONCILE-TRANSACTION-FILE
+           RECORD CONTAINS 66 CHARACTERS.
+           COPY EPSMMTXN.
+
+       FD  CONTROL-REPORT
+           RECORD CONTAINS 132 CHARACTERS.
+       01  RPT-LINE                       PIC X(132).
+
+       WORKING-STORAGE SECTION.
+      *
+       01 WS-FILE-STATUSES.
+           03 WS-MORTF-STATUS              PIC XX.
+              88 MORTF-OK                     VALUE '00'.
+              88 MORTF-NOT-FOUND              VALUE '23'.
+           03 WS-IRATE-STATUS               PIC XX.
+              88 IRATE-OK                      VALUE '00'.
+              88 IRATE-EOF                     VALUE '10'.
+           03 WS-RCTRN-STATUS               PIC XX.
+           03 WS-RPT-STATUS                 PIC XX.
+
+       01 WS-INDICATORS-AND-FLAGS.
+           03 WS-END-OF-FEED                PIC X VALUE 'N'.
+              88 END-OF-FEED                    VALUE 'Y'.
+           03 WS-COMPANY-FOUND              PIC X VALUE 'N'.
+              88 WS-COMPANY-ON-FILE             VALUE 'Y'.
+
+       01 WS-COUNTERS.
+           03 WS-MATCH-COUNT                PIC 9(5) VALUE 0.
+           03 WS-QUEUED-COUNT               PIC 9(5) VALUE 0.
+           03 WS-SKIPPED-COUNT              PIC 9(5) VALUE 0.
+
+       01 WS-EDIT-FIELDS.
+           03 WS-EDIT-RATE                  PIC ZZ9.99.
+
+       01 WS-CURRENT-DATE.
+           03 WS-CURR-YYYY                  PIC 9(4).
+           03 WS-CURR-MM                    PIC 9(2).
+           03 WS-CURR-DD                    PIC 9(2).
+       01 WS-CURRENT-DATE-8                 PIC 9(8).
+
+       01 WS-REPORT-LINES.
+           03 WS-HEADING-1.
+              05 FILLER                    PIC X(53) VALUE
+                 'EPSRRECN - INVESTOR RATE FEED RECONCILIATION REPORT'.
+              05 FILLER                    PIC X(5)  VALUE SPACES.
+              05 HDG-YYYY                  PIC 9(4).
+              05 FILLER                    PIC X VALUE '-'.
+              05 HDG-MM                    PIC 9(2).
+              05 FILLER                    PIC X VALUE '-'.
+              05 HDG-DD                    PIC 9(2).
+           03 WS-HEADING-2.
+              05 FILLER                    PIC X(24) VALUE 'COMPANY'.
+              05 FILLER                    PIC X(2)  VALUE SPACES.
+              05 FILLER                    PIC X(10) VALUE 'FILE RATE'.
+              05 FILLER                    PIC X(10) VALUE 'FEED RATE'.
+              05 FILLER                    PIC X(30) VALUE 'RESULT'.
+           03 WS-DETAIL-LINE.
+              05 DTL-COMPANY               PIC X(24).
+              05 FILLER                    PIC X(2)  VALUE SPACES.
+              05 DTL-FILE-RATE             PIC ZZ9.99.
+              05 FILLER                    PIC X(5)  VALUE SPACES.
+              05 DTL-FEED-RATE             PIC ZZ9.99.
+              05 FILLER                    PIC X(5)  VALUE SPACES.
+              05 DTL-RESULT                PIC X(30).
+           03 WS-SUMMARY-LINE.
+              05 FILLER                    PIC X(16) VALUE 'MATCHED:'.
+              05 SUM-MATCHED                PIC ZZZZ9.
+              05 FILLER                    PIC X(4)  VALUE SPACES.
+              05 FILLER                    PIC X(16) VALUE 'QUEUED:'.
+              05 SUM-QUEUED                 PIC ZZZZ9.
+              05 FILLER                    PIC X(4)  VALUE SPACES.
+              05 FILLER                    PIC X(16) VALUE 'SKIPPED:'.
+              05 SUM-SKIPPED                PIC ZZZZ9.
+
+       LINKAGE SECTION.
+      *
+       COPY EPSJOBPM.
+
+       PROCEDURE DIVISION.
+      *
+       A000-MAINLINE.
+           PERFORM A100-INITIALIZE.
+           PERFORM A200-PROCESS-FEED-RECORD UNTIL END-OF-FEED.
+           PERFORM A900-FINALIZE.
+           STOP RUN
+           .
+
+       A100-INITIALIZE.
+           MOVE 'EPSRRECN' TO EPSJOBTM-JOB-NAME.
+           MOVE 1800       TO EPSJOBTM-SLA-SECONDS.
+           SET EPSJOBTM-START TO TRUE.
+           CALL 'EPSJOBTM' USING EPSJOBTM-PARMS.
+
+           OPEN INPUT  MORTGAGE-FILE.
+           OPEN INPUT  INVESTOR-RATE-FEED-FILE.
+           OPEN OUTPUT RECONCILE-TRANSACTION-FILE.
+           OPEN OUTPUT CONTROL-REPORT.
+
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           MOVE WS-CURRENT-DATE TO WS-CURRENT-DATE-8.
+           MOVE WS-CURR-YYYY TO HDG-YYYY.
+           MOVE WS-CURR-MM   TO HDG-MM.
+           MOVE WS-CURR-DD   TO HDG-DD.
+           MOVE WS-HEADING-1 TO RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE WS-HEADING-2 TO RPT-LINE.
+           WRITE RPT-LINE.
+
+           PERFORM A150-READ-FEED.
+
+       A150-READ-FEED.
+           READ INVESTOR-RATE-FEED-FILE
+              AT END
+                 MOVE 'Y' TO WS-END-OF-FEED
+           END-READ
+           .
+
+       A200-PROCESS-FEED-RECORD.
+           MOVE 'N'    TO WS-COMPANY-FOUND.
+           MOVE SPACES TO WS-DETAIL-LINE.
+           MOVE IRATE-COMPANY TO DTL-COMPANY.
+           MOVE IRATE-RATE    TO DTL-FEED-RATE.
+
+           MOVE IRATE-COMPANY TO MORT-FILE-COMPANY.
+           READ MORTGAGE-FILE
+              INVALID KEY
+                 CONTINUE
+              NOT INVALID KEY
+                 MOVE 'Y' TO WS-COMPANY-FOUND
+           END-READ
+           .
+
+           IF WS-COMPANY-ON-FILE
+              MOVE MORT-FILE-RATE TO DTL-FILE-RATE
+              IF MORT-FILE-RATE = IRATE-RATE
+                 ADD 1 TO WS-MATCH-COUNT
+                 MOVE 'MATCHED' TO DTL-RESULT
+              ELSE
+                 PERFORM A300-QUEUE-CHANGE-TXN
+                 ADD 1 TO WS-QUEUED-COUNT
+                 MOVE 'MISMATCH - CHANGE TXN QUEUED' TO DTL-RESULT
+              END-IF
+           ELSE
+              ADD 1 TO WS-SKIPPED-COUNT
+              MOVE 'SKIPPED - NOT ON FILE' TO DTL-RESULT
+           END-IF
+           .
+
+           MOVE WS-DETAIL-LINE TO RPT-LINE.
+           WRITE RPT-LINE.
+
+           PERFORM A150-READ-FEED.
+
+       A300-QUEUE-CHANGE-TXN.
+           MOVE 'C'             TO MORT-TXN-ACTION.
+           MOVE IRATE-COMPANY   TO MORT-TXN-COMPANY.
+           MOVE SPACES          TO MORT-TXN-PHONE-NUM.
+           MOVE IRATE-RATE      TO WS-EDIT-RATE.
+           MOVE WS-EDIT-RATE    TO MORT-TXN-RATE.
+           MOVE MORT-FILE-LOAN-RDF TO MORT-TXN-LOAN.
+           MOVE MORT-FILE-YEARS TO MORT-TXN-YEARS.
+      *    STAMP THE DATE THIS RECORD WAS LAST MAINTAINED AS OF THE
+      *    READ ABOVE, SO EPSMMAINT'S A510-CHECK-CONCURRENT-UPDATE CAN
+      *    TELL IF SOMEONE ELSE MAINTAINS EPSMORTF BEFORE THIS QUEUED
+      *    CHANGE IS APPLIED.
+           MOVE MORT-FILE-LAST-MAINT-DATE TO
+                                   MORT-TXN-EXPECTED-MAINT-DATE.
+
+           WRITE MORT-TRANSACTION
+           .
+
+       A900-FINALIZE.
+           MOVE WS-MATCH-COUNT  TO SUM-MATCHED.
+           MOVE WS-QUEUED-COUNT TO SUM-QUEUED.
+           MOVE WS-SKIPPED-COUNT TO SUM-SKIPPED.
+           MOVE WS-SUMMARY-LINE TO RPT-LINE.
+           WRITE RPT-LINE.
+
+           CLOSE MORTGAGE-FILE.
+           CLOSE INVESTOR-RATE-FEED-FILE.
+           CLOSE RECONCILE-TRANSACTION-FILE.
+           CLOSE CONTROL-REPORT.
+
+           SET EPSJOBTM-END TO TRUE.
+           CALL 'EPSJOBTM' USING EPSJOBTM-PARMS
+           .
