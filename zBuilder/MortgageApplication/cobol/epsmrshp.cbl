@@ -0,0 +1,253 @@
+       ID DIVISION.
+       PROGRAM-ID. EPSMRSHP.
+      *    DAILY MORTGAGE RATE-SHOPPING REPORT
+      *
+      *    RUNS NIGHTLY AGAINST EPSMORTF. FOR EACH STANDARD LOAN
+      *    SCENARIO (SEE WS-SCENARIOS) IT SCANS EVERY PARTICIPATING
+      *    LENDER, COMPUTES THE MONTHLY PAYMENT VIA EPSMPMT FOR ANY
+      *    LENDER WHOSE MORT-FILE-LOAN COVERS THE SCENARIO PRINCIPLE,
+      *    AND LISTS THE QUALIFYING LENDERS SORTED BY COMPUTED PAYMENT
+      *    SO MANAGEMENT CAN REVIEW WITHOUT SITTING AT A GREEN-SCREEN.
+      *
+      *    (C) 2026 IBM.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-FLEX-ES.
+       OBJECT-COMPUTER. IBM-FLEX-ES.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MORTGAGE-FILE ASSIGN TO EPSMORTF
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS SEQUENTIAL
+                  RECORD KEY IS MORT-FILE-COMPANY
+                  FILE STATUS IS WS-MORTF-STATUS.
+
+           SELECT RATE-SHOP-REPORT ASSIGN TO MORTSHOP
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MORTGAGE-FILE
+           RECORD CONTAINS 72 CHARACTERS.
+           COPY EPSMORTF.
+
+       FD  RATE-SHOP-REPORT
+           RECORD CONTAINS 132 CHARACTERS.
+       01  RPT-LINE                       PIC X(132).
+
+       WORKING-STORAGE SECTION.
+      *
+       01 WS-SCENARIOS.
+           03 FILLER                  PIC X(20)
+              VALUE '$200,000 / 30 YEARS'.
+           03 FILLER                  PIC 9(9)V99 VALUE 200000.
+           03 FILLER                  PIC 9(4)    VALUE 30.
+           03 FILLER                  PIC X(20)
+              VALUE '$350,000 / 15 YEARS'.
+           03 FILLER                  PIC 9(9)V99 VALUE 350000.
+           03 FILLER                  PIC 9(4)    VALUE 15.
+       01 WS-SCENARIO-TBL REDEFINES WS-SCENARIOS.
+           03 WS-SCENARIO OCCURS 2 TIMES.
+              05 SCEN-LABEL           PIC X(20).
+              05 SCEN-PRINCIPLE       PIC 9(9)V99.
+              05 SCEN-YEARS           PIC 9(4).
+       01 WS-SCEN-IDX                 PIC 9(2) COMP.
+
+       01 WS-MATCH-TABLE.
+           03 WS-MATCH-ENTRY OCCURS 50 TIMES.
+              05 MTCH-COMPANY         PIC X(24).
+              05 MTCH-RATE            PIC 9(3)V99.
+              05 MTCH-PAYMENT         PIC S9(7)V99 COMP.
+              05 MTCH-XCHECK-IND      PIC X.
+                 88 MTCH-XCHECK-VARIANCE VALUE 'Y'.
+       01 WS-MATCH-COUNT              PIC 9(3) COMP.
+       01 WS-M-IDX                    PIC 9(3) COMP.
+       01 WS-M-IDX2                   PIC 9(3) COMP.
+       01 WS-HOLD-ENTRY.
+           03 HOLD-COMPANY            PIC X(24).
+           03 HOLD-RATE               PIC 9(3)V99.
+           03 HOLD-PAYMENT            PIC S9(7)V99 COMP.
+           03 HOLD-XCHECK-IND         PIC X.
+
+       01 WS-FILE-STATUSES.
+           03 WS-MORTF-STATUS         PIC XX.
+           03 WS-RPT-STATUS           PIC XX.
+       01 WS-INDICATORS-AND-FLAGS.
+           03 WS-END-OF-MORTF         PIC X VALUE 'N'.
+              88 END-OF-MORTF            VALUE 'Y'.
+
+       01 WS-CURRENT-DATE.
+           03 WS-CURR-YYYY            PIC 9(4).
+           03 WS-CURR-MM              PIC 9(2).
+           03 WS-CURR-DD              PIC 9(2).
+
+       01 WS-EDIT-FIELDS.
+           03 WS-EDIT-RATE            PIC ZZ9.99.
+           03 WS-EDIT-PAYMENT         PIC Z,ZZZ,ZZ9.99.
+
+       01 WS-REPORT-LINES.
+           03 WS-HEADING-1.
+              05 FILLER               PIC X(38) VALUE
+                 'EPSMRSHP - DAILY RATE-SHOPPING REPORT'.
+              05 FILLER               PIC X(10) VALUE SPACES.
+              05 HDG-YYYY             PIC 9(4).
+              05 FILLER               PIC X VALUE '-'.
+              05 HDG-MM               PIC 9(2).
+              05 FILLER               PIC X VALUE '-'.
+              05 HDG-DD               PIC 9(2).
+           03 WS-SCENARIO-HDG.
+              05 FILLER               PIC X(10) VALUE 'SCENARIO:'.
+              05 SCNH-LABEL           PIC X(20).
+           03 WS-HEADING-2.
+              05 FILLER               PIC X(24) VALUE 'COMPANY'.
+              05 FILLER               PIC X(2)  VALUE SPACES.
+              05 FILLER               PIC X(10) VALUE 'RATE'.
+              05 FILLER               PIC X(2)  VALUE SPACES.
+              05 FILLER               PIC X(14) VALUE 'MONTHLY PMT'.
+              05 FILLER               PIC X(2)  VALUE SPACES.
+              05 FILLER               PIC X(20) VALUE 'RESULT'.
+           03 WS-DETAIL-LINE.
+              05 DTL-COMPANY          PIC X(24).
+              05 FILLER               PIC X(2)  VALUE SPACES.
+              05 DTL-RATE             PIC X(10).
+              05 FILLER               PIC X(2)  VALUE SPACES.
+              05 DTL-PAYMENT          PIC X(14).
+              05 FILLER               PIC X(2)  VALUE SPACES.
+              05 DTL-XCHECK           PIC X(20).
+           03 WS-NONE-LINE            PIC X(40)
+              VALUE 'NO QUALIFYING LENDERS FOR THIS SCENARIO'.
+
+       LINKAGE SECTION.
+      *
+       COPY EPSPDATA.
+       COPY EPSJOBPM.
+
+       PROCEDURE DIVISION.
+      *
+       A000-MAINLINE.
+           PERFORM A100-INITIALIZE.
+           PERFORM A200-RUN-SCENARIO
+                   VARYING WS-SCEN-IDX FROM 1 BY 1
+                   UNTIL WS-SCEN-IDX > 2.
+           PERFORM A900-FINALIZE.
+           STOP RUN
+           .
+
+       A100-INITIALIZE.
+           MOVE 'EPSMRSHP' TO EPSJOBTM-JOB-NAME.
+           MOVE 1800       TO EPSJOBTM-SLA-SECONDS.
+           SET EPSJOBTM-START TO TRUE.
+           CALL 'EPSJOBTM' USING EPSJOBTM-PARMS.
+
+           OPEN OUTPUT RATE-SHOP-REPORT.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           MOVE WS-CURR-YYYY TO HDG-YYYY.
+           MOVE WS-CURR-MM   TO HDG-MM.
+           MOVE WS-CURR-DD   TO HDG-DD.
+           MOVE WS-HEADING-1 TO RPT-LINE.
+           WRITE RPT-LINE.
+
+       A200-RUN-SCENARIO.
+           MOVE 0 TO WS-MATCH-COUNT.
+           MOVE SPACES TO RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE SCEN-LABEL(WS-SCEN-IDX) TO SCNH-LABEL.
+           MOVE WS-SCENARIO-HDG TO RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE WS-HEADING-2 TO RPT-LINE.
+           WRITE RPT-LINE.
+
+           PERFORM A210-SCAN-MORTF.
+           PERFORM A250-SORT-MATCHES.
+           PERFORM A280-WRITE-SCENARIO-REPORT.
+
+       A210-SCAN-MORTF.
+           MOVE 'N' TO WS-END-OF-MORTF.
+           OPEN INPUT MORTGAGE-FILE.
+           PERFORM UNTIL END-OF-MORTF
+              READ MORTGAGE-FILE
+                 AT END
+                    MOVE 'Y' TO WS-END-OF-MORTF
+                 NOT AT END
+                    PERFORM A220-EVALUATE-LENDER
+              END-READ
+           END-PERFORM.
+           CLOSE MORTGAGE-FILE
+           .
+
+       A220-EVALUATE-LENDER.
+           IF MORT-FILE-LOAN >= SCEN-PRINCIPLE(WS-SCEN-IDX)
+              AND WS-MATCH-COUNT < 50
+              MOVE SCEN-PRINCIPLE(WS-SCEN-IDX) TO
+                                     EPSPDATA-PRINCIPLE-DATA
+              MOVE 'Y'                         TO
+                                     EPSPDATA-YEAR-MONTH-IND
+              MOVE SCEN-YEARS(WS-SCEN-IDX)     TO
+                                     EPSPDATA-NUMBER-OF-YEARS
+              MOVE MORT-FILE-RATE              TO
+                                     EPSPDATA-QUOTED-INTEREST-RATE
+              CALL 'EPSMPMT' USING EPSPDATA
+              IF EPSPDATA-RETURN-ERROR = SPACES
+                 ADD 1 TO WS-MATCH-COUNT
+                 MOVE MORT-FILE-COMPANY TO
+                                     MTCH-COMPANY(WS-MATCH-COUNT)
+                 MOVE MORT-FILE-RATE    TO
+                                     MTCH-RATE(WS-MATCH-COUNT)
+                 MOVE EPSPDATA-RETURN-MONTH-PAYMENT TO
+                                     MTCH-PAYMENT(WS-MATCH-COUNT)
+                 MOVE EPSPDATA-CROSSCHECK-VARIANCE-IND TO
+                                     MTCH-XCHECK-IND(WS-MATCH-COUNT)
+              END-IF
+           END-IF
+           .
+
+       A250-SORT-MATCHES.
+      *    SIMPLE ASCENDING BUBBLE SORT BY COMPUTED PAYMENT.
+           PERFORM VARYING WS-M-IDX FROM 1 BY 1
+                   UNTIL WS-M-IDX >= WS-MATCH-COUNT
+              PERFORM VARYING WS-M-IDX2 FROM 1 BY 1
+                      UNTIL WS-M-IDX2 > (WS-MATCH-COUNT - WS-M-IDX)
+                 IF MTCH-PAYMENT(WS-M-IDX2) >
+                    MTCH-PAYMENT(WS-M-IDX2 + 1)
+                    MOVE WS-MATCH-ENTRY(WS-M-IDX2)     TO
+                                        WS-HOLD-ENTRY
+                    MOVE WS-MATCH-ENTRY(WS-M-IDX2 + 1) TO
+                                        WS-MATCH-ENTRY(WS-M-IDX2)
+                    MOVE WS-HOLD-ENTRY                 TO
+                                        WS-MATCH-ENTRY(WS-M-IDX2 + 1)
+                 END-IF
+              END-PERFORM
+           END-PERFORM
+           .
+
+       A280-WRITE-SCENARIO-REPORT.
+           IF WS-MATCH-COUNT = 0
+              MOVE WS-NONE-LINE TO RPT-LINE
+              WRITE RPT-LINE
+           ELSE
+              PERFORM VARYING WS-M-IDX FROM 1 BY 1
+                      UNTIL WS-M-IDX > WS-MATCH-COUNT
+                 MOVE SPACES              TO WS-DETAIL-LINE
+                 MOVE MTCH-COMPANY(WS-M-IDX)  TO DTL-COMPANY
+                 MOVE MTCH-RATE(WS-M-IDX)     TO WS-EDIT-RATE
+                 MOVE WS-EDIT-RATE            TO DTL-RATE
+                 MOVE MTCH-PAYMENT(WS-M-IDX)  TO WS-EDIT-PAYMENT
+                 MOVE WS-EDIT-PAYMENT         TO DTL-PAYMENT
+                 IF MTCH-XCHECK-VARIANCE(WS-M-IDX)
+                    MOVE 'XCHECK VARIANCE'    TO DTL-XCHECK
+                 ELSE
+                    MOVE SPACES               TO DTL-XCHECK
+                 END-IF
+                 MOVE WS-DETAIL-LINE          TO RPT-LINE
+                 WRITE RPT-LINE
+              END-PERFORM
+           END-IF
+           .
+
+       A900-FINALIZE.
+           CLOSE RATE-SHOP-REPORT.
+
+           SET EPSJOBTM-END TO TRUE.
+           CALL 'EPSJOBTM' USING EPSJOBTM-PARMS
+           .
