@@ -42,7 +42,42 @@
                                               VALUE IS 8.
            05 END-OF-FILE                     PIC X.
            05 CLOSE-FILE                      PIC X.
+           05 RESUME-BROWSE                   PIC X.
+               88 RESUME-BROWSE-YES              VALUE 'Y'.
       *
+       01 WS-STALE-RATE-CHECK.
+      *    A RATE SHEET WHOSE EFFECTIVE DATE IS OLDER THAN THIS MANY
+      *    DAYS IS TREATED AS STALE AND FILTERED OUT OF THE QUALIFY-
+      *    ING-LENDER LIST - EPSMLISI HAS NO SPARE BYTES IN THE 5-
+      *    CHARACTER RATE FIELD TO DISPLAY A STALENESS FLAG INSTEAD.
+      *    A ZERO EFFECTIVE DATE (RECORDS LOADED BEFORE THIS FIELD
+      *    EXISTED) IS TREATED AS NOT STALE.
+           05 WS-STALE-THRESHOLD-DAYS         PIC 9(4) VALUE 30.
+           05 WS-TODAY-8                      PIC 9(8).
+           05 WS-AGE-DAYS                     PIC S9(9).
+      *    ONE PAGE'S WORTH OF QUALIFYING LENDERS, HELD HERE IN RAW
+      *    FORM (RATHER THAN EDITED STRAIGHT INTO OUTMAP THE WAY THEY
+      *    USED TO BE) SO A160-SORT-PAGE-ROWS CAN REORDER THEM BEFORE
+      *    A170-BUILD-DISPLAY-ROWS FORMATS THE SCREEN - SEE
+      *    EPSPCOM-SORT-OPTION OF SAVE-COMM-AREA.
+       01 WS-PAGE-ROWS-TABLE.
+           03 WS-PAGE-ROWS OCCURS 8 TIMES.
+              05 WS-ROW-COMPANY                PIC X(24).
+              05 WS-ROW-PHONE-NUM              PIC X(13).
+              05 WS-ROW-RATE                   PIC 9(3)V99.
+              05 WS-ROW-PAYMENT                PIC S9(7)V99 COMP.
+              05 WS-ROW-YEARS                  PIC 9(2).
+       01 WS-SORT-WORK-ROW.
+           03 WS-WORK-COMPANY                  PIC X(24).
+           03 WS-WORK-PHONE-NUM                PIC X(13).
+           03 WS-WORK-RATE                     PIC 9(3)V99.
+           03 WS-WORK-PAYMENT                  PIC S9(7)V99 COMP.
+           03 WS-WORK-YEARS                    PIC 9(2).
+       01 WS-SORT-FLAGS.
+           03 WS-ROW-COUNT                     PIC S9(4) COMP.
+           03 WS-SORT-I                        PIC S9(4) COMP.
+           03 WS-SORT-SWAPPED                  PIC X.
+           03 WS-SORT-NEEDS-SWAP                PIC X.
        01 W-RETIREMENT-WA                     PIC 9(4).
        01 W-COMAREA-LENGTH                    PIC 9(4) COMP.
 
@@ -51,6 +86,9 @@
 
        01  END-OF-TRANS-MSG                 PIC X(30)
              VALUE 'END OF TRANSACTION - THANK YOU'.
+      *    PARAMETER AREA FOR THE SHARED EPSMSGLK MESSAGE-TABLE CALL -
+      *    SEE A990-TRANSLATE-MSG.
+           COPY EPSMSGTB.
            COPY DFHAID.
       *    COPY DFHEIBLK.
 
@@ -95,6 +133,7 @@
            EVALUATE TRUE
                WHEN EIBCALEN = ZERO
       * First time in - Show Screen
+                   MOVE 'N' TO RESUME-BROWSE
                    PERFORM A100-PROCESS-MAP
                WHEN EIBAID = DFHCLEAR
       * Process CLEAR key
@@ -107,10 +146,32 @@
                         RETURN
                    END-EXEC
                WHEN EIBAID = DFHENTER
-      * Process ENTER Key
+      * Process ENTER Key - resume a browse that errored out mid-page
+      * (see A150-PROCESS-FILE) from the last good RBA instead of
+      * starting over from the top of EPSMORTF.
+                   IF EPSPCOM-RETRY-PENDING-YES OF SAVE-COMM-AREA
+                      MOVE 'Y' TO RESUME-BROWSE
+                   ELSE
+                      MOVE 'N' TO RESUME-BROWSE
+                   END-IF
+                   PERFORM A100-PROCESS-MAP
+               WHEN EIBAID = DFHPF8
+      * Continue browsing forward past the last page shown
+                   IF EPSPCOM-MORE-FORWARD-YES OF SAVE-COMM-AREA
+                      MOVE 'Y' TO RESUME-BROWSE
+                   ELSE
+                      MOVE 'N' TO RESUME-BROWSE
+                   END-IF
+                   PERFORM A100-PROCESS-MAP
+               WHEN EIBAID = DFHPF7
+      * Back up to the first page of qualifying lenders. (A true
+      * previous-page cursor would need a READPREV-based browse;
+      * this restarts from the top of EPSMORTF instead.)
+                   MOVE 'N' TO RESUME-BROWSE
                    PERFORM A100-PROCESS-MAP
                WHEN OTHER
       * Present Invalid Key
+                   MOVE 'N' TO RESUME-BROWSE
                    PERFORM A100-PROCESS-MAP
            END-EVALUATE
            .
@@ -121,36 +182,78 @@
 
            PERFORM A310-ERASE-MAP.
 
-           MOVE 0      TO RID-LENGTH.
            MOVE 'N'    TO CLOSE-FILE.
            MOVE 'N'    TO END-OF-FILE.
+           MOVE SPACES TO EPMSGI.
+           MOVE 'N' TO EPSPCOM-MORE-FORWARD OF SAVE-COMM-AREA.
+           MOVE 'N' TO EPSPCOM-RETRY-PENDING OF SAVE-COMM-AREA.
+           ACCEPT WS-TODAY-8 FROM DATE YYYYMMDD.
 
-           EXEC CICS STARTBR DATASET('EPSMORTF')
-                     RIDFLD(RID-LENGTH) RBA
-                     EQUAL
-                     RESP(RESPONSE) END-EXEC.
+           IF RESUME-BROWSE-YES
+              MOVE EPSPCOM-LAST-RBA OF SAVE-COMM-AREA TO RID-LENGTH
+              EXEC CICS STARTBR DATASET('EPSMORTF')
+                        RIDFLD(RID-LENGTH) RBA
+                        GTEQ
+                        RESP(RESPONSE) END-EXEC
+      *       SKIP PAST THE LAST RECORD SHOWN ON THE PREVIOUS PAGE -
+      *       GTEQ POSITIONS ON IT, SO THE FIRST READNEXT WOULD JUST
+      *       RETURN IT AGAIN.
+              IF (RESPONSE = DFHRESP(NORMAL))
+                 EXEC CICS READNEXT FILE('EPSMORTF')
+                          INTO(MORTGAGE-COMPANY-INFO)
+                          RIDFLD(RID-LENGTH)
+                          RBA RESP(RESPONSE)
+                 END-EXEC
+              END-IF
+           ELSE
+              MOVE 0 TO RID-LENGTH
+              EXEC CICS STARTBR DATASET('EPSMORTF')
+                        RIDFLD(RID-LENGTH) RBA
+                        EQUAL
+                        RESP(RESPONSE) END-EXEC
+           END-IF
+           .
 
            IF (RESPONSE = DFHRESP(NORMAL))
               MOVE 'Y' TO CLOSE-FILE
               MOVE 1   TO DISP-COUNT
               PERFORM A150-PROCESS-FILE
                       UNTIL END-OF-FILE = 'Y'
-                      OR    DISP-COUNT  > MAX-LOOP
+                      OR    DISP-COUNT  > (MAX-LOOP + 1)
            ELSE
-              MOVE 'ERROR WITH START'         TO EPCMP1O
-              MOVE RESPONSE                   TO EPLOAN1O
+              IF (RESPONSE NOT = DFHRESP(ENDFILE))
+                 MOVE 'LST1' TO EPSMSGLK-MSG-ID
+                 PERFORM A990-TRANSLATE-MSG
+                 MOVE EPSMSGLK-MSG-TEXT           TO EPCMP1O
+                 MOVE RESPONSE                   TO EPLOAN1O
+              ELSE
+                 MOVE 'NO QUALIFYING LENDERS FOUND' TO EPMSGI
+              END-IF
            END-IF
            .
 
 
            IF CLOSE-FILE = 'Y'
             EXEC CICS ENDBR FILE('EPSMORTF') END-EXEC
+            COMPUTE WS-ROW-COUNT = DISP-COUNT - 1
+            PERFORM A160-SORT-PAGE-ROWS
+            PERFORM A170-BUILD-DISPLAY-ROWS
+           END-IF
+           .
+
+           IF EPSPCOM-MORE-FORWARD-YES OF SAVE-COMM-AREA
+              MOVE 'MORE MATCHES EXIST - PRESS PF8 FOR NEXT PAGE'
+                                       TO EPMSGI
            END-IF
            .
 
            PERFORM A300-SEND-MAP.
 
        A150-PROCESS-FILE.
+      *    ONCE DISP-COUNT EXCEEDS MAX-LOOP, THIS PASS ONLY CHECKS
+      *    WHETHER ONE MORE QUALIFYING LENDER EXISTS SO WE CAN TELL
+      *    THE USER THERE'S A NEXT PAGE, WITHOUT DISPLAYING IT (SEE
+      *    THE DISP-COUNT <= MAX-LOOP TEST BELOW).
 
            EXEC CICS READNEXT FILE('EPSMORTF')
                     INTO(MORTGAGE-COMPANY-INFO)
@@ -159,36 +262,129 @@
            END-EXEC
            .
            IF (RESPONSE = DFHRESP(NORMAL))
+              IF MORT-FILE-EFFECTIVE-DATE = 0
+                 MOVE 0 TO WS-AGE-DAYS
+              ELSE
+                 COMPUTE WS-AGE-DAYS =
+                    FUNCTION INTEGER-OF-DATE(WS-TODAY-8) -
+                    FUNCTION INTEGER-OF-DATE(MORT-FILE-EFFECTIVE-DATE)
+              END-IF
               IF  EPSPCOM-PRINCIPLE-DATA OF SAVE-COMM-AREA
                                           < MORT-FILE-LOAN
               AND EPSPCOM-QUOTED-INTEREST-RATE OF SAVE-COMM-AREA
                                           > MORT-FILE-RATE
-                 MOVE MORT-FILE-COMPANY
-                                       TO OUTMAP-COMPANY(DISP-COUNT)
-                 MOVE MORT-FILE-PHONE-NUM
-                                       TO OUTMAP-PHONE-NUM(DISP-COUNT)
-                 PERFORM A600-CALCULATE-MORTGAGE
-                 MOVE MORT-FILE-RATE
-                                       TO WS-FORMAT-NUMBER
-                 MOVE WS-FORMAT-NUMBER(7:5)
-                                       TO OUTMAP-RATE(DISP-COUNT)
-                 MOVE EPSPCOM-RETURN-MONTH-PAYMENT OF DFHCOMMAREA
-                                       TO WS-FORMAT-NUMBER
-                 MOVE WS-FORMAT-NUMBER TO OUTMAP-LOAN(DISP-COUNT)
-                 MOVE MORT-FILE-YEARS
-                                       TO OUTMAP-YEARS(DISP-COUNT)
-                 ADD 1                 TO DISP-COUNT
+              AND WS-AGE-DAYS <= WS-STALE-THRESHOLD-DAYS
+              AND (EPSPCOM-MAX-YEARS-FILTER OF SAVE-COMM-AREA = 0
+                OR MORT-FILE-YEARS
+                     <= EPSPCOM-MAX-YEARS-FILTER OF SAVE-COMM-AREA)
+                 IF DISP-COUNT <= MAX-LOOP
+                    MOVE MORT-FILE-COMPANY
+                                       TO WS-ROW-COMPANY(DISP-COUNT)
+                    MOVE MORT-FILE-PHONE-NUM
+                                       TO WS-ROW-PHONE-NUM(DISP-COUNT)
+                    MOVE MORT-FILE-RATE
+                                       TO WS-ROW-RATE(DISP-COUNT)
+                    PERFORM A600-CALCULATE-MORTGAGE
+                    MOVE MORT-FILE-YEARS
+                                       TO WS-ROW-YEARS(DISP-COUNT)
+                    MOVE RID-LENGTH TO EPSPCOM-LAST-RBA
+                                       OF SAVE-COMM-AREA
+                    ADD 1                 TO DISP-COUNT
+                 ELSE
+      *             THE (MAX-LOOP+1)TH QUALIFYING MATCH - DON'T SHOW
+      *             IT, JUST REMEMBER THERE'S A NEXT PAGE.
+                    SET EPSPCOM-MORE-FORWARD-YES OF SAVE-COMM-AREA
+                                       TO TRUE
+                    MOVE 'Y' TO END-OF-FILE
+                 END-IF
               END-IF
            ELSE
               IF (RESPONSE NOT = DFHRESP(ENDFILE))
-                 MOVE 'ERROR WITH READ NEXT' TO EPCMP1O
+      *          MID-BROWSE READ FAILURE - STOP HERE (EPSPCOM-LAST-RBA
+      *          STILL HOLDS THE RBA OF THE LAST ROW SUCCESSFULLY
+      *          DISPLAYED) AND REMEMBER TO RESUME FROM THERE ON THE
+      *          NEXT ENTER INSTEAD OF MAKING THE USER START OVER.
+                 MOVE 'LST2' TO EPSMSGLK-MSG-ID
+                 PERFORM A990-TRANSLATE-MSG
+                 MOVE EPSMSGLK-MSG-TEXT       TO EPCMP1O
                  MOVE RESPONSE               TO EPLOAN1O
+                 SET EPSPCOM-RETRY-PENDING-YES OF SAVE-COMM-AREA
+                                             TO TRUE
+                 MOVE 'Y' TO END-OF-FILE
               ELSE
                  MOVE 'Y' TO END-OF-FILE
               END-IF
            END-IF
            .
 
+       A160-SORT-PAGE-ROWS.
+      *    OPTIONAL - A SPACE SORT OPTION (EVERY EXISTING CALLER) LEAVES
+      *    THE PAGE IN ITS ORIGINAL EPSMORTF BROWSE ORDER.
+           IF EPSPCOM-SORT-OPTION OF SAVE-COMM-AREA = SPACE
+              OR WS-ROW-COUNT < 2
+              EXIT PARAGRAPH
+           END-IF.
+           MOVE 'Y' TO WS-SORT-SWAPPED.
+           PERFORM A165-SORT-PASS UNTIL WS-SORT-SWAPPED = 'N'
+           .
+
+       A165-SORT-PASS.
+           MOVE 'N' TO WS-SORT-SWAPPED.
+           PERFORM A166-COMPARE-AND-SWAP
+              VARYING WS-SORT-I FROM 1 BY 1
+              UNTIL WS-SORT-I > WS-ROW-COUNT - 1
+           .
+
+       A166-COMPARE-AND-SWAP.
+           MOVE 'N' TO WS-SORT-NEEDS-SWAP.
+           EVALUATE TRUE
+              WHEN EPSPCOM-SORT-BY-RATE OF SAVE-COMM-AREA
+                 IF WS-ROW-RATE(WS-SORT-I) > WS-ROW-RATE(WS-SORT-I + 1)
+                    MOVE 'Y' TO WS-SORT-NEEDS-SWAP
+                 END-IF
+              WHEN EPSPCOM-SORT-BY-PAYMENT OF SAVE-COMM-AREA
+                 IF WS-ROW-PAYMENT(WS-SORT-I)
+                       > WS-ROW-PAYMENT(WS-SORT-I + 1)
+                    MOVE 'Y' TO WS-SORT-NEEDS-SWAP
+                 END-IF
+              WHEN EPSPCOM-SORT-BY-YEARS OF SAVE-COMM-AREA
+                 IF WS-ROW-YEARS(WS-SORT-I)
+                       > WS-ROW-YEARS(WS-SORT-I + 1)
+                    MOVE 'Y' TO WS-SORT-NEEDS-SWAP
+                 END-IF
+              WHEN OTHER
+                 CONTINUE
+           END-EVALUATE
+           .
+           IF WS-SORT-NEEDS-SWAP = 'Y'
+              MOVE WS-PAGE-ROWS(WS-SORT-I)     TO WS-SORT-WORK-ROW
+              MOVE WS-PAGE-ROWS(WS-SORT-I + 1)
+                                         TO WS-PAGE-ROWS(WS-SORT-I)
+              MOVE WS-SORT-WORK-ROW     TO WS-PAGE-ROWS(WS-SORT-I + 1)
+              MOVE 'Y' TO WS-SORT-SWAPPED
+           END-IF
+           .
+
+       A170-BUILD-DISPLAY-ROWS.
+           IF WS-ROW-COUNT > 0
+              PERFORM A175-BUILD-ONE-ROW
+                 VARYING WS-SORT-I FROM 1 BY 1
+                 UNTIL WS-SORT-I > WS-ROW-COUNT
+           END-IF
+           .
+
+       A175-BUILD-ONE-ROW.
+           MOVE WS-ROW-COMPANY(WS-SORT-I)
+                                    TO OUTMAP-COMPANY(WS-SORT-I).
+           MOVE WS-ROW-PHONE-NUM(WS-SORT-I)
+                                    TO OUTMAP-PHONE-NUM(WS-SORT-I).
+           MOVE WS-ROW-RATE(WS-SORT-I)      TO WS-FORMAT-NUMBER.
+           MOVE WS-FORMAT-NUMBER(7:5)       TO OUTMAP-RATE(WS-SORT-I).
+           MOVE WS-ROW-PAYMENT(WS-SORT-I)   TO WS-FORMAT-NUMBER.
+           MOVE WS-FORMAT-NUMBER            TO OUTMAP-LOAN(WS-SORT-I).
+           MOVE WS-ROW-YEARS(WS-SORT-I)     TO OUTMAP-YEARS(WS-SORT-I)
+           .
+
        A300-SEND-MAP.
                    EXEC CICS
                      SEND MAP ('EPSMLIS')
@@ -220,5 +416,13 @@
            END-EXEC
            MOVE EPSPCOM-RETURN-MONTH-PAYMENT
                                  OF DFHCOMMAREA
-                                 TO WS-FORMAT-NUMBER.
-           MOVE WS-FORMAT-NUMBER TO OUTMAP-LOAN(DISP-COUNT).
+                                 TO WS-ROW-PAYMENT(DISP-COUNT).
+
+       A990-TRANSLATE-MSG.
+      *    SPACES/'EN' (EVERY EXISTING TERMINAL) IS UNCHANGED BEHAVIOR -
+      *    EPSMSGLK-MSG-ID IS LOADED WITH THE ENGLISH TEXT REGARDLESS,
+      *    SO THE MOVE AFTER THIS PERFORM ALWAYS HAS SOMETHING TO MOVE.
+           MOVE EPSPCOM-LANGUAGE-CODE OF SAVE-COMM-AREA
+             TO EPSMSGLK-LANG-CODE
+           CALL 'EPSMSGLK' USING EPSMSGLK-PARMS
+           .
