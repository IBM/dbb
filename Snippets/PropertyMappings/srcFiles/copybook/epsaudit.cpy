@@ -0,0 +1,42 @@
+      *****************************************************************
+      *                                                               *
+      * Licensed Materials - Property of IBM                          *
+      *                                                               *
+      * EPSAUDIT.cpy                                                  *
+      *                                                               *
+      * Â© Copyright IBM Corporation 2012                              *
+      * U.S. Government Users Restricted Rights:                      *
+      *      Use, duplication or disclosure                           *
+      *      restricted by GSA ADP Schedule Corp.                     *
+      *                                                               *
+      *****************************************************************
+      * DB2 AUDIT-LOG TABLE DECLARATION AND HOST VARIABLES - ONE ROW
+      * PER EPSCMORT TRANSACTION, SUCCESSFUL OR NOT. SEE EPSCMORT'S
+      * A900-LOG-AUDIT-TRANSACTION/A910-CHECK-SQLCODE. NOT CHECKED
+      * INTO THIS REPOSITORY WITH THE DDL THAT CREATES THE TABLE -
+      * RECREATED HERE, BY HAND, TO MATCH EVERY COLUMN EPSCMORT
+      * ACTUALLY REFERENCES.
+
+           EXEC SQL DECLARE EPSAUDIT TABLE
+           ( AUDIT-SEQ-NUM          INTEGER       NOT NULL,
+             AUDIT-TIMESTAMP        TIMESTAMP     NOT NULL,
+             AUDIT-TRANCODE         CHAR(4)       NOT NULL,
+             AUDIT-PAN              CHAR(10)      NOT NULL,
+             AUDIT-PRINCIPAL        DECIMAL(11,2) NOT NULL,
+             AUDIT-RATE             DECIMAL(5,3)  NOT NULL,
+             AUDIT-YEARS            SMALLINT      NOT NULL,
+             AUDIT-PAYMENT          DECIMAL(9,2)  NOT NULL,
+             AUDIT-RETURN-CODE      SMALLINT      NOT NULL,
+             AUDIT-ERROR-TEXT       CHAR(80)      NOT NULL
+           ) END-EXEC.
+
+       01  EPSAUDIT-ROW.
+           03 EPSAUDIT-SEQ-NUM          PIC S9(9)    COMP.
+           03 EPSAUDIT-TRANCODE         PIC X(4).
+           03 EPSAUDIT-PAN              PIC X(10).
+           03 EPSAUDIT-PRINCIPAL        PIC S9(9)V99 COMP-3.
+           03 EPSAUDIT-RATE             PIC S9(2)V9(3) COMP-3.
+           03 EPSAUDIT-YEARS            PIC S9(4)    COMP.
+           03 EPSAUDIT-PAYMENT          PIC S9(7)V99 COMP-3.
+           03 EPSAUDIT-RETURN-CODE      PIC S9(4)    COMP.
+           03 EPSAUDIT-ERROR-TEXT       PIC X(80).
