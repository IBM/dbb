@@ -0,0 +1,28 @@
+      *****************************************************************
+      *                                                               *
+      * Licensed Materials - Property of IBM                          *
+      *                                                               *
+      * EPSCRBUR.cpy                                                  *
+      *                                                               *
+      * Â© Copyright IBM Corporation 2012                              *
+      * U.S. Government Users Restricted Rights:                      *
+      *      Use, duplication or disclosure                           *
+      *      restricted by GSA ADP Schedule Corp.                     *
+      *                                                               *
+      *****************************************************************
+      * PARAMETER RECORD FOR THE CREDIT BUREAU LOOKUP INTERFACE
+      * (EPSCRBUR), CALLED BY EPSMPMV IN PLACE OF THE OLD
+      * PAN-EVALUATE STUB IN A110-GET-CREDIT-SCORE.
+
+       01  EPSCRBUR-PARMS.
+      * INPUT
+           03 EPSCRBUR-PAN-NUMBER       PIC X(10).
+           03 EPSCRBUR-SSN-NUMBER       PIC X(09).
+      * OUTPUT
+           03 EPSCRBUR-CREDIT-SCORE     PIC X(03).
+           03 EPSCRBUR-REASON-CODE      PIC X(04).
+           03 EPSCRBUR-RETURN-CODE      PIC 9(02).
+              88 EPSCRBUR-SUCCESS             VALUE 0.
+              88 EPSCRBUR-BUREAU-UNAVAILABLE   VALUE 1.
+              88 EPSCRBUR-NOT-FOUND           VALUE 2.
+           03 EPSCRBUR-RETURN-ERROR     PIC X(80).
