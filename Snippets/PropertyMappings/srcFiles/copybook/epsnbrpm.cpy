@@ -19,6 +19,16 @@
               88 EPSPARM-RULE-FLAG-NONE   VALUE 0.
               88 EPSPARM-RULE-FLAG-YEARS  VALUE 1.
               88 EPSPARM-RULE-FLAG-AMOUNT VALUE 2.
+      * REGION/CURRENCY CODE - OPTIONAL, ONLY LOOKED AT WHEN
+      * EPSPARM-RULE-FLAG-AMOUNT IS SET. SPACES DEFAULTS TO 'USA' SO
+      * EVERY EXISTING CALLER KEEPS THE ORIGINAL US-DOLLAR LOAN-AMOUNT
+      * LIMITS. SEE EPSNBRVL'S WS-REGION-LIMIT-TABLE.
+           03 EPSPARM-REGION-CODE       PIC X(3).
+      * LANGUAGE CODE - OPTIONAL. SPACES/'EN' DEFAULTS TO THE ORIGINAL
+      * COMPILED ENGLISH ERROR TEXT, SO EVERY EXISTING CALLER IS
+      * UNAFFECTED. ANY OTHER VALUE IS LOOKED UP THROUGH EPSMSGLK -
+      * SEE A004-TRANSLATE-ERROR-TEXT.
+           03 EPSPARM-LANGUAGE-CODE     PIC X(2).
       * OUTPUT
            03 EPSPARM-NUMBER            PIC 9(13).
            03 EPSPARM-DECIMAL           PIC V9(13).
