@@ -0,0 +1,88 @@
+      *****************************************************************
+      *                                                               *
+      * EPSMORT.cpy                                                   *
+      *                                                               *
+      * BMS SYMBOLIC MAP FOR THE EPSMORT MAPSET, MAP EPSMENU (THE     *
+      * MORTGAGE QUOTE ENTRY SCREEN EPSCMORT SENDS/RECEIVES). NOT      *
+      * CHECKED INTO THIS REPOSITORY WITH THE PROGRAM THAT COPIES IT - *
+      * RECREATED HERE, BY HAND, TO MATCH EVERY FIELD EPSCMORT'S       *
+      * A400-RECEIVE-MAP/A600-CALCULATE-MORTGAGE ALREADY REFERENCE     *
+      * (EPLOANI/EPRATEI/EPYEARSI/EPPANVI/EPPAYMNTO/MSGERRO), PLUS THE *
+      * APPRAISED-VALUE/DOWN-PAYMENT/LTV FIELDS ADDED FOR THE LOAN-TO- *
+      * VALUE QUOTE ENHANCEMENT AND EPCOPANI FOR THE OPTIONAL          *
+      * CO-BORROWER PAN.                                               *
+      *****************************************************************
+
+       01  EPSMENUI.
+           02  EPLOANL      PIC S9(4) COMP.
+           02  EPLOANF      PIC X.
+           02  FILLER REDEFINES EPLOANF PIC X.
+           02  EPLOANA      PIC X.
+           02  EPLOANI      PIC X(12).
+           02  EPRATEL      PIC S9(4) COMP.
+           02  EPRATEF      PIC X.
+           02  FILLER REDEFINES EPRATEF PIC X.
+           02  EPRATEA      PIC X.
+           02  EPRATEI      PIC X(5).
+           02  EPYEARSL     PIC S9(4) COMP.
+           02  EPYEARSF     PIC X.
+           02  FILLER REDEFINES EPYEARSF PIC X.
+           02  EPYEARSA     PIC X.
+           02  EPYEARSI     PIC X(2).
+           02  EPPANVL      PIC S9(4) COMP.
+           02  EPPANVF      PIC X.
+           02  FILLER REDEFINES EPPANVF PIC X.
+           02  EPPANVA      PIC X.
+           02  EPPANVI      PIC X(10).
+           02  EPCOPANL     PIC S9(4) COMP.
+           02  EPCOPANF     PIC X.
+           02  FILLER REDEFINES EPCOPANF PIC X.
+           02  EPCOPANA     PIC X.
+           02  EPCOPANI     PIC X(10).
+           02  EPAPPRL      PIC S9(4) COMP.
+           02  EPAPPRF      PIC X.
+           02  FILLER REDEFINES EPAPPRF PIC X.
+           02  EPAPPRA      PIC X.
+           02  EPAPPRI      PIC X(12).
+           02  EPDOWNL      PIC S9(4) COMP.
+           02  EPDOWNF      PIC X.
+           02  FILLER REDEFINES EPDOWNF PIC X.
+           02  EPDOWNA      PIC X.
+           02  EPDOWNI      PIC X(12).
+           02  EPLTVL       PIC S9(4) COMP.
+           02  EPLTVF       PIC X.
+           02  FILLER REDEFINES EPLTVF PIC X.
+           02  EPLTVA       PIC X.
+           02  EPLTVI       PIC X(6).
+           02  EPPAYMNTL    PIC S9(4) COMP.
+           02  EPPAYMNTF    PIC X.
+           02  FILLER REDEFINES EPPAYMNTF PIC X.
+           02  EPPAYMNTA    PIC X.
+           02  EPPAYMNTI    PIC X(12).
+           02  MSGERRL      PIC S9(4) COMP.
+           02  MSGERRF      PIC X.
+           02  FILLER REDEFINES MSGERRF PIC X.
+           02  MSGERRA      PIC X.
+           02  MSGERRI      PIC X(79).
+
+       01  EPSMENUO REDEFINES EPSMENUI.
+           02  FILLER       PIC X(4).
+           02  FILLER       PIC X(12).
+           02  FILLER       PIC X(4).
+           02  FILLER       PIC X(5).
+           02  FILLER       PIC X(4).
+           02  FILLER       PIC X(2).
+           02  FILLER       PIC X(4).
+           02  FILLER       PIC X(10).
+           02  FILLER       PIC X(4).
+           02  FILLER       PIC X(10).
+           02  FILLER       PIC X(4).
+           02  FILLER       PIC X(12).
+           02  FILLER       PIC X(4).
+           02  FILLER       PIC X(12).
+           02  FILLER       PIC X(4).
+           02  EPLTVO       PIC ZZ9.99.
+           02  FILLER       PIC X(4).
+           02  EPPAYMNTO    PIC Z,ZZZ,ZZ9.99.
+           02  FILLER       PIC X(4).
+           02  MSGERRO      PIC X(79).
