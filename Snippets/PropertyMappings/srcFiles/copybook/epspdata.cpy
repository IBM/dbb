@@ -19,9 +19,47 @@
            03 EPSPDATA-QUOTED-INTEREST-RATE
                                         PIC S9(2)v9(3) COMP.
            03 EPSPDATA-YEAR-MONTH-IND   PIC X.
+      * LANGUAGE CODE - OPTIONAL. SPACES/'EN' DEFAULTS TO THE ORIGINAL
+      * COMPILED ENGLISH ERROR TEXT, SO EVERY EXISTING CALLER IS
+      * UNAFFECTED. ANY OTHER VALUE IS LOOKED UP THROUGH EPSMSGLK -
+      * SEE A999-RETURN-ERROR-TEXT.
+           03 EPSPDATA-LANGUAGE-CODE    PIC X(2).
            03 EPSPDATA-PAN-NUMBER       PIC X(10).
+           03 EPSPDATA-SSN-NUMBER       PIC X(09).
            03 EPSPDATA-CREDIT-SCORE     PIC X(03).
+      * CO-BORROWER - OPTIONAL, SPACE/'N' KEEPS THE ORIGINAL
+      * SINGLE-BORROWER BEHAVIOR. WHEN 'Y', A110-GET-CREDIT-SCORE
+      * ALSO PULLS THE CO-BORROWER'S BUREAU SCORE AND
+      * A116-LOOKUP-CREDIT-TIER PRICES OFF THE LOWER OF THE TWO
+      * SCORES, THE SAME CONSERVATIVE CONVENTION UNDERWRITING USES
+      * FOR JOINTLY-HELD LOANS.
+           03 EPSPDATA-CO-BORROWER-IND  PIC X.
+              88 EPSPDATA-HAS-CO-BORROWER VALUE 'Y'.
+           03 EPSPDATA-CO-PAN-NUMBER    PIC X(10).
+           03 EPSPDATA-CO-SSN-NUMBER    PIC X(09).
+           03 EPSPDATA-CO-CREDIT-SCORE  PIC X(03).
+      * MONTHLY GROSS INCOME AND OTHER (NON-MORTGAGE) MONTHLY DEBT
+      * OBLIGATIONS - BOTH OPTIONAL, ZERO INCOME SKIPS
+      * A205-VALIDATE-DTI ENTIRELY SO CALLERS THAT PREDATE IT ARE
+      * UNAFFECTED.
+           03 EPSPDATA-MONTHLY-GROSS-INCOME
+                                        PIC S9(7)V99 COMP.
+           03 EPSPDATA-OTHER-MONTHLY-DEBT
+                                        PIC S9(7)V99 COMP.
       * OUTPUT of mortgage calculation
            03 EPSPDATA-RETURN-MONTH-PAYMENT
                                         PIC S9(7)V99 COMP.
            03 EPSPDATA-RETURN-ERROR     PIC X(80).
+      * OUTPUT of credit-score-driven rate override (EPSMPMV) -
+      * the rate the loan officer originally quoted, kept separate
+      * from EPSPDATA-QUOTED-INTEREST-RATE once that field is
+      * overwritten with the credit-score-adjusted rate.
+           03 EPSPDATA-ORIGINAL-QUOTED-RATE
+                                        PIC S9(2)v9(3) COMP.
+           03 EPSPDATA-ADJUSTED-RATE   PIC S9(2)v9(3) COMP.
+      * DEBT-TO-INCOME RATIO - ZERO/SPACE WHEN
+      * EPSPDATA-MONTHLY-GROSS-INCOME WASN'T SUPPLIED. SEE
+      * A205-VALIDATE-DTI.
+           03 EPSPDATA-DTI-PERCENT     PIC S9(3)V99 COMP.
+           03 EPSPDATA-DTI-EXCEEDED-IND PIC X.
+              88 EPSPDATA-DTI-EXCEEDED    VALUE 'Y'.
