@@ -8,12 +8,104 @@
        CONFIGURATION SECTION.
        SOURCE-COMPUTER. FLEX-ES.
        OBJECT-COMPUTER. FLEX-ES.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    RATE-OVERRIDE AUDIT TRAIL - ONE RECORD PER CREDIT-SCORE
+      *    DRIVEN RATE OVERRIDE, SO WE CAN SEE WHEN/WHY A BORROWER'S
+      *    QUOTED RATE WAS BUMPED.
+           SELECT RATE-AUDIT-FILE ASSIGN TO EPSRTAUD
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS WS-RATE-AUDIT-STATUS.
+
+      *    CREDIT-SCORE TIER TABLE - LOADED AT PROGRAM START SO
+      *    UNDERWRITING CAN TUNE THE BREAK POINTS WITHOUT A RECOMPILE.
+      *    IF EPSCRTIR ISN'T FOUND, THE COMPILED DEFAULTS BELOW APPLY.
+           SELECT CREDIT-TIER-FILE ASSIGN TO EPSCRTIR
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS WS-CREDIT-TIER-STATUS.
+
+      *    LOAN-TERM WHITELIST - SAME IDEA AS EPSCRTIR: LOADED AT
+      *    PROGRAM START SO UNDERWRITING CAN CHANGE WHICH TERMS ARE
+      *    OFFERED WITHOUT A RECOMPILE. IF EPSTERMW ISN'T FOUND, THE
+      *    COMPILED DEFAULTS (10/20/30/40 YEARS) APPLY.
+           SELECT TERM-WHITELIST-FILE ASSIGN TO EPSTERMW
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS WS-TERM-WHITELIST-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  RATE-AUDIT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  RATE-AUDIT-RECORD.
+           03 RA-PAN-NUMBER            PIC X(10).
+           03 FILLER                   PIC X.
+           03 RA-CREDIT-SCORE          PIC X(03).
+           03 FILLER                   PIC X.
+           03 RA-ORIGINAL-RATE         PIC ZZ9.999.
+           03 FILLER                   PIC X.
+           03 RA-ADJUSTED-RATE         PIC ZZ9.999.
+           03 FILLER                   PIC X(48).
+
+       FD  CREDIT-TIER-FILE
+           RECORD CONTAINS 10 CHARACTERS.
+       01  CREDIT-TIER-RECORD.
+           03 CT-MIN-SCORE              PIC 9(3).
+           03 CT-RATE                   PIC 9(2)V9(3).
+           03 FILLER                    PIC X(2).
+
+       FD  TERM-WHITELIST-FILE
+           RECORD CONTAINS 2 CHARACTERS.
+       01  TERM-WHITELIST-RECORD.
+           03 TW-YEARS                  PIC 9(2).
+
        WORKING-STORAGE SECTION.
       *
+       01 WS-FILE-STATUS.
+           03 WS-RATE-AUDIT-STATUS     PIC XX.
+           03 WS-CREDIT-TIER-STATUS    PIC XX.
+           03 WS-TERM-WHITELIST-STATUS PIC XX.
+       01 WS-RATE-AUDIT-FIRST-CALL     PIC X VALUE 'Y'.
+           88 RATE-AUDIT-FIRST-CALL       VALUE 'Y'.
+       01 WS-CREDIT-TIER-LOADED        PIC X VALUE 'N'.
+           88 CREDIT-TIERS-LOADED         VALUE 'Y'.
+       01 WS-CREDIT-TIER-IDX           PIC 9(2) COMP.
+       01 WS-TERM-WHITELIST-LOADED     PIC X VALUE 'N'.
+           88 TERM-WHITELIST-LOADED       VALUE 'Y'.
+       01 WS-TERM-WHITELIST-COUNT      PIC 9(2) COMP VALUE 0.
+       01 WS-TW-IDX                    PIC 9(2) COMP.
+       01 WS-TW-LOOKUP-IDX             PIC 9(2) COMP.
+       01 WS-TERM-FOUND                PIC X VALUE 'N'.
+           88 TERM-FOUND                  VALUE 'Y'.
+
+      *    PARAMETER AREA FOR THE EPSCRBUR CREDIT BUREAU LOOKUP CALL.
+       COPY EPSCRBUR.
+
+       01 WS-CREDIT-TIER-TABLE.
+           03 WS-CREDIT-TIER OCCURS 4 TIMES
+                              INDEXED BY WS-CT-IDX.
+              05 WS-CT-MIN-SCORE       PIC 9(3)   VALUE 0.
+              05 WS-CT-RATE            PIC 9(2)V9(3) VALUE 0.
+
+       01 WS-TERM-WHITELIST-TABLE.
+           03 WS-TW-ENTRY OCCURS 10 TIMES.
+              05 WS-TW-YEARS           PIC 9(2) VALUE 0.
+
+      *    NUMERIC WORKING COPY OF WHICHEVER CREDIT SCORE
+      *    A116-LOOKUP-CREDIT-TIER SHOULD ACTUALLY PRICE OFF OF - THE
+      *    BORROWER'S OWN SCORE, OR THE LOWER OF BORROWER/CO-BORROWER
+      *    WHEN A CO-BORROWER IS PRESENT.
+       01 WS-EFFECTIVE-CREDIT-SCORE    PIC 9(3) VALUE 0.
+       01 WS-CO-CREDIT-SCORE           PIC 9(3) VALUE 0.
+
        01 WS-STATIC-DATA.
            03 STATIC-MAXIMUM-PRINCIPLE    PIC 9(9)V99
                                 VALUE 100000000.01.
+      *    BACK-END DTI CEILING - SEE A205-VALIDATE-DTI.
+           03 STATIC-DTI-MAX-PCT          PIC 9(3)V99 VALUE 43.
+      *    LARGEST PENNY VARIANCE A300-CROSSCHECK-PAYMENT ALLOWS
+      *    BETWEEN ITS INDEPENDENT FUNCTION ANNUITY FIGURE AND
+      *    A200'S PAYMENT BEFORE FLAGGING IT.
+           03 STATIC-CROSSCHECK-TOLERANCE PIC 9V99    VALUE 0.01.
            03 STATIC-ERRORS.
               05 FILLER                  PIC 99 VALUE 1.
               05 FILLER                  PIC X(80)
@@ -54,16 +146,17 @@
        01  WS-WORK-AMOUNTS.
            03 WS-NUMBER-OF-MONTHS    PIC 9(9)V99   COMP.
            03 WS-CALC-INTEREST       COMP-1.
-      *     03 L                      COMP-1.
-      *     03 C                      COMP-1.
-      *     03 N                      PIC S9(5) COMP.
-      *     03 P                      COMP-1.
-       01  Loan             Pic 9(9)V99.
-       01  Payment          Pic 9(9)V99.
-       01  Interest         Pic 9(9)V9999.
-       01  Number-Periods   Pic 999.
+      *    INDEPENDENT PAYMENT FIGURE AND ITS VARIANCE AGAINST A200'S
+      *    RESULT - SEE A300-CROSSCHECK-PAYMENT.
+           03 WS-CROSSCHECK-PAYMENT PIC S9(7)V99  COMP.
+           03 WS-CROSSCHECK-VARIANCE PIC S9(7)V99 COMP.
       *
 
+      *    PARAMETER AREA FOR THE SHARED EPSMSGLK MESSAGE-TABLE CALL -
+      *    SEE A999-RETURN-ERROR-TEXT.
+       COPY EPSMSGTB.
+       01  WS-MSGID-DIGIT               PIC 9.
+
        LINKAGE SECTION.
       *
        COPY EPSPDATA.
@@ -74,11 +167,14 @@
       *    DISPLAY 'ENTERING EPSMPMT'
            MOVE 0 TO VALIDATION-INDICATOR.
            MOVE 0 TO WS-NUMBER-OF-MONTHS.
+           MOVE 0 TO EPSPDATA-DTI-PERCENT.
+           MOVE 'N' TO EPSPDATA-DTI-EXCEEDED-IND.
            PERFORM A100-VALIDATE-INPUT.
 
            IF VALIDATION-INDICATOR = 0
               PERFORM A200-CALCULATE-MONTH-PAYMENT
-              PERFORM A300-TRY2
+              PERFORM A205-VALIDATE-DTI
+              PERFORM A300-CROSSCHECK-PAYMENT
            ELSE
               PERFORM A999-RETURN-ERROR-TEXT
               DISPLAY EPSPDATA-RETURN-ERROR
@@ -103,14 +199,22 @@
               IF EPSPDATA-QUOTED-INTEREST-RATE <= 0
                  MOVE 3 TO VALIDATION-INDICATOR
               ELSE
-                 IF EPSPDATA-YEAR-MONTH-IND = 'Y'
-                    COMPUTE WS-NUMBER-OF-MONTHS =
-                               EPSPDATA-NUMBER-OF-YEARS * 12
-                    DISPLAY 'MONTHS:' WS-NUMBER-OF-MONTHS
-                 ELSE
-                    MOVE EPSPDATA-NUMBER-OF-MONTHS TO
-                            WS-NUMBER-OF-MONTHS
-                 END-IF
+                 EVALUATE EPSPDATA-YEAR-MONTH-IND
+                    WHEN 'Y'
+                       COMPUTE WS-NUMBER-OF-MONTHS =
+                                  EPSPDATA-NUMBER-OF-YEARS * 12
+                       DISPLAY 'MONTHS:' WS-NUMBER-OF-MONTHS
+                    WHEN 'B'
+      *              'B' = BOTH YEARS AND MONTHS QUOTED TOGETHER,
+      *              E.G. "7 YEARS 6 MONTHS" ENTERED AS 7 AND 6.
+                       COMPUTE WS-NUMBER-OF-MONTHS =
+                                  (EPSPDATA-NUMBER-OF-YEARS * 12)
+                                  + EPSPDATA-NUMBER-OF-MONTHS
+                       DISPLAY 'MONTHS:' WS-NUMBER-OF-MONTHS
+                    WHEN OTHER
+                       MOVE EPSPDATA-NUMBER-OF-MONTHS TO
+                               WS-NUMBER-OF-MONTHS
+                 END-EVALUATE
               END-IF
            END-IF
 
@@ -137,21 +241,20 @@
       * new change
 
       *    /* Credit score logic start */
+           MOVE EPSPDATA-QUOTED-INTEREST-RATE TO
+                EPSPDATA-ORIGINAL-QUOTED-RATE
+           .
+           IF NOT CREDIT-TIERS-LOADED
+              PERFORM A115-LOAD-CREDIT-TIERS
+           END-IF
+           .
            PERFORM A110-GET-CREDIT-SCORE
            .
-
-           EVALUATE TRUE
-              WHEN EPSPDATA-CREDIT-SCORE >= 700
-                MOVE 6 TO EPSPDATA-QUOTED-INTEREST-RATE
-              WHEN EPSPDATA-CREDIT-SCORE >= 600
-                MOVE 7 TO EPSPDATA-QUOTED-INTEREST-RATE
-              WHEN EPSPDATA-CREDIT-SCORE >= 500
-                MOVE 8 TO EPSPDATA-QUOTED-INTEREST-RATE
-              WHEN EPSPDATA-CREDIT-SCORE >= 400
-                MOVE 9 TO EPSPDATA-QUOTED-INTEREST-RATE
-              WHEN OTHER
-                MOVE 9 TO EPSPDATA-QUOTED-INTEREST-RATE
-           END-EVALUATE
+           PERFORM A116-LOOKUP-CREDIT-TIER
+           .
+           MOVE EPSPDATA-QUOTED-INTEREST-RATE TO EPSPDATA-ADJUSTED-RATE
+           .
+           PERFORM A120-WRITE-RATE-AUDIT
            .
       *    /* Credit score logic end */
       *    DISPLAY 'INTEREST CHANGED:' EPSPDATA-QUOTED-INTEREST-RATE
@@ -161,15 +264,87 @@
       *    DISPLAY 'MORE'
            .
 
+       A120-WRITE-RATE-AUDIT.
+           IF RATE-AUDIT-FIRST-CALL
+              OPEN EXTEND RATE-AUDIT-FILE
+              IF WS-RATE-AUDIT-STATUS = '05' OR '35'
+                 OPEN OUTPUT RATE-AUDIT-FILE
+              END-IF
+              MOVE 'N' TO WS-RATE-AUDIT-FIRST-CALL
+           END-IF
+           .
+           MOVE EPSPDATA-PAN-NUMBER          TO RA-PAN-NUMBER.
+           MOVE EPSPDATA-CREDIT-SCORE        TO RA-CREDIT-SCORE.
+           MOVE EPSPDATA-ORIGINAL-QUOTED-RATE TO RA-ORIGINAL-RATE.
+           MOVE EPSPDATA-ADJUSTED-RATE        TO RA-ADJUSTED-RATE.
+           WRITE RATE-AUDIT-RECORD
+           .
+
+       A115-LOAD-CREDIT-TIERS.
+           OPEN INPUT CREDIT-TIER-FILE.
+           IF WS-CREDIT-TIER-STATUS = '00'
+              PERFORM VARYING WS-CREDIT-TIER-IDX FROM 1 BY 1
+                      UNTIL WS-CREDIT-TIER-IDX > 4
+                         OR WS-CREDIT-TIER-STATUS NOT = '00'
+                 READ CREDIT-TIER-FILE
+                    AT END
+                       MOVE '10' TO WS-CREDIT-TIER-STATUS
+                    NOT AT END
+                       MOVE CT-MIN-SCORE TO
+                            WS-CT-MIN-SCORE(WS-CREDIT-TIER-IDX)
+                       MOVE CT-RATE      TO
+                            WS-CT-RATE(WS-CREDIT-TIER-IDX)
+                 END-READ
+              END-PERFORM
+              CLOSE CREDIT-TIER-FILE
+           ELSE
+      *       EPSCRTIR NOT AVAILABLE - FALL BACK TO COMPILED DEFAULTS
+              MOVE 700 TO WS-CT-MIN-SCORE(1)
+              MOVE 6   TO WS-CT-RATE(1)
+              MOVE 600 TO WS-CT-MIN-SCORE(2)
+              MOVE 7   TO WS-CT-RATE(2)
+              MOVE 500 TO WS-CT-MIN-SCORE(3)
+              MOVE 8   TO WS-CT-RATE(3)
+              MOVE 0   TO WS-CT-MIN-SCORE(4)
+              MOVE 9   TO WS-CT-RATE(4)
+           END-IF
+           .
+           MOVE 'Y' TO WS-CREDIT-TIER-LOADED
+           .
+
+       A116-LOOKUP-CREDIT-TIER.
+      *    TABLE IS MAINTAINED HIGHEST-MIN-SCORE-FIRST - USE THE
+      *    FIRST TIER THE EFFECTIVE SCORE QUALIFIES FOR.
+           MOVE EPSPDATA-CREDIT-SCORE TO WS-EFFECTIVE-CREDIT-SCORE.
+           IF EPSPDATA-HAS-CO-BORROWER AND
+              WS-CO-CREDIT-SCORE < WS-EFFECTIVE-CREDIT-SCORE
+              MOVE WS-CO-CREDIT-SCORE TO WS-EFFECTIVE-CREDIT-SCORE
+           END-IF.
+           SET WS-CT-IDX TO 1.
+           SEARCH WS-CREDIT-TIER
+              AT END
+                 MOVE WS-CT-RATE(4) TO EPSPDATA-QUOTED-INTEREST-RATE
+              WHEN WS-EFFECTIVE-CREDIT-SCORE >=
+                   WS-CT-MIN-SCORE(WS-CT-IDX)
+                 MOVE WS-CT-RATE(WS-CT-IDX) TO
+                      EPSPDATA-QUOTED-INTEREST-RATE
+           END-SEARCH
+           .
+
        A110-GET-CREDIT-SCORE.
-           EVALUATE EPSPDATA-PAN-NUMBER
-               WHEN 'A111111111'
-                   MOVE 650    TO EPSPDATA-CREDIT-SCORE
-               WHEN 'A222222222'
-                   MOVE 720    TO EPSPDATA-CREDIT-SCORE
-               WHEN OTHER
-                   MOVE 550    TO EPSPDATA-CREDIT-SCORE
-           END-EVALUATE.
+           MOVE EPSPDATA-PAN-NUMBER TO EPSCRBUR-PAN-NUMBER.
+           MOVE EPSPDATA-SSN-NUMBER TO EPSCRBUR-SSN-NUMBER.
+           CALL 'EPSCRBUR' USING EPSCRBUR-PARMS.
+           MOVE EPSCRBUR-CREDIT-SCORE TO EPSPDATA-CREDIT-SCORE.
+           MOVE 0 TO WS-CO-CREDIT-SCORE.
+           IF EPSPDATA-HAS-CO-BORROWER
+              MOVE EPSPDATA-CO-PAN-NUMBER TO EPSCRBUR-PAN-NUMBER
+              MOVE EPSPDATA-CO-SSN-NUMBER TO EPSCRBUR-SSN-NUMBER
+              CALL 'EPSCRBUR' USING EPSCRBUR-PARMS
+              MOVE EPSCRBUR-CREDIT-SCORE TO EPSPDATA-CO-CREDIT-SCORE
+              MOVE EPSCRBUR-CREDIT-SCORE TO WS-CO-CREDIT-SCORE
+           END-IF
+           .
 
 
        A200-CALCULATE-MONTH-PAYMENT.
@@ -181,25 +356,59 @@
                      (((1 + WS-CALC-INTEREST )
                                             ** WS-NUMBER-OF-MONTHS) - 1)
            .
-      *     DISPLAY 'RETURN PAYMENT = ' EPSPDATA-RETURN-MONTH-PAYMENT.
-      *     COMPUTE C = WS-CALC-INTEREST.
-      *     COMPUTE N = WS-NUMBER-OF-MONTHS.
-      *     COMPUTE L = EPSPDATA-PRINCIPLE-DATA.chg
-      *     COMPUTE P = L * (C * (1 + C ) ** N)/(((1 + C) ** N) - 1).
-
+       A205-VALIDATE-DTI.
+      *    SKIPPED WHEN THE CALLER DIDN'T SUPPLY A MONTHLY GROSS
+      *    INCOME - EXISTING CALLERS THAT PREDATE THIS FIELD LEAVE IT
+      *    AT ZERO. OTHERWISE FLAGS, BUT DOES NOT BLOCK, A LOAN WHOSE
+      *    BACK-END DTI IS OVER THE COMPILED CEILING - THE QUOTE IS
+      *    STILL RETURNED FOR UNDERWRITING TO REVIEW.
+           IF EPSPDATA-MONTHLY-GROSS-INCOME > 0
+              COMPUTE EPSPDATA-DTI-PERCENT ROUNDED =
+                   ((EPSPDATA-OTHER-MONTHLY-DEBT +
+                     EPSPDATA-RETURN-MONTH-PAYMENT) /
+                     EPSPDATA-MONTHLY-GROSS-INCOME) * 100
+              IF EPSPDATA-DTI-PERCENT > STATIC-DTI-MAX-PCT
+                 MOVE 'Y' TO EPSPDATA-DTI-EXCEEDED-IND
+              END-IF
+           END-IF
+           .
 
-      * DEAD CODE USED FOR TESTING
-       A300-TRY2.
-           MOVE EPSPDATA-PRINCIPLE-DATA TO Loan.
-           COMPUTE Interest = EPSPDATA-QUOTED-INTEREST-RATE / 100.
-           MOVE WS-NUMBER-OF-MONTHS TO Number-Periods.
-           Compute Payment =
-           Loan * Function Annuity((Interest / 12) Number-Periods)
-           DISPLAY 'Verify Payment = ' Payment.
+       A300-CROSSCHECK-PAYMENT.
+      *    INDEPENDENTLY RECOMPUTES THE MONTHLY PAYMENT VIA THE
+      *    INTRINSIC FUNCTION ANNUITY RATHER THAN A200'S OWN
+      *    AMORTIZATION FORMULA, AND FLAGS THE CONSOLE (WITHOUT
+      *    CHANGING THE QUOTE) IF THE TWO DISAGREE BY MORE THAN A
+      *    PENNY - A REGRESSION IN EITHER CALCULATION WOULD SHOW UP
+      *    HERE BEFORE A CUSTOMER EVER SAW A BAD QUOTE.
+           COMPUTE WS-CROSSCHECK-PAYMENT ROUNDED =
+                EPSPDATA-PRINCIPLE-DATA *
+                FUNCTION ANNUITY(WS-CALC-INTEREST WS-NUMBER-OF-MONTHS)
+           .
+           COMPUTE WS-CROSSCHECK-VARIANCE =
+                FUNCTION ABS(WS-CROSSCHECK-PAYMENT -
+                             EPSPDATA-RETURN-MONTH-PAYMENT)
+           .
+           IF WS-CROSSCHECK-VARIANCE > STATIC-CROSSCHECK-TOLERANCE
+              DISPLAY 'EPSMPMV PAYMENT CROSSCHECK VARIANCE, A200='
+                 EPSPDATA-RETURN-MONTH-PAYMENT ' A300='
+                 WS-CROSSCHECK-PAYMENT
+           END-IF
+           .
 
        A999-RETURN-ERROR-TEXT.
            MOVE ERROR-TEXT(VALIDATION-INDICATOR) TO
                                                  EPSPDATA-RETURN-ERROR
+      *    SPACES/'EN' (EVERY EXISTING CALLER) IS UNCHANGED BEHAVIOR -
+      *    THE COMPILED ENGLISH TEXT JUST MOVED ABOVE STAYS AS IS.
+           IF EPSPDATA-LANGUAGE-CODE NOT = SPACES
+              AND EPSPDATA-LANGUAGE-CODE NOT = 'EN'
+              MOVE VALIDATION-INDICATOR TO WS-MSGID-DIGIT
+              MOVE 'PMT'                TO EPSMSGLK-MSG-ID(1:3)
+              MOVE WS-MSGID-DIGIT       TO EPSMSGLK-MSG-ID(4:1)
+              MOVE EPSPDATA-LANGUAGE-CODE TO EPSMSGLK-LANG-CODE
+              CALL 'EPSMSGLK' USING EPSMSGLK-PARMS
+              MOVE EPSMSGLK-MSG-TEXT    TO EPSPDATA-RETURN-ERROR
+           END-IF.
            GOBACK
            .
        B001-LOAN-AMT-LIMITS.
@@ -213,11 +422,49 @@
       *    IF EPSPDATA-NUMBER-OF-YEARS < 1 OR
       *       EPSPDATA-NUMBER-OF-YEARS > 40
       *       MOVE 6 TO VALIDATION-INDICATOR.
-      ***** Loan number of years must be 10, 20, 30 or 40.
-           IF EPSPDATA-NUMBER-OF-YEARS = 10  OR
-              EPSPDATA-NUMBER-OF-YEARS = 20  OR
-              EPSPDATA-NUMBER-OF-YEARS = 30  OR
-              EPSPDATA-NUMBER-OF-YEARS = 40
-           NEXT SENTENCE
+      ***** Loan number of years must be on the EPSTERMW whitelist -
+      ***** compiled default is 10, 20, 30 or 40.
+           IF NOT TERM-WHITELIST-LOADED
+              PERFORM A117-LOAD-TERM-WHITELIST
+           END-IF.
+           MOVE 'N' TO WS-TERM-FOUND.
+           PERFORM VARYING WS-TW-LOOKUP-IDX FROM 1 BY 1
+                   UNTIL WS-TW-LOOKUP-IDX > WS-TERM-WHITELIST-COUNT
+              IF EPSPDATA-NUMBER-OF-YEARS =
+                                     WS-TW-YEARS(WS-TW-LOOKUP-IDX)
+                 MOVE 'Y' TO WS-TERM-FOUND
+              END-IF
+           END-PERFORM.
+           IF NOT TERM-FOUND
+              MOVE 8 TO VALIDATION-INDICATOR
+           END-IF
+           .
+
+       A117-LOAD-TERM-WHITELIST.
+           OPEN INPUT TERM-WHITELIST-FILE.
+           MOVE 0 TO WS-TERM-WHITELIST-COUNT.
+           IF WS-TERM-WHITELIST-STATUS = '00'
+              PERFORM VARYING WS-TW-IDX FROM 1 BY 1
+                      UNTIL WS-TW-IDX > 10
+                         OR WS-TERM-WHITELIST-STATUS NOT = '00'
+                 READ TERM-WHITELIST-FILE
+                    AT END
+                       MOVE '10' TO WS-TERM-WHITELIST-STATUS
+                    NOT AT END
+                       ADD 1 TO WS-TERM-WHITELIST-COUNT
+                       MOVE TW-YEARS TO
+                            WS-TW-YEARS(WS-TERM-WHITELIST-COUNT)
+                 END-READ
+              END-PERFORM
+              CLOSE TERM-WHITELIST-FILE
            ELSE
-              MOVE 8 TO VALIDATION-INDICATOR.
+      *       EPSTERMW NOT AVAILABLE - FALL BACK TO COMPILED DEFAULTS
+              MOVE 10 TO WS-TW-YEARS(1)
+              MOVE 20 TO WS-TW-YEARS(2)
+              MOVE 30 TO WS-TW-YEARS(3)
+              MOVE 40 TO WS-TW-YEARS(4)
+              MOVE 4  TO WS-TERM-WHITELIST-COUNT
+           END-IF
+           .
+           MOVE 'Y' TO WS-TERM-WHITELIST-LOADED
+           .
