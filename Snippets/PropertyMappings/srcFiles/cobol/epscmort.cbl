@@ -46,9 +46,33 @@
                                PIC 9(10)V99.
 
        01 W-CALL-PROGRAM                      PIC X(8).
+      *
+       01 W-LTV-CALC.
+           05  WS-APPRAISED-VALUE  PIC S9(9)V99 COMP.
+           05  WS-DOWN-PAYMENT     PIC S9(9)V99 COMP.
+           05  WS-LTV-PERCENT      PIC S9(3)V99 COMP.
       *
        01 W-RETIREMENT-WA                     PIC 9(4).
+      *    LARGE-LOAN CONFIRMATION CEILING - A LOAN OVER THIS GETS
+      *    FLAGGED "LARGE" ON THE ECHO/CONFIRM SCREEN BELOW - SEE
+      *    A100-PROCESS-MAP.
+       01 STATIC-LARGE-LOAN-THRESHOLD         PIC S9(9)V99 COMP
+                                               VALUE 500000.
        01 W-COMAREA-LENGTH                    PIC 9(4) COMP.
+      *    FIELD-LEVEL ECHO OF THE AMOUNT/RATE/YEARS JUST KEYED,
+      *    BUILT INTO MSGERRO BY A100-PROCESS-MAP SO THE OPERATOR CAN
+      *    CONFIRM THE FIGURES BEFORE THE SECOND, DISTINCT PF10
+      *    KEYSTROKE ACTUALLY SUBMITS THE CALCULATION.
+       01 W-ECHO-MSG.
+           05 FILLER              PIC X(17) VALUE 'CONFIRM - AMOUNT '.
+           05 WE-ECHO-AMOUNT      PIC Z,ZZZ,ZZ9.99.
+           05 FILLER              PIC X(6)  VALUE ' RATE '.
+           05 WE-ECHO-RATE        PIC Z9.999.
+           05 FILLER              PIC X(7)  VALUE ' YEARS '.
+           05 WE-ECHO-YEARS       PIC Z9.
+           05 FILLER              PIC X(23) VALUE
+              ' - PRESS PF10 TO SUBMIT'.
+           05 WE-ECHO-LARGE-TAG   PIC X(6).
 
         01  SQL-ERROR-MSG.
             03  FILLER              PIC X(11)      VALUE 'SQL ERROR: '.
@@ -63,10 +87,17 @@
             ) END-EXEC.
 
        01 IBMREQD                           PIC X(1).
+      *
+      *    AUDIT-LOG TABLE DECLARATION/HOST VARIABLES - SEE
+      *    A900-LOG-AUDIT-TRANSACTION/A910-CHECK-SQLCODE.
+           COPY EPSAUDIT.
       *
        01  END-OF-TRANS-MSG                 PIC X(30)
              VALUE 'END OF TRANSACTION - THANK YOU'.
        01  BLANK-MSG                        PIC X(1) VALUE ' '.
+      *    PARAMETER AREA FOR THE SHARED EPSMSGLK MESSAGE-TABLE CALL -
+      *    SEE A990-TRANSLATE-MSG.
+           COPY EPSMSGTB.
            COPY DFHAID.
       *    COPY DFHEIBLK.
            COPY EPSMORT.
@@ -100,6 +131,8 @@
                    PERFORM A300-SEND-MAP
                    MOVE '3' TO
                       PROCESS-INDICATOR OF W-COMMUNICATION-AREA
+                   MOVE 'N' TO
+                      EPSPCOM-LAST-CALC-IND OF W-COMMUNICATION-AREA
                WHEN EIBAID = DFHCLEAR
       * Process CLEAR key
                    MOVE LOW-VALUES TO EPSMENUO
@@ -108,6 +141,9 @@
                WHEN EIBAID = DFHPF3
       * Process END/RETURN key - F3
                   IF PROCESS-INDICATOR OF W-COMMUNICATION-AREA = '3'
+                      MOVE 'CMT3' TO EPSMSGLK-MSG-ID
+                      PERFORM A990-TRANSLATE-MSG
+                      MOVE EPSMSGLK-MSG-TEXT(1:30) TO END-OF-TRANS-MSG
                       EXEC CICS
                          SEND TEXT FROM (END-OF-TRANS-MSG)
                          ERASE
@@ -131,7 +167,9 @@
       * Process PF9 to compare rates
                 IF EPSPARM-RULE-FLAG NOT = 1
                    MOVE LOW-VALUES TO EPSMENUO
-                   MOVE 'PRESS ENTER FIRST, THEN F9.' TO MSGERRO
+                   MOVE 'CMT1' TO EPSMSGLK-MSG-ID
+                   PERFORM A990-TRANSLATE-MSG
+                   MOVE EPSMSGLK-MSG-TEXT TO MSGERRO
                    SET SEND-DATAONLY TO TRUE
                    PERFORM A300-SEND-MAP
                 ELSE
@@ -143,13 +181,42 @@
                 END-IF
                WHEN EIBAID = DFHENTER
                  IF PROCESS-INDICATOR OF W-COMMUNICATION-AREA NOT = '9'
+                    IF EPSPCOM-CONFIRM-PENDING OF W-COMMUNICATION-AREA
+      * CONFIRMATION IS ALREADY PENDING - ONLY THE DISTINCT PF10 KEY
+      * BELOW MAY SUBMIT IT. A SECOND ENTER IS TREATED AS AN INVALID
+      * KEY RATHER THAN A SILENT RESUBMIT THAT BYPASSES THE SECOND
+      * FACTOR.
+                       MOVE LOW-VALUES TO EPSMENUO
+                       MOVE 'CMT2' TO EPSMSGLK-MSG-ID
+                       PERFORM A990-TRANSLATE-MSG
+                       MOVE EPSMSGLK-MSG-TEXT TO MSGERRO
+                       SET SEND-DATAONLY TO TRUE
+                       PERFORM A300-SEND-MAP
+                    ELSE
       * Process Enter Key to calculate the loan amount
-                   PERFORM A100-PROCESS-MAP
+                       PERFORM A100-PROCESS-MAP
+                    END-IF
+                 END-IF
+               WHEN EIBAID = DFHPF10
+      * PF10 - SECOND FACTOR CONFIRMING THE ECHOED LOAN FIGURES. SEE
+      * A100-PROCESS-MAP - IF NO CONFIRMATION IS ACTUALLY PENDING THIS
+      * IS TREATED AS ANY OTHER UNEXPECTED KEY.
+                 IF EPSPCOM-CONFIRM-PENDING OF W-COMMUNICATION-AREA
+                    PERFORM A100-PROCESS-MAP
+                 ELSE
+                    MOVE LOW-VALUES TO EPSMENUO
+                    MOVE 'CMT2' TO EPSMSGLK-MSG-ID
+                    PERFORM A990-TRANSLATE-MSG
+                    MOVE EPSMSGLK-MSG-TEXT TO MSGERRO
+                    SET SEND-DATAONLY TO TRUE
+                    PERFORM A300-SEND-MAP
                  END-IF
                WHEN OTHER
       * Invalid key
                     MOVE LOW-VALUES TO EPSMENUO
-                    MOVE 'INVALID KEY PRESSED.' TO MSGERRO
+                    MOVE 'CMT2' TO EPSMSGLK-MSG-ID
+                    PERFORM A990-TRANSLATE-MSG
+                    MOVE EPSMSGLK-MSG-TEXT TO MSGERRO
                     SET SEND-DATAONLY TO TRUE
                     PERFORM A300-SEND-MAP
            END-EVALUATE
@@ -172,11 +239,66 @@
            IF  EPSPARM-RETURN-ERROR-RC > 0
               MOVE EPSPARM-RETURN-ERROR-TEXT
                 TO MSGERRO
+              PERFORM A900-LOG-AUDIT-TRANSACTION
+              SET SEND-DATAONLY TO TRUE
+              PERFORM A300-SEND-MAP
+              GO TO A100-EXIT
+           END-IF.
+      * DOUBLE-SUBMIT CHECK - IF THE LAST SUCCESSFUL CALCULATION RAN
+      * AGAINST THESE EXACT SAME INPUTS, THIS ENTER IS A RESUBMIT OF
+      * THE SAME TRANSACTION (E.G. A DOUBLE KEY-PRESS ON A SLOW LINK)
+      * RATHER THAN A NEW REQUEST - RE-SEND THE RESULT ALREADY ON
+      * SCREEN INSTEAD OF RECALCULATING AND RE-LINKING TO EPSCSMRT.
+           IF EPSPCOM-LAST-CALC-DONE OF W-COMMUNICATION-AREA
+              AND EPSPCOM-PRINCIPLE-DATA OF W-COMMUNICATION-AREA
+                = EPSPCOM-LAST-CALC-PRINCIPLE OF W-COMMUNICATION-AREA
+              AND EPSPCOM-QUOTED-INTEREST-RATE OF W-COMMUNICATION-AREA
+                = EPSPCOM-LAST-CALC-RATE OF W-COMMUNICATION-AREA
+              AND EPSPCOM-NUMBER-OF-YEARS OF W-COMMUNICATION-AREA
+                = EPSPCOM-LAST-CALC-YEARS OF W-COMMUNICATION-AREA
+              AND EPSPCOM-PAN OF W-COMMUNICATION-AREA
+                = EPSPCOM-LAST-CALC-PAN OF W-COMMUNICATION-AREA
+              MOVE EPSPCOM-LAST-CALC-PAYMENT OF W-COMMUNICATION-AREA
+                TO WS-FORMAT-NUMBER
+              MOVE WS-FORMAT-NUMBER TO EPPAYMNTO
+              MOVE EPSPCOM-LAST-CALC-ERRMSG OF W-COMMUNICATION-AREA
+                TO MSGERRO
+              SET SEND-DATAONLY TO TRUE
+              PERFORM A300-SEND-MAP
+              GO TO A100-EXIT
+           END-IF.
+      * FIELD-LEVEL ECHO/CONFIRMATION - THE ENTER KEY THAT JUST
+      * SUBMITTED THIS DATA IS ONLY THE FIRST FACTOR FOR EVERY LOAN,
+      * NOT JUST THE LARGE ONES STATIC-LARGE-LOAN-THRESHOLD ORIGINALLY
+      * GATED. BEFORE EPSCMORT EVER LINKS TO EPSCSMRT, THE VALIDATED
+      * AMOUNT/RATE/YEARS ARE ECHOED BACK IN MSGERRO SO THE OPERATOR
+      * CAN CONFIRM THEY WERE KEYED CORRECTLY - A SECOND, DISTINCT
+      * PF10 KEYSTROKE IS WHAT ACTUALLY SUBMITS (SEE A000-MAINLINE).
+      * A LOAN OVER STATIC-LARGE-LOAN-THRESHOLD GOES THROUGH THE
+      * IDENTICAL GATE, TAGGED "LARGE" ON THE ECHO LINE.
+           IF NOT EPSPCOM-CONFIRM-PENDING OF W-COMMUNICATION-AREA
+              MOVE 'Y' TO EPSPCOM-CONFIRM-PENDING-IND
+                             OF W-COMMUNICATION-AREA
+              MOVE EPSPCOM-PRINCIPLE-DATA OF W-COMMUNICATION-AREA
+                TO WE-ECHO-AMOUNT
+              MOVE EPSPCOM-QUOTED-INTEREST-RATE OF W-COMMUNICATION-AREA
+                TO WE-ECHO-RATE
+              MOVE EPSPCOM-NUMBER-OF-YEARS OF W-COMMUNICATION-AREA
+                TO WE-ECHO-YEARS
+              MOVE SPACES TO WE-ECHO-LARGE-TAG
+              IF EPSPCOM-PRINCIPLE-DATA OF W-COMMUNICATION-AREA
+                    > STATIC-LARGE-LOAN-THRESHOLD
+                 MOVE 'LARGE' TO WE-ECHO-LARGE-TAG
+              END-IF
+              MOVE W-ECHO-MSG TO MSGERRO
               SET SEND-DATAONLY TO TRUE
               PERFORM A300-SEND-MAP
               GO TO A100-EXIT
            END-IF.
+           MOVE 'N' TO EPSPCOM-CONFIRM-PENDING-IND OF
+                             W-COMMUNICATION-AREA.
            PERFORM A600-CALCULATE-MORTGAGE.
+           PERFORM A900-LOG-AUDIT-TRANSACTION.
            SET SEND-DATAONLY TO TRUE.
            PERFORM A300-SEND-MAP.
        A100-EXIT.
@@ -279,6 +401,58 @@
            MOVE EPPANVI    TO EPSPCOM-PAN  OF
                              W-COMMUNICATION-AREA.
 
+      * CO-BORROWER PAN - OPTIONAL. A BLANK EPCOPANI MEANS NO
+      * CO-BORROWER ON THIS LOAN, THE SAME AS IF THE FIELD DIDN'T
+      * EXIST, SO EXISTING SINGLE-BORROWER TRANSACTIONS ARE UNCHANGED.
+           IF EPCOPANI = SPACES
+              MOVE 'N' TO EPSPCOM-CO-BORROWER-IND OF
+                             W-COMMUNICATION-AREA
+           ELSE
+              MOVE 'Y' TO EPSPCOM-CO-BORROWER-IND OF
+                             W-COMMUNICATION-AREA
+              MOVE EPCOPANI TO EPSPCOM-CO-PAN OF
+                             W-COMMUNICATION-AREA
+           END-IF.
+
+      * VALIDATE APPRAISED/PURCHASE PRICE
+           MOVE EPAPPRI               TO EPSPARM-VALIDATE-DATA.
+           MOVE LENGTH OF EPAPPRI     TO EPSPARM-MAX-LENGTH.
+           MOVE 2 TO EPSPARM-RULE-FLAG.
+           CALL 'EPSNBRVL' USING EPS-NUMBER-VALIDATION.
+      *    CHECK RESULT BEFORE CONTINUING
+           IF EPSPARM-RETURN-ERROR-RC > 0
+              GO TO A400-EXIT
+           END-IF.
+           COMPUTE WS-APPRAISED-VALUE
+                = EPSPARM-NUMBER + EPSPARM-DECIMAL.
+
+      * VALIDATE DOWN PAYMENT
+           MOVE EPDOWNI               TO EPSPARM-VALIDATE-DATA.
+           MOVE LENGTH OF EPDOWNI     TO EPSPARM-MAX-LENGTH.
+           MOVE 2 TO EPSPARM-RULE-FLAG.
+           CALL 'EPSNBRVL' USING EPS-NUMBER-VALIDATION.
+      *    CHECK RESULT BEFORE CONTINUING
+           IF EPSPARM-RETURN-ERROR-RC > 0
+              GO TO A400-EXIT
+           END-IF.
+           COMPUTE WS-DOWN-PAYMENT
+                = EPSPARM-NUMBER + EPSPARM-DECIMAL.
+
+      * DOWN PAYMENT CANNOT MEET OR EXCEED THE APPRAISED/PURCHASE
+      * PRICE - THERE WOULD BE NOTHING LEFT TO FINANCE.
+           IF WS-DOWN-PAYMENT NOT < WS-APPRAISED-VALUE
+              MOVE 20 TO EPSPARM-RETURN-ERROR-RC
+              MOVE 'CMT4' TO EPSMSGLK-MSG-ID
+              PERFORM A990-TRANSLATE-MSG
+              MOVE EPSMSGLK-MSG-TEXT TO EPSPARM-RETURN-ERROR-TEXT
+              GO TO A400-EXIT
+           END-IF.
+
+           COMPUTE WS-LTV-PERCENT ROUNDED
+                = (EPSPCOM-PRINCIPLE-DATA OF W-COMMUNICATION-AREA /
+                   WS-APPRAISED-VALUE) * 100.
+           MOVE WS-LTV-PERCENT TO EPLTVO.
+
        A400-EXIT.
            EXIT.
 
@@ -301,9 +475,93 @@
            MOVE EPSPCOM-ERRMSG
                              OF W-COMMUNICATION-AREA
                              TO MSGERRO.
+
+      * STAMP THE DUPLICATE-SUBMIT SNAPSHOT SO A RESUBMIT OF THIS SAME
+      * TRANSACTION ON THE NEXT ENTER IS RECOGNIZED IN A100-10 ABOVE.
+           ADD 1 TO EPSPCOM-LAST-CALC-SEQ-NUM OF W-COMMUNICATION-AREA.
+           SET EPSPCOM-LAST-CALC-DONE OF W-COMMUNICATION-AREA TO TRUE.
+           MOVE EPSPCOM-PRINCIPLE-DATA OF W-COMMUNICATION-AREA
+             TO EPSPCOM-LAST-CALC-PRINCIPLE OF W-COMMUNICATION-AREA.
+           MOVE EPSPCOM-QUOTED-INTEREST-RATE OF W-COMMUNICATION-AREA
+             TO EPSPCOM-LAST-CALC-RATE OF W-COMMUNICATION-AREA.
+           MOVE EPSPCOM-NUMBER-OF-YEARS OF W-COMMUNICATION-AREA
+             TO EPSPCOM-LAST-CALC-YEARS OF W-COMMUNICATION-AREA.
+           MOVE EPSPCOM-PAN OF W-COMMUNICATION-AREA
+             TO EPSPCOM-LAST-CALC-PAN OF W-COMMUNICATION-AREA.
+           MOVE EPSPCOM-RETURN-MONTH-PAYMENT OF W-COMMUNICATION-AREA
+             TO EPSPCOM-LAST-CALC-PAYMENT OF W-COMMUNICATION-AREA.
+           MOVE EPSPCOM-ERRMSG OF W-COMMUNICATION-AREA
+             TO EPSPCOM-LAST-CALC-ERRMSG OF W-COMMUNICATION-AREA.
        A600-EXIT.
            EXIT.
 
+       A900-LOG-AUDIT-TRANSACTION SECTION.
+       A900-10.
+      *    EIBTASKN IS UNIQUE FOR THE LIFE OF THIS CICS TASK - GOOD
+      *    ENOUGH FOR AN AUDIT-TRAIL SEQUENCE NUMBER WITHOUT NEEDING A
+      *    DB2 SEQUENCE OBJECT OR A VSAM CONTROL RECORD OF ITS OWN.
+           MOVE EIBTASKN                        TO EPSAUDIT-SEQ-NUM.
+           MOVE 'CMRT'                          TO EPSAUDIT-TRANCODE.
+           MOVE EPSPCOM-PAN OF W-COMMUNICATION-AREA
+                                                 TO EPSAUDIT-PAN.
+           MOVE EPSPCOM-PRINCIPLE-DATA OF W-COMMUNICATION-AREA
+                                                 TO EPSAUDIT-PRINCIPAL.
+           MOVE EPSPCOM-QUOTED-INTEREST-RATE OF W-COMMUNICATION-AREA
+                                                 TO EPSAUDIT-RATE.
+           MOVE EPSPCOM-NUMBER-OF-YEARS OF W-COMMUNICATION-AREA
+                                                 TO EPSAUDIT-YEARS.
+           MOVE EPSPCOM-RETURN-MONTH-PAYMENT OF W-COMMUNICATION-AREA
+                                                 TO EPSAUDIT-PAYMENT.
+           MOVE EPSPARM-RETURN-ERROR-RC         TO EPSAUDIT-RETURN-CODE.
+           MOVE MSGERRO                         TO EPSAUDIT-ERROR-TEXT.
+           EXEC SQL
+               INSERT INTO EPSAUDIT
+                   ( AUDIT-SEQ-NUM, AUDIT-TIMESTAMP, AUDIT-TRANCODE,
+                     AUDIT-PAN, AUDIT-PRINCIPAL, AUDIT-RATE,
+                     AUDIT-YEARS, AUDIT-PAYMENT, AUDIT-RETURN-CODE,
+                     AUDIT-ERROR-TEXT )
+               VALUES
+                   ( :EPSAUDIT-SEQ-NUM, CURRENT TIMESTAMP,
+                     :EPSAUDIT-TRANCODE, :EPSAUDIT-PAN,
+                     :EPSAUDIT-PRINCIPAL, :EPSAUDIT-RATE,
+                     :EPSAUDIT-YEARS, :EPSAUDIT-PAYMENT,
+                     :EPSAUDIT-RETURN-CODE, :EPSAUDIT-ERROR-TEXT )
+           END-EXEC.
+           PERFORM A910-CHECK-SQLCODE.
+       A900-EXIT.
+           EXIT.
+
+       A910-CHECK-SQLCODE SECTION.
+       A910-10.
+           EVALUATE TRUE
+              WHEN SQLCODE = 0
+                 CONTINUE
+              WHEN SQLCODE > 0
+      *          WARNING (E.G. +100) - NOT SERIOUS ENOUGH TO INTERRUPT
+      *          THE MORTGAGE TRANSACTION THE AUDIT ROW IS DESCRIBING.
+                 DISPLAY 'EPSAUDIT INSERT WARNING, SQLCODE=' SQLCODE
+              WHEN OTHER
+      *          A FAILED AUDIT INSERT MUST NEVER ABEND OR BLOCK THE
+      *          TRANSACTION IT IS DESCRIBING - LOG IT AND MOVE ON.
+                 MOVE SQLCODE TO SQL-ERROR-CODE
+                 DISPLAY SQL-ERROR-MSG
+           END-EVALUATE
+           .
+       A910-EXIT.
+           EXIT.
+
+       A990-TRANSLATE-MSG SECTION.
+       A990-10.
+      *    SPACES/'EN' (EVERY EXISTING TERMINAL) IS UNCHANGED BEHAVIOR -
+      *    EPSMSGLK-MSG-ID IS LOADED WITH THE ENGLISH TEXT REGARDLESS,
+      *    SO THE MOVE AFTER THIS PERFORM ALWAYS HAS SOMETHING TO MOVE.
+           MOVE EPSPCOM-LANGUAGE-CODE OF W-COMMUNICATION-AREA
+             TO EPSMSGLK-LANG-CODE
+           CALL 'EPSMSGLK' USING EPSMSGLK-PARMS
+           .
+       A990-EXIT.
+           EXIT.
+
        A805-DUMMY-SQL-CALL.
       *     EXEC SQL
       *         SELECT IBMREQD
