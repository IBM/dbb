@@ -0,0 +1,82 @@
+   CBL NUMPROC(MIG),FLAG(I,W),RENT
+       ID DIVISION.
+       PROGRAM-ID. EPSCRBUR.
+      *    CREDIT BUREAU LOOKUP INTERFACE
+      *
+      *    REPLACES THE OLD EPSMPMV A110-GET-CREDIT-SCORE PAN-EVALUATE
+      *    STUB. CALLED WITH A PAN AND SSN, RETURNS A BUREAU-SOURCED
+      *    CREDIT SCORE AND REASON CODE INSTEAD OF THE TWO-PAN CANNED
+      *    DEMO VALUES. THE BUREAU EXTRACT (EPSBURTB) IS KEYED BY SSN
+      *    THE WAY A REAL BUREAU PULL WOULD BE KEYED BY TAX ID - IF THE
+      *    BORROWER HAS NO RECORD ON FILE, OR THE EXTRACT ISN'T
+      *    AVAILABLE, WE RETURN THE SAME DEFAULT SCORE THE OLD STUB
+      *    USED SO CALLERS DON'T HAVE TO CHANGE THEIR LOGIC.
+      *
+      *    (C) 2012 IBM
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. FLEX-ES.
+       OBJECT-COMPUTER. FLEX-ES.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BUREAU-FILE ASSIGN TO EPSBURTB
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS RANDOM
+                  RECORD KEY IS BUR-SSN-NUMBER
+                  FILE STATUS IS WS-BUREAU-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BUREAU-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  BUREAU-RECORD.
+           03 BUR-SSN-NUMBER            PIC X(09).
+           03 BUR-CREDIT-SCORE          PIC X(03).
+           03 BUR-REASON-CODE           PIC X(04).
+           03 FILLER                    PIC X(64).
+
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-BUREAU-STATUS             PIC XX.
+       01  WS-STATIC-DEFAULT-SCORE      PIC X(03) VALUE '550'.
+
+       LINKAGE SECTION.
+      *
+       COPY EPSCRBUR.
+
+       PROCEDURE DIVISION USING EPSCRBUR-PARMS.
+      *
+       A000-MAINLINE.
+           MOVE 0 TO EPSCRBUR-RETURN-CODE.
+           MOVE SPACES TO EPSCRBUR-RETURN-ERROR.
+           PERFORM A200-LOOKUP-BUREAU.
+           GOBACK
+           .
+
+       A200-LOOKUP-BUREAU.
+           OPEN INPUT BUREAU-FILE.
+           IF WS-BUREAU-STATUS NOT = '00'
+              SET EPSCRBUR-BUREAU-UNAVAILABLE TO TRUE
+              MOVE 'BUR '                  TO EPSCRBUR-REASON-CODE
+              MOVE WS-STATIC-DEFAULT-SCORE TO EPSCRBUR-CREDIT-SCORE
+              MOVE 'CREDIT BUREAU EXTRACT UNAVAILABLE' TO
+                                              EPSCRBUR-RETURN-ERROR
+           ELSE
+              MOVE EPSCRBUR-SSN-NUMBER TO BUR-SSN-NUMBER
+              READ BUREAU-FILE
+                 INVALID KEY
+                    SET EPSCRBUR-NOT-FOUND TO TRUE
+                    MOVE 'NF  '                   TO
+                                          EPSCRBUR-REASON-CODE
+                    MOVE WS-STATIC-DEFAULT-SCORE  TO
+                                          EPSCRBUR-CREDIT-SCORE
+                    MOVE 'NO CREDIT BUREAU RECORD FOR THIS SSN' TO
+                                              EPSCRBUR-RETURN-ERROR
+                 NOT INVALID KEY
+                    SET EPSCRBUR-SUCCESS TO TRUE
+                    MOVE BUR-CREDIT-SCORE TO EPSCRBUR-CREDIT-SCORE
+                    MOVE BUR-REASON-CODE  TO EPSCRBUR-REASON-CODE
+              END-READ
+              CLOSE BUREAU-FILE
+           END-IF
+           .
