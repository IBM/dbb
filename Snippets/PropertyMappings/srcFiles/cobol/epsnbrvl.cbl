@@ -1,5 +1,5 @@
        ID DIVISION.
-       PROGRAM-ID. EPSNBRVL
+       PROGRAM-ID. EPSNBRVL.
       *    ORIGINAL THIS PROGRAM VALIDATES THE INPUT AND
       *    CONVERTS IT TO VARIOUS FORMATS.
       *    modif
@@ -33,7 +33,7 @@
               VALUE 'LOAN TERM MUST BE BETWEEN 1 AND 40 YEARS'.
               05 FILLER                  PIC 99 VALUE 7.
               05 FILLER                  PIC X(80)
-              VALUE 'LOAN AMOUNT MUST BE BETWEEN $500 AND $500,000'.
+              VALUE 'LOAN AMOUNT IS OUTSIDE ITS REGION LIMITS'.
               05 FILLER                  PIC 99 VALUE 8.
               05 FILLER                  PIC X(80)
               VALUE ' '.
@@ -60,6 +60,39 @@
            03 WS-MAX-FIELD           PIC 9(2) COMP.
            03 WS-DEC-ADJUST          PIC 9.
 
+      *    MIN/MAX LOAN AMOUNT PERMITTED PER REGION/CURRENCY - 'USA'
+      *    IS THE ORIGINAL $500/$500,000 LIMIT AND IS ALSO WHAT A
+      *    SPACE OR UNRECOGNIZED EPSPARM-REGION-CODE DEFAULTS TO, SO
+      *    EVERY EXISTING CALLER IS UNAFFECTED. SEE A003-FIND-REGION-
+      *    LIMITS.
+       01 WS-REGION-LIMITS.
+           03 FILLER                 PIC X(3)     VALUE 'USA'.
+           03 FILLER                 PIC 9(9)V99  VALUE 500.
+           03 FILLER                 PIC 9(9)V99  VALUE 500000.
+           03 FILLER                 PIC X(3)     VALUE 'GBR'.
+           03 FILLER                 PIC 9(9)V99  VALUE 350.
+           03 FILLER                 PIC 9(9)V99  VALUE 400000.
+           03 FILLER                 PIC X(3)     VALUE 'EUR'.
+           03 FILLER                 PIC 9(9)V99  VALUE 400.
+           03 FILLER                 PIC 9(9)V99  VALUE 450000.
+           03 FILLER                 PIC X(3)     VALUE 'JPN'.
+           03 FILLER                 PIC 9(9)V99  VALUE 50000.
+           03 FILLER                 PIC 9(9)V99  VALUE 60000000.
+       01 WS-REGION-LIMIT-TBL REDEFINES WS-REGION-LIMITS.
+           03 WS-REGION-LIMIT-ENTRY OCCURS 4 TIMES.
+              05 WS-REGION-CODE      PIC X(3).
+              05 WS-REGION-MIN-AMOUNT
+                                     PIC 9(9)V99.
+              05 WS-REGION-MAX-AMOUNT
+                                     PIC 9(9)V99.
+       01 WS-LIMIT-IDX              PIC 9(2) COMP.
+       01 WS-EFFECTIVE-MIN-AMOUNT   PIC 9(9)V99.
+       01 WS-EFFECTIVE-MAX-AMOUNT   PIC 9(9)V99.
+
+      *    PARAMETER AREA FOR THE SHARED EPSMSGLK MESSAGE-TABLE CALL -
+      *    SEE A004-TRANSLATE-ERROR-TEXT.
+       COPY EPSMSGTB.
+       01  WS-MSGID-DIGIT               PIC 9.
 
        LINKAGE SECTION.
       *
@@ -95,6 +128,14 @@
               END-IF
            END-PERFORM.
 
+      * STRIP A TRAILING PERCENT SIGN, IF PRESENT, SO A RATE FIELD
+      * FORMATTED FOR DISPLAY (E.G. '6.500%') VALIDATES THE SAME AS
+      * THE BARE NUMBER.
+           IF WS-END-SPACE NOT = 0
+              AND EPSPARM-VALIDATE-DATA(WS-END-SPACE:1) = '%'
+              SUBTRACT 1 FROM WS-END-SPACE
+           END-IF.
+
       * FIND LEADING SPACES
            MOVE 1 TO WS-LEADING-SPACES.
 
@@ -113,6 +154,18 @@
               GO TO A999-EXIT
            END-IF.
 
+      * STRIP A LEADING DOLLAR SIGN, IF PRESENT, SO AN AMOUNT FIELD
+      * FORMATTED FOR DISPLAY (E.G. '$1,250.00') VALIDATES THE SAME
+      * AS THE BARE NUMBER.
+           IF EPSPARM-VALIDATE-DATA(WS-LEADING-SPACES:1) = '$'
+              ADD 1 TO WS-LEADING-SPACES
+           END-IF.
+
+           IF WS-LEADING-SPACES > WS-END-SPACE
+              MOVE STATIC-ERROR-TABLE(1) TO EPSPARM-RETURN-ERROR
+              GO TO A999-EXIT
+           END-IF.
+
            MOVE WS-LEADING-SPACES TO WS-IDX.
            MOVE 1                 TO WS-DEC-IDX.
            MOVE 0                 TO WS-DECIMAL-SPACE.
@@ -162,16 +215,59 @@
            END-IF.
 
            IF EPSPARM-RULE-FLAG-AMOUNT
-              IF EPSPARM-BINARY-NUMBER < 500 OR
-                 EPSPARM-BINARY-NUMBER > 500000
+              PERFORM A003-FIND-REGION-LIMITS
+              IF EPSPARM-BINARY-NUMBER < WS-EFFECTIVE-MIN-AMOUNT OR
+                 EPSPARM-BINARY-NUMBER > WS-EFFECTIVE-MAX-AMOUNT
                     MOVE STATIC-ERROR-TABLE(7) TO
                          EPSPARM-RETURN-ERROR
               END-IF
            END-IF.
 
        A999-EXIT.
+           PERFORM A004-TRANSLATE-ERROR-TEXT.
            GOBACK.
 
+       A004-TRANSLATE-ERROR-TEXT SECTION.
+       A004-10.
+      *    SPACES/'EN' (EVERY EXISTING CALLER) IS UNCHANGED BEHAVIOR -
+      *    THE COMPILED ENGLISH TEXT JUST MOVED ABOVE STAYS AS IS.
+           IF EPSPARM-RETURN-ERROR-RC = 0
+              OR EPSPARM-LANGUAGE-CODE = SPACES
+              OR EPSPARM-LANGUAGE-CODE = 'EN'
+              EXIT SECTION
+           END-IF.
+           MOVE EPSPARM-RETURN-ERROR-RC TO WS-MSGID-DIGIT.
+           MOVE 'NBR'                   TO EPSMSGLK-MSG-ID(1:3).
+           MOVE WS-MSGID-DIGIT          TO EPSMSGLK-MSG-ID(4:1).
+           MOVE EPSPARM-LANGUAGE-CODE   TO EPSMSGLK-LANG-CODE.
+           CALL 'EPSMSGLK' USING EPSMSGLK-PARMS.
+           MOVE EPSMSGLK-MSG-TEXT       TO EPSPARM-RETURN-ERROR-TEXT
+           .
+       A004-99.
+           EXIT.
+
+       A003-FIND-REGION-LIMITS SECTION.
+       A003-10.
+      *    DEFAULT TO THE 'USA' ENTRY (TABLE INDEX 1) SO SPACES OR AN
+      *    UNRECOGNIZED REGION CODE KEEP THE ORIGINAL BEHAVIOR, THEN
+      *    OVERRIDE IF EPSPARM-REGION-CODE MATCHES A LATER ENTRY.
+           MOVE WS-REGION-MIN-AMOUNT(1) TO WS-EFFECTIVE-MIN-AMOUNT.
+           MOVE WS-REGION-MAX-AMOUNT(1) TO WS-EFFECTIVE-MAX-AMOUNT.
+           IF EPSPARM-REGION-CODE NOT = SPACES
+              PERFORM VARYING WS-LIMIT-IDX FROM 1 BY 1
+                      UNTIL WS-LIMIT-IDX > 4
+                 IF WS-REGION-CODE(WS-LIMIT-IDX) = EPSPARM-REGION-CODE
+                    MOVE WS-REGION-MIN-AMOUNT(WS-LIMIT-IDX) TO
+                         WS-EFFECTIVE-MIN-AMOUNT
+                    MOVE WS-REGION-MAX-AMOUNT(WS-LIMIT-IDX) TO
+                         WS-EFFECTIVE-MAX-AMOUNT
+                 END-IF
+              END-PERFORM
+           END-IF
+           .
+       A003-99.
+           EXIT.
+
        A001-COMPUTE-INTEGER SECTION.
        A001-10.
            IF EPSPARM-VALIDATE-DATA(WS-IDX:1) = ','
