@@ -0,0 +1,15 @@
+      * EPS1098X.cpy
+      * Year-end interest-paid extract record - one per active loan,
+      * carrying the same principle/rate/term/payment EPSMPMT
+      * validated plus the origination date, so EPS1098 can rebuild
+      * the loan's amortization schedule through EPSAMSCH and total
+      * the interest portions that fall in the tax year being run.
+
+       01  LOAN-1098-EXTRACT-RECORD.
+           03 EX1098-PAN                 PIC X(10).
+           03 EX1098-PRINCIPLE           PIC S9(9)V99   COMP.
+           03 EX1098-QUOTED-INTEREST-RATE
+                                          PIC S9(2)V9(3) COMP.
+           03 EX1098-NUMBER-OF-MONTHS    PIC S9(4)      COMP.
+           03 EX1098-MONTHLY-PAYMENT     PIC S9(7)V99   COMP.
+           03 EX1098-ORIGINATION-DATE    PIC 9(8).
