@@ -0,0 +1,35 @@
+      *****************************************************************
+      *                                                               *
+      * Licensed Materials - Property of IBM                          *
+      *                                                               *
+      * EPSRECST.cpy                                                  *
+      *                                                               *
+      * Â© Copyright IBM Corporation 2012                              *
+      * U.S. Government Users Restricted Rights:                      *
+      *      Use, duplication or disclosure                           *
+      *      restricted by GSA ADP Schedule Corp.                     *
+      *                                                               *
+      *****************************************************************
+      * PARAMETER RECORD FOR THE PRINCIPAL-CURTAILMENT/RECAST
+      * CALCULATOR (EPSRECST). CALLED WITH A LOAN'S CURRENT OUTSTANDING
+      * BALANCE, ITS RATE, THE MONTHS REMAINING ON THE ORIGINAL TERM,
+      * AND A LUMP-SUM PRINCIPAL CURTAILMENT - RETURNS THE RECAST
+      * MONTHLY PAYMENT (THE REMAINING TERM RE-AMORTIZED OVER THE SAME
+      * NUMBER OF MONTHS AT THE REDUCED BALANCE) AND HOW MUCH LOWER
+      * THAT PAYMENT IS THAN THE LOAN'S CURRENT PAYMENT.
+
+       01  EPSRECST-PARMS.
+      * INPUT
+           03 EPSRECST-CURRENT-BALANCE  PIC S9(9)V99   COMP.
+           03 EPSRECST-CURRENT-PAYMENT  PIC S9(7)V99   COMP.
+           03 EPSRECST-QUOTED-INTEREST-RATE
+                                         PIC S9(2)V9(3) COMP.
+           03 EPSRECST-REMAINING-MONTHS PIC S9(4)      COMP.
+           03 EPSRECST-CURTAILMENT-AMOUNT
+                                         PIC S9(9)V99   COMP.
+      * OUTPUT
+           03 EPSRECST-NEW-BALANCE      PIC S9(9)V99   COMP.
+           03 EPSRECST-NEW-PAYMENT      PIC S9(7)V99   COMP.
+           03 EPSRECST-PAYMENT-REDUCTION
+                                         PIC S9(7)V99   COMP.
+           03 EPSRECST-RETURN-ERROR     PIC X(80).
