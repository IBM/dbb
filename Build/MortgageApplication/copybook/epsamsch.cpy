@@ -0,0 +1,35 @@
+      *****************************************************************
+      *                                                               *
+      * Licensed Materials - Property of IBM                          *
+      *                                                               *
+      * EPSAMSCH.cpy                                                  *
+      *                                                               *
+      * Â© Copyright IBM Corporation 2012                              *
+      * U.S. Government Users Restricted Rights:                      *
+      *      Use, duplication or disclosure                           *
+      *      restricted by GSA ADP Schedule Corp.                     *
+      *                                                               *
+      *****************************************************************
+      * PARAMETER RECORD FOR THE AMORTIZATION SCHEDULE GENERATOR
+      * (EPSAMSCH). CALLED WITH THE SAME PRINCIPLE/RATE/TERM EPSMPMT
+      * VALIDATED PLUS THE MONTHLY PAYMENT EPSMPMT COMPUTED, RETURNS A
+      * PERIOD-BY-PERIOD PRINCIPAL/INTEREST BREAKDOWN.
+
+       01  EPSAMSCH-PARMS.
+      * INPUT
+           03 EPSAMSCH-PRINCIPLE        PIC S9(9)V99   COMP.
+           03 EPSAMSCH-QUOTED-INTEREST-RATE
+                                         PIC S9(2)V9(3) COMP.
+           03 EPSAMSCH-NUMBER-OF-MONTHS PIC S9(4)      COMP.
+           03 EPSAMSCH-MONTHLY-PAYMENT  PIC S9(7)V99   COMP.
+      * OUTPUT
+           03 EPSAMSCH-RETURN-ERROR     PIC X(80).
+           03 EPSAMSCH-SCHEDULE-COUNT   PIC 9(3).
+           03 EPSAMSCH-SCHEDULE-TABLE.
+              05 EPSAMSCH-PERIOD OCCURS 480 TIMES
+                                 INDEXED BY EPSAMSCH-IDX.
+                 07 EPSAMSCH-PERIOD-NUMBER    PIC 9(3).
+                 07 EPSAMSCH-BEGIN-BALANCE    PIC S9(9)V99 COMP.
+                 07 EPSAMSCH-INTEREST-AMT     PIC S9(7)V99 COMP.
+                 07 EPSAMSCH-PRINCIPAL-AMT    PIC S9(7)V99 COMP.
+                 07 EPSAMSCH-END-BALANCE      PIC S9(9)V99 COMP.
