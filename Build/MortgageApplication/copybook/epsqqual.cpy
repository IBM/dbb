@@ -0,0 +1,36 @@
+      *****************************************************************
+      *                                                               *
+      * Licensed Materials - Property of IBM                          *
+      *                                                               *
+      * EPSQQUAL.cpy                                                  *
+      *                                                               *
+      * © Copyright IBM Corporation 2012                              *
+      * U.S. Government Users Restricted Rights:                      *
+      *      Use, duplication or disclosure                           *
+      *      restricted by GSA ADP Schedule Corp.                     *
+      *                                                               *
+      *****************************************************************
+      * PARAMETER RECORD FOR THE QUICK-QUALIFY TRANSACTION (EPSQQUAL).
+      * A FAST FRONT-END PAYMENT-TO-INCOME SCREEN A LOAN OFFICER CAN
+      * RUN BEFORE EVER CALLING EPSMPMT - NO PRINCIPLE/RATE/TERM IS
+      * NEEDED, JUST THE BORROWER'S GROSS INCOME AND THE PROPOSED
+      * HOUSING PAYMENT. (EPSMPMT'S OWN A295-VALIDATE-DTI ALREADY
+      * COVERS THE BACK-END RATIO THAT FOLDS IN OTHER MONTHLY DEBT -
+      * THIS TRANSACTION IS THE FRONT-END, HOUSING-PAYMENT-ONLY CHECK.)
+      * THE MAXIMUM PAYMENT-TO-INCOME PERCENTAGE IS CONFIGURABLE PER
+      * CALL - ZERO MEANS THE CALLER DIDN'T SUPPLY ONE, SO THE
+      * TRADITIONAL 28 PERCENT FRONT-END GUIDELINE IN EPSQQUAL'S
+      * STATIC-DEFAULT-MAX-PCT IS USED INSTEAD.
+
+       01  EPSQQUAL-PARMS.
+      * INPUT
+           03 EPSQQUAL-MONTHLY-GROSS-INCOME
+                                         PIC S9(7)V99   COMP.
+           03 EPSQQUAL-PROPOSED-PAYMENT PIC S9(7)V99   COMP.
+           03 EPSQQUAL-MAX-PAYMENT-PCT  PIC S9(3)V99   COMP.
+      * OUTPUT
+           03 EPSQQUAL-PAYMENT-TO-INCOME-PCT
+                                         PIC S9(3)V99   COMP.
+           03 EPSQQUAL-QUALIFY-IND      PIC X.
+              88 EPSQQUAL-QUALIFIES        VALUE 'Y'.
+           03 EPSQQUAL-RETURN-ERROR     PIC X(80).
