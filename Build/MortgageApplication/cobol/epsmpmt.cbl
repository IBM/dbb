@@ -25,6 +25,18 @@
        01 WS-STATIC-DATA.
            03 STATIC-MAXIMUM-PRINCIPLE    PIC 9(9)V99
                                 VALUE 100000000.01.
+      *    PMI KICKS IN ONCE LOAN-TO-VALUE EXCEEDS THIS THRESHOLD AND
+      *    IS CHARGED AT THIS ANNUAL RATE OF THE LOAN PRINCIPLE, BILLED
+      *    MONTHLY - SEE A250-CALCULATE-PMI.
+           03 STATIC-PMI-LTV-THRESHOLD-PCT
+                                           PIC 9(3)V99 VALUE 80.
+           03 STATIC-PMI-ANNUAL-RATE-PCT  PIC 9(3)V99 VALUE 0.5.
+      *    BACK-END DTI CEILING - SEE A295-VALIDATE-DTI.
+           03 STATIC-DTI-MAX-PCT          PIC 9(3)V99 VALUE 43.
+      *    LARGEST PENNY VARIANCE A300-CROSSCHECK-PAYMENT ALLOWS
+      *    BETWEEN ITS INDEPENDENT FUNCTION ANNUITY FIGURE AND
+      *    A200'S PAYMENT BEFORE FLAGGING IT.
+           03 STATIC-CROSSCHECK-TOLERANCE PIC 9V99    VALUE 0.01.
            03 STATIC-ERRORS.
               05 FILLER                  PIC 99 VALUE 1.
               05 FILLER                  PIC X(80)
@@ -60,19 +72,77 @@
               05 STATIC-ERROR-TABLE OCCURS 10 TIMES.
                 07 ERROR-INDICATOR         PIC 99.
                 07 ERROR-TEXT              PIC X(80).
+      *    COMPILED PROPERTY-TAX/HAZARD-INSURANCE RATES BY TAXING
+      *    JURISDICTION - ANNUAL RATE, EXPRESSED AS A PERCENT OF
+      *    WHATEVER VALUATION A255-LOOKUP-JURISDICTION-RATES USES.
+      *    USED ONLY TO ESTIMATE EPSPDATA-ANNUAL-PROPERTY-TAX/
+      *    -ANNUAL-INSURANCE-PREMIUM WHEN THE CALLER LEFT BOTH AT ZERO
+      *    AND SUPPLIED EPSPDATA-JURISDICTION-CODE.
+           03 STATIC-JURISD-RATES.
+              05 FILLER                  PIC X(4) VALUE 'TX01'.
+              05 FILLER                  PIC 9(2)V999 VALUE 2.170.
+              05 FILLER                  PIC 9(2)V999 VALUE 0.550.
+              05 FILLER                  PIC X(4) VALUE 'CA01'.
+              05 FILLER                  PIC 9(2)V999 VALUE 0.750.
+              05 FILLER                  PIC 9(2)V999 VALUE 0.350.
+              05 FILLER                  PIC X(4) VALUE 'NY01'.
+              05 FILLER                  PIC 9(2)V999 VALUE 1.690.
+              05 FILLER                  PIC 9(2)V999 VALUE 0.420.
+              05 FILLER                  PIC X(4) VALUE 'FL01'.
+              05 FILLER                  PIC 9(2)V999 VALUE 0.890.
+              05 FILLER                  PIC 9(2)V999 VALUE 1.250.
+              05 FILLER                  PIC X(4) VALUE 'IL01'.
+              05 FILLER                  PIC 9(2)V999 VALUE 2.080.
+              05 FILLER                  PIC 9(2)V999 VALUE 0.480.
+           03 STATIC-JURISD-TBL REDEFINES STATIC-JURISD-RATES.
+              05 STATIC-JURISD-TABLE OCCURS 5 TIMES.
+                07 JURISDICTION-CODE          PIC X(4).
+                07 JURISDICTION-TAX-RATE-PCT  PIC 9(2)V999.
+                07 JURISDICTION-INS-RATE-PCT  PIC 9(2)V999.
        01  WS-INDICATORS-AND-FLAGS.
            03 VALIDATION-INDICATOR   PIC 9.
+      *    SEE A255-LOOKUP-JURISDICTION-RATES.
+           03 WS-JURISDICTION-SUB    PIC 9  COMP.
+      * BASIS EPSPDATA-ANNUAL-PROPERTY-TAX/-INSURANCE-PREMIUM ARE
+      * ESTIMATED AGAINST - THE APPRAISED VALUE WHEN SUPPLIED, THE
+      * PRINCIPLE OTHERWISE - SEE A255-LOOKUP-JURISDICTION-RATES.
+       01  WS-JURISDICTION-VALUATION-BASIS
+                                     PIC S9(9)V99 COMP.
        01  WS-WORK-AMOUNTS.
            03 WS-NUMBER-OF-MONTHS    PIC 9(9)V99   COMP.
            03 WS-CALC-INTEREST       COMP-1.
-      *     03 L                      COMP-1.
-      *     03 C                      COMP-1.
-      *     03 N                      PIC S9(5) COMP.
-      *     03 P                      COMP-1.
-       01  Loan             Pic 9(9)V99.
-       01  Payment          Pic 9(9)V99.
-       01  Interest         Pic 9(9)V9999.
-       01  Number-Periods   Pic 999.
+      *    RATE-ROUNDING WORK FIELDS - SEE A150-APPLY-RATE-PRECISION.
+           03 WS-RATE-1-DECIMAL      PIC S9(2)V9   COMP.
+           03 WS-RATE-2-DECIMAL      PIC S9(2)V99  COMP.
+           03 WS-LOAN-TO-VALUE-PCT   PIC 9(3)V99   COMP.
+           03 WS-ARM-RATE-INCREASE   PIC S9(2)V9(3) COMP.
+           03 WS-ARM-CALC-INTEREST   COMP-1.
+           03 WS-PAYOFF-BALANCE      PIC S9(9)V99  COMP.
+           03 WS-PAYOFF-INTEREST     PIC S9(9)V99  COMP.
+           03 WS-PAYOFF-MONTH-INT    PIC S9(9)V99  COMP.
+           03 WS-PAYOFF-PRINCIPAL-PORTION
+                                     PIC S9(9)V99  COMP.
+           03 WS-PAYOFF-MONTH-CTR    PIC S9(4)     COMP.
+           03 WS-ORIGINAL-TOTAL-INTEREST
+                                     PIC S9(9)V99  COMP.
+      *    EXTRA ANNUAL PRINCIPAL, SPREAD OVER 12 MONTHS, THAT A
+      *    BI-WEEKLY SCHEDULE'S 26TH PAYMENT REPRESENTS - SEE
+      *    A265-CALCULATE-FREQUENCY-PAYMENT AND A290-CALCULATE-EARLY-
+      *    PAYOFF. ZERO FOR MONTHLY/SEMI-MONTHLY, WHICH MAKE NO EXTRA
+      *    PAYMENTS A YEAR.
+           03 WS-BIWEEKLY-ACCEL-AMOUNT
+                                     PIC S9(7)V99  COMP.
+           03 WS-PAYOFF-EXTRA-PAYMENT
+                                     PIC S9(7)V99  COMP.
+      *    INDEPENDENT PAYMENT FIGURE AND ITS VARIANCE AGAINST A200'S
+      *    RESULT - SEE A300-CROSSCHECK-PAYMENT.
+           03 WS-CROSSCHECK-PAYMENT PIC S9(7)V99  COMP.
+           03 WS-CROSSCHECK-VARIANCE PIC S9(7)V99 COMP.
+      *
+      *    PARAMETER AREA FOR THE SHARED EPSMSGLK MESSAGE-TABLE CALL -
+      *    SEE A999-RETURN-ERROR-TEXT.
+       COPY EPSMSGTB.
+       01  WS-MSGID-DIGIT               PIC 9.
       *
        LINKAGE SECTION.
       *
@@ -83,10 +153,32 @@
        A000-MAINLINE.
            MOVE 0 TO VALIDATION-INDICATOR.
            MOVE 0 TO WS-NUMBER-OF-MONTHS.
+           MOVE 0 TO EPSPDATA-PMI-MONTHLY-AMOUNT.
+           MOVE 0 TO EPSPDATA-ESCROW-MONTHLY-AMOUNT.
+           MOVE 0 TO EPSPDATA-TOTAL-MONTHLY-PAYMENT.
+           MOVE 0 TO EPSPDATA-ARM-ADJUSTED-RATE.
+           MOVE 0 TO EPSPDATA-ARM-ADJUSTED-PAYMENT.
+           MOVE 0 TO EPSPDATA-PAYOFF-MONTHS.
+           MOVE 0 TO EPSPDATA-INTEREST-SAVED.
+           MOVE 0 TO EPSPDATA-DTI-PERCENT.
+           MOVE 'N' TO EPSPDATA-DTI-EXCEEDED-IND.
+           MOVE 'N' TO EPSPDATA-CROSSCHECK-VARIANCE-IND.
+           MOVE 0 TO EPSPDATA-EFFECTIVE-RATE.
+           MOVE 0 TO EPSPDATA-FREQUENCY-PAYMENT-AMOUNT.
+           MOVE 0 TO EPSPDATA-PAYMENTS-PER-YEAR.
+           MOVE 0 TO WS-BIWEEKLY-ACCEL-AMOUNT.
            PERFORM A100-VALIDATE-INPUT.
            IF VALIDATION-INDICATOR = 0
               PERFORM A200-CALULATE-MONTH-PAYMENT
-      *        PERFORM A300-TRY2
+              PERFORM A265-CALCULATE-FREQUENCY-PAYMENT
+              PERFORM A250-CALCULATE-PMI
+              PERFORM A255-LOOKUP-JURISDICTION-RATES
+              PERFORM A260-CALCULATE-ESCROW
+              PERFORM A270-CALCULATE-TOTAL-PAYMENT
+              PERFORM A280-CALCULATE-ARM-ADJUSTMENT
+              PERFORM A290-CALCULATE-EARLY-PAYOFF
+              PERFORM A295-VALIDATE-DTI
+              PERFORM A300-CROSSCHECK-PAYMENT
            ELSE
               PERFORM A999-RETURN-ERROR-TEXT
            END-IF.
@@ -107,47 +199,289 @@
               IF EPSPDATA-QUOTED-INTEREST-RATE <= 0
                  MOVE 3 TO VALIDATION-INDICATOR
               ELSE
-                 IF EPSPDATA-YEAR-MONTH-IND = 'Y'
-                    COMPUTE WS-NUMBER-OF-MONTHS =
-                               EPSPDATA-NUMBER-OF-YEARS * 12
-                 ELSE
-                    MOVE EPSPDATA-NUMBER-OF-MONTHS TO
-                            WS-NUMBER-OF-MONTHS
-                 END-IF
+                 EVALUATE EPSPDATA-YEAR-MONTH-IND
+                    WHEN 'Y'
+                       COMPUTE WS-NUMBER-OF-MONTHS =
+                                  EPSPDATA-NUMBER-OF-YEARS * 12
+                    WHEN 'B'
+      *              'B' = BOTH YEARS AND MONTHS QUOTED TOGETHER,
+      *              E.G. "7 YEARS 6 MONTHS" ENTERED AS 7 AND 6.
+                       COMPUTE WS-NUMBER-OF-MONTHS =
+                                  (EPSPDATA-NUMBER-OF-YEARS * 12)
+                                  + EPSPDATA-NUMBER-OF-MONTHS
+                    WHEN OTHER
+                       MOVE EPSPDATA-NUMBER-OF-MONTHS TO
+                               WS-NUMBER-OF-MONTHS
+                 END-EVALUATE
               END-IF
            END-IF
            .
-           COMPUTE WS-CALC-INTEREST =
-                              (EPSPDATA-QUOTED-INTEREST-RATE / 100) / 12
+           PERFORM A150-APPLY-RATE-PRECISION.
+           COMPUTE WS-CALC-INTEREST ROUNDED =
+                              (EPSPDATA-EFFECTIVE-RATE / 100) / 12
+           .
+
+       A150-APPLY-RATE-PRECISION.
+      *    OPTIONAL - ZERO PRECISION (EVERY EXISTING CALLER) LEAVES THE
+      *    RATE AT THE FULL THREE DECIMALS THE CALLER QUOTED.
+           EVALUATE TRUE
+              WHEN EPSPDATA-RATE-PRECISION-TENTHS
+                 COMPUTE WS-RATE-1-DECIMAL ROUNDED =
+                                        EPSPDATA-QUOTED-INTEREST-RATE
+                 MOVE WS-RATE-1-DECIMAL TO EPSPDATA-EFFECTIVE-RATE
+              WHEN EPSPDATA-RATE-PRECISION-HUNDREDTHS
+                 COMPUTE WS-RATE-2-DECIMAL ROUNDED =
+                                        EPSPDATA-QUOTED-INTEREST-RATE
+                 MOVE WS-RATE-2-DECIMAL TO EPSPDATA-EFFECTIVE-RATE
+              WHEN OTHER
+                 MOVE EPSPDATA-QUOTED-INTEREST-RATE
+                                        TO EPSPDATA-EFFECTIVE-RATE
+           END-EVALUATE
            .
 
        A200-CALULATE-MONTH-PAYMENT.
-           COMPUTE EPSPDATA-RETURN-MONTH-PAYMENT
+           COMPUTE EPSPDATA-RETURN-MONTH-PAYMENT ROUNDED
                    = EPSPDATA-PRINCIPLE-DATA *
                      (WS-CALC-INTEREST *
                      (1 + WS-CALC-INTEREST) ** WS-NUMBER-OF-MONTHS) /
                      (((1 + WS-CALC-INTEREST )
                                             ** WS-NUMBER-OF-MONTHS) - 1)
            .
-      *     DISPLAY 'RETURN PAYMENT = ' EPSPDATA-RETURN-MONTH-PAYMENT.
-      *     COMPUTE C = WS-CALC-INTEREST.
-      *     COMPUTE N = WS-NUMBER-OF-MONTHS.
-      *     COMPUTE L = EPSPDATA-PRINCIPLE-DATA.
-      *     COMPUTE P = L * (C * (1 + C ) ** N)/(((1 + C) ** N) - 1).
 
+       A250-CALCULATE-PMI.
+      *    SKIP THE SURCHARGE IF THE CALLER DIDN'T SUPPLY AN APPRAISED
+      *    VALUE - EXISTING CALLERS THAT PREDATE THIS FIELD LEAVE IT
+      *    AT ZERO.
+           IF EPSPDATA-APPRAISED-VALUE > 0
+              COMPUTE WS-LOAN-TO-VALUE-PCT =
+                   (EPSPDATA-PRINCIPLE-DATA / EPSPDATA-APPRAISED-VALUE)
+                   * 100
+              IF WS-LOAN-TO-VALUE-PCT > STATIC-PMI-LTV-THRESHOLD-PCT
+                 COMPUTE EPSPDATA-PMI-MONTHLY-AMOUNT ROUNDED =
+                      (EPSPDATA-PRINCIPLE-DATA *
+                       (STATIC-PMI-ANNUAL-RATE-PCT / 100)) / 12
+              END-IF
+           END-IF
+           .
+
+       A265-CALCULATE-FREQUENCY-PAYMENT.
+      *    OPTIONAL - SPACE/'M' (EVERY EXISTING CALLER) REPRODUCES THE
+      *    ORIGINAL MONTHLY-ONLY BEHAVIOR. BI-WEEKLY AND SEMI-MONTHLY
+      *    EACH PAY HALF THE MONTHLY PRINCIPAL-AND-INTEREST PAYMENT
+      *    PER PERIOD; BI-WEEKLY'S 26 PERIODS A YEAR WORK OUT TO ONE
+      *    EXTRA MONTHLY PAYMENT ANNUALLY, WHICH WS-BIWEEKLY-ACCEL-
+      *    AMOUNT FEEDS TO A290-CALCULATE-EARLY-PAYOFF AS IF IT WERE
+      *    SPREAD EVENLY, A MONTH'S WORTH AT A TIME.
+           EVALUATE TRUE
+              WHEN EPSPDATA-FREQUENCY-BIWEEKLY
+                 COMPUTE EPSPDATA-FREQUENCY-PAYMENT-AMOUNT ROUNDED =
+                                   EPSPDATA-RETURN-MONTH-PAYMENT / 2
+                 MOVE 26 TO EPSPDATA-PAYMENTS-PER-YEAR
+                 COMPUTE WS-BIWEEKLY-ACCEL-AMOUNT ROUNDED =
+                                   EPSPDATA-RETURN-MONTH-PAYMENT / 12
+              WHEN EPSPDATA-FREQUENCY-SEMIMONTHLY
+                 COMPUTE EPSPDATA-FREQUENCY-PAYMENT-AMOUNT ROUNDED =
+                                   EPSPDATA-RETURN-MONTH-PAYMENT / 2
+                 MOVE 24 TO EPSPDATA-PAYMENTS-PER-YEAR
+              WHEN OTHER
+                 MOVE EPSPDATA-RETURN-MONTH-PAYMENT TO
+                                   EPSPDATA-FREQUENCY-PAYMENT-AMOUNT
+                 MOVE 12 TO EPSPDATA-PAYMENTS-PER-YEAR
+           END-EVALUATE
+           .
+
+       A255-LOOKUP-JURISDICTION-RATES.
+      *    ESTIMATES THE ANNUAL TAX/INSURANCE ESCROW INPUTS FROM A
+      *    COMPILED PER-JURISDICTION RATE TABLE WHEN THE CALLER LEFT
+      *    BOTH AMOUNTS AT ZERO AND SUPPLIED A JURISDICTION CODE -
+      *    A CALLER THAT SUPPLIES EITHER AMOUNT DIRECTLY IS LEFT
+      *    ALONE, AND EVERY CALLER THAT PREDATES THIS FIELD (SPACES)
+      *    SKIPS THE LOOKUP ENTIRELY, THE ORIGINAL BEHAVIOR.
+           MOVE SPACE TO EPSPDATA-JURISDICTION-FOUND-IND
+           IF EPSPDATA-JURISDICTION-CODE NOT = SPACES
+              AND EPSPDATA-ANNUAL-PROPERTY-TAX = 0
+              AND EPSPDATA-ANNUAL-INSURANCE-PREMIUM = 0
+              IF EPSPDATA-APPRAISED-VALUE > 0
+                 MOVE EPSPDATA-APPRAISED-VALUE
+                                 TO WS-JURISDICTION-VALUATION-BASIS
+              ELSE
+                 MOVE EPSPDATA-PRINCIPLE-DATA
+                                 TO WS-JURISDICTION-VALUATION-BASIS
+              END-IF
+              PERFORM VARYING WS-JURISDICTION-SUB FROM 1 BY 1
+                 UNTIL WS-JURISDICTION-SUB > 5
+                    OR EPSPDATA-JURISDICTION-FOUND
+                 IF JURISDICTION-CODE(WS-JURISDICTION-SUB) =
+                                       EPSPDATA-JURISDICTION-CODE
+                    MOVE 'Y' TO EPSPDATA-JURISDICTION-FOUND-IND
+                    COMPUTE EPSPDATA-ANNUAL-PROPERTY-TAX ROUNDED =
+                       WS-JURISDICTION-VALUATION-BASIS *
+                       (JURISDICTION-TAX-RATE-PCT(WS-JURISDICTION-SUB)
+                                                           / 100)
+                    COMPUTE EPSPDATA-ANNUAL-INSURANCE-PREMIUM ROUNDED =
+                       WS-JURISDICTION-VALUATION-BASIS *
+                       (JURISDICTION-INS-RATE-PCT(WS-JURISDICTION-SUB)
+                                                           / 100)
+                 END-IF
+              END-PERFORM
+           END-IF
+           .
+
+       A260-CALCULATE-ESCROW.
+      *    TAX/INSURANCE ESCROW LINE ITEM, BROKEN OUT SEPARATELY FROM
+      *    THE PAYMENT FIGURE THE SAME WAY PMI IS. ZERO WHEN THE
+      *    CALLER SUPPLIES NEITHER ANNUAL AMOUNT.
+           COMPUTE EPSPDATA-ESCROW-MONTHLY-AMOUNT ROUNDED =
+                (EPSPDATA-ANNUAL-PROPERTY-TAX +
+                 EPSPDATA-ANNUAL-INSURANCE-PREMIUM) / 12
+           .
+
+       A270-CALCULATE-TOTAL-PAYMENT.
+      *    FULLY LOADED MONTHLY PAYMENT - PRINCIPAL+INTEREST, PMI AND
+      *    ESCROW - FOR CALLERS THAT WANT ONE BOTTOM-LINE FIGURE
+      *    WITHOUT ADDING THE LINE ITEMS THEMSELVES.
+           COMPUTE EPSPDATA-TOTAL-MONTHLY-PAYMENT =
+                EPSPDATA-RETURN-MONTH-PAYMENT +
+                EPSPDATA-PMI-MONTHLY-AMOUNT +
+                EPSPDATA-ESCROW-MONTHLY-AMOUNT
+           .
+
+       A280-CALCULATE-ARM-ADJUSTMENT.
+      *    PROJECTS THE RATE/PAYMENT AFTER THE ARM'S FIRST ADJUSTMENT:
+      *    THE MARGIN IS ADDED TO THE START RATE, THEN THE INCREASE IS
+      *    CAPPED BY WHICHEVER OF THE PERIODIC/LIFETIME CAPS IS
+      *    TIGHTER (A CAP OF ZERO MEANS THE CALLER DIDN'T SET ONE, SO
+      *    IT DOESN'T LIMIT THE INCREASE).
+           IF EPSPDATA-ARM-RATE
+              MOVE EPSPDATA-ARM-MARGIN-RATE TO WS-ARM-RATE-INCREASE
+              IF EPSPDATA-ARM-PERIODIC-CAP-RATE > 0
+                 AND WS-ARM-RATE-INCREASE >
+                                    EPSPDATA-ARM-PERIODIC-CAP-RATE
+                 MOVE EPSPDATA-ARM-PERIODIC-CAP-RATE
+                                            TO WS-ARM-RATE-INCREASE
+              END-IF
+              IF EPSPDATA-ARM-LIFETIME-CAP-RATE > 0
+                 AND WS-ARM-RATE-INCREASE >
+                                    EPSPDATA-ARM-LIFETIME-CAP-RATE
+                 MOVE EPSPDATA-ARM-LIFETIME-CAP-RATE
+                                            TO WS-ARM-RATE-INCREASE
+              END-IF
+              COMPUTE EPSPDATA-ARM-ADJUSTED-RATE =
+                   EPSPDATA-QUOTED-INTEREST-RATE + WS-ARM-RATE-INCREASE
+              COMPUTE WS-ARM-CALC-INTEREST =
+                   (EPSPDATA-ARM-ADJUSTED-RATE / 100) / 12
+              COMPUTE EPSPDATA-ARM-ADJUSTED-PAYMENT =
+                   EPSPDATA-PRINCIPLE-DATA *
+                   (WS-ARM-CALC-INTEREST *
+                   (1 + WS-ARM-CALC-INTEREST) ** WS-NUMBER-OF-MONTHS) /
+                   (((1 + WS-ARM-CALC-INTEREST)
+                                       ** WS-NUMBER-OF-MONTHS) - 1)
+           END-IF
+           .
 
-      * DEAD CODE USED FOR TESTING
-       A300-TRY2.
-           MOVE EPSPDATA-PRINCIPLE-DATA TO Loan.
-           COMPUTE Interest = EPSPDATA-QUOTED-INTEREST-RATE / 100.
-           MOVE WS-NUMBER-OF-MONTHS TO Number-Periods.
-           Compute Payment =
-           Loan * Function Annuity((Interest / 12) Number-Periods)
-           DISPLAY 'Verify Payment = ' Payment.
+       A290-CALCULATE-EARLY-PAYOFF.
+      *    SKIPPED WHEN THE CALLER DIDN'T SUPPLY AN EXTRA PRINCIPAL
+      *    PAYMENT AND ISN'T ON A BI-WEEKLY SCHEDULE - EXISTING
+      *    CALLERS THAT PREDATE BOTH FEATURES LEAVE THIS AT ZERO.
+      *    OTHERWISE SIMULATES THE AMORTIZATION MONTH BY MONTH,
+      *    APPLYING THE ORIGINAL PAYMENT PLUS THE EXTRA AMOUNT (ANY
+      *    CALLER-SUPPLIED EXTRA PRINCIPAL PLUS BI-WEEKLY'S 26TH-
+      *    PAYMENT ACCELERATION, IF EITHER APPLIES) TO PRINCIPAL EACH
+      *    MONTH, TO FIND THE ACTUAL PAYOFF MONTH AND THE INTEREST
+      *    SAVED AGAINST THE ORIGINAL FULL TERM.
+           COMPUTE WS-PAYOFF-EXTRA-PAYMENT =
+                EPSPDATA-EXTRA-PRINCIPAL-PAYMENT +
+                WS-BIWEEKLY-ACCEL-AMOUNT
+           .
+           IF WS-PAYOFF-EXTRA-PAYMENT > 0
+              MOVE EPSPDATA-PRINCIPLE-DATA TO WS-PAYOFF-BALANCE
+              MOVE 0 TO WS-PAYOFF-INTEREST
+              MOVE 0 TO WS-PAYOFF-MONTH-CTR
+              PERFORM UNTIL WS-PAYOFF-BALANCE <= 0
+                         OR WS-PAYOFF-MONTH-CTR > WS-NUMBER-OF-MONTHS
+                 ADD 1 TO WS-PAYOFF-MONTH-CTR
+                 COMPUTE WS-PAYOFF-MONTH-INT ROUNDED =
+                      WS-PAYOFF-BALANCE * WS-CALC-INTEREST
+                 ADD WS-PAYOFF-MONTH-INT TO WS-PAYOFF-INTEREST
+                 COMPUTE WS-PAYOFF-PRINCIPAL-PORTION =
+                      EPSPDATA-RETURN-MONTH-PAYMENT +
+                      WS-PAYOFF-EXTRA-PAYMENT -
+                      WS-PAYOFF-MONTH-INT
+                 IF WS-PAYOFF-PRINCIPAL-PORTION > WS-PAYOFF-BALANCE
+                    MOVE WS-PAYOFF-BALANCE TO
+                                       WS-PAYOFF-PRINCIPAL-PORTION
+                 END-IF
+                 SUBTRACT WS-PAYOFF-PRINCIPAL-PORTION FROM
+                                       WS-PAYOFF-BALANCE
+              END-PERFORM
+              MOVE WS-PAYOFF-MONTH-CTR TO EPSPDATA-PAYOFF-MONTHS
+              COMPUTE WS-ORIGINAL-TOTAL-INTEREST =
+                   (EPSPDATA-RETURN-MONTH-PAYMENT *
+                    WS-NUMBER-OF-MONTHS) - EPSPDATA-PRINCIPLE-DATA
+              COMPUTE EPSPDATA-INTEREST-SAVED =
+                   WS-ORIGINAL-TOTAL-INTEREST - WS-PAYOFF-INTEREST
+           END-IF
+           .
+
+       A295-VALIDATE-DTI.
+      *    SKIPPED WHEN THE CALLER DIDN'T SUPPLY A MONTHLY GROSS
+      *    INCOME - EXISTING CALLERS THAT PREDATE THIS FIELD LEAVE IT
+      *    AT ZERO. OTHERWISE FLAGS, BUT DOES NOT BLOCK, A LOAN WHOSE
+      *    BACK-END DTI (OTHER DEBT PLUS THE FULLY LOADED PAYMENT)
+      *    IS OVER THE COMPILED CEILING - THE QUOTE IS STILL RETURNED
+      *    FOR UNDERWRITING TO REVIEW.
+           IF EPSPDATA-MONTHLY-GROSS-INCOME > 0
+              COMPUTE EPSPDATA-DTI-PERCENT ROUNDED =
+                   ((EPSPDATA-OTHER-MONTHLY-DEBT +
+                     EPSPDATA-TOTAL-MONTHLY-PAYMENT) /
+                     EPSPDATA-MONTHLY-GROSS-INCOME) * 100
+              IF EPSPDATA-DTI-PERCENT > STATIC-DTI-MAX-PCT
+                 MOVE 'Y' TO EPSPDATA-DTI-EXCEEDED-IND
+              END-IF
+           END-IF
+           .
+
+       A300-CROSSCHECK-PAYMENT.
+      *    INDEPENDENTLY RECOMPUTES THE MONTHLY PAYMENT VIA THE
+      *    INTRINSIC FUNCTION ANNUITY RATHER THAN A200'S OWN
+      *    AMORTIZATION FORMULA, AND FLAGS THE CONSOLE (WITHOUT
+      *    CHANGING THE QUOTE) IF THE TWO DISAGREE BY MORE THAN A
+      *    PENNY - A REGRESSION IN EITHER CALCULATION WOULD SHOW UP
+      *    HERE BEFORE A CUSTOMER EVER SAW A BAD QUOTE. SINCE EPSMPMT
+      *    IS SHARED BY CICS AND BATCH CALLERS ALIKE IT CAN'T OWN AN
+      *    EXCEPTION LOG OF ITS OWN - EPSPDATA-CROSSCHECK-VARIANCE-IND
+      *    IS RETURNED SO A BATCH DRIVER THAT KEEPS ONE CAN WRITE THE
+      *    DISCREPANCY TO IT.
+           COMPUTE WS-CROSSCHECK-PAYMENT ROUNDED =
+                EPSPDATA-PRINCIPLE-DATA *
+                FUNCTION ANNUITY(WS-CALC-INTEREST WS-NUMBER-OF-MONTHS)
+           .
+           COMPUTE WS-CROSSCHECK-VARIANCE =
+                FUNCTION ABS(WS-CROSSCHECK-PAYMENT -
+                             EPSPDATA-RETURN-MONTH-PAYMENT)
+           .
+           IF WS-CROSSCHECK-VARIANCE > STATIC-CROSSCHECK-TOLERANCE
+              MOVE 'Y' TO EPSPDATA-CROSSCHECK-VARIANCE-IND
+              DISPLAY 'EPSMPMT PAYMENT CROSSCHECK VARIANCE, A200='
+                 EPSPDATA-RETURN-MONTH-PAYMENT ' A300='
+                 WS-CROSSCHECK-PAYMENT
+           END-IF
+           .
 
        A999-RETURN-ERROR-TEXT.
            MOVE ERROR-TEXT(VALIDATION-INDICATOR) TO
                                                  EPSPDATA-RETURN-ERROR
+      *    SPACES/'EN' (EVERY EXISTING CALLER) IS UNCHANGED BEHAVIOR -
+      *    THE COMPILED ENGLISH TEXT JUST MOVED ABOVE STAYS AS IS.
+           IF EPSPDATA-LANGUAGE-CODE NOT = SPACES
+              AND EPSPDATA-LANGUAGE-CODE NOT = 'EN'
+              MOVE VALIDATION-INDICATOR TO WS-MSGID-DIGIT
+              MOVE 'PMT'                TO EPSMSGLK-MSG-ID(1:3)
+              MOVE WS-MSGID-DIGIT       TO EPSMSGLK-MSG-ID(4:1)
+              MOVE EPSPDATA-LANGUAGE-CODE TO EPSMSGLK-LANG-CODE
+              CALL 'EPSMSGLK' USING EPSMSGLK-PARMS
+              MOVE EPSMSGLK-MSG-TEXT    TO EPSPDATA-RETURN-ERROR
+           END-IF.
            GOBACK
            .
 
