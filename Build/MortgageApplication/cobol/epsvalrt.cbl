@@ -0,0 +1,301 @@
+   CBL NUMPROC(MIG),FLAG(I,W),RENT
+       ID DIVISION.
+       PROGRAM-ID. EPSVALRT.
+      *    NEGATIVE-TEST / REGRESSION HARNESS FOR EPSNBRVL AND EPSMPMT.
+      *
+      *    DRIVES EACH SUBPROGRAM THROUGH A COMPILED-IN TABLE OF CASES
+      *    (MOSTLY BAD INPUT THE VALIDATION IS SUPPOSED TO REJECT, PLUS
+      *    A FEW GOOD-INPUT CASES SO A FUTURE CHANGE CAN'T "PASS" BY
+      *    REJECTING EVERYTHING) AND COMPARES THE ACTUAL RETURNED ERROR
+      *    TEXT AGAINST WHAT EACH CASE EXPECTS, WRITING A PASS/FAIL
+      *    LINE PER CASE PLUS A SUMMARY COUNT TO THE CONTROL REPORT -
+      *    THE SAME SHAPE EVERY OTHER BATCH PROGRAM IN THIS SYSTEM
+      *    REPORTS ITS COUNTS IN. RUN THIS AFTER ANY CHANGE TO EITHER
+      *    SUBPROGRAM TO CATCH A BROKEN VALIDATION RULE BEFORE IT
+      *    REACHES EPSCMORT.
+      *
+      *    THERE IS NO INPUT FILE - THE CASES ARE DATA, NOT CODE, BUT
+      *    THEY ARE FIXED FOR A GIVEN RUN THE SAME WAY EPSMPMV'S
+      *    COMPILED-DEFAULT TABLES ARE WHEN NO OVERRIDE FILE IS PRESENT.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. FLEX-ES.
+       OBJECT-COMPUTER. FLEX-ES.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROL-REPORT ASSIGN TO VALRTRPT
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTROL-REPORT
+           RECORD CONTAINS 132 CHARACTERS.
+       01  RPT-LINE                       PIC X(132).
+
+       WORKING-STORAGE SECTION.
+      *
+       01 WS-FILE-STATUSES.
+           03 WS-RPT-STATUS                PIC XX.
+
+       01 WS-COUNTERS.
+           03 WS-CASE-COUNT                PIC 9(5) VALUE 0.
+           03 WS-PASS-COUNT                PIC 9(5) VALUE 0.
+           03 WS-FAIL-COUNT                PIC 9(5) VALUE 0.
+
+       01 WS-IDX                           PIC 9(3) COMP.
+
+      * EPSNBRVL TEST CASES - INPUT STRING/MAX LENGTH, WHETHER AN
+      * ERROR IS EXPECTED, AND THE ERROR TEXT EXPECTED WHEN IT IS
+      * (SPACES WHEN NONE IS EXPECTED).
+       01 WS-NBRVL-CASES.
+           03 FILLER.
+              05 FILLER PIC X(40) VALUE 'VALID WHOLE NUMBER'.
+              05 FILLER PIC X(13) VALUE '1234'.
+              05 FILLER PIC 99    VALUE 13.
+              05 FILLER PIC X     VALUE 'N'.
+              05 FILLER PIC X(40) VALUE ' '.
+           03 FILLER.
+              05 FILLER PIC X(40) VALUE 'VALID DECIMAL NUMBER'.
+              05 FILLER PIC X(13) VALUE '1234.56'.
+              05 FILLER PIC 99    VALUE 13.
+              05 FILLER PIC X     VALUE 'N'.
+              05 FILLER PIC X(40) VALUE ' '.
+           03 FILLER.
+              05 FILLER PIC X(40) VALUE 'ALL SPACES'.
+              05 FILLER PIC X(13) VALUE ' '.
+              05 FILLER PIC 99    VALUE 13.
+              05 FILLER PIC X     VALUE 'Y'.
+              05 FILLER PIC X(40) VALUE 'NO NUMBER PRESENT'.
+           03 FILLER.
+              05 FILLER PIC X(40) VALUE 'EMBEDDED BLANK'.
+              05 FILLER PIC X(13) VALUE '12 34'.
+              05 FILLER PIC 99    VALUE 13.
+              05 FILLER PIC X     VALUE 'Y'.
+              05 FILLER PIC X(40) VALUE 'SPACES IN NUMBER'.
+           03 FILLER.
+              05 FILLER PIC X(40) VALUE 'TWO DECIMAL POINTS'.
+              05 FILLER PIC X(13) VALUE '12.3.4'.
+              05 FILLER PIC 99    VALUE 13.
+              05 FILLER PIC X     VALUE 'Y'.
+              05 FILLER PIC X(40) VALUE 'TOO MANY DEICMAL POINTS'.
+           03 FILLER.
+              05 FILLER PIC X(40) VALUE 'COMMA-FORMATTED AMOUNT'.
+              05 FILLER PIC X(13) VALUE '1,250.00'.
+              05 FILLER PIC 99    VALUE 13.
+              05 FILLER PIC X     VALUE 'N'.
+              05 FILLER PIC X(40) VALUE ' '.
+           03 FILLER.
+              05 FILLER PIC X(40) VALUE 'DOLLAR-SIGNED AMOUNT'.
+              05 FILLER PIC X(13) VALUE '$1,250.00'.
+              05 FILLER PIC 99    VALUE 13.
+              05 FILLER PIC X     VALUE 'N'.
+              05 FILLER PIC X(40) VALUE ' '.
+           03 FILLER.
+              05 FILLER PIC X(40) VALUE 'PERCENT-SIGNED RATE'.
+              05 FILLER PIC X(13) VALUE '6.500%'.
+              05 FILLER PIC 99    VALUE 13.
+              05 FILLER PIC X     VALUE 'N'.
+              05 FILLER PIC X(40) VALUE ' '.
+           03 FILLER.
+              05 FILLER PIC X(40) VALUE 'DOLLAR SIGN WITH NO DIGITS'.
+              05 FILLER PIC X(13) VALUE '$'.
+              05 FILLER PIC 99    VALUE 13.
+              05 FILLER PIC X     VALUE 'Y'.
+              05 FILLER PIC X(40) VALUE 'NO NUMBER PRESENT'.
+       01 WS-NBRVL-CASE-TBL REDEFINES WS-NBRVL-CASES.
+           03 WS-NBRVL-CASE OCCURS 9 TIMES.
+              05 NBRVL-DESC            PIC X(40).
+              05 NBRVL-INPUT           PIC X(13).
+              05 NBRVL-MAXLEN          PIC 99.
+              05 NBRVL-EXPECT-ERROR    PIC X.
+                 88 NBRVL-ERROR-EXPECTED   VALUE 'Y'.
+              05 NBRVL-EXPECT-TEXT     PIC X(40).
+
+      * EPSMPMT TEST CASES - PRINCIPLE/YEARS/MONTHS/RATE/YEAR-MONTH
+      * INDICATOR, WHETHER AN ERROR IS EXPECTED, AND THE ERROR TEXT
+      * EXPECTED WHEN IT IS.
+       01 WS-PMT-CASES.
+           03 FILLER.
+              05 FILLER PIC X(40) VALUE 'VALID 30-YEAR FIXED LOAN'.
+              05 FILLER PIC S9(9)V99 COMP VALUE 200000.
+              05 FILLER PIC S9(4)    COMP VALUE 30.
+              05 FILLER PIC S9(4)    COMP VALUE 0.
+              05 FILLER PIC S9(2)V9(3) COMP VALUE 6.5.
+              05 FILLER PIC X VALUE 'Y'.
+              05 FILLER PIC X VALUE 'N'.
+              05 FILLER PIC X(40) VALUE ' '.
+           03 FILLER.
+              05 FILLER PIC X(40) VALUE 'ZERO PRINCIPLE'.
+              05 FILLER PIC S9(9)V99 COMP VALUE 0.
+              05 FILLER PIC S9(4)    COMP VALUE 30.
+              05 FILLER PIC S9(4)    COMP VALUE 0.
+              05 FILLER PIC S9(2)V9(3) COMP VALUE 6.5.
+              05 FILLER PIC X VALUE 'Y'.
+              05 FILLER PIC X VALUE 'Y'.
+              05 FILLER PIC X(40) VALUE 'PRINCIPLE AMOUNT IS NEGATIVE'.
+           03 FILLER.
+              05 FILLER PIC X(40) VALUE 'NEGATIVE PRINCIPLE'.
+              05 FILLER PIC S9(9)V99 COMP VALUE -500.
+              05 FILLER PIC S9(4)    COMP VALUE 30.
+              05 FILLER PIC S9(4)    COMP VALUE 0.
+              05 FILLER PIC S9(2)V9(3) COMP VALUE 6.5.
+              05 FILLER PIC X VALUE 'Y'.
+              05 FILLER PIC X VALUE 'Y'.
+              05 FILLER PIC X(40) VALUE 'PRINCIPLE AMOUNT IS NEGATIVE'.
+           03 FILLER.
+              05 FILLER PIC X(40) VALUE 'PRINCIPLE OVER MAXIMUM'.
+              05 FILLER PIC S9(9)V99 COMP VALUE 900000000.
+              05 FILLER PIC S9(4)    COMP VALUE 30.
+              05 FILLER PIC S9(4)    COMP VALUE 0.
+              05 FILLER PIC S9(2)V9(3) COMP VALUE 6.5.
+              05 FILLER PIC X VALUE 'Y'.
+              05 FILLER PIC X VALUE 'Y'.
+              05 FILLER PIC X(40) VALUE
+                 'PRINCIPLE EXCEEDED MAXIMUM AMOUNT'.
+           03 FILLER.
+              05 FILLER PIC X(40) VALUE 'NEGATIVE INTEREST RATE'.
+              05 FILLER PIC S9(9)V99 COMP VALUE 200000.
+              05 FILLER PIC S9(4)    COMP VALUE 30.
+              05 FILLER PIC S9(4)    COMP VALUE 0.
+              05 FILLER PIC S9(2)V9(3) COMP VALUE -6.5.
+              05 FILLER PIC X VALUE 'Y'.
+              05 FILLER PIC X VALUE 'Y'.
+              05 FILLER PIC X(40) VALUE 'NEGATIVE INTEREST RATE'.
+       01 WS-PMT-CASE-TBL REDEFINES WS-PMT-CASES.
+           03 WS-PMT-CASE OCCURS 5 TIMES.
+              05 PMT-DESC              PIC X(40).
+              05 PMT-PRINCIPLE         PIC S9(9)V99 COMP.
+              05 PMT-YEARS             PIC S9(4)    COMP.
+              05 PMT-MONTHS            PIC S9(4)    COMP.
+              05 PMT-RATE              PIC S9(2)V9(3) COMP.
+              05 PMT-YEAR-MONTH-IND    PIC X.
+              05 PMT-EXPECT-ERROR      PIC X.
+                 88 PMT-ERROR-EXPECTED    VALUE 'Y'.
+              05 PMT-EXPECT-TEXT       PIC X(40).
+
+       01 WS-ACTUAL-ERROR-TEXT            PIC X(40).
+       01 WS-CASE-RESULT                  PIC X(4).
+
+       COPY EPSNBRPM.
+       COPY EPSPDATA.
+
+       01 WS-REPORT-LINES.
+           03 WS-HEADING-1.
+              05 FILLER                  PIC X(48) VALUE
+                 'EPSVALRT - EPSNBRVL/EPSMPMT REGRESSION RESULTS'.
+           03 WS-HEADING-2.
+              05 FILLER                  PIC X(10) VALUE 'RESULT'.
+              05 FILLER                  PIC X(42) VALUE 'CASE'.
+              05 FILLER                  PIC X(40) VALUE 'DETAIL'.
+           03 WS-DETAIL-LINE.
+              05 DTL-RESULT               PIC X(10).
+              05 DTL-CASE                 PIC X(42).
+              05 DTL-DETAIL               PIC X(40).
+           03 WS-SUMMARY-LINE.
+              05 FILLER                  PIC X(12) VALUE 'CASES RUN:'.
+              05 SUM-CASE-COUNT           PIC ZZZZ9.
+              05 FILLER                  PIC X(4)  VALUE SPACES.
+              05 FILLER                  PIC X(8)  VALUE 'PASSED:'.
+              05 SUM-PASS-COUNT           PIC ZZZZ9.
+              05 FILLER                  PIC X(4)  VALUE SPACES.
+              05 FILLER                  PIC X(8)  VALUE 'FAILED:'.
+              05 SUM-FAIL-COUNT           PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+      *
+       A000-MAINLINE.
+           PERFORM A100-INITIALIZE.
+           PERFORM A200-RUN-NBRVL-CASES
+                   VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > 9.
+           PERFORM A300-RUN-PMT-CASES
+                   VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > 5.
+           PERFORM A900-FINALIZE.
+           STOP RUN
+           .
+
+       A100-INITIALIZE.
+           OPEN OUTPUT CONTROL-REPORT.
+           MOVE WS-HEADING-1 TO RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE WS-HEADING-2 TO RPT-LINE.
+           WRITE RPT-LINE.
+
+       A200-RUN-NBRVL-CASES.
+           ADD 1 TO WS-CASE-COUNT.
+           MOVE SPACES TO EPS-NUMBER-VALIDATION.
+           MOVE NBRVL-INPUT(WS-IDX)  TO EPSPARM-VALIDATE-DATA.
+           MOVE NBRVL-MAXLEN(WS-IDX) TO EPSPARM-MAX-LENGTH.
+
+           CALL 'EPSNBRVL' USING EPS-NUMBER-VALIDATION.
+
+      *    EPSNBRVL NOW RETURNS A STRUCTURED RC/TEXT PAIR RATHER THAN
+      *    ONE FLAT TEXT FIELD - READ THE TEXT FROM ITS OWN NAMED
+      *    SUBFIELD INSTEAD OF SUBSTRING-ING PAST THE INDICATOR.
+           MOVE SPACES TO WS-ACTUAL-ERROR-TEXT.
+           MOVE EPSPARM-RETURN-ERROR-TEXT(1:40) TO WS-ACTUAL-ERROR-TEXT.
+
+           IF (NBRVL-ERROR-EXPECTED(WS-IDX)
+                 AND WS-ACTUAL-ERROR-TEXT = NBRVL-EXPECT-TEXT(WS-IDX))
+              OR (NOT NBRVL-ERROR-EXPECTED(WS-IDX)
+                 AND EPSPARM-RETURN-ERROR = SPACES)
+              MOVE 'PASS' TO WS-CASE-RESULT
+              ADD 1 TO WS-PASS-COUNT
+           ELSE
+              MOVE 'FAIL' TO WS-CASE-RESULT
+              ADD 1 TO WS-FAIL-COUNT
+           END-IF.
+
+           MOVE WS-CASE-RESULT      TO DTL-RESULT.
+           MOVE NBRVL-DESC(WS-IDX)  TO DTL-CASE.
+           MOVE WS-ACTUAL-ERROR-TEXT
+                                    TO DTL-DETAIL.
+           MOVE WS-DETAIL-LINE      TO RPT-LINE.
+           WRITE RPT-LINE
+           .
+
+       A300-RUN-PMT-CASES.
+           ADD 1 TO WS-CASE-COUNT.
+           INITIALIZE EPSPDATA.
+           MOVE PMT-PRINCIPLE(WS-IDX)      TO EPSPDATA-PRINCIPLE-DATA.
+           MOVE PMT-YEARS(WS-IDX)          TO EPSPDATA-NUMBER-OF-YEARS.
+           MOVE PMT-MONTHS(WS-IDX)         TO
+                                           EPSPDATA-NUMBER-OF-MONTHS.
+           MOVE PMT-RATE(WS-IDX)           TO
+                                      EPSPDATA-QUOTED-INTEREST-RATE.
+           MOVE PMT-YEAR-MONTH-IND(WS-IDX) TO EPSPDATA-YEAR-MONTH-IND.
+
+           CALL 'EPSMPMT' USING EPSPDATA.
+
+           MOVE SPACES TO WS-ACTUAL-ERROR-TEXT.
+           MOVE EPSPDATA-RETURN-ERROR(1:40) TO WS-ACTUAL-ERROR-TEXT.
+
+           IF (PMT-ERROR-EXPECTED(WS-IDX)
+                 AND WS-ACTUAL-ERROR-TEXT = PMT-EXPECT-TEXT(WS-IDX))
+              OR (NOT PMT-ERROR-EXPECTED(WS-IDX)
+                 AND EPSPDATA-RETURN-ERROR = SPACES)
+              MOVE 'PASS' TO WS-CASE-RESULT
+              ADD 1 TO WS-PASS-COUNT
+           ELSE
+              MOVE 'FAIL' TO WS-CASE-RESULT
+              ADD 1 TO WS-FAIL-COUNT
+           END-IF.
+
+           MOVE WS-CASE-RESULT      TO DTL-RESULT.
+           MOVE PMT-DESC(WS-IDX)    TO DTL-CASE.
+           MOVE WS-ACTUAL-ERROR-TEXT
+                                    TO DTL-DETAIL.
+           MOVE WS-DETAIL-LINE      TO RPT-LINE.
+           WRITE RPT-LINE
+           .
+
+       A900-FINALIZE.
+           MOVE WS-CASE-COUNT TO SUM-CASE-COUNT.
+           MOVE WS-PASS-COUNT TO SUM-PASS-COUNT.
+           MOVE WS-FAIL-COUNT TO SUM-FAIL-COUNT.
+           MOVE WS-SUMMARY-LINE TO RPT-LINE.
+           WRITE RPT-LINE.
+
+           CLOSE CONTROL-REPORT.
