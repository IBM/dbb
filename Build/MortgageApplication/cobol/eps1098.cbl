@@ -0,0 +1,180 @@
+   CBL NUMPROC(MIG),FLAG(I,W),RENT
+       ID DIVISION.
+       PROGRAM-ID. EPS1098.
+      *    YEAR-END 1098-STYLE INTEREST-PAID SUMMARY REPORT.
+      *
+      *    READS THE YEAR-END LOAN EXTRACT (PRINCIPLE/RATE/TERM/
+      *    PAYMENT/ORIGINATION DATE FOR EACH ACTIVE LOAN), REBUILDS
+      *    EACH LOAN'S FULL AMORTIZATION SCHEDULE THROUGH EPSAMSCH,
+      *    AND TOTALS THE INTEREST PORTIONS WHOSE PAYMENT MONTH FALLS
+      *    IN THE TAX YEAR THE JOB IS RUN FOR (THE CURRENT YEAR, SINCE
+      *    THIS IS A YEAR-END JOB) - THE SAME FIGURE A 1098 REPORTS AS
+      *    MORTGAGE INTEREST RECEIVED FROM THE BORROWER.
+      *
+      *    (C) 2026 IBM.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. FLEX-ES.
+       OBJECT-COMPUTER. FLEX-ES.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOAN-EXTRACT-FILE ASSIGN TO EPS1098X
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS WS-EXTRACT-STATUS.
+
+           SELECT SUMMARY-REPORT ASSIGN TO EPS1098R
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LOAN-EXTRACT-FILE
+           RECORD CONTAINS 36 CHARACTERS.
+           COPY EPS1098X.
+
+       FD  SUMMARY-REPORT
+           RECORD CONTAINS 132 CHARACTERS.
+       01  RPT-LINE                       PIC X(132).
+
+       WORKING-STORAGE SECTION.
+      *
+       01 WS-FILE-STATUSES.
+           03 WS-EXTRACT-STATUS           PIC XX.
+              88 EXTRACT-OK                  VALUE '00'.
+              88 EXTRACT-EOF                 VALUE '10'.
+           03 WS-RPT-STATUS                PIC XX.
+
+       01 WS-INDICATORS-AND-FLAGS.
+           03 WS-END-OF-EXTRACT           PIC X VALUE 'N'.
+              88 END-OF-EXTRACT               VALUE 'Y'.
+
+       01 WS-COUNTERS.
+           03 WS-LOAN-COUNT               PIC 9(5) VALUE 0.
+
+       01 WS-CURRENT-DATE.
+           03 WS-CURR-YYYY                PIC 9(4).
+           03 WS-CURR-MM                  PIC 9(2).
+           03 WS-CURR-DD                  PIC 9(2).
+       01 WS-TAX-YEAR                     PIC 9(4).
+
+       01 WS-ORIG-DATE.
+           03 WS-ORIG-YYYY                PIC 9(4).
+           03 WS-ORIG-MM                  PIC 9(2).
+           03 WS-ORIG-DD                  PIC 9(2).
+
+       01 WS-WORK-AMOUNTS.
+           03 WS-MONTH-OFFSET             PIC S9(5)    COMP.
+           03 WS-PERIOD-YEAR              PIC 9(4)     COMP.
+           03 WS-PERIOD-MONTH             PIC 9(2)     COMP.
+           03 WS-LOAN-INTEREST-TOTAL      PIC S9(7)V99 COMP.
+           03 WS-GRAND-TOTAL-INTEREST     PIC S9(9)V99 COMP VALUE 0.
+
+       01 WS-REPORT-LINES.
+           03 WS-HEADING-1.
+              05 FILLER                   PIC X(40) VALUE
+                 'EPS1098 - YEAR-END INTEREST PAID REPORT'.
+              05 FILLER                   PIC X(10) VALUE
+                 ' TAX YEAR:'.
+              05 HDG-TAX-YEAR              PIC 9(4).
+           03 WS-HEADING-2.
+              05 FILLER                   PIC X(10) VALUE 'PAN'.
+              05 FILLER                   PIC X(10) VALUE SPACES.
+              05 FILLER                   PIC X(20) VALUE
+                 'INTEREST PAID'.
+           03 WS-DETAIL-LINE.
+              05 DTL-PAN                  PIC X(10).
+              05 FILLER                   PIC X(10) VALUE SPACES.
+              05 DTL-INTEREST-PAID        PIC Z,ZZZ,ZZ9.99.
+           03 WS-SUMMARY-LINE.
+              05 FILLER                   PIC X(12) VALUE 'LOANS:'.
+              05 SUM-LOAN-COUNT            PIC ZZZZ9.
+              05 FILLER                    PIC X(4) VALUE SPACES.
+              05 FILLER                   PIC X(24) VALUE
+                 'TOTAL INTEREST PAID:'.
+              05 SUM-GRAND-TOTAL           PIC Z,ZZZ,ZZZ,ZZ9.99.
+
+       LINKAGE SECTION.
+      *
+       COPY EPSAMSCH.
+
+       PROCEDURE DIVISION.
+      *
+       A000-MAINLINE.
+           PERFORM A100-INITIALIZE.
+           PERFORM A200-PROCESS-EXTRACT UNTIL END-OF-EXTRACT.
+           PERFORM A900-FINALIZE.
+           STOP RUN
+           .
+
+       A100-INITIALIZE.
+           OPEN INPUT  LOAN-EXTRACT-FILE.
+           OPEN OUTPUT SUMMARY-REPORT.
+
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           MOVE WS-CURR-YYYY TO WS-TAX-YEAR.
+           MOVE WS-TAX-YEAR  TO HDG-TAX-YEAR.
+           MOVE WS-HEADING-1 TO RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE WS-HEADING-2 TO RPT-LINE.
+           WRITE RPT-LINE.
+
+           PERFORM A150-READ-EXTRACT.
+
+       A150-READ-EXTRACT.
+           READ LOAN-EXTRACT-FILE
+              AT END
+                 MOVE 'Y' TO WS-END-OF-EXTRACT
+           END-READ
+           .
+
+       A200-PROCESS-EXTRACT.
+           MOVE EX1098-ORIGINATION-DATE TO WS-ORIG-DATE.
+           MOVE EX1098-PRINCIPLE        TO EPSAMSCH-PRINCIPLE.
+           MOVE EX1098-QUOTED-INTEREST-RATE TO
+                                        EPSAMSCH-QUOTED-INTEREST-RATE.
+           MOVE EX1098-NUMBER-OF-MONTHS  TO EPSAMSCH-NUMBER-OF-MONTHS.
+           MOVE EX1098-MONTHLY-PAYMENT   TO EPSAMSCH-MONTHLY-PAYMENT.
+
+           CALL 'EPSAMSCH' USING EPSAMSCH-PARMS.
+
+           IF EPSAMSCH-RETURN-ERROR = SPACES
+              PERFORM A300-TOTAL-YEAR-INTEREST
+              PERFORM A350-WRITE-DETAIL
+              ADD 1 TO WS-LOAN-COUNT
+              ADD WS-LOAN-INTEREST-TOTAL TO WS-GRAND-TOTAL-INTEREST
+           END-IF
+           .
+
+           PERFORM A150-READ-EXTRACT.
+
+       A300-TOTAL-YEAR-INTEREST.
+           MOVE 0 TO WS-LOAN-INTEREST-TOTAL.
+           PERFORM VARYING EPSAMSCH-IDX FROM 1 BY 1
+                   UNTIL EPSAMSCH-IDX > EPSAMSCH-SCHEDULE-COUNT
+              COMPUTE WS-MONTH-OFFSET =
+                 WS-ORIG-MM - 1 + EPSAMSCH-PERIOD-NUMBER(EPSAMSCH-IDX)
+              COMPUTE WS-PERIOD-YEAR =
+                 WS-ORIG-YYYY + FUNCTION INTEGER-PART
+                                   (WS-MONTH-OFFSET / 12)
+              IF WS-PERIOD-YEAR = WS-TAX-YEAR
+                 ADD EPSAMSCH-INTEREST-AMT(EPSAMSCH-IDX) TO
+                                        WS-LOAN-INTEREST-TOTAL
+              END-IF
+           END-PERFORM
+           .
+
+       A350-WRITE-DETAIL.
+           MOVE EX1098-PAN            TO DTL-PAN.
+           MOVE WS-LOAN-INTEREST-TOTAL TO DTL-INTEREST-PAID.
+           MOVE WS-DETAIL-LINE        TO RPT-LINE.
+           WRITE RPT-LINE
+           .
+
+       A900-FINALIZE.
+           MOVE WS-LOAN-COUNT           TO SUM-LOAN-COUNT.
+           MOVE WS-GRAND-TOTAL-INTEREST TO SUM-GRAND-TOTAL.
+           MOVE WS-SUMMARY-LINE         TO RPT-LINE.
+           WRITE RPT-LINE.
+
+           CLOSE LOAN-EXTRACT-FILE.
+           CLOSE SUMMARY-REPORT.
