@@ -1,5 +1,5 @@
        ID DIVISION.
-       PROGRAM-ID. EPSNBRVL
+       PROGRAM-ID. EPSNBRVL.
       *    THIS IS A CALLED PROGRAM EXAMPLE FOR DEMONSTRATION
       *
       *    THIS PROGRAM WILL BE CALLED BY ANOTHER, RECEIVE
@@ -103,6 +103,14 @@
               END-IF
            END-PERFORM.
 
+      * STRIP A TRAILING PERCENT SIGN, IF PRESENT, SO A RATE FIELD
+      * FORMATTED FOR DISPLAY (E.G. '6.500%') VALIDATES THE SAME AS
+      * THE BARE NUMBER.
+           IF WS-END-SPACE NOT = 0
+              AND EPSPARM-VALIDATE-DATA(WS-END-SPACE:1) = '%'
+              SUBTRACT 1 FROM WS-END-SPACE
+           END-IF.
+
       * FIND LEADING SPACES
            MOVE 1 TO WS-LEADING-SPACES.
 
@@ -117,7 +125,20 @@
                 END-IF
               END-PERFORM
            ELSE
-              MOVE STATIC-ERROR-TABLE(1) TO EPSPARM-RETURN-ERROR
+              MOVE ERROR-INDICATOR(1) TO EPSPARM-RETURN-ERROR-RC
+              MOVE ERROR-TEXT(1)      TO EPSPARM-RETURN-ERROR-TEXT
+           END-IF.
+
+      * STRIP A LEADING DOLLAR SIGN, IF PRESENT, SO AN AMOUNT FIELD
+      * FORMATTED FOR DISPLAY (E.G. '$1,250.00') VALIDATES THE SAME
+      * AS THE BARE NUMBER.
+           IF EPSPARM-VALIDATE-DATA(WS-LEADING-SPACES:1) = '$'
+              ADD 1 TO WS-LEADING-SPACES
+           END-IF.
+
+           IF WS-LEADING-SPACES > WS-END-SPACE
+              MOVE ERROR-INDICATOR(1) TO EPSPARM-RETURN-ERROR-RC
+              MOVE ERROR-TEXT(1)      TO EPSPARM-RETURN-ERROR-TEXT
            END-IF.
 
            MOVE WS-LEADING-SPACES TO WS-IDX.
@@ -155,7 +176,8 @@
            ELSE
               IF EPSPARM-VALIDATE-DATA(WS-IDX:1) = SPACE
               OR EPSPARM-VALIDATE-DATA(WS-IDX:1) IS NOT NUMERIC
-                 MOVE STATIC-ERROR-TABLE(2) TO EPSPARM-RETURN-ERROR
+                 MOVE ERROR-INDICATOR(2) TO EPSPARM-RETURN-ERROR-RC
+                 MOVE ERROR-TEXT(2)      TO EPSPARM-RETURN-ERROR-TEXT
                  MOVE 0 TO WS-IDX
               ELSE
                  MOVE EPSPARM-VALIDATE-DATA(WS-IDX:1) TO
@@ -173,7 +195,8 @@
               END-IF
            ELSE
               IF EPSPARM-VALIDATE-DATA(WS-IDX:1) = '.'
-                 MOVE STATIC-ERROR-TABLE(3) TO EPSPARM-RETURN-ERROR
+                 MOVE ERROR-INDICATOR(3) TO EPSPARM-RETURN-ERROR-RC
+                 MOVE ERROR-TEXT(3)      TO EPSPARM-RETURN-ERROR-TEXT
                  MOVE WS-END-SPACE TO WS-IDX
                  MOVE 1            TO WS-DEC-IDX
               ELSE
