@@ -0,0 +1,104 @@
+   CBL NUMPROC(MIG),FLAG(I,W),RENT
+       ID DIVISION.
+       PROGRAM-ID. EPSQQUAL.
+      *    QUICK-QUALIFY TRANSACTION - CONFIGURABLE MAXIMUM
+      *    PAYMENT-TO-INCOME SCREEN.
+      *
+      *    CALLED WITH A BORROWER'S MONTHLY GROSS INCOME AND A
+      *    PROPOSED HOUSING PAYMENT. RETURNS THE FRONT-END
+      *    PAYMENT-TO-INCOME PERCENTAGE AND WHETHER IT QUALIFIES
+      *    AGAINST A CALLER-SUPPLIED MAXIMUM - OR, IF THE CALLER
+      *    DOESN'T SUPPLY ONE, THE TRADITIONAL 28 PERCENT FRONT-END
+      *    GUIDELINE. THIS LETS A LOAN OFFICER GET AN INSTANT YES/NO
+      *    WITHOUT RUNNING A FULL EPSMPMT PAYMENT CALCULATION.
+      *    EPSMPMT'S OWN BACK-END DTI CHECK (A295-VALIDATE-DTI), WHICH
+      *    FOLDS IN OTHER MONTHLY DEBT, IS STILL THE FULL-APPLICATION
+      *    CHECK - THIS IS JUST THE QUICK FRONT-END SCREEN.
+      *
+      *    (C) 2012 IBM
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. FLEX-ES.
+       OBJECT-COMPUTER. FLEX-ES.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *
+       01 WS-STATIC-DATA.
+      *    TRADITIONAL FRONT-END HOUSING-RATIO GUIDELINE, USED ONLY
+      *    WHEN THE CALLER LEAVES EPSQQUAL-MAX-PAYMENT-PCT AT ZERO.
+           03 STATIC-DEFAULT-MAX-PCT      PIC 9(3)V99 VALUE 28.
+           03 STATIC-ERRORS.
+              05 FILLER                  PIC 99 VALUE 1.
+              05 FILLER                  PIC X(80)
+              VALUE 'MONTHLY GROSS INCOME MUST BE GREATER THAN ZERO'.
+              05 FILLER                  PIC 99 VALUE 2.
+              05 FILLER                  PIC X(80)
+              VALUE 'PROPOSED PAYMENT MUST BE GREATER THAN ZERO'.
+              05 FILLER                  PIC 99 VALUE 3.
+              05 FILLER                  PIC X(80)
+              VALUE 'MAXIMUM PAYMENT-TO-INCOME PCT MAY NOT BE NEGATIVE'.
+           03 STATIC-ERROR-TBL REDEFINES STATIC-ERRORS.
+              05 STATIC-ERROR-TABLE OCCURS 3 TIMES.
+                07 ERROR-INDICATOR         PIC 99.
+                07 ERROR-TEXT              PIC X(80).
+       01  WS-INDICATORS-AND-FLAGS.
+           03 VALIDATION-INDICATOR   PIC 9.
+       01  WS-WORK-AMOUNTS.
+           03 WS-MAX-PAYMENT-PCT     PIC 9(3)V99 COMP.
+      *
+       LINKAGE SECTION.
+      *
+       COPY EPSQQUAL.
+
+       PROCEDURE DIVISION USING EPSQQUAL-PARMS.
+      *
+       A000-MAINLINE.
+           MOVE 0 TO VALIDATION-INDICATOR.
+           MOVE 0 TO EPSQQUAL-PAYMENT-TO-INCOME-PCT.
+           MOVE 'N' TO EPSQQUAL-QUALIFY-IND.
+           MOVE SPACES TO EPSQQUAL-RETURN-ERROR.
+           PERFORM A100-VALIDATE-INPUT.
+           IF VALIDATION-INDICATOR = 0
+              PERFORM A200-QUICK-QUALIFY
+           ELSE
+              PERFORM A999-RETURN-ERROR-TEXT
+           END-IF.
+           GOBACK
+           .
+      *
+       A100-VALIDATE-INPUT.
+           IF EPSQQUAL-MONTHLY-GROSS-INCOME NOT > 0
+              MOVE 1 TO VALIDATION-INDICATOR
+           ELSE
+              IF EPSQQUAL-PROPOSED-PAYMENT NOT > 0
+                 MOVE 2 TO VALIDATION-INDICATOR
+              ELSE
+                 IF EPSQQUAL-MAX-PAYMENT-PCT < 0
+                    MOVE 3 TO VALIDATION-INDICATOR
+                 END-IF
+              END-IF
+           END-IF
+           .
+
+       A200-QUICK-QUALIFY.
+           IF EPSQQUAL-MAX-PAYMENT-PCT > 0
+              MOVE EPSQQUAL-MAX-PAYMENT-PCT TO WS-MAX-PAYMENT-PCT
+           ELSE
+              MOVE STATIC-DEFAULT-MAX-PCT   TO WS-MAX-PAYMENT-PCT
+           END-IF
+           .
+           COMPUTE EPSQQUAL-PAYMENT-TO-INCOME-PCT ROUNDED =
+                      (EPSQQUAL-PROPOSED-PAYMENT /
+                       EPSQQUAL-MONTHLY-GROSS-INCOME) * 100
+           .
+           IF EPSQQUAL-PAYMENT-TO-INCOME-PCT NOT > WS-MAX-PAYMENT-PCT
+              MOVE 'Y' TO EPSQQUAL-QUALIFY-IND
+           END-IF
+           .
+
+       A999-RETURN-ERROR-TEXT.
+           MOVE ERROR-TEXT(VALIDATION-INDICATOR) TO
+                                                 EPSQQUAL-RETURN-ERROR
+           GOBACK
+           .
+      *
