@@ -0,0 +1,123 @@
+   CBL NUMPROC(MIG),FLAG(I,W),RENT
+       ID DIVISION.
+       PROGRAM-ID. EPSAMSCH.
+      *    AMORTIZATION SCHEDULE GENERATOR
+      *
+      *    CALLED WITH THE SAME PRINCIPLE/RATE/TERM EPSMPMT VALIDATED,
+      *    PLUS THE MONTHLY PAYMENT EPSMPMT COMPUTED, AND RETURNS A
+      *    PERIOD-BY-PERIOD BREAKDOWN OF BEGINNING BALANCE, INTEREST
+      *    PORTION, PRINCIPAL PORTION AND ENDING BALANCE SO LOAN
+      *    OFFICERS CAN HAND A BORROWER A PAYOFF SCHEDULE INSTEAD OF
+      *    JUST A MONTHLY NUMBER.
+      *
+      *    (C) 2012 IBM
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. FLEX-ES.
+       OBJECT-COMPUTER. FLEX-ES.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *
+       01 WS-STATIC-DATA.
+           03 STATIC-ERRORS.
+              05 FILLER                  PIC 99 VALUE 1.
+              05 FILLER                  PIC X(80)
+              VALUE 'PRINCIPLE AMOUNT MUST BE GREATER THAN ZERO'.
+              05 FILLER                  PIC 99 VALUE 2.
+              05 FILLER                  PIC X(80)
+              VALUE 'NUMBER OF MONTHS MUST BE GREATER THAN ZERO'.
+              05 FILLER                  PIC 99 VALUE 3.
+              05 FILLER                  PIC X(80)
+              VALUE 'NUMBER OF MONTHS EXCEEDS 480 MONTH SCHEDULE LIMIT'.
+              05 FILLER                  PIC 99 VALUE 4.
+              05 FILLER                  PIC X(80)
+              VALUE 'MONTHLY PAYMENT MUST BE GREATER THAN ZERO'.
+           03 STATIC-ERROR-TBL REDEFINES STATIC-ERRORS.
+              05 STATIC-ERROR-TABLE OCCURS 4 TIMES.
+                07 ERROR-INDICATOR         PIC 99.
+                07 ERROR-TEXT              PIC X(80).
+       01  WS-INDICATORS-AND-FLAGS.
+           03 VALIDATION-INDICATOR   PIC 9.
+       01  WS-WORK-AMOUNTS.
+           03 WS-CALC-INTEREST       COMP-1.
+           03 WS-PERIOD              PIC 9(3) COMP.
+           03 WS-BEGIN-BALANCE       PIC S9(9)V99 COMP.
+           03 WS-INTEREST-AMT        PIC S9(7)V99 COMP.
+           03 WS-PRINCIPAL-AMT       PIC S9(7)V99 COMP.
+           03 WS-END-BALANCE         PIC S9(9)V99 COMP.
+      *
+       LINKAGE SECTION.
+      *
+       COPY EPSAMSCH.
+
+       PROCEDURE DIVISION USING EPSAMSCH-PARMS.
+      *
+       A000-MAINLINE.
+           MOVE 0 TO VALIDATION-INDICATOR.
+           MOVE 0 TO EPSAMSCH-SCHEDULE-COUNT.
+           MOVE SPACES TO EPSAMSCH-RETURN-ERROR.
+           PERFORM A100-VALIDATE-INPUT.
+           IF VALIDATION-INDICATOR = 0
+              PERFORM A200-BUILD-SCHEDULE
+           ELSE
+              PERFORM A999-RETURN-ERROR-TEXT
+           END-IF.
+           GOBACK
+           .
+      *
+       A100-VALIDATE-INPUT.
+           IF EPSAMSCH-PRINCIPLE NOT > 0
+              MOVE 1 TO VALIDATION-INDICATOR
+           ELSE
+              IF EPSAMSCH-NUMBER-OF-MONTHS NOT > 0
+                 MOVE 2 TO VALIDATION-INDICATOR
+              ELSE
+                 IF EPSAMSCH-NUMBER-OF-MONTHS > 480
+                    MOVE 3 TO VALIDATION-INDICATOR
+                 ELSE
+                    IF EPSAMSCH-MONTHLY-PAYMENT NOT > 0
+                       MOVE 4 TO VALIDATION-INDICATOR
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF
+           .
+
+       A200-BUILD-SCHEDULE.
+           COMPUTE WS-CALC-INTEREST =
+                      (EPSAMSCH-QUOTED-INTEREST-RATE / 100) / 12
+           .
+           MOVE EPSAMSCH-PRINCIPLE TO WS-BEGIN-BALANCE.
+           PERFORM VARYING WS-PERIOD FROM 1 BY 1
+                   UNTIL WS-PERIOD > EPSAMSCH-NUMBER-OF-MONTHS
+              COMPUTE WS-INTEREST-AMT ROUNDED =
+                         WS-BEGIN-BALANCE * WS-CALC-INTEREST
+              COMPUTE WS-PRINCIPAL-AMT =
+                         EPSAMSCH-MONTHLY-PAYMENT - WS-INTEREST-AMT
+              IF WS-PRINCIPAL-AMT > WS-BEGIN-BALANCE
+                 MOVE WS-BEGIN-BALANCE TO WS-PRINCIPAL-AMT
+              END-IF
+              COMPUTE WS-END-BALANCE =
+                         WS-BEGIN-BALANCE - WS-PRINCIPAL-AMT
+              MOVE WS-PERIOD        TO
+                      EPSAMSCH-PERIOD-NUMBER(WS-PERIOD)
+              MOVE WS-BEGIN-BALANCE TO
+                      EPSAMSCH-BEGIN-BALANCE(WS-PERIOD)
+              MOVE WS-INTEREST-AMT  TO
+                      EPSAMSCH-INTEREST-AMT(WS-PERIOD)
+              MOVE WS-PRINCIPAL-AMT TO
+                      EPSAMSCH-PRINCIPAL-AMT(WS-PERIOD)
+              MOVE WS-END-BALANCE   TO
+                      EPSAMSCH-END-BALANCE(WS-PERIOD)
+              MOVE WS-END-BALANCE   TO WS-BEGIN-BALANCE
+           END-PERFORM
+           .
+           MOVE EPSAMSCH-NUMBER-OF-MONTHS TO EPSAMSCH-SCHEDULE-COUNT
+           .
+
+       A999-RETURN-ERROR-TEXT.
+           MOVE ERROR-TEXT(VALIDATION-INDICATOR) TO
+                                                 EPSAMSCH-RETURN-ERROR
+           GOBACK
+           .
+      *
