@@ -0,0 +1,121 @@
+   CBL NUMPROC(MIG),FLAG(I,W),RENT
+       ID DIVISION.
+       PROGRAM-ID. EPSRECST.
+      *    PRINCIPAL-CURTAILMENT / RECAST CALCULATOR
+      *
+      *    CALLED WITH A LOAN'S CURRENT OUTSTANDING BALANCE, ITS RATE,
+      *    THE NUMBER OF MONTHS REMAINING ON THE ORIGINAL TERM, AND A
+      *    LUMP-SUM PRINCIPAL CURTAILMENT THE BORROWER IS PAYING IN.
+      *    RE-AMORTIZES THE REDUCED BALANCE OVER THE SAME REMAINING
+      *    TERM AT THE SAME RATE (A RECAST DOES NOT SHORTEN THE TERM
+      *    OR CHANGE THE RATE, ONLY THE PAYMENT) AND RETURNS THE NEW,
+      *    LOWER MONTHLY PAYMENT PLUS HOW MUCH LOWER IT IS.
+      *
+      *    (C) 2012 IBM
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. FLEX-ES.
+       OBJECT-COMPUTER. FLEX-ES.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *
+       01 WS-STATIC-DATA.
+           03 STATIC-ERRORS.
+              05 FILLER                  PIC 99 VALUE 1.
+              05 FILLER                  PIC X(80)
+              VALUE 'CURRENT BALANCE MUST BE GREATER THAN ZERO'.
+              05 FILLER                  PIC 99 VALUE 2.
+              05 FILLER                  PIC X(80)
+              VALUE 'INTEREST RATE MUST BE GREATER THAN ZERO'.
+              05 FILLER                  PIC 99 VALUE 3.
+              05 FILLER                  PIC X(80)
+              VALUE 'REMAINING MONTHS MUST BE GREATER THAN ZERO'.
+              05 FILLER                  PIC 99 VALUE 4.
+              05 FILLER                  PIC X(80)
+              VALUE 'CURTAILMENT AMOUNT MUST BE GREATER THAN ZERO'.
+              05 FILLER                  PIC 99 VALUE 5.
+              05 FILLER                  PIC X(80)
+              VALUE 'CURTAILMENT AMOUNT MUST BE LESS THAN THE BALANCE'.
+           03 STATIC-ERROR-TBL REDEFINES STATIC-ERRORS.
+              05 STATIC-ERROR-TABLE OCCURS 5 TIMES.
+                07 ERROR-INDICATOR         PIC 99.
+                07 ERROR-TEXT              PIC X(80).
+       01  WS-INDICATORS-AND-FLAGS.
+           03 VALIDATION-INDICATOR   PIC 9.
+       01  WS-WORK-AMOUNTS.
+           03 WS-CALC-INTEREST       COMP-1.
+      *
+       LINKAGE SECTION.
+      *
+       COPY EPSRECST.
+
+       PROCEDURE DIVISION USING EPSRECST-PARMS.
+      *
+       A000-MAINLINE.
+           MOVE 0 TO VALIDATION-INDICATOR.
+           MOVE 0 TO EPSRECST-NEW-BALANCE.
+           MOVE 0 TO EPSRECST-NEW-PAYMENT.
+           MOVE 0 TO EPSRECST-PAYMENT-REDUCTION.
+           MOVE SPACES TO EPSRECST-RETURN-ERROR.
+           PERFORM A100-VALIDATE-INPUT.
+           IF VALIDATION-INDICATOR = 0
+              PERFORM A200-RECAST-PAYMENT
+           ELSE
+              PERFORM A999-RETURN-ERROR-TEXT
+           END-IF.
+           GOBACK
+           .
+      *
+       A100-VALIDATE-INPUT.
+           IF EPSRECST-CURRENT-BALANCE NOT > 0
+              MOVE 1 TO VALIDATION-INDICATOR
+           ELSE
+              IF EPSRECST-QUOTED-INTEREST-RATE NOT > 0
+                 MOVE 2 TO VALIDATION-INDICATOR
+              ELSE
+                 IF EPSRECST-REMAINING-MONTHS NOT > 0
+                    MOVE 3 TO VALIDATION-INDICATOR
+                 ELSE
+                    IF EPSRECST-CURTAILMENT-AMOUNT NOT > 0
+                       MOVE 4 TO VALIDATION-INDICATOR
+                    ELSE
+                       IF EPSRECST-CURTAILMENT-AMOUNT NOT <
+                                           EPSRECST-CURRENT-BALANCE
+                          MOVE 5 TO VALIDATION-INDICATOR
+                       END-IF
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF
+           .
+
+       A200-RECAST-PAYMENT.
+           COMPUTE EPSRECST-NEW-BALANCE =
+                      EPSRECST-CURRENT-BALANCE -
+                      EPSRECST-CURTAILMENT-AMOUNT
+           .
+           COMPUTE WS-CALC-INTEREST =
+                      (EPSRECST-QUOTED-INTEREST-RATE / 100) / 12
+           .
+           COMPUTE EPSRECST-NEW-PAYMENT ROUNDED =
+                   EPSRECST-NEW-BALANCE *
+                     (WS-CALC-INTEREST *
+                     (1 + WS-CALC-INTEREST) **
+                               EPSRECST-REMAINING-MONTHS) /
+                     (((1 + WS-CALC-INTEREST) **
+                               EPSRECST-REMAINING-MONTHS) - 1)
+           .
+           COMPUTE EPSRECST-PAYMENT-REDUCTION =
+                      EPSRECST-CURRENT-PAYMENT - EPSRECST-NEW-PAYMENT
+           .
+           IF EPSRECST-PAYMENT-REDUCTION < 0
+              MOVE 0 TO EPSRECST-PAYMENT-REDUCTION
+           END-IF
+           .
+
+       A999-RETURN-ERROR-TEXT.
+           MOVE ERROR-TEXT(VALIDATION-INDICATOR) TO
+                                                 EPSRECST-RETURN-ERROR
+           GOBACK
+           .
+      *
